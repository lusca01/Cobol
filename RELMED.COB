@@ -1,35 +1,252 @@
-
-       01  CAB0.
-           05  FILLER                 PIC X(057) VALUE
-           "HOSPITAL MAINFRAME                          *** RELACAO D".
-           05  FILLER                 PIC X(013) VALUE "E MEDICO'S***".
-
-       01  DET1.
-           05  FILLER               PIC X(005) VALUE "CRM: ".
-           05  CRMTX  VALUE ZEROS   PIC 9(006).
-           05  FILLER               PIC X(007) VALUE " NOME: ".
-           05  NOMETX  VALUE SPACES PIC X(030).
-           05  FILLER               PIC X(015) VALUE " ESPECIALIDADE ".
-           05  ESPECIALIDADETX  VALUE ZEROS  PIC 9(001).
-           05  FILLER               PIC X(006) VALUE " SEXO ".
-           05  SEXOTX  VALUE SPACES PIC X(001).
-           05  FILLER             PIC X(017) VALUE " DATA NASCIMENTO ".
-           05  DIATX  VALUE ZEROS  PIC 9(002).
-           05  FILLER               PIC X(001) VALUE " ".
-           05  MESTX  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(001) VALUE " ".
-           05  ANOTX  VALUE ZEROS  PIC 9(004).
-
-       01  DET2.
-           05  FILLER                 PIC X(007) VALUE "EMAIL: ".
-           05  EMAILTX  VALUE SPACES PIC X(030).
-           05  FILLER                 PIC X(010) VALUE " TELEFONE ".
-           05  DDDTX  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(003) VALUE " - ".
-           05  NUMEROTX  VALUE ZEROS  PIC 9(009).
-
-       01  TOTAL1.
-           05  FILLER                 PIC X(052) VALUE
-           "                           *** TOTAL DE REGISTROS : ".
-           05  TOTREG  VALUE ZEROS  PIC ZZZ9.
-           05  FILLER                 PIC X(004) VALUE " ***".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELMED.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    RELACAO DE MEDICOS, COM TOTAIS POR ESPECIALIDADE           *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                       WITH DUPLICATES.
+       SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESPEC
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELMEDTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03 CRM                 PIC 9(06).
+           03 NOME                PIC X(30).
+           03 ESPECIALIDADE       PIC 9(02).
+           03 SEXO                PIC X(01).
+           03 DATANASC.
+              05 DIA              PIC 9(02).
+              05 MES              PIC 9(02).
+              05 ANO              PIC 9(04).
+           03 EMAIL               PIC X(30).
+           03 TELEFONE.
+              05 DDD              PIC 9(02).
+              05 NUMERO           PIC 9(09).
+      *
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01  REGESPEC.
+           03 CODESPEC            PIC 9(02).
+           03 DESCESPEC           PIC X(20).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *
+       FD RELMEDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMED.DOC".
+       01 REGRELMEDTX   PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       01 CONLIN        PIC 9(03) VALUE ZEROS.
+       01 CONLIN1       PIC 9(04) VALUE ZEROS.
+       01 W-ESPIDX      PIC 9(02) VALUE ZEROS.
+       01 W-ESPECOK     PIC X(01) VALUE "N".
+       01 TAB-ESP.
+           03 TAB-ESP-CONT OCCURS 99 TIMES PIC 9(05) VALUE ZEROS.
+      *
+       01  CAB0.
+           05  CAB-NOMEUNIDADE        PIC X(20) VALUE
+           "HOSPITAL MAINFRAME".
+           05  FILLER                 PIC X(037) VALUE
+           "        *** RELACAO DE MEDICO'S ***".
+
+       01  DET1.
+           05  FILLER               PIC X(005) VALUE "CRM: ".
+           05  CRMTX  VALUE ZEROS   PIC 9(006).
+           05  FILLER               PIC X(007) VALUE " NOME: ".
+           05  NOMETX  VALUE SPACES PIC X(030).
+           05  FILLER               PIC X(015) VALUE " ESPECIALIDADE ".
+           05  ESPECIALIDADETX  VALUE ZEROS  PIC 9(002).
+           05  FILLER               PIC X(005) VALUE "SEXO ".
+           05  SEXOTX  VALUE SPACES PIC X(001).
+           05  FILLER             PIC X(017) VALUE " DATA NASCIMENTO ".
+           05  DIATX  VALUE ZEROS  PIC 9(002).
+           05  FILLER               PIC X(001) VALUE " ".
+           05  MESTX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  ANOTX  VALUE ZEROS  PIC 9(004).
+
+       01  DET2.
+           05  FILLER                 PIC X(007) VALUE "EMAIL: ".
+           05  EMAILTX  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(010) VALUE " TELEFONE ".
+           05  DDDTX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(003) VALUE " - ".
+           05  NUMEROTX  VALUE ZEROS  PIC 9(009).
+
+       01  TOTAL1.
+           05  FILLER                 PIC X(052) VALUE
+           "                           *** TOTAL DE REGISTROS : ".
+           05  TOTREG  VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE " ***".
+
+       01  CABESP.
+           05  FILLER                 PIC X(057) VALUE
+           "        *** TOTAL DE MEDICOS POR ESPECIALIDADE ***      ".
+
+       01  DETESP.
+           05  FILLER                 PIC X(015) VALUE
+           "ESPECIALIDADE: ".
+           05  DESCESPECTX  VALUE SPACES  PIC X(020).
+           05  FILLER                 PIC X(014) VALUE
+           "  QUANTIDADE: ".
+           05  QTDESPECTX  VALUE ZEROS  PIC ZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "* ARQUIVO MEDICO NAO EXISTE *"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMED"
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *
+           OPEN OUTPUT RELMEDTX
+           IF ST-ERRO NOT = "00"
+                      DISPLAY "ERRO ABERTURA DO ARQUIVO RELMEDTX"
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CABEC.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+       ROT-CABEC.
+           WRITE REGRELMEDTX FROM CAB0.
+           MOVE SPACES TO REGRELMEDTX
+           WRITE REGRELMEDTX.
+      *
+       LER-MED01.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE SPACES TO REGRELMEDTX
+                 WRITE REGRELMEDTX
+                 MOVE CONLIN1 TO TOTREG
+                 WRITE REGRELMEDTX FROM TOTAL1
+                 DISPLAY "*** FIM DO CADMED ***"
+                 GO TO ESP-INICIO
+              ELSE
+                 DISPLAY "ERRO NA LEITURA CADMED"
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       INC-003.
+           MOVE CRM TO CRMTX.
+           MOVE NOME TO NOMETX.
+           MOVE ESPECIALIDADE TO ESPECIALIDADETX.
+           MOVE SEXO TO SEXOTX.
+           MOVE DIA TO DIATX.
+           MOVE MES TO MESTX.
+           MOVE ANO TO ANOTX.
+           MOVE EMAIL TO EMAILTX.
+           MOVE DDD TO DDDTX.
+           MOVE NUMERO TO NUMEROTX.
+           IF ESPECIALIDADE > 0
+              ADD 1 TO TAB-ESP-CONT(ESPECIALIDADE).
+       INC-WR1.
+           WRITE REGRELMEDTX FROM DET1
+           WRITE REGRELMEDTX FROM DET2
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA GRAVACAO DO ARQUIVO RELMEDTX"
+               GO TO ROT-FIM.
+           ADD 2 TO CONLIN
+           ADD 1 TO CONLIN1
+           IF CONLIN < 34
+               GO TO LER-MED01
+           ELSE
+               MOVE ZEROS TO CONLIN
+               GO TO ROT-CABEC.
+      *
+      * TOTAIS POR ESPECIALIDADE
+      *
+       ESP-INICIO.
+           MOVE "N" TO W-ESPECOK
+           OPEN INPUT CADESPEC
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ESPECOK.
+           MOVE SPACES TO REGRELMEDTX
+           WRITE REGRELMEDTX
+           WRITE REGRELMEDTX FROM CABESP
+           MOVE SPACES TO REGRELMEDTX
+           WRITE REGRELMEDTX
+           MOVE 1 TO W-ESPIDX.
+       ESP-LOOP.
+           IF W-ESPIDX > 99
+              GO TO ESP-FIM.
+           IF TAB-ESP-CONT(W-ESPIDX) = ZEROS
+              ADD 1 TO W-ESPIDX
+              GO TO ESP-LOOP.
+           MOVE W-ESPIDX TO CODESPEC
+           IF W-ESPECOK = "S"
+              READ CADESPEC
+              IF ST-ERRO = "00"
+                 MOVE DESCESPEC TO DESCESPECTX
+              ELSE
+                 MOVE "ESPECIALIDADE DESCONHEC" TO DESCESPECTX
+           ELSE
+              MOVE "ESPECIALIDADE DESCONHEC" TO DESCESPECTX.
+           MOVE TAB-ESP-CONT(W-ESPIDX) TO QTDESPECTX
+           WRITE REGRELMEDTX FROM DETESP
+           ADD 1 TO W-ESPIDX
+           GO TO ESP-LOOP.
+       ESP-FIM.
+           IF W-ESPECOK = "S"
+              CLOSE CADESPEC.
+      *
+      * ROTINA DE FIM      *
+      *
+       ROT-FIM.
+           CLOSE CADMED RELMEDTX.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
