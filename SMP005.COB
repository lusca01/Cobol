@@ -17,7 +17,22 @@
                     RECORD KEY   IS CEP
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS ENDERECO
-                       WITH DUPLICATES.     
+                       WITH DUPLICATES.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    ALTERNATE RECORD KEY IS NOMES WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -29,7 +44,50 @@
            03  ENDERECO            PIC X(30).
            03  BAIRRO              PIC X(20).
            03  CIDADE              PIC X(20).
-           03  UF                  PIC X(02).  
+           03  UF                  PIC X(02).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF       PIC X(11).
+          03 NOMES     PIC X(30).
+          03 DATANASC.
+              05 DIA   PIC 9(02).
+              05 MES   PIC 9(02).
+              05 ANO   PIC 9(04).
+          03 SEXO      PIC X(01).
+          03 GENERO    PIC X(01).
+          03 CODIGOR   PIC 9(04).
+          03 CEPZ      PIC 9(08).
+          03 NUMERO    PIC X(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TELEFONE.
+               05 DDD  PIC 9(02).
+               05 TNUM PIC 9(09).
+          03 EMAIL     PIC X(30).
+          03 NOMERESP  PIC X(30).
+          03 TELEFONERESP.
+               05 DDDRESP  PIC 9(02).
+               05 TNUMRESP PIC 9(09).
+          03 CONSENTIMENTOLGPD PIC X(01).
+          03 DATACONSENT.
+               05 DIACONSENT  PIC 9(02).
+               05 MESCONSENT  PIC 9(02).
+               05 ANOCONSENT  PIC 9(04).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -40,24 +98,90 @@
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        77 ST-ERRO       PIC X(02) VALUE "00".
-       77 IND           PIC 9(01) VALUE ZEROS.
+       77 IND           PIC 9(02) VALUE ZEROS.
        01 ESTADO        PIC X(20) VALUE SPACES.
+      *---REFERENCIAL-------------------------------------------
+       01 W-QTDEPACI     PIC 9(06) VALUE ZEROS.
+       01 W-PACIABERTO   PIC X(01) VALUE "N".
+       01 W-QTDEPACIED   PIC ZZZZZ9.
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(20).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *------------------------------------
       *
        01 TABESTADOSX.
           03 FILLER     PIC X(20) VALUE "ACACRE".
+          03 FILLER     PIC X(20) VALUE "ALALAGOAS".
+          03 FILLER     PIC X(20) VALUE "APAMAPA".
           03 FILLER     PIC X(20) VALUE "AMAMAZONAS".
+          03 FILLER     PIC X(20) VALUE "BABAHIA".
+          03 FILLER     PIC X(20) VALUE "CECEARA".
+          03 FILLER     PIC X(20) VALUE "DFDISTRITO FEDERAL".
+          03 FILLER     PIC X(20) VALUE "ESESPIRITO SANTO".
+          03 FILLER     PIC X(20) VALUE "GOGOIAS".
+          03 FILLER     PIC X(20) VALUE "MAMARANHAO".
+          03 FILLER     PIC X(20) VALUE "MTMATO GROSSO".
+          03 FILLER     PIC X(20) VALUE "MSMATO GROSSO DO SUL".
+          03 FILLER     PIC X(20) VALUE "MGMINAS GERAIS".
           03 FILLER     PIC X(20) VALUE "PAPARA".
-          03 FILLER     PIC X(20) VALUE "SPSAO PAULO".
-          03 FILLER     PIC X(20) VALUE "RJRIO DE JANEIRO".
           03 FILLER     PIC X(20) VALUE "PBPARAIBA".
+          03 FILLER     PIC X(20) VALUE "PRPARANA".
           03 FILLER     PIC X(20) VALUE "PEPERNAMBUCO".
-          03 FILLER     PIC X(20) VALUE "BABAHIA".
-          03 FILLER     PIC X(20) VALUE "MGMINAS GERAIS".
+          03 FILLER     PIC X(20) VALUE "PIPIAUI".
+          03 FILLER     PIC X(20) VALUE "RJRIO DE JANEIRO".
+          03 FILLER     PIC X(20) VALUE "RNRIO GRANDE NORTE".
+          03 FILLER     PIC X(20) VALUE "RSRIO GRANDE DO SUL".
+          03 FILLER     PIC X(20) VALUE "RORONDONIA".
+          03 FILLER     PIC X(20) VALUE "RRRORAIMA".
+          03 FILLER     PIC X(20) VALUE "SCSANTA CATARINA".
+          03 FILLER     PIC X(20) VALUE "SPSAO PAULO".
+          03 FILLER     PIC X(20) VALUE "SESERGIPE".
+          03 FILLER     PIC X(20) VALUE "TOTOCANTINS".
        01 TABESTADOS REDEFINES TABESTADOSX.
-          03 TBESTADOS  PIC X(20) OCCURS 9 TIMES.
+          03 TBESTADOS  PIC X(20) OCCURS 27 TIMES.
        01 TXTESTADO.
           03 TXTESTADO1 PIC X(02) VALUE SPACES.
           03 TXTESTADO2 PIC X(18) VALUE SPACES.
+      *---BUSCA DE CEP NA BASE NACIONAL--------------------------------
+       01 W-INDF         PIC 9(02) VALUE ZEROS.
+       01 W-FAIXAATUAL   PIC 9(05) VALUE ZEROS.
+       01 TABCEPFAIXAX.
+          03 FILLER PIC X(47) VALUE
+             "01330BELA VISTA          SAO PAULO           SP".
+          03 FILLER PIC X(47) VALUE
+             "20040CENTRO              RIO DE JANEIRO      RJ".
+          03 FILLER PIC X(47) VALUE
+             "30130SAVASSI             BELO HORIZONTE      MG".
+          03 FILLER PIC X(47) VALUE
+             "40026VITORIA             SALVADOR            BA".
+          03 FILLER PIC X(47) VALUE
+             "70040ASA SUL             BRASILIA            DF".
+          03 FILLER PIC X(47) VALUE
+             "80010CENTRO              CURITIBA            PR".
+          03 FILLER PIC X(47) VALUE
+             "90010CENTRO HISTORICO    PORTO ALEGRE        RS".
+       01 TABCEPFAIXA REDEFINES TABCEPFAIXAX.
+          03 REGCEPFAIXA OCCURS 7 TIMES.
+             05 FAIXACEP    PIC 9(05).
+             05 FAIXABAIRRO PIC X(20).
+             05 FAIXACIDADE PIC X(20).
+             05 FAIXAUF     PIC X(02).
       *---------------------------------------------------------------
        SCREEN SECTION.
        01  TELACEP.
@@ -102,24 +226,60 @@
                HIGHLIGHT.
       *
        01  TELAESTADO.
+           05  LINE 02  COLUMN 41 
+               VALUE  "AC - ACRE".
+           05  LINE 03  COLUMN 41 
+               VALUE  "AL - ALAGOAS".
+           05  LINE 04  COLUMN 41 
+               VALUE  "AP - AMAPA".
+           05  LINE 05  COLUMN 41 
+               VALUE  "AM - AMAZONAS".
+           05  LINE 06  COLUMN 41 
+               VALUE  "BA - BAHIA".
+           05  LINE 07  COLUMN 41 
+               VALUE  "CE - CEARA".
+           05  LINE 08  COLUMN 41 
+               VALUE  "DF - DISTRITO FEDERAL".
            05  LINE 09  COLUMN 41 
-               VALUE  "                     AC - ACRE".
+               VALUE  "ES - ESPIRITO SANTO".
            05  LINE 10  COLUMN 41 
-               VALUE  "                     AM - AMAZONAS".
+               VALUE  "GO - GOIAS".
            05  LINE 11  COLUMN 41 
-               VALUE  "                     PA - PARA".
+               VALUE  "MA - MARANHAO".
            05  LINE 12  COLUMN 41 
-               VALUE  "                     SP - SAO PAULO".
+               VALUE  "MT - MATO GROSSO".
            05  LINE 13  COLUMN 41 
-               VALUE  "                     RJ - RIO DE JANEIRO".
+               VALUE  "MS - MATO GROSSO DO SUL".
            05  LINE 14  COLUMN 41 
-               VALUE  "                     PB - PARAIBA".
+               VALUE  "MG - MINAS GERAIS".
            05  LINE 15  COLUMN 41 
-               VALUE  "                     PE - PERNAMBUCO".
-           05  LINE 16  COLUMN 41 
-               VALUE  "                     BA - BAHIA".
-           05  LINE 17  COLUMN 41 
-               VALUE  "                     MG - MINAS GERAIS".
+               VALUE  "PA - PARA".
+           05  LINE 02  COLUMN 61 
+               VALUE  "PB - PARAIBA".
+           05  LINE 03  COLUMN 61 
+               VALUE  "PR - PARANA".
+           05  LINE 04  COLUMN 61 
+               VALUE  "PE - PERNAMBUCO".
+           05  LINE 05  COLUMN 61 
+               VALUE  "PI - PIAUI".
+           05  LINE 06  COLUMN 61 
+               VALUE  "RJ - RIO DE JANEIRO".
+           05  LINE 07  COLUMN 61 
+               VALUE  "RN - RIO GRANDE NORTE".
+           05  LINE 08  COLUMN 61 
+               VALUE  "RS - RIO GRANDE DO SUL".
+           05  LINE 09  COLUMN 61 
+               VALUE  "RO - RONDONIA".
+           05  LINE 10  COLUMN 61 
+               VALUE  "RR - RORAIMA".
+           05  LINE 11  COLUMN 61 
+               VALUE  "SC - SANTA CATARINA".
+           05  LINE 12  COLUMN 61 
+               VALUE  "SP - SAO PAULO".
+           05  LINE 13  COLUMN 61 
+               VALUE  "SE - SERGIPE".
+           05  LINE 14  COLUMN 61 
+               VALUE  "TO - TOCANTINS".
       *------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -138,6 +298,18 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE " ERRO NA ABERTURA DO ARQUIVO CADPACI " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE "S" TO W-PACIABERTO.
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
         L1.
            MOVE SPACES TO ENDERECO BAIRRO CIDADE UF ESTADO
            MOVE ZEROS TO CEP
@@ -166,7 +338,9 @@
                  GO TO ROT-FIM
            ELSE
              MOVE "CEP AINDA NAO CADASTRADO" TO MENS
-             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             PERFORM BUSCA-CEPFAIXA THRU BUSCA-CEPFAIXA-FIM
+             DISPLAY TELACEP.
         L3.
            ACCEPT ENDERECOT
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -205,7 +379,7 @@
            MOVE TBESTADOS(IND) TO TXTESTADO
            IF TXTESTADO1 NOT = UF
               ADD 1 TO IND
-              IF IND < 10
+              IF IND < 28
                  GO TO L7
               ELSE
                  MOVE "UF INCORRETA" TO MENS
@@ -238,6 +412,9 @@
         INC-WR1.
             WRITE REGCEP
             IF ST-ERRO = "00" OR "02"
+               MOVE CEP TO CHAVELOGTX
+               MOVE "N" TO ACAOLOGTX
+               PERFORM ESCREVE-LOG
                MOVE "** DADOS GRAVADOS **" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO L1.
@@ -270,6 +447,37 @@
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
                       GO TO L3.
+      *
+       VERIFICA-REFCEP.
+           MOVE ZEROS TO W-QTDEPACI
+           IF W-PACIABERTO NOT = "S"
+              GO TO EXC-OPC.
+           MOVE SPACES TO CPF
+           START CADPACI KEY IS NOT LESS CPF INVALID KEY
+                 GO TO EXC-OPC.
+       VERIFICA-REFCEP1.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF CEPZ = CEP
+                 ADD 1 TO W-QTDEPACI
+                 GO TO VERIFICA-REFCEP1
+              ELSE
+                 GO TO VERIFICA-REFCEP1.
+           IF W-QTDEPACI > ZEROS
+              MOVE W-QTDEPACI TO W-QTDEPACIED
+              DISPLAY (24, 12) "QTDE DE PACIENTES VINCULADOS: "
+              DISPLAY (24, 43) W-QTDEPACIED
+              MOVE "** CEP TEM PACIENTES,EXCLUSAO BLOQUEADA **"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -285,6 +493,9 @@
        EXC-DL1.
                 DELETE CADCEP RECORD
                 IF ST-ERRO = "00"
+                   MOVE CEP TO CHAVELOGTX
+                   MOVE "E" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
                    MOVE "*** REGISTRO CEP EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO L1.
@@ -308,14 +519,54 @@
        ALT-RW1.
                 REWRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CEP TO CHAVELOGTX
+                   MOVE "A" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO L1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP005" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+      *
        ROT-FIM.
-           CLOSE CADCEP.
+           CLOSE CADCEP CADPACI CADLOG.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
@@ -335,4 +586,23 @@
               DISPLAY (23, 12) MENS.
        ROT-MENS-FIM.
            EXIT.
-       FIM-ROT-TEMPO.   
\ No newline at end of file
+       FIM-ROT-TEMPO.
+
+      *---------[ BUSCA DE CEP NA BASE NACIONAL ]-----------
+       BUSCA-CEPFAIXA.
+           MOVE 1 TO W-INDF
+           DIVIDE CEP BY 1000 GIVING W-FAIXAATUAL.
+       BUSCA-CEPFAIXA1.
+           IF W-INDF > 7
+              GO TO BUSCA-CEPFAIXA-FIM.
+           IF FAIXACEP(W-INDF) = W-FAIXAATUAL
+              MOVE FAIXABAIRRO(W-INDF) TO BAIRRO
+              MOVE FAIXACIDADE(W-INDF) TO CIDADE
+              MOVE FAIXAUF(W-INDF) TO UF
+              MOVE 1 TO IND
+              PERFORM L7
+              GO TO BUSCA-CEPFAIXA-FIM.
+           ADD 1 TO W-INDF
+           GO TO BUSCA-CEPFAIXA1.
+       BUSCA-CEPFAIXA-FIM.
+           EXIT.   
\ No newline at end of file
