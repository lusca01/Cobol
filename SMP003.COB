@@ -1,320 +1,647 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP003.
-      *AUTHOR. LUCAS DE LIMA.
-      *****************************************************************
-      *    CADASTRO DE CONVENIO                                      *
-      *****************************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADCONV ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGO
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
-                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.     
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADCONV
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONV.DAT".
-       01  REGCONV.
-           03 CODIGO              PIC 9(04).
-           03 NOME                PIC X(30).
-           03 PLANO               PIC 9(02).
-           03 ANS                 PIC 9(06).
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 W-SEL         PIC 9(01) VALUE ZEROS.
-       77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES.
-       77 ST-ERRO       PIC X(02) VALUE "00".
-       77 IND           PIC 9(01) VALUE ZEROS.
-       01 MSGPLANO      PIC X(30) VALUE SPACES.
-      *
-       01 TABPLANO.
-          03 TBPLANO     PIC X(30) OCCURS 12 TIMES.
-      *------------------------------------
-       SCREEN SECTION.
-       01  TELACONV.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                      CADASTRO DO CONVEN".
-           05  LINE 02  COLUMN 41 
-               VALUE  "IO".
-           05  LINE 04  COLUMN 01 
-               VALUE  "  CODIGO    :".
-           05  LINE 06  COLUMN 01 
-               VALUE  "  NOME      :".
-           05  LINE 08  COLUMN 01 
-               VALUE  "  PLANO     :".
-           05  LINE 10  COLUMN 01 
-               VALUE  "  CODIGO ANS:".
-           05  LINE 23  COLUMN 01 
-               VALUE  " MENSAGEM:".
-           05  CODIGOT
-               LINE 04  COLUMN 15  PIC 9(04)
-               USING  CODIGO
-               HIGHLIGHT.
-           05  NOMET
-               LINE 06  COLUMN 15  PIC X(30)
-               USING  NOME
-               HIGHLIGHT.
-           05  PLANOT
-               LINE 08  COLUMN 15  PIC 9(02)
-               USING  PLANO
-               HIGHLIGHT.
-           05  PLANOTT
-               LINE 08  COLUMN 18  PIC X(30)
-               USING  MSGPLANO
-               HIGHLIGHT.
-           05  ANST
-               LINE 10  COLUMN 15  PIC 9(06)
-               USING  ANS
-               HIGHLIGHT.
-      *
-       01  TELAPLANOS.
-           05  LINE 07  COLUMN 41 
-               VALUE  "         1 - ENFERMARIA REGIONAL".
-           05  LINE 08  COLUMN 41 
-               VALUE  "         2 - ENFERMARIA NACIONAL".
-           05  LINE 09  COLUMN 41 
-               VALUE  "         3 - ENFERMARIA INTERNACIONAL".
-           05  LINE 10  COLUMN 41 
-               VALUE  "         4 - APTO PADRAO REGIONAL".
-           05  LINE 11  COLUMN 41 
-               VALUE  "         5 - APTO PADRAO NACIONAL".
-           05  LINE 12  COLUMN 41 
-               VALUE  "         6 - APTO PADRAO INTERNACIONAL".
-           05  LINE 13  COLUMN 41 
-               VALUE  "         7 - EMERGENCIA REGIONAL".
-           05  LINE 14  COLUMN 41 
-               VALUE  "         8 - EMERGENCIA NACIONAL".
-           05  LINE 15  COLUMN 41 
-               VALUE  "         9 - EMERGENCIA INTERNACIONAL".
-           05  LINE 16  COLUMN 41 
-               VALUE  "         10 - PLANO GLOBAL".
-           05  LINE 17  COLUMN 41 
-               VALUE  "         11 - PLANO INDIVIDUAL".
-           05  LINE 18  COLUMN 41 
-               VALUE  "         12 - PLANO FAMILIAR".
-      *-----------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-           MOVE "ENFERMARIA REGIONAL"       TO TBPLANO(01)
-           MOVE "ENFERMARIA NACIONAL"       TO TBPLANO(02)
-           MOVE "ENFERMARIA INTERNACIONAL"  TO TBPLANO(03)
-           MOVE "APTO PADRAO REGIONAL"      TO TBPLANO(04)
-           MOVE "APTO PADRAO NACIONAL"      TO TBPLANO(05)
-           MOVE "APTO PADRAO INTERNACIONAL" TO TBPLANO(06)
-           MOVE "EMERGENCIA REGIONAL"       TO TBPLANO(07)
-           MOVE "EMERGENCIA NACIONAL"       TO TBPLANO(08)
-           MOVE "EMERGENCIA INTERNACIONAL"  TO TBPLANO(09)
-           MOVE "PLANO GLOBAL"              TO TBPLANO(10)
-           MOVE "PLANO INDIVIDUAL"          TO TBPLANO(11)
-           MOVE "PLANO FAMILIAR"            TO TBPLANO(12).
-      *
-       L0.
-           OPEN I-O CADCONV
-           IF ST-ERRO NOT = "00"
-             IF ST-ERRO = "30"
-                OPEN OUTPUT CADCONV
-                CLOSE CADCONV
-                MOVE " ARQUIVO CADCONVENIO FOI CRIADO " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO L0
-             ELSE
-                MOVE " ERRO NA ABERTURA DO ARQUIVO " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-        L1.
-           MOVE SPACES TO NOME MSGPLANO
-           MOVE ZEROS TO PLANO CODIGO ANS
-           DISPLAY TELACONV.
-        L2.
-           ACCEPT CODIGOT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO ROT-FIM.
-           IF CODIGO = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L2. 
-        LER.
-           READ CADCONV
-           IF ST-ERRO NOT = "23"
-              IF ST-ERRO = "00"
-                 PERFORM L5A
-                 DISPLAY TELACONV
-                 MOVE "** CONVENIO JA CADASTRADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ACE-001
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONVENIO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-             MOVE "CODIGO DE CONVENIO AINDA NAO CADASTRADO" TO MENS
-             PERFORM ROT-MENS THRU ROT-MENS-FIM.
-        L3.
-           ACCEPT NOMET
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L2.
-           IF NOME = SPACES
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L3.
-        L5.
-           DISPLAY TELAPLANOS
-           ACCEPT PLANOT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L3.
-        L5A.
-           IF PLANO = 0 OR PLANO > 12
-                 MOVE "*** DIGITE APENAS DE 1 ATE 12 ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L5.
-           MOVE TBPLANO(PLANO) TO MSGPLANO
-           DISPLAY PLANOTT.
-           DISPLAY TELACONV.
-        L6.
-           ACCEPT ANST
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L5.
-           IF ANS = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L6.
-      *------------- VERFICAR SE E ALTERACAO --------
-           IF W-SEL = 1
-              GO TO ALT-OPC.
-
-        INC-OPC.
-            MOVE "S" TO W-OPCAO
-            DISPLAY (23, 40) "DADOS OK (S/N) : ".
-            ACCEPT (23, 57) W-OPCAO WITH UPDATE
-            ACCEPT W-ACT FROM ESCAPE KEY
-            IF W-ACT = 01 
-               GO TO L6.
-            IF W-OPCAO = "N" OR "n"
-               MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO L1.
-            IF W-OPCAO NOT = "S" AND "s"
-               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO INC-OPC.
-        INC-WR1.
-            WRITE REGCONV
-            IF ST-ERRO = "00" OR "02"
-               MOVE "** DADOS GRAVADOS **" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO L1.
-            IF ST-ERRO = "22"
-               MOVE "** CONVENIO JA CADASTRADO, DADOS NAO GRAVADOS **" 
-                      TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO L1
-            ELSE
-               MOVE "* ERRO NA GRAVACAO DO ARQUIVO DE CONVENIO * "
-                            TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM.
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO L1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO L3.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE CADCONV RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO CONVENIO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO L6.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGCONV
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO CONVENIO"   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-       ROT-FIM.
-           CLOSE CADCONV.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-      *---------[ ROTINA DE MENSAGEM ]---------------------
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 3000
-               GO TO ROT-MENS2
-           ELSE
-              MOVE SPACES TO MENS
-              DISPLAY (23, 12) MENS.
-       ROT-MENS-FIM.
-           EXIT.
-       FIM-ROT-TEMPO.   
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP003.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    CADASTRO DE CONVENIO                                      *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+       SELECT CADCONVPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVECONVPLANO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03 CODIGO              PIC 9(04).
+           03 NOME                PIC X(30).
+           03 PLANO               PIC 9(02).
+           03 ANS                 PIC 9(06).
+           03 ANSVALIDADE.
+              05 ANSVALDIA        PIC 9(02).
+              05 ANSVALMES        PIC 9(02).
+              05 ANSVALANO        PIC 9(04).
+      *
+       FD CADCONVPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONVPLANO.DAT".
+       01  REGCONVPLANO.
+           03 CHAVECONVPLANO.
+              05 CODIGOCONVPL     PIC 9(04).
+              05 PLANOCONVPL      PIC 9(02).
+      *
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01  REGCONS.
+           03 KEYPRINCIPAL.
+              05 CPFPACIENTE       PIC 9(11).
+              05 DATACONS.
+                 07 DIAC           PIC 9(02).
+                 07 MESC           PIC 9(02).
+                 07 ANOC           PIC 9(04).
+              05 HORAC             PIC 9(04).
+           03 CODMED               PIC 9(06).
+           03 CODCONV              PIC 9(04).
+           03 CODCID               PIC X(07).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 STATUSCONS           PIC X(01).
+              88 AGENDADA          VALUE "A".
+              88 REALIZADA         VALUE "R".
+              88 CANCELADA         VALUE "C".
+              88 FALTOU            VALUE "F".
+           03 VALOR                PIC 9(06)V99.
+           03 PAGO                 PIC X(01).
+              88 PAGO-SIM          VALUE "S".
+              88 PAGO-NAO          VALUE "N".
+           03 PESO                 PIC 9(03)V9.
+           03 ALTURA               PIC 9(03).
+           03 PRESSAOSIS           PIC 9(03).
+           03 PRESSAODIA           PIC 9(03).
+           03 TEMPERATURA          PIC 9(02)V9.
+           03 RETORNO.
+              05 DIARETORNO        PIC 9(02).
+              05 MESRETORNO        PIC 9(02).
+              05 ANORETORNO        PIC 9(04).
+           03 SEVERIDADE           PIC 9(01).
+              88 SEV-NAO-INFORMADA  VALUE 0.
+              88 SEV-EMERGENCIA     VALUE 1.
+              88 SEV-URGENCIA       VALUE 2.
+              88 SEV-SEMI-URGENCIA  VALUE 3.
+              88 SEV-NAO-URGENCIA   VALUE 4.
+           03 CODSALA              PIC 9(02).
+           03 UNIDADE               PIC 9(02).
+           03 LEMBRETEENVIADO      PIC X(01).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 IND           PIC 9(01) VALUE ZEROS.
+       01 MSGPLANO      PIC X(30) VALUE SPACES.
+       01 W-ADDPLANO    PIC X(01) VALUE SPACES.
+      *
+       01 TABPLANO.
+          03 TBPLANO     PIC X(30) OCCURS 12 TIMES.
+      *---REFERENCIAL-------------------------------------------
+       01 W-QTDECONSU    PIC 9(06) VALUE ZEROS.
+       01 W-CONSUABERTO  PIC X(01) VALUE "N".
+       01 W-QTDECONSUED  PIC ZZZZZ9.
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(20).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *------------------------------------
+       SCREEN SECTION.
+       01  TELACONV.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "                      CADASTRO DO CONVEN".
+           05  LINE 02  COLUMN 41 
+               VALUE  "IO".
+           05  LINE 04  COLUMN 01 
+               VALUE  "  CODIGO    :".
+           05  LINE 06  COLUMN 01 
+               VALUE  "  NOME      :".
+           05  LINE 08  COLUMN 01 
+               VALUE  "  PLANO     :".
+           05  LINE 10  COLUMN 01
+               VALUE  "  CODIGO ANS:".
+           05  LINE 12  COLUMN 01
+               VALUE  "  VALIDADE ANS (DD/MM/AAAA):".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  CODIGOT
+               LINE 04  COLUMN 15  PIC 9(04)
+               USING  CODIGO
+               HIGHLIGHT.
+           05  NOMET
+               LINE 06  COLUMN 15  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  PLANOT
+               LINE 08  COLUMN 15  PIC 9(02)
+               USING  PLANO
+               HIGHLIGHT.
+           05  PLANOTT
+               LINE 08  COLUMN 18  PIC X(30)
+               USING  MSGPLANO
+               HIGHLIGHT.
+           05  ANST
+               LINE 10  COLUMN 15  PIC 9(06)
+               USING  ANS
+               HIGHLIGHT.
+           05  ANSVALDIAT
+               LINE 12  COLUMN 30  PIC 9(02)
+               USING  ANSVALDIA
+               HIGHLIGHT.
+           05  ANSVALMEST
+               LINE 12  COLUMN 33  PIC 9(02)
+               USING  ANSVALMES
+               HIGHLIGHT.
+           05  ANSVALANOT
+               LINE 12  COLUMN 36  PIC 9(04)
+               USING  ANSVALANO
+               HIGHLIGHT.
+      *
+       01  TELAPLANOS.
+           05  LINE 07  COLUMN 41 
+               VALUE  "         1 - ENFERMARIA REGIONAL".
+           05  LINE 08  COLUMN 41 
+               VALUE  "         2 - ENFERMARIA NACIONAL".
+           05  LINE 09  COLUMN 41 
+               VALUE  "         3 - ENFERMARIA INTERNACIONAL".
+           05  LINE 10  COLUMN 41 
+               VALUE  "         4 - APTO PADRAO REGIONAL".
+           05  LINE 11  COLUMN 41 
+               VALUE  "         5 - APTO PADRAO NACIONAL".
+           05  LINE 12  COLUMN 41 
+               VALUE  "         6 - APTO PADRAO INTERNACIONAL".
+           05  LINE 13  COLUMN 41 
+               VALUE  "         7 - EMERGENCIA REGIONAL".
+           05  LINE 14  COLUMN 41 
+               VALUE  "         8 - EMERGENCIA NACIONAL".
+           05  LINE 15  COLUMN 41 
+               VALUE  "         9 - EMERGENCIA INTERNACIONAL".
+           05  LINE 16  COLUMN 41 
+               VALUE  "         10 - PLANO GLOBAL".
+           05  LINE 17  COLUMN 41 
+               VALUE  "         11 - PLANO INDIVIDUAL".
+           05  LINE 18  COLUMN 41 
+               VALUE  "         12 - PLANO FAMILIAR".
+      *-----------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "ENFERMARIA REGIONAL"       TO TBPLANO(01)
+           MOVE "ENFERMARIA NACIONAL"       TO TBPLANO(02)
+           MOVE "ENFERMARIA INTERNACIONAL"  TO TBPLANO(03)
+           MOVE "APTO PADRAO REGIONAL"      TO TBPLANO(04)
+           MOVE "APTO PADRAO NACIONAL"      TO TBPLANO(05)
+           MOVE "APTO PADRAO INTERNACIONAL" TO TBPLANO(06)
+           MOVE "EMERGENCIA REGIONAL"       TO TBPLANO(07)
+           MOVE "EMERGENCIA NACIONAL"       TO TBPLANO(08)
+           MOVE "EMERGENCIA INTERNACIONAL"  TO TBPLANO(09)
+           MOVE "PLANO GLOBAL"              TO TBPLANO(10)
+           MOVE "PLANO INDIVIDUAL"          TO TBPLANO(11)
+           MOVE "PLANO FAMILIAR"            TO TBPLANO(12).
+      *
+       L0.
+           OPEN I-O CADCONV
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                OPEN OUTPUT CADCONV
+                CLOSE CADCONV
+                MOVE " ARQUIVO CADCONVENIO FOI CRIADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO L0
+             ELSE
+                MOVE " ERRO NA ABERTURA DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+           OPEN I-O CADCONVPLANO
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                OPEN OUTPUT CADCONVPLANO
+                CLOSE CADCONVPLANO
+                OPEN I-O CADCONVPLANO
+             ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONVPLANO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE " ERRO NA ABERTURA DO ARQUIVO CADCONSU " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE "S" TO W-CONSUABERTO.
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
+        L1.
+           MOVE SPACES TO NOME MSGPLANO
+           MOVE ZEROS TO PLANO CODIGO ANS ANSVALIDADE
+           DISPLAY TELACONV.
+        L2.
+           ACCEPT CODIGOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CODIGO = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2. 
+        LER.
+           READ CADCONV
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 PERFORM L5A
+                 DISPLAY TELACONV
+                 MOVE "** CONVENIO JA CADASTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONVENIO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+             MOVE "CODIGO DE CONVENIO AINDA NAO CADASTRADO" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+        L3.
+           ACCEPT NOMET
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L2.
+           IF NOME = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+        L5.
+           DISPLAY TELAPLANOS
+           ACCEPT PLANOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L3.
+        L5A.
+           IF PLANO = 0 OR PLANO > 12
+                 MOVE "*** DIGITE APENAS DE 1 ATE 12 ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO L5.
+           MOVE TBPLANO(PLANO) TO MSGPLANO
+           DISPLAY PLANOTT.
+           DISPLAY TELACONV.
+        L6.
+           ACCEPT ANST
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L5.
+           IF ANS = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L6.
+        L6A.
+           ACCEPT ANSVALDIAT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L6.
+           IF ANSVALDIA = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L6A.
+           IF ANSVALDIA > 31
+              MOVE "O DIA INSERIDO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L6A.
+        L6B.
+           ACCEPT ANSVALMEST
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L6A.
+           IF ANSVALMES = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L6B.
+           IF ANSVALMES > 12 OR ANSVALMES < 1
+              MOVE "O MES INSERIDO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L6B.
+        L6C.
+           ACCEPT ANSVALANOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L6B.
+           IF ANSVALANO = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L6C.
+      *------------- VERFICAR SE E ALTERACAO --------
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+
+        INC-OPC.
+            MOVE "S" TO W-OPCAO
+            DISPLAY (23, 40) "DADOS OK (S/N) : ".
+            ACCEPT (23, 57) W-OPCAO WITH UPDATE
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01 
+               GO TO L6.
+            IF W-OPCAO = "N" OR "n"
+               MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+        INC-WR1.
+            WRITE REGCONV
+            IF ST-ERRO = "00" OR "02"
+               MOVE CODIGO TO CHAVELOGTX
+               MOVE "N" TO ACAOLOGTX
+               PERFORM ESCREVE-LOG
+               MOVE "** DADOS GRAVADOS **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO MANTER-PLANOS.
+            IF ST-ERRO = "22"
+               MOVE "** CONVENIO JA CADASTRADO, DADOS NAO GRAVADOS **" 
+                      TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO L1
+            ELSE
+               MOVE "* ERRO NA GRAVACAO DO ARQUIVO DE CONVENIO * "
+                            TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO L1  
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO L3.
+      *
+       VERIFICA-REFCONV.
+           MOVE ZEROS TO W-QTDECONSU
+           IF W-CONSUABERTO NOT = "S"
+              GO TO EXC-OPC.
+           MOVE ZEROS TO KEYPRINCIPAL
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                 GO TO EXC-OPC.
+       VERIFICA-REFCONV1.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF CODCONV = CODIGO
+                 ADD 1 TO W-QTDECONSU
+                 GO TO VERIFICA-REFCONV1
+              ELSE
+                 GO TO VERIFICA-REFCONV1.
+           IF W-QTDECONSU > ZEROS
+              MOVE W-QTDECONSU TO W-QTDECONSUED
+              DISPLAY (24, 12) "QTDE DE CONSULTAS VINCULADAS: "
+              DISPLAY (24, 43) W-QTDECONSUED
+              MOVE "** CONVENIO TEM CONSULTAS,EXCLUSAO BLOQUEADA **"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADCONV RECORD
+                IF ST-ERRO = "00"
+                   PERFORM APAGA-PLANOSCONV THRU APAGA-PLANOSCONV-FIM
+                   MOVE CODIGO TO CHAVELOGTX
+                   MOVE "E" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO CONVENIO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO L6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCONV
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO TO CHAVELOGTX
+                   MOVE "A" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO MANTER-PLANOS.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO CONVENIO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE PLANOS VINCULADOS AO CONVENIO *
+      *****************************************
+      *
+       MANTER-PLANOS.
+           MOVE CODIGO TO CODIGOCONVPL
+           MOVE PLANO TO PLANOCONVPL
+           WRITE REGCONVPLANO
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "22"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCONVPLANO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       MANTER-PLANOS1.
+           DISPLAY (23, 40) "OUTRO PLANO P/ CONVENIO (S/N): ".
+           ACCEPT (23, 72) W-ADDPLANO
+           IF W-ADDPLANO = "N" OR "n"
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS
+              GO TO L1.
+           IF W-ADDPLANO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO MANTER-PLANOS1.
+       MANTER-PLANOS2.
+           DISPLAY TELAPLANOS
+           ACCEPT PLANOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L1.
+           IF PLANO = 0 OR PLANO > 12
+              MOVE "*** DIGITE APENAS DE 1 ATE 12 ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO MANTER-PLANOS2.
+           MOVE CODIGO TO CODIGOCONVPL
+           MOVE PLANO TO PLANOCONVPL
+           WRITE REGCONVPLANO
+           IF ST-ERRO = "00"
+              MOVE "** PLANO VINCULADO AO CONVENIO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO MANTER-PLANOS1.
+           IF ST-ERRO = "22"
+              MOVE "** PLANO JA VINCULADO A ESTE CONVENIO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO MANTER-PLANOS1
+           ELSE
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCONVPLANO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *
+       APAGA-PLANOSCONV.
+           MOVE CODIGO TO CODIGOCONVPL
+           MOVE ZEROS TO PLANOCONVPL
+           START CADCONVPLANO KEY IS NOT LESS CHAVECONVPLANO
+                 INVALID KEY
+                 GO TO APAGA-PLANOSCONV-FIM.
+       APAGA-PLANOSCONV1.
+           READ CADCONVPLANO NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO APAGA-PLANOSCONV-FIM.
+           IF CODIGOCONVPL NOT = CODIGO
+              GO TO APAGA-PLANOSCONV-FIM.
+           DELETE CADCONVPLANO RECORD
+           GO TO APAGA-PLANOSCONV1.
+       APAGA-PLANOSCONV-FIM.
+           EXIT.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP003" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+      *
+       ROT-FIM.
+           CLOSE CADCONV CADCONVPLANO CADCONSU CADLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.   
