@@ -0,0 +1,414 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONVREC.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    RELATORIO DE RECONCILIACAO DE FATURAMENTO POR CONVENIO     *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCONV
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELCONVRECTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+              05 CPFPACIENTE    PIC 9(11).
+              05 DATACONS.
+                 07 DIAC        PIC 9(02).
+                 07 MESC        PIC 9(02).
+                 07 ANOC        PIC 9(04).
+              05 HORAC          PIC 9(04).
+          03 CODMED             PIC 9(06).
+          03 CODCONV            PIC 9(04).
+          03 CODCID             PIC X(07).
+          03 DESCRICAO1         PIC X(60).
+          03 DESCRICAO2         PIC X(60).
+          03 STATUSCONS         PIC X(01).
+             88 AGENDADA        VALUE "A".
+             88 REALIZADA       VALUE "R".
+             88 CANCELADA       VALUE "C".
+             88 FALTOU          VALUE "F".
+          03 VALOR              PIC 9(06)V99.
+          03 PAGO               PIC X(01).
+             88 PAGO-SIM        VALUE "S".
+             88 PAGO-NAO        VALUE "N".
+          03 PESO               PIC 9(03)V9.
+          03 ALTURA             PIC 9(03).
+          03 PRESSAOSIS         PIC 9(03).
+          03 PRESSAODIA         PIC 9(03).
+          03 TEMPERATURA        PIC 9(02)V9.
+          03 RETORNO.
+             05 DIARETORNO       PIC 9(02).
+             05 MESRETORNO       PIC 9(02).
+             05 ANORETORNO       PIC 9(04).
+          03 SEVERIDADE          PIC 9(01).
+             88 SEV-NAO-INFORMADA  VALUE 0.
+             88 SEV-EMERGENCIA     VALUE 1.
+             88 SEV-URGENCIA       VALUE 2.
+             88 SEV-SEMI-URGENCIA  VALUE 3.
+             88 SEV-NAO-URGENCIA   VALUE 4.
+          03 CODSALA             PIC 9(02).
+          03 UNIDADE              PIC 9(02).
+          03 LEMBRETEENVIADO      PIC X(01).
+      *-----------------------------CONVENIO----------------------------
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03 CODIGOCONV          PIC 9(04).
+           03 NOMECONV            PIC X(30).
+           03 PLANO               PIC 9(02).
+           03 ANS                 PIC 9(06).
+           03 ANSVALIDADE.
+              05 ANSVALDIA        PIC 9(02).
+              05 ANSVALMES        PIC 9(02).
+              05 ANSVALANO        PIC 9(04).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *
+       FD RELCONVRECTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCONVREC.DOC".
+       01 REGRELCONVRECTX   PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       01 W-CONVOK        PIC X(01) VALUE "N".
+       01 W-DATAINI.
+           03 DIAI        PIC 9(02) VALUE ZEROS.
+           03 MESI        PIC 9(02) VALUE ZEROS.
+           03 ANOI        PIC 9(04) VALUE ZEROS.
+       01 W-DATAFIM.
+           03 DIAF        PIC 9(02) VALUE 31.
+           03 MESF        PIC 9(02) VALUE 12.
+           03 ANOF        PIC 9(04) VALUE 9999.
+       01 W-DATAINUM     PIC 9(08) VALUE ZEROS.
+       01 W-DATAFIMNUM   PIC 9(08) VALUE ZEROS.
+       01 W-DATACONSNUM  PIC 9(08) VALUE ZEROS.
+      *---ACUMULADORES POR CONVENIO----------------------------------
+       01 W-NGRUPOS       PIC 9(03) VALUE ZEROS.
+       01 W-G             PIC 9(03) VALUE ZEROS.
+       01 TAB-GRUPOS.
+          03 TAB-GRUPO OCCURS 200 TIMES.
+             05 TG-CODCONV       PIC 9(04).
+             05 TG-QTDE          PIC 9(06).
+             05 TG-VALORPAGO     PIC 9(08)V99.
+             05 TG-VALORABERTO   PIC 9(08)V99.
+       01 W-TOTQTDE        PIC 9(06) VALUE ZEROS.
+       01 W-TOTPAGO        PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTABERTO      PIC 9(08)V99 VALUE ZEROS.
+      *
+       01  CAB0.
+           05  CAB-NOMEUNIDADE        PIC X(20) VALUE
+           "HOSPITAL MAINFRAME".
+           05  FILLER                 PIC X(055) VALUE
+           "  *** RECONCILIACAO DE FATURAMENTO POR CONVENIO ***".
+
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "CONVENIO  NOME                           PLANO  QTDE  ".
+           05  FILLER                 PIC X(029) VALUE
+           "  VALOR PAGO   VALOR ABERTO".
+
+       01  DETCONVREC.
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  CODIGOCONVTX  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  NOMECONVTX  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  PLANOTX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  QTDETX  VALUE ZEROS  PIC ZZZZZ9.
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  VALORPAGOTX  VALUE ZEROS  PIC ZZZ.ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  VALORABERTOTX  VALUE ZEROS  PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  TOTAL1.
+           05  FILLER                 PIC X(028) VALUE
+           "*** TOTAL GERAL - QTDE : ".
+           05  TOTQTDETX  VALUE ZEROS  PIC ZZZZZ9.
+           05  FILLER                 PIC X(014) VALUE
+           "  PAGO : ".
+           05  TOTPAGOTX  VALUE ZEROS  PIC ZZZ.ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(011) VALUE
+           "  ABERTO : ".
+           05  TOTABERTOTX  VALUE ZEROS  PIC ZZZ.ZZZ.ZZ9,99.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TXTTELARELCONVREC.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "     *** RECONCILIACAO DE FATURAMENTO POR C".
+           05  LINE 02  COLUMN 45
+               VALUE  "ONVENIO ***".
+           05  LINE 10  COLUMN 01
+               VALUE  "   DATA INICIAL (DD MM AAAA) (BRANCO= SEM L".
+           05  LINE 10  COLUMN 45
+               VALUE  "IMITE) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "   DATA FINAL   (DD MM AAAA) (BRANCO= SEM L".
+           05  LINE 12  COLUMN 45
+               VALUE  "IMITE) :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-DIAI
+               LINE 10  COLUMN 54  PIC 9(02)
+               USING  DIAI
+               HIGHLIGHT.
+           05  TW-MESI
+               LINE 10  COLUMN 57  PIC 9(02)
+               USING  MESI
+               HIGHLIGHT.
+           05  TW-ANOI
+               LINE 10  COLUMN 60  PIC 9(04)
+               USING  ANOI
+               HIGHLIGHT.
+           05  TW-DIAF
+               LINE 12  COLUMN 54  PIC 9(02)
+               USING  DIAF
+               HIGHLIGHT.
+           05  TW-MESF
+               LINE 12  COLUMN 57  PIC 9(02)
+               USING  MESF
+               HIGHLIGHT.
+           05  TW-ANOF
+               LINE 12  COLUMN 60  PIC 9(04)
+               USING  ANOF
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+           MOVE ZEROS TO W-DATAINI
+           MOVE ZEROS TO DIAF
+           MOVE ZEROS TO MESF
+           MOVE ZEROS TO ANOF
+           DISPLAY TXTTELARELCONVREC.
+       L1.
+           ACCEPT TW-DIAI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+       L2.
+           ACCEPT TW-MESI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L1.
+       L3.
+           ACCEPT TW-ANOI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2.
+       L4.
+           ACCEPT TW-DIAF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L3.
+       L5.
+           ACCEPT TW-MESF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L4.
+       L6.
+           ACCEPT TW-ANOF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L5.
+      *
+           IF W-DATAINI = ZEROS
+              MOVE ZEROS TO W-DATAINUM
+           ELSE
+              COMPUTE W-DATAINUM = ANOI * 10000 + MESI * 100 + DIAI.
+           IF DIAF = ZEROS AND MESF = ZEROS AND ANOF = ZEROS
+              MOVE 99991231 TO W-DATAFIMNUM
+           ELSE
+              COMPUTE W-DATAFIMNUM = ANOF * 10000 + MESF * 100 + DIAF.
+           IF W-DATAFIMNUM < W-DATAINUM
+              MOVE "*** DATA FINAL ANTERIOR A DATA INICIAL ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "* ARQUIVO CONSULTA NAO EXISTE *"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONSU"
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *
+           OPEN OUTPUT RELCONVRECTX
+           IF ST-ERRO NOT = "00"
+                      DISPLAY "ERRO ABERTURA DO ARQUIVO RELCONVRECTX"
+                      GO TO ROT-FIM.
+      *
+           MOVE "N" TO W-CONVOK
+           OPEN INPUT CADCONV
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-CONVOK.
+      *
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO LER-CONSU01.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+      *
+       LER-CONSU01.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 DISPLAY "*** FIM DO CADCONSU ***"
+                 GO TO ROT-IMPRIME
+              ELSE
+                 DISPLAY "ERRO NA LEITURA CADCONSU"
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *
+           COMPUTE W-DATACONSNUM = ANOC * 10000 + MESC * 100 + DIAC
+           IF W-DATACONSNUM < W-DATAINUM OR W-DATACONSNUM > W-DATAFIMNUM
+              GO TO LER-CONSU01.
+           IF NOT REALIZADA
+              GO TO LER-CONSU01.
+      *
+           PERFORM ACUMULA-GRUPO THRU ACUMULA-GRUPO-FIM
+           GO TO LER-CONSU01.
+      *----------------------------------------------------
+      * LOCALIZA (OU CRIA) O ACUMULADOR DO CONVENIO E SOMA
+      *----------------------------------------------------
+       ACUMULA-GRUPO.
+           MOVE 1 TO W-G.
+       ACUMULA-GRUPO-PROC.
+           IF W-G > W-NGRUPOS
+              IF W-NGRUPOS > 199
+                 MOVE "*** LIMITE DE CONVENIOS EXCEDIDO, IGNORADO ***"
+                      TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACUMULA-GRUPO-FIM
+              ELSE
+                 ADD 1 TO W-NGRUPOS
+                 MOVE CODCONV TO TG-CODCONV(W-NGRUPOS)
+                 MOVE ZEROS   TO TG-QTDE(W-NGRUPOS)
+                                 TG-VALORPAGO(W-NGRUPOS)
+                                 TG-VALORABERTO(W-NGRUPOS)
+                 MOVE W-NGRUPOS TO W-G
+           ELSE
+              IF TG-CODCONV(W-G) NOT = CODCONV
+                 ADD 1 TO W-G
+                 GO TO ACUMULA-GRUPO-PROC.
+      *
+           ADD 1 TO TG-QTDE(W-G)
+           IF PAGO-SIM
+              ADD VALOR TO TG-VALORPAGO(W-G)
+           ELSE
+              ADD VALOR TO TG-VALORABERTO(W-G).
+       ACUMULA-GRUPO-FIM.
+           EXIT.
+      *----------------------------------------------------
+      * IMPRESSAO DO RELATORIO, UM GRUPO POR CONVENIO
+      *----------------------------------------------------
+       ROT-IMPRIME.
+           WRITE REGRELCONVRECTX FROM CAB0.
+           MOVE SPACES TO REGRELCONVRECTX
+           WRITE REGRELCONVRECTX.
+           WRITE REGRELCONVRECTX FROM CAB1.
+      *
+           MOVE ZEROS TO W-TOTQTDE W-TOTPAGO W-TOTABERTO
+           MOVE 1 TO W-G.
+           IF W-NGRUPOS = ZEROS
+              GO TO ROT-IMPRIME-TOTAL.
+       ROT-IMPRIME-LOOP.
+           MOVE SPACES TO NOMECONVTX
+           MOVE ZEROS TO PLANOTX
+           MOVE TG-CODCONV(W-G) TO CODIGOCONVTX
+           IF W-CONVOK = "S"
+              MOVE TG-CODCONV(W-G) TO CODIGOCONV
+              READ CADCONV
+              IF ST-ERRO = "00"
+                 MOVE NOMECONV TO NOMECONVTX
+                 MOVE PLANO TO PLANOTX.
+           MOVE TG-QTDE(W-G) TO QTDETX
+           MOVE TG-VALORPAGO(W-G) TO VALORPAGOTX
+           MOVE TG-VALORABERTO(W-G) TO VALORABERTOTX
+           WRITE REGRELCONVRECTX FROM DETCONVREC
+      *
+           ADD TG-QTDE(W-G) TO W-TOTQTDE
+           ADD TG-VALORPAGO(W-G) TO W-TOTPAGO
+           ADD TG-VALORABERTO(W-G) TO W-TOTABERTO
+           ADD 1 TO W-G
+           IF W-G NOT > W-NGRUPOS
+              GO TO ROT-IMPRIME-LOOP.
+      *
+       ROT-IMPRIME-TOTAL.
+           MOVE SPACES TO REGRELCONVRECTX
+           WRITE REGRELCONVRECTX
+           MOVE W-TOTQTDE TO TOTQTDETX
+           MOVE W-TOTPAGO TO TOTPAGOTX
+           MOVE W-TOTABERTO TO TOTABERTOTX
+           WRITE REGRELCONVRECTX FROM TOTAL1.
+      *
+       ROT-FIM.
+           CLOSE CADCONSU RELCONVRECTX CADCONV.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
