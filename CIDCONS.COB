@@ -25,7 +25,7 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCID.DAT".
        01  REGCID.
-           03 CODIGO              PIC 9(04).
+           03 CODIGO              PIC X(07).
            03 DENOMINACAO         PIC X(30).
            03 CLASSIFICACAO       PIC 9(01).
            03 CONTAGIOSA          PIC X(01).
@@ -38,17 +38,13 @@
        01 ST-ERRO     PIC X(02) VALUE "00".
        01 W-ACT       PIC 9(02) VALUE ZEROS.
        01 MENS        PIC X(50) VALUE SPACES.
-       01 IND         PIC 9(05) VALUE ZEROS.
        01 MSGCONTAGIOSA     PIC X(03) VALUE SPACES.
        01 MSGCLASSIFICACAO       PIC X(15) VALUE SPACES.
        01 MSGRARIDADE   PIC X(03) VALUE SPACES.
       *
        01 TABCLASSIFICACAO.
           03 TBCLASSIFICACAO     PIC X(15) OCCURS 4 TIMES.
-
-       01 TABCID.
-          03 TBCID   PIC 9(04) OCCURS 1000 TIMES.
-       01 REGN      PIC 9(04) VALUE ZEROS.  
+       01 W-FILTRO    PIC X(01) VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELACID.
@@ -63,9 +59,11 @@
                VALUE  "     CLASSIFICACAO:".
            05  LINE 11  COLUMN 01 
                VALUE  "     CONTAGIOSA   :".
-           05  LINE 13  COLUMN 01 
+           05  LINE 13  COLUMN 01
                VALUE  "     RARA         :".
-           05  LINE 21  COLUMN 01 
+           05  LINE 15  COLUMN 01
+               VALUE  "     FILTRO (T=TODOS C=CONTAGIOSO R=RARO):".
+           05  LINE 21  COLUMN 01
                VALUE  "              OPCAO :   (E=ENCERRA     P".
            05  LINE 21  COLUMN 41 
                VALUE  "=PROXIMO     A=ANTERIOR )".
@@ -74,7 +72,7 @@
            05  LINE 23  COLUMN 01 
                VALUE  "  MENSAGEM:".
            05  TCODIGO
-               LINE 05  COLUMN 21  PIC 9(04)
+               LINE 05  COLUMN 21  PIC X(07)
                USING  CODIGO
                HIGHLIGHT.
            05  TDENOMINACAO
@@ -109,6 +107,10 @@
                LINE 21  COLUMN 23  PIC X(01)
                USING  W-OPCAO
                HIGHLIGHT.
+           05  TW-FILTRO
+               LINE 15  COLUMN 51  PIC X(01)
+               USING  W-FILTRO
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -127,72 +129,55 @@
                  MOVE "ERRO ABERTURA DO ARQUIVO CADCID"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
-           MOVE 1 TO IND
-           MOVE ZEROS TO CODIGO REGN.
-           START CADCID KEY IS NOT LESS CODIGO INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM.
-      *
-       LER-MED.           
-           READ CADCID NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE IND TO REGN
-                 ADD -1 TO REGN
-                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCID"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              MOVE CODIGO TO TBCID(IND)
-              ADD 1 TO IND              
-              IF IND > 1000
-                 MOVE "*** TABELA ESTOURADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 GO TO LER-MED.
        L0.
-           MOVE SPACES TO DENOMINACAO RARIDADE MSGCLASSIFICACAO 
+           MOVE SPACES TO DENOMINACAO RARIDADE MSGCLASSIFICACAO
            MOVE SPACES TO CONTAGIOSA MSGCONTAGIOSA MSGRARIDADE
-           MOVE ZEROS TO CLASSIFICACAO CODIGO
+           MOVE SPACES TO CODIGO W-FILTRO
+           MOVE ZEROS TO CLASSIFICACAO
            DISPLAY TELACID.
+       LF.
+           ACCEPT TW-FILTRO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      GO TO ROT-FIM.
+           IF W-ACT > 01
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LF.
+           IF W-FILTRO = "t"
+              MOVE "T" TO W-FILTRO.
+           IF W-FILTRO = "c"
+              MOVE "C" TO W-FILTRO.
+           IF W-FILTRO = "r"
+              MOVE "R" TO W-FILTRO.
+           IF W-FILTRO NOT = "T" AND W-FILTRO NOT = "C"
+                              AND W-FILTRO NOT = "R"
+              MOVE "*** DIGITE T=TODOS C=CONTAGIOSA ou R=RARIDADE ***"
+                   TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LF.
+           IF W-FILTRO NOT = "T"
+              GO TO LFS.
        L1.
            ACCEPT TCODIGO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                      GO TO ROT-FIM.
+                      GO TO LF.
            IF W-ACT > 01
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM   
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO L1.
-           MOVE 1 TO IND.
        L2.
-           IF TBCID(IND) < CODIGO
-              ADD 1 TO IND
-              IF IND >1000
-                 MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
+           START CADCID KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** CID NAO ENCONTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L1
-              ELSE
-                 GO TO L2.
-       L3.
-           MOVE TBCID(IND) TO CODIGO.
+                 GO TO L1.
        L4.
-           READ CADCID 
+           READ CADCID NEXT
            IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "23"
-                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCID"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
+              MOVE "*** CID NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1
            ELSE
               MOVE TBCLASSIFICACAO(CLASSIFICACAO) TO MSGCLASSIFICACAO
            IF CONTAGIOSA = "S" OR CONTAGIOSA = "s"
@@ -203,35 +188,104 @@
               MOVE "SIM" TO MSGRARIDADE
            ELSE
               MOVE "NAO" TO MSGRARIDADE.
+           GO TO ROT-MONTAR.
+      *
+       LFS.
+           MOVE SPACES TO CODIGO
+           START CADCID KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** CID NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LF.
+       LFS1.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "*** NENHUM REGISTRO COM O FILTRO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LF
+           ELSE
+              IF W-FILTRO = "C" AND CONTAGIOSA NOT = "S"
+                                AND CONTAGIOSA NOT = "s"
+                 GO TO LFS1
+              ELSE
+                 IF W-FILTRO = "R" AND RARIDADE NOT = "S"
+                                   AND RARIDADE NOT = "s"
+                    GO TO LFS1.
+           MOVE TBCLASSIFICACAO(CLASSIFICACAO) TO MSGCLASSIFICACAO
+           IF CONTAGIOSA = "S" OR CONTAGIOSA = "s"
+              MOVE "SIM" TO MSGCONTAGIOSA
+           ELSE
+              MOVE "NAO" TO MSGCONTAGIOSA.
+           IF RARIDADE = "S" OR RARIDADE = "s"
+              MOVE "SIM" TO MSGRARIDADE
+           ELSE
+              MOVE "NAO" TO MSGRARIDADE.
       *
        ROT-MONTAR.
               DISPLAY TELACID.
        OPCAO.
-           ACCEPT  TW-OPCAO  
+           ACCEPT  TW-OPCAO
            IF W-OPCAO = "E"
-                  GO TO ROT-FIM 
+                  GO TO ROT-FIM
            ELSE
              IF W-OPCAO = "P"
-                 IF IND < REGN
-                   ADD 1 TO IND
-                   GO TO L3
-                 ELSE
-                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
-                           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO OPCAO
+                 GO TO OPCAO-P
              ELSE
                 IF W-OPCAO = "A"
-                    IF IND > 1
-                       ADD -1 TO IND
-                       GO TO L3
-                    ELSE
-                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
-                           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                       GO TO OPCAO
+                    GO TO OPCAO-A
                 ELSE
                      MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                      GO TO OPCAO.
+       OPCAO-P.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO OPCAO
+           ELSE
+              IF W-FILTRO = "C" AND CONTAGIOSA NOT = "S"
+                                AND CONTAGIOSA NOT = "s"
+                 GO TO OPCAO-P
+              ELSE
+                 IF W-FILTRO = "R" AND RARIDADE NOT = "S"
+                                   AND RARIDADE NOT = "s"
+                    GO TO OPCAO-P.
+           MOVE TBCLASSIFICACAO(CLASSIFICACAO) TO
+                MSGCLASSIFICACAO
+           IF CONTAGIOSA = "S" OR CONTAGIOSA = "s"
+              MOVE "SIM" TO MSGCONTAGIOSA
+           ELSE
+              MOVE "NAO" TO MSGCONTAGIOSA
+           IF RARIDADE = "S" OR RARIDADE = "s"
+              MOVE "SIM" TO MSGRARIDADE
+           ELSE
+              MOVE "NAO" TO MSGRARIDADE
+           GO TO ROT-MONTAR.
+       OPCAO-A.
+           READ CADCID PREVIOUS
+           IF ST-ERRO NOT = "00"
+              MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO OPCAO
+           ELSE
+              IF W-FILTRO = "C" AND CONTAGIOSA NOT = "S"
+                                AND CONTAGIOSA NOT = "s"
+                 GO TO OPCAO-A
+              ELSE
+                 IF W-FILTRO = "R" AND RARIDADE NOT = "S"
+                                   AND RARIDADE NOT = "s"
+                    GO TO OPCAO-A.
+           MOVE TBCLASSIFICACAO(CLASSIFICACAO) TO
+                MSGCLASSIFICACAO
+           IF CONTAGIOSA = "S" OR CONTAGIOSA = "s"
+              MOVE "SIM" TO MSGCONTAGIOSA
+           ELSE
+              MOVE "NAO" TO MSGCONTAGIOSA
+           IF RARIDADE = "S" OR RARIDADE = "s"
+              MOVE "SIM" TO MSGRARIDADE
+           ELSE
+              MOVE "NAO" TO MSGRARIDADE
+           GO TO ROT-MONTAR.
       *
        ROT-FIM.
            CLOSE CADCID.
