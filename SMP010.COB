@@ -0,0 +1,568 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP010.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    CADASTRO DE SALA/CONSULTORIO (CONSULTORIO E TURNO)         *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADSALA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODSALAREG
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADSALA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSALA.DAT".
+       01  REGSALA.
+           03 CODSALAREG          PIC 9(02).
+           03 DESCSALA            PIC X(20).
+           03 CRMSALA             PIC 9(06).
+           03 TURNOSALA           PIC 9(01).
+              88 TURNO-MANHA        VALUE 1.
+              88 TURNO-TARDE        VALUE 2.
+              88 TURNO-NOITE        VALUE 3.
+           03 DIASEMANASALA       PIC 9(01).
+              88 DIA-SEGUNDA        VALUE 1.
+              88 DIA-TERCA          VALUE 2.
+              88 DIA-QUARTA         VALUE 3.
+              88 DIA-QUINTA         VALUE 4.
+              88 DIA-SEXTA          VALUE 5.
+              88 DIA-SABADO         VALUE 6.
+              88 DIA-DOMINGO        VALUE 7.
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03 CRM                 PIC 9(06).
+           03 NOME                PIC X(30).
+           03 ESPECIALIDADE       PIC 9(02).
+           03 SEXO                PIC X(01).
+           03 DATANASC.
+              05 DIA              PIC 9(02).
+              05 MES              PIC 9(02).
+              05 ANO              PIC 9(04).
+           03 EMAIL               PIC X(30).
+           03 TELEFONE.
+              05 DDD              PIC 9(02).
+              05 NUMERO           PIC 9(09).
+      *
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+              05 CPFPACIENTE    PIC 9(11).
+              05 DATACONS.
+                 07 DIAC        PIC 9(02).
+                 07 MESC        PIC 9(02).
+                 07 ANOC        PIC 9(04).
+              05 HORAC          PIC 9(04).
+          03 CODMED             PIC 9(06).
+          03 CODCONV            PIC 9(04).
+          03 CODCID             PIC X(07).
+          03 DESCRICAO1         PIC X(60).
+          03 DESCRICAO2         PIC X(60).
+          03 STATUSCONS         PIC X(01).
+             88 AGENDADA        VALUE "A".
+             88 REALIZADA       VALUE "R".
+             88 CANCELADA       VALUE "C".
+             88 FALTOU          VALUE "F".
+          03 VALOR              PIC 9(06)V99.
+          03 PAGO               PIC X(01).
+             88 PAGO-SIM        VALUE "S".
+             88 PAGO-NAO        VALUE "N".
+          03 PESO               PIC 9(03)V9.
+          03 ALTURA             PIC 9(03).
+          03 PRESSAOSIS         PIC 9(03).
+          03 PRESSAODIA         PIC 9(03).
+          03 TEMPERATURA        PIC 9(02)V9.
+          03 RETORNO.
+             05 DIARETORNO       PIC 9(02).
+             05 MESRETORNO       PIC 9(02).
+             05 ANORETORNO       PIC 9(04).
+          03 SEVERIDADE          PIC 9(01).
+             88 SEV-NAO-INFORMADA  VALUE 0.
+             88 SEV-EMERGENCIA     VALUE 1.
+             88 SEV-URGENCIA       VALUE 2.
+             88 SEV-SEMI-URGENCIA  VALUE 3.
+             88 SEV-NAO-URGENCIA   VALUE 4.
+          03 CODSALA             PIC 9(02).
+          03 UNIDADE              PIC 9(02).
+          03 LEMBRETEENVIADO      PIC X(01).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+      *---TURNO/DIA DA SEMANA-------------------------------------
+       01 MSGTURNO       PIC X(10) VALUE SPACES.
+       01 TABTURNO.
+          03 FILLER     PIC X(10) VALUE "MANHA".
+          03 FILLER     PIC X(10) VALUE "TARDE".
+          03 FILLER     PIC X(10) VALUE "NOITE".
+       01 TABTURNOX REDEFINES TABTURNO.
+          03 TBTURNO    PIC X(10) OCCURS 3 TIMES.
+       01 MSGDIASEMANA   PIC X(10) VALUE SPACES.
+       01 TABDIASEMANA.
+          03 FILLER     PIC X(10) VALUE "SEGUNDA".
+          03 FILLER     PIC X(10) VALUE "TERCA".
+          03 FILLER     PIC X(10) VALUE "QUARTA".
+          03 FILLER     PIC X(10) VALUE "QUINTA".
+          03 FILLER     PIC X(10) VALUE "SEXTA".
+          03 FILLER     PIC X(10) VALUE "SABADO".
+          03 FILLER     PIC X(10) VALUE "DOMINGO".
+       01 TABDIASEMANAX REDEFINES TABDIASEMANA.
+          03 TBDIASEMANA PIC X(10) OCCURS 7 TIMES.
+      *---REFERENCIAL-------------------------------------------
+       01 W-CONSUABERTO PIC X(01) VALUE "N".
+       01 W-QTDECONSU    PIC 9(06) VALUE ZEROS.
+       01 W-QTDECONSUED  PIC ZZZZZ9.
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(20).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *------------------------------------
+       SCREEN SECTION.
+       01  TELASALA.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                CADASTRO DE SALA/CONSULT".
+           05  LINE 03  COLUMN 41
+               VALUE  "ORIO E TURNO".
+           05  LINE 05  COLUMN 01
+               VALUE  "     CODIGO DA SALA          :".
+           05  LINE 07  COLUMN 01
+               VALUE  "     DESCRICAO                :".
+           05  LINE 09  COLUMN 01
+               VALUE  "     CRM DO MEDICO DO TURNO   :".
+           05  LINE 09  COLUMN 55
+               VALUE  "NOME :".
+           05  LINE 11  COLUMN 01
+               VALUE  "     TURNO (1-MANHA 2-TARDE 3-NOITE) :".
+           05  LINE 13  COLUMN 01
+               VALUE  "     DIA DA SEMANA (1-SEG ... 7-DOM) :".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  TCODSALAREG
+               LINE 05  COLUMN 33  PIC 9(02)
+               USING  CODSALAREG
+               HIGHLIGHT.
+           05  TDESCSALA
+               LINE 07  COLUMN 33  PIC X(20)
+               USING  DESCSALA
+               HIGHLIGHT.
+           05  TCRMSALA
+               LINE 09  COLUMN 33  PIC 9(06)
+               USING  CRMSALA
+               HIGHLIGHT.
+           05  TNOME
+               LINE 09  COLUMN 62  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TTURNOSALA
+               LINE 11  COLUMN 40  PIC 9(01)
+               USING  TURNOSALA
+               HIGHLIGHT.
+           05  TTTURNOSALA
+               LINE 11  COLUMN 43  PIC X(10)
+               USING  MSGTURNO
+               HIGHLIGHT.
+           05  TDIASEMANASALA
+               LINE 13  COLUMN 40  PIC 9(01)
+               USING  DIASEMANASALA
+               HIGHLIGHT.
+           05  TTDIASEMANASALA
+               LINE 13  COLUMN 43  PIC X(10)
+               USING  MSGDIASEMANA
+               HIGHLIGHT.
+      *
+      *--------------(INICIO)--------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       L0.
+           OPEN I-O CADSALA
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                OPEN OUTPUT CADSALA
+                CLOSE CADSALA
+                MOVE " ARQUIVO CADSALA FOI CRIADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO L0
+             ELSE
+                MOVE " ERRO NA ABERTURA DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE " ERRO NA ABERTURA DO ARQUIVO CADMED " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE " ERRO NA ABERTURA DO ARQUIVO CADCONSU " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE "S" TO W-CONSUABERTO.
+           MOVE "MANHA     " TO TBTURNO(1)
+           MOVE "TARDE     " TO TBTURNO(2)
+           MOVE "NOITE     " TO TBTURNO(3)
+           MOVE "SEGUNDA   " TO TBDIASEMANA(1)
+           MOVE "TERCA     " TO TBDIASEMANA(2)
+           MOVE "QUARTA    " TO TBDIASEMANA(3)
+           MOVE "QUINTA    " TO TBDIASEMANA(4)
+           MOVE "SEXTA     " TO TBDIASEMANA(5)
+           MOVE "SABADO    " TO TBDIASEMANA(6)
+           MOVE "DOMINGO   " TO TBDIASEMANA(7)
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
+       L1.
+           MOVE SPACES TO DESCSALA
+           MOVE SPACES TO NOME
+           MOVE SPACES TO MSGTURNO MSGDIASEMANA
+           MOVE ZEROS TO CODSALAREG CRMSALA TURNOSALA DIASEMANASALA
+           DISPLAY TELASALA.
+       L2.
+           ACCEPT TCODSALAREG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CODSALAREG = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+        LER.
+           READ CADSALA
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 DISPLAY TELASALA
+                 MOVE "** SALA JA CADASTRADA **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADSALA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+             MOVE "SALA AINDA NAO CADASTRADA" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+        L3.
+           ACCEPT TDESCSALA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2.
+           IF DESCSALA = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+        L4.
+           ACCEPT TCRMSALA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L3.
+           IF CRMSALA = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L4.
+           MOVE CRMSALA TO CRM
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "** MEDICO NAO CADASTRADO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L4.
+           DISPLAY TELASALA.
+        L5.
+           ACCEPT TTURNOSALA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L4.
+           IF TURNOSALA = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L5.
+           IF NOT TURNO-MANHA AND NOT TURNO-TARDE AND NOT TURNO-NOITE
+              MOVE "TURNO INVALIDO (1-MANHA 2-TARDE 3-NOITE)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L5.
+           MOVE TBTURNO(TURNOSALA) TO MSGTURNO
+           DISPLAY TELASALA.
+        L6.
+           ACCEPT TDIASEMANASALA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L5.
+           IF DIASEMANASALA = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L6.
+           IF DIASEMANASALA > 7
+              MOVE "DIA DA SEMANA INVALIDO (1-SEG ... 7-DOM)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L6.
+           MOVE TBDIASEMANA(DIASEMANASALA) TO MSGDIASEMANA
+           DISPLAY TELASALA.
+
+      *------------- VERFICAR SE E ALTERACAO --------
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+
+        INC-OPC.
+            MOVE "S" TO W-OPCAO
+            DISPLAY (23, 40) "DADOS OK (S/N) : ".
+            ACCEPT (23, 57) W-OPCAO WITH UPDATE
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+               GO TO L6.
+            IF W-OPCAO = "N" OR "n"
+               MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+        INC-WR1.
+            WRITE REGSALA
+            IF ST-ERRO = "00" OR "02"
+               MOVE CODSALAREG TO CHAVELOGTX
+               MOVE "N" TO ACAOLOGTX
+               PERFORM ESCREVE-LOG
+               MOVE "** DADOS GRAVADOS **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF ST-ERRO = "22"
+               MOVE "** SALA JA CADASTRADA, DADOS NAO GRAVADOS **"
+                      TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO L1
+            ELSE
+               MOVE "* ERRO NA GRAVACAO DO ARQUIVO DE SALA * "
+                            TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO L1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO L3.
+      *
+       VERIFICA-REFSALA.
+           MOVE ZEROS TO W-QTDECONSU
+           IF W-CONSUABERTO NOT = "S"
+              GO TO EXC-OPC.
+           MOVE ZEROS TO CPFPACIENTE
+           START CADCONSU KEY IS NOT LESS CPFPACIENTE INVALID KEY
+                 GO TO EXC-OPC.
+       VERIFICA-REFSALA1.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF CODSALA = CODSALAREG
+                 ADD 1 TO W-QTDECONSU
+                 GO TO VERIFICA-REFSALA1
+              ELSE
+                 GO TO VERIFICA-REFSALA1.
+           IF W-QTDECONSU > ZEROS
+              MOVE W-QTDECONSU TO W-QTDECONSUED
+              DISPLAY (24, 12) "QTDE DE CONSULTAS VINCULADAS: "
+              DISPLAY (24, 43) W-QTDECONSUED
+              MOVE "** SALA TEM CONSULTAS,EXCLUSAO BLOQUEADA **"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADSALA RECORD
+                IF ST-ERRO = "00"
+                   MOVE CODSALAREG TO CHAVELOGTX
+                   MOVE "E" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO L6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGSALA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CODSALAREG TO CHAVELOGTX
+                   MOVE "A" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE SALA." TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP010" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+      *
+       ROT-FIM.
+           CLOSE CADSALA CADMED CADCONSU CADLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
