@@ -1,680 +1,1023 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP004.
-      *AUTHOR. LUCAS DE LIMA.
-      ********************************************************
-      * CADASTRO DE PACIENTES                                *
-      ********************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-              SELECT CADPACI ASSIGN TO DISK
-                      ORGANIZATION IS INDEXED
-                      ACCESS MODE  IS DYNAMIC
-                      RECORD KEY   IS CPF
-                      ALTERNATE RECORD KEY IS NOMES WITH DUPLICATES
-                      FILE STATUS  IS ST-ERRO.
-      *
-              SELECT CADCONV ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGO
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
-                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
-      *
-              SELECT CADCEP ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CEP
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS ENDERECO
-                       WITH DUPLICATES.     
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADPACI
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADPACI.DAT". 
-       01 REGPACI.
-          03 CPF       PIC X(11).
-          03 NOMES     PIC X(30).
-          03 DATANASC. 
-              05 DIA   PIC 9(02).
-              05 MES   PIC 9(02).
-              05 ANO   PIC 9(04).
-          03 SEXO      PIC X(01).
-          03 GENERO    PIC X(01).
-          03 CODIGOR   PIC 9(04).
-          03 CEPZ      PIC 9(08).
-          03 NUMERO    PIC X(05).
-          03 COMPLEMENTO PIC X(10).
-          03 TELEFONE.
-               05 DDD  PIC 9(02).
-               05 TNUM PIC 9(09).
-          03 EMAIL     PIC X(30).
-      *-----------------------------------------------------------------
-       FD CADCONV
-              LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONV.DAT".
-       01  REGCONV.
-           03 CODIGO              PIC 9(04).
-           03 NOME                PIC X(30).           
-           03 PLANO               PIC 9(02).
-           03 ANS                 PIC 9(06).
-      *-------------------------------------------------------
-       FD CADCEP
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCEP.DAT".
-       01  REGCEP.
-           03  CEP                 PIC 9(08).
-           03  ENDERECO            PIC X(30).
-           03  BAIRRO              PIC X(20).
-           03  CIDADE              PIC X(20).
-           03  UF                  PIC X(02).   
-      *-----------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 W-SEL         PIC 9(01) VALUE ZEROS.
-       77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES.
-       77 ST-ERRO       PIC X(02) VALUE "00".
-       77 IND           PIC 9(01) VALUE ZEROS.
-       01 MSGSEXO       PIC X(10) VALUE SPACES.
-       01 MSGESTADO        PIC X(18) VALUE SPACES.
-      *
-       01 TABGENEROX.
-          03 FILLER     PIC X(15) VALUE "AASSEXUAL".
-          03 FILLER     PIC X(15) VALUE "EHETEROSSEXUAL".
-          03 FILLER     PIC X(15) VALUE "HHOMOSSEXUAL".
-          03 FILLER     PIC X(15) VALUE "BBISSEXUAL".
-          03 FILLER     PIC X(15) VALUE "TTRANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "PPANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
-       01 TABGENERO REDEFINES TABGENEROX.
-          03 TBGENERO  PIC X(15) OCCURS 7 TIMES.
-       01 TXTGENERO.
-          03 TXTGENERO1 PIC X(01) VALUE SPACES.
-          03 TXTGENERO2 PIC X(14) VALUE SPACES. 
-      * 
-       01 MSGPLANO       PIC X(30) VALUE SPACES.
-       01 TABPLANO.
-          03 TBPLANO     PIC X(30) OCCURS 12 TIMES.
-      *
-       01 TABESTADOSX.
-          03 FILLER     PIC X(20) VALUE "ACACRE".
-          03 FILLER     PIC X(20) VALUE "AMAMAZONAS".
-          03 FILLER     PIC X(20) VALUE "PAPARA".
-          03 FILLER     PIC X(20) VALUE "SPSAO PAULO".
-          03 FILLER     PIC X(20) VALUE "RJRIO DE JANEIRO".
-          03 FILLER     PIC X(20) VALUE "PBPARAIBA".
-          03 FILLER     PIC X(20) VALUE "PEPERNAMBUCO".
-          03 FILLER     PIC X(20) VALUE "BABAHIA".
-          03 FILLER     PIC X(20) VALUE "MGMINAS GERAIS".
-       01 TABESTADOS REDEFINES TABESTADOSX.
-          03 TBESTADOS  PIC X(20) OCCURS 9 TIMES.
-       01 TXTESTADO.
-          03 TXTESTADO1 PIC X(02) VALUE SPACES.
-          03 TXTESTADO2 PIC X(18) VALUE SPACES.
-      *-------------------------------------------------------
-       SCREEN SECTION.
-       01  TELAPACIENTE.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                      CADASTRO DE PACIEN".
-           05  LINE 02  COLUMN 41 
-               VALUE  "TES".
-           05  LINE 04  COLUMN 01 
-               VALUE  "   CPF:             NOME:".
-           05  LINE 04  COLUMN 41 
-               VALUE  "                  DATANASC:".
-           05  LINE 06  COLUMN 01 
-               VALUE  "   SEXO:              GENERO:".
-           05  LINE 06  COLUMN 41 
-               VALUE  "         TELEFONE:".
-           05  LINE 08  COLUMN 01 
-               VALUE  "   CONVENIO:      PLANO: ".
-           05  LINE 08  COLUMN 61
-               VALUE "ANS:".
-           05  LINE 10  COLUMN 01 
-               VALUE  "   CEP:          ENDERECO:".
-           05  LINE 10  COLUMN 41 
-               VALUE  "                  NUMERO:".
-           05  LINE 12  COLUMN 01 
-               VALUE  "   COMPLEMENTO:            BAIRRO:".
-           05  LINE 14  COLUMN 01 
-               VALUE  "   UF: ".
-           05  LINE 12  COLUMN 41 
-               VALUE  "               CIDADE:".
-           05  LINE 16  COLUMN 01 
-               VALUE  "   EMAIL:".
-           05  LINE 23  COLUMN 01 
-               VALUE  "  MENSAGEM:".
-           05  CPFT
-               LINE 04  COLUMN 08  PIC 9(11)
-               USING  CPF
-               HIGHLIGHT.
-           05  NOMET
-               LINE 04  COLUMN 27  PIC X(30)
-               USING  NOMES
-               HIGHLIGHT. 
-           05  DIAT
-               LINE 04  COLUMN 68  PIC 9(02)
-               USING  DIA
-               HIGHLIGHT.
-           05  MEST
-               LINE 04  COLUMN 71  PIC 9(02)
-               USING  MES
-               HIGHLIGHT.
-           05  ANOT
-               LINE 04  COLUMN 74  PIC 9(04)
-               USING  ANO
-               HIGHLIGHT.
-           05  SEXOT
-               LINE 06  COLUMN 09  PIC X(01)
-               USING  SEXO
-               HIGHLIGHT.
-           05  SEXOTT
-               LINE 06  COLUMN 11  PIC X(10)
-               USING  MSGSEXO
-               HIGHLIGHT.
-           05  GENEROT
-               LINE 06  COLUMN 31  PIC X(01)
-               USING  GENERO
-               HIGHLIGHT.
-           05  TTXTGENERO
-               LINE 06  COLUMN 33  PIC X(15)
-               USING  TXTGENERO
-               HIGHLIGHT.
-           05  DDDT
-               LINE 06  COLUMN 59  PIC 9(02)
-               USING  DDD
-               HIGHLIGHT.
-           05  TELEFONET
-               LINE 06  COLUMN 62  PIC 9(09)
-               USING  TNUM
-               HIGHLIGHT.
-           05  CODIGOT
-               LINE 08  COLUMN 13  PIC 9(04)
-               USING  CODIGOR
-               HIGHLIGHT.
-           05  PLANOT
-               LINE 08  COLUMN 26  PIC 9(02)
-               USING  PLANO
-               HIGHLIGHT.
-           05  PLANOTT
-               LINE 08  COLUMN 29  PIC X(30)
-               USING  MSGPLANO
-               HIGHLIGHT.
-           05  ANST
-               LINE 08  COLUMN 66  PIC 9(06)
-               USING  ANS
-               HIGHLIGHT.
-           05  CEPT
-               LINE 10  COLUMN 09  PIC 9(08)
-               USING  CEPZ
-               HIGHLIGHT.
-           05  ENDERECOT
-               LINE 10  COLUMN 27  PIC X(30)
-               USING  ENDERECO
-               HIGHLIGHT.
-           05  NUMEROT
-               LINE 10  COLUMN 66  PIC X(05)
-               USING  NUMERO
-               HIGHLIGHT.
-           05  COMPLEMENTOT
-               LINE 12  COLUMN 16  PIC X(10)
-               USING  COMPLEMENTO
-               HIGHLIGHT.
-           05  BAIRROT
-               LINE 12  COLUMN 35  PIC X(20)
-               USING  BAIRRO
-               HIGHLIGHT.
-           05  CIDADET
-               LINE 12  COLUMN 63  PIC X(15)
-               USING  CIDADE
-               HIGHLIGHT.
-           05  UFT
-               LINE 14  COLUMN 07  PIC X(02)
-               USING  UF
-               HIGHLIGHT.
-           05  ESTADOTT
-               LINE 14  COLUMN 10  PIC X(18)
-               USING  MSGESTADO
-               HIGHLIGHT.
-           05  EMAILT
-               LINE 16  COLUMN 10  PIC X(30)
-               USING  EMAIL
-               HIGHLIGHT.
-      *------------------------------------------------
-       01  TELAGENERO.
-           05  LINE 14  COLUMN 41 
-               VALUE  "         A - ASSEXUAL".
-           05  LINE 15  COLUMN 41 
-               VALUE  "         E - HETEROSSEXUAL".
-           05  LINE 16  COLUMN 41 
-               VALUE  "         H - HOMOSSEXUAL".
-           05  LINE 17  COLUMN 41 
-               VALUE  "         B - BISSEXUAL".
-           05  LINE 18  COLUMN 41 
-               VALUE  "         T - TRANSEXUAL".
-           05  LINE 19  COLUMN 41 
-               VALUE  "         P - PANSEXUAL".
-           05  LINE 20  COLUMN 41 
-               VALUE  "         N - NAO DECLARADO".
-      *-----------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-           OPEN I-O CADPACI
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 OPEN OUTPUT CADPACI
-                 CLOSE CADPACI
-                 MOVE "*** ARQUIVO CADPACIENTE FOI CRIADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INICIO
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACIENTE" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE. 
-      *
-        R0.
-           OPEN INPUT CADCONV
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO CADCONV NAO ENCONTRADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-      *
-       R0A.
-           OPEN INPUT CADCEP
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE CEP NAO ENCONTRADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.      
-      *-------------------------(AGORA COMEÇA A BRINCADEIRA)----------
-       L01.
-           MOVE "ENFERMARIA REGIONAL"       TO TBPLANO(01)
-           MOVE "ENFERMARIA NACIONAL"       TO TBPLANO(02)
-           MOVE "ENFERMARIA INTERNACIONAL"  TO TBPLANO(03)
-           MOVE "APTO PADRAO REGIONAL"      TO TBPLANO(04)
-           MOVE "APTO PADRAO NACIONAL"      TO TBPLANO(05)
-           MOVE "APTO PADRAO INTERNACIONAL" TO TBPLANO(06)
-           MOVE "EMERGENCIA REGIONAL"       TO TBPLANO(07)
-           MOVE "EMERGENCIA NACIONAL"       TO TBPLANO(08)
-           MOVE "EMERGENCIA INTERNACIONAL"  TO TBPLANO(09)
-           MOVE "PLANO GLOBAL"              TO TBPLANO(10)
-           MOVE "PLANO INDIVIDUAL"          TO TBPLANO(11)
-           MOVE "PLANO FAMILIAR"            TO TBPLANO(12).
-       L0. 
-           MOVE ZEROS TO CPF DATANASC DIA MES ANO TELEFONE CODIGOR
-           MOVE SPACES TO MSGPLANO 
-           MOVE SPACES TO NOMES SEXO MSGSEXO GENERO ENDERECO TXTGENERO
-           MOVE ZEROS TO ANS CEPZ PLANO TNUM DDD
-           MOVE SPACES TO COMPLEMENTO BAIRRO CIDADE NUMERO EMAIL UF
-           DISPLAY TELAPACIENTE.
-       L1.
-           ACCEPT CPFT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO ROT-FIM.
-           IF CPF = ZEROS
-              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L1.
-       
-       LER-CADPACIENTE.
-           READ CADPACI
-           IF ST-ERRO NOT = "23"
-              IF ST-ERRO = "00"
-                 PERFORM L6A
-                 PERFORM L7A
-                 PERFORM L9A
-                 PERFORM L10PLS
-                 DISPLAY TELAPACIENTE
-                 MOVE "** PACIENTE JA CADASTRADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ACE-001
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACIENTE" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM.
-      *
-       L2.
-           ACCEPT NOMET
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L1.
-           IF NOME = SPACES 
-              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L2.
-        L3.
-           ACCEPT DIAT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L2.
-           IF DIA = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L3.
-           IF DIA > 31
-              MOVE "O DIA INSERIDO NAO EXISTE" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L3.
-        L4.
-           ACCEPT MEST
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L3.
-           IF MES = " "
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L4.
-           IF MES > 12 OR MES < 1
-              MOVE "O MES INSERIDO NAO EXISTE" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L4.                        
-        L5.
-           ACCEPT ANOT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L4.
-           IF ANO = " "
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L5.
-           IF ANO > 2020 OR ANO < 1900 
-              MOVE "O ANO INSERIDO NAO E COMPATIVEL" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L5.
-      *
-        L6.
-           MOVE " M = MASCULINO E F = FEMININO " TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           ACCEPT SEXOT.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L5.
-        L6A.
-           IF SEXO = "M" OR SEXO = "m"
-              MOVE "MASCULINO" TO MSGSEXO
-           ELSE
-              IF SEXO = "F" or SEXO = "f"
-                 MOVE "FEMININO" TO MSGSEXO
-              ELSE
-                 MOVE "*DIGITE M=MASCULINO    F=FEMININO*" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L6.
-           DISPLAY SEXOTT.
-      *
-       L7.
-           DISPLAY TELAGENERO
-           MOVE 1 TO IND
-           ACCEPT GENEROT.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L6.
-       L7A.
-           MOVE TBGENERO(IND) TO TXTGENERO
-           IF TXTGENERO1 NOT = GENERO
-              ADD 1 TO IND
-              IF IND < 8
-                 GO TO L7A
-              ELSE
-                 MOVE "*** TIPO GENERO INCORRETO***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L7
-           ELSE
-               MOVE TXTGENERO2 TO TXTGENERO
-               DISPLAY TELAPACIENTE.  
-      *
-       L8.
-           ACCEPT DDDT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L7.
-           IF DDD = ZEROS 
-              MOVE " ** PREENCHA O CAMPO PARA CONTINUAR ** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L8.
-       L8A.
-           ACCEPT TELEFONET
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L8.
-           IF TNUM = ZEROS 
-              MOVE " ** PREENCHA O CAMPO PARA CONTINUAR ** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L8A.
-      *
-       L9.
-           ACCEPT CODIGOT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   DISPLAY TELAPACIENTE
-                   GO TO L8.
-           IF CODIGOR = ZEROS 
-                 MOVE "*** INFORME O CONVENIO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L9.
-       L9A.
-           MOVE CODIGOR TO CODIGO.
-           READ CADCONV
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "23"
-                   MOVE "**CONVENIO DIGITADO NAO ENCONTRADO**" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L9
-               ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-                MOVE TBPLANO(PLANO) TO MSGPLANO
-                DISPLAY TELAPACIENTE.
-      *
-       L10.
-           ACCEPT CEPT 
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L9.         
-           IF CEPZ = ZEROS
-              MOVE "**INFORME O CEP**" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L10.
-      *
-       L10PLS.
-           MOVE CEPZ TO CEP
-           READ CADCEP
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "23"
-                   MOVE "**CEP DIGITADO NAO ENCONTRADO**" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L10
-               ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADCEP" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-              PERFORM UFESTADO THRU UFESTADOFIM.
-              DISPLAY TELAPACIENTE.
-      *
-       L10A.
-           ACCEPT NUMEROT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L10.
-           IF NUMERO = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L10A.
-      *
-       L11.
-           ACCEPT COMPLEMENTOT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L10A.
-      *
-       L12.
-           ACCEPT EMAILT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L11.
-           IF EMAIL = SPACES 
-              MOVE " ** PREENCHA O CAMPO PARA FINALIZAR ** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L12.
-
-      * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
-                GO TO ALT-OPC.
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 
-                   GO TO L12.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L0.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
-       INC-WR1.
-                WRITE REGPACI
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO L0.
-                IF ST-ERRO = "22"
-                  MOVE "PACIENTE JA EXISTE,DADOS NAO GRAVADOS" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO L0
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PACIENTE"
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
-      *
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO 
-      *
-       ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO L0  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO L2.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L0.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE CADPACI RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO PACIENTE EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L0.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01
-                   GO TO L12.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L0.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGPACI
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L0.
-                MOVE "ERRO NA EXCLUSAO DO PACIENTE "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-
-      *-------------------------------------------------------------------------------------------------
-       ROT-FIM.
-           CLOSE CADPACI CADCONV CADCEP.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-
-      *---------[ ROTINA DE MENSAGEM ]---------------------
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 12) MENS.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
-
-       UFESTADO.
-           MOVE TBESTADOS(IND) TO TXTESTADO
-           IF TXTESTADO1 = UF
-              MOVE TXTESTADO2 TO MSGESTADO 
-           ELSE
-              ADD 1 TO IND
-              IF IND < 10
-                 GO TO UFESTADO.
-       UFESTADOFIM.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP004.
+      *AUTHOR. LUCAS DE LIMA.
+      ********************************************************
+      * CADASTRO DE PACIENTES                                *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CADPACI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CPF
+                      ALTERNATE RECORD KEY IS NOMES WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+              SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+      *
+              SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                       WITH DUPLICATES.
+              SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+              SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+              SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT". 
+       01 REGPACI.
+          03 CPF       PIC X(11).
+          03 NOMES     PIC X(30).
+          03 DATANASC. 
+              05 DIA   PIC 9(02).
+              05 MES   PIC 9(02).
+              05 ANO   PIC 9(04).
+          03 SEXO      PIC X(01).
+          03 GENERO    PIC X(01).
+          03 CODIGOR   PIC 9(04).
+          03 CEPZ      PIC 9(08).
+          03 NUMERO    PIC X(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TELEFONE.
+               05 DDD  PIC 9(02).
+               05 TNUM PIC 9(09).
+          03 EMAIL     PIC X(30).
+          03 NOMERESP  PIC X(30).
+          03 TELEFONERESP.
+               05 DDDRESP  PIC 9(02).
+               05 TNUMRESP PIC 9(09).
+          03 CONSENTIMENTOLGPD PIC X(01).
+          03 DATACONSENT.
+               05 DIACONSENT  PIC 9(02).
+               05 MESCONSENT  PIC 9(02).
+               05 ANOCONSENT  PIC 9(04).
+      *-----------------------------------------------------------------
+       FD CADCONV
+              LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03 CODIGO              PIC 9(04).
+           03 NOME                PIC X(30).           
+           03 PLANO               PIC 9(02).
+           03 ANS                 PIC 9(06).
+      *-------------------------------------------------------
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01  REGCEP.
+           03  CEP                 PIC 9(08).
+           03  ENDERECO            PIC X(30).
+           03  BAIRRO              PIC X(20).
+           03  CIDADE              PIC X(20).
+           03  UF                  PIC X(02).
+      *-------------------------------------------------------
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01  REGCONS.
+           03 KEYPRINCIPAL.
+              05 CPFPACIENTE       PIC 9(11).
+              05 DATACONS.
+                 07 DIAC           PIC 9(02).
+                 07 MESC           PIC 9(02).
+                 07 ANOC           PIC 9(04).
+              05 HORAC             PIC 9(04).
+           03 CODMED               PIC 9(06).
+           03 CODCONV              PIC 9(04).
+           03 CODCID               PIC X(07).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 STATUSCONS           PIC X(01).
+              88 AGENDADA          VALUE "A".
+              88 REALIZADA         VALUE "R".
+              88 CANCELADA         VALUE "C".
+              88 FALTOU            VALUE "F".
+           03 VALOR                PIC 9(06)V99.
+           03 PAGO                 PIC X(01).
+              88 PAGO-SIM          VALUE "S".
+              88 PAGO-NAO          VALUE "N".
+           03 PESO                 PIC 9(03)V9.
+           03 ALTURA               PIC 9(03).
+           03 PRESSAOSIS           PIC 9(03).
+           03 PRESSAODIA           PIC 9(03).
+           03 TEMPERATURA          PIC 9(02)V9.
+           03 RETORNO.
+              05 DIARETORNO        PIC 9(02).
+              05 MESRETORNO        PIC 9(02).
+              05 ANORETORNO        PIC 9(04).
+           03 SEVERIDADE           PIC 9(01).
+              88 SEV-NAO-INFORMADA  VALUE 0.
+              88 SEV-EMERGENCIA     VALUE 1.
+              88 SEV-URGENCIA       VALUE 2.
+              88 SEV-SEMI-URGENCIA  VALUE 3.
+              88 SEV-NAO-URGENCIA   VALUE 4.
+           03 CODSALA              PIC 9(02).
+           03 UNIDADE               PIC 9(02).
+           03 LEMBRETEENVIADO      PIC X(01).
+      *-------------------------------------------------------
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
+      *-----------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 IND           PIC 9(02) VALUE ZEROS.
+       01 MSGSEXO       PIC X(10) VALUE SPACES.
+       01 MSGESTADO        PIC X(18) VALUE SPACES.
+      *---REFERENCIAL-------------------------------------------
+       01 W-QTDECONSU    PIC 9(06) VALUE ZEROS.
+       01 W-CONSUABERTO  PIC X(01) VALUE "N".
+       01 W-QTDECONSUED  PIC ZZZZZ9.
+      *---DATA DO SISTEMA-----------------------------------------
+       01 W-DATASYS      PIC 9(08) VALUE ZEROS.
+       01 W-DATASYSR REDEFINES W-DATASYS.
+          03 W-ANOATUAL     PIC 9(04).
+          03 W-MESATUAL     PIC 9(02).
+          03 W-DIAATUAL     PIC 9(02).
+      *---IDADE DO PACIENTE (RESPONSAVEL PARA MENOR DE IDADE)------
+       01 W-IDADE         PIC 9(03) VALUE ZEROS.
+      *---VALIDACAO DE CPF---------------------------------------
+       01 W-CPFN          PIC 9(11) VALUE ZEROS.
+       01 W-CPFDIG REDEFINES W-CPFN.
+          03 W-CPFD1      PIC 9(01).
+          03 W-CPFD2      PIC 9(01).
+          03 W-CPFD3      PIC 9(01).
+          03 W-CPFD4      PIC 9(01).
+          03 W-CPFD5      PIC 9(01).
+          03 W-CPFD6      PIC 9(01).
+          03 W-CPFD7      PIC 9(01).
+          03 W-CPFD8      PIC 9(01).
+          03 W-CPFD9      PIC 9(01).
+          03 W-CPFD10     PIC 9(01).
+          03 W-CPFD11     PIC 9(01).
+       77 W-CPFSOMA       PIC 9(04) VALUE ZEROS.
+       77 W-CPFQUOC       PIC 9(04) VALUE ZEROS.
+       77 W-CPFRESTO      PIC 9(04) VALUE ZEROS.
+       77 W-CPFDV1        PIC 9(01) VALUE ZEROS.
+       77 W-CPFDV2        PIC 9(01) VALUE ZEROS.
+       77 W-CPFVALIDO     PIC X(01) VALUE "S".
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(20).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *------------------------------------
+      *
+       01 TABGENEROX.
+          03 FILLER     PIC X(15) VALUE "AASSEXUAL".
+          03 FILLER     PIC X(15) VALUE "EHETEROSSEXUAL".
+          03 FILLER     PIC X(15) VALUE "HHOMOSSEXUAL".
+          03 FILLER     PIC X(15) VALUE "BBISSEXUAL".
+          03 FILLER     PIC X(15) VALUE "TTRANSEXUAL".
+          03 FILLER     PIC X(15) VALUE "PPANSEXUAL".
+          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
+       01 TABGENERO REDEFINES TABGENEROX.
+          03 TBGENERO  PIC X(15) OCCURS 7 TIMES.
+       01 TXTGENERO.
+          03 TXTGENERO1 PIC X(01) VALUE SPACES.
+          03 TXTGENERO2 PIC X(14) VALUE SPACES. 
+      * 
+       01 MSGPLANO       PIC X(30) VALUE SPACES.
+       01 TABPLANO.
+          03 TBPLANO     PIC X(30) OCCURS 12 TIMES.
+      *
+       01 TABESTADOSX.
+          03 FILLER     PIC X(20) VALUE "ACACRE".
+          03 FILLER     PIC X(20) VALUE "ALALAGOAS".
+          03 FILLER     PIC X(20) VALUE "APAMAPA".
+          03 FILLER     PIC X(20) VALUE "AMAMAZONAS".
+          03 FILLER     PIC X(20) VALUE "BABAHIA".
+          03 FILLER     PIC X(20) VALUE "CECEARA".
+          03 FILLER     PIC X(20) VALUE "DFDISTRITO FEDERAL".
+          03 FILLER     PIC X(20) VALUE "ESESPIRITO SANTO".
+          03 FILLER     PIC X(20) VALUE "GOGOIAS".
+          03 FILLER     PIC X(20) VALUE "MAMARANHAO".
+          03 FILLER     PIC X(20) VALUE "MTMATO GROSSO".
+          03 FILLER     PIC X(20) VALUE "MSMATO GROSSO DO SUL".
+          03 FILLER     PIC X(20) VALUE "MGMINAS GERAIS".
+          03 FILLER     PIC X(20) VALUE "PAPARA".
+          03 FILLER     PIC X(20) VALUE "PBPARAIBA".
+          03 FILLER     PIC X(20) VALUE "PRPARANA".
+          03 FILLER     PIC X(20) VALUE "PEPERNAMBUCO".
+          03 FILLER     PIC X(20) VALUE "PIPIAUI".
+          03 FILLER     PIC X(20) VALUE "RJRIO DE JANEIRO".
+          03 FILLER     PIC X(20) VALUE "RNRIO GRANDE NORTE".
+          03 FILLER     PIC X(20) VALUE "RSRIO GRANDE DO SUL".
+          03 FILLER     PIC X(20) VALUE "RORONDONIA".
+          03 FILLER     PIC X(20) VALUE "RRRORAIMA".
+          03 FILLER     PIC X(20) VALUE "SCSANTA CATARINA".
+          03 FILLER     PIC X(20) VALUE "SPSAO PAULO".
+          03 FILLER     PIC X(20) VALUE "SESERGIPE".
+          03 FILLER     PIC X(20) VALUE "TOTOCANTINS".
+       01 TABESTADOS REDEFINES TABESTADOSX.
+          03 TBESTADOS  PIC X(20) OCCURS 27 TIMES.
+       01 TXTESTADO.
+          03 TXTESTADO1 PIC X(02) VALUE SPACES.
+          03 TXTESTADO2 PIC X(18) VALUE SPACES.
+      *-------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPACIENTE.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "                      CADASTRO DE PACIEN".
+           05  LINE 02  COLUMN 41 
+               VALUE  "TES".
+           05  LINE 04  COLUMN 01 
+               VALUE  "   CPF:             NOME:".
+           05  LINE 04  COLUMN 41 
+               VALUE  "                  DATANASC:".
+           05  LINE 06  COLUMN 01 
+               VALUE  "   SEXO:              GENERO:".
+           05  LINE 06  COLUMN 41 
+               VALUE  "         TELEFONE:".
+           05  LINE 08  COLUMN 01 
+               VALUE  "   CONVENIO:      PLANO: ".
+           05  LINE 08  COLUMN 61
+               VALUE "ANS:".
+           05  LINE 10  COLUMN 01 
+               VALUE  "   CEP:          ENDERECO:".
+           05  LINE 10  COLUMN 41 
+               VALUE  "                  NUMERO:".
+           05  LINE 12  COLUMN 01 
+               VALUE  "   COMPLEMENTO:            BAIRRO:".
+           05  LINE 14  COLUMN 01 
+               VALUE  "   UF: ".
+           05  LINE 12  COLUMN 41 
+               VALUE  "               CIDADE:".
+           05  LINE 16  COLUMN 01
+               VALUE  "   EMAIL:".
+           05  LINE 18  COLUMN 01
+               VALUE  "   RESPONSAVEL:".
+           05  LINE 18  COLUMN 41
+               VALUE  "            TELEFONE:".
+           05  LINE 20  COLUMN 01
+               VALUE  "   CONSENTE LGPD (S/N):".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  CPFT
+               LINE 04  COLUMN 08  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  NOMET
+               LINE 04  COLUMN 27  PIC X(30)
+               USING  NOMES
+               HIGHLIGHT. 
+           05  DIAT
+               LINE 04  COLUMN 68  PIC 9(02)
+               USING  DIA
+               HIGHLIGHT.
+           05  MEST
+               LINE 04  COLUMN 71  PIC 9(02)
+               USING  MES
+               HIGHLIGHT.
+           05  ANOT
+               LINE 04  COLUMN 74  PIC 9(04)
+               USING  ANO
+               HIGHLIGHT.
+           05  SEXOT
+               LINE 06  COLUMN 09  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  SEXOTT
+               LINE 06  COLUMN 11  PIC X(10)
+               USING  MSGSEXO
+               HIGHLIGHT.
+           05  GENEROT
+               LINE 06  COLUMN 31  PIC X(01)
+               USING  GENERO
+               HIGHLIGHT.
+           05  TTXTGENERO
+               LINE 06  COLUMN 33  PIC X(15)
+               USING  TXTGENERO
+               HIGHLIGHT.
+           05  DDDT
+               LINE 06  COLUMN 59  PIC 9(02)
+               USING  DDD
+               HIGHLIGHT.
+           05  TELEFONET
+               LINE 06  COLUMN 62  PIC 9(09)
+               USING  TNUM
+               HIGHLIGHT.
+           05  CODIGOT
+               LINE 08  COLUMN 13  PIC 9(04)
+               USING  CODIGOR
+               HIGHLIGHT.
+           05  PLANOT
+               LINE 08  COLUMN 26  PIC 9(02)
+               USING  PLANO
+               HIGHLIGHT.
+           05  PLANOTT
+               LINE 08  COLUMN 29  PIC X(30)
+               USING  MSGPLANO
+               HIGHLIGHT.
+           05  ANST
+               LINE 08  COLUMN 66  PIC 9(06)
+               USING  ANS
+               HIGHLIGHT.
+           05  CEPT
+               LINE 10  COLUMN 09  PIC 9(08)
+               USING  CEPZ
+               HIGHLIGHT.
+           05  ENDERECOT
+               LINE 10  COLUMN 27  PIC X(30)
+               USING  ENDERECO
+               HIGHLIGHT.
+           05  NUMEROT
+               LINE 10  COLUMN 66  PIC X(05)
+               USING  NUMERO
+               HIGHLIGHT.
+           05  COMPLEMENTOT
+               LINE 12  COLUMN 16  PIC X(10)
+               USING  COMPLEMENTO
+               HIGHLIGHT.
+           05  BAIRROT
+               LINE 12  COLUMN 35  PIC X(20)
+               USING  BAIRRO
+               HIGHLIGHT.
+           05  CIDADET
+               LINE 12  COLUMN 63  PIC X(15)
+               USING  CIDADE
+               HIGHLIGHT.
+           05  UFT
+               LINE 14  COLUMN 07  PIC X(02)
+               USING  UF
+               HIGHLIGHT.
+           05  ESTADOTT
+               LINE 14  COLUMN 10  PIC X(18)
+               USING  MSGESTADO
+               HIGHLIGHT.
+           05  EMAILT
+               LINE 16  COLUMN 10  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+           05  NOMERESPT
+               LINE 18  COLUMN 17  PIC X(30)
+               USING  NOMERESP
+               HIGHLIGHT.
+           05  DDDRESPT
+               LINE 18  COLUMN 63  PIC 9(02)
+               USING  DDDRESP
+               HIGHLIGHT.
+           05  TELEFONERESPT
+               LINE 18  COLUMN 66  PIC 9(09)
+               USING  TNUMRESP
+               HIGHLIGHT.
+           05  CONSENTLGPDT
+               LINE 20  COLUMN 25  PIC X(01)
+               USING  CONSENTIMENTOLGPD
+               HIGHLIGHT.
+      *------------------------------------------------
+       01  TELAGENERO.
+           05  LINE 14  COLUMN 41 
+               VALUE  "         A - ASSEXUAL".
+           05  LINE 15  COLUMN 41 
+               VALUE  "         E - HETEROSSEXUAL".
+           05  LINE 16  COLUMN 41 
+               VALUE  "         H - HOMOSSEXUAL".
+           05  LINE 17  COLUMN 41 
+               VALUE  "         B - BISSEXUAL".
+           05  LINE 18  COLUMN 41 
+               VALUE  "         T - TRANSEXUAL".
+           05  LINE 19  COLUMN 41 
+               VALUE  "         P - PANSEXUAL".
+           05  LINE 20  COLUMN 41 
+               VALUE  "         N - NAO DECLARADO".
+      *-----------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O CADPACI
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPACI
+                 CLOSE CADPACI
+                 MOVE "*** ARQUIVO CADPACIENTE FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INICIO
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACIENTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE. 
+      *
+        R0.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONV NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0A.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CEP NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE " ERRO NA ABERTURA DO ARQUIVO CADCONSU " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE "S" TO W-CONSUABERTO.
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
+      *-------------------------(AGORA COMEÇA A BRINCADEIRA)----------
+       L01.
+           MOVE "ENFERMARIA REGIONAL"       TO TBPLANO(01)
+           MOVE "ENFERMARIA NACIONAL"       TO TBPLANO(02)
+           MOVE "ENFERMARIA INTERNACIONAL"  TO TBPLANO(03)
+           MOVE "APTO PADRAO REGIONAL"      TO TBPLANO(04)
+           MOVE "APTO PADRAO NACIONAL"      TO TBPLANO(05)
+           MOVE "APTO PADRAO INTERNACIONAL" TO TBPLANO(06)
+           MOVE "EMERGENCIA REGIONAL"       TO TBPLANO(07)
+           MOVE "EMERGENCIA NACIONAL"       TO TBPLANO(08)
+           MOVE "EMERGENCIA INTERNACIONAL"  TO TBPLANO(09)
+           MOVE "PLANO GLOBAL"              TO TBPLANO(10)
+           MOVE "PLANO INDIVIDUAL"          TO TBPLANO(11)
+           MOVE "PLANO FAMILIAR"            TO TBPLANO(12).
+       L0. 
+           MOVE ZEROS TO CPF DATANASC DIA MES ANO TELEFONE CODIGOR
+           MOVE SPACES TO MSGPLANO 
+           MOVE SPACES TO NOMES SEXO MSGSEXO GENERO ENDERECO TXTGENERO
+           MOVE ZEROS TO ANS CEPZ PLANO TNUM DDD
+           MOVE SPACES TO COMPLEMENTO BAIRRO CIDADE NUMERO EMAIL UF
+           MOVE SPACES TO NOMERESP CONSENTIMENTOLGPD
+           MOVE ZEROS TO DDDRESP TNUMRESP DATACONSENT
+           DISPLAY TELAPACIENTE.
+       L1.
+           ACCEPT CPFT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF CPF = ZEROS
+              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+           PERFORM VALIDA-CPF
+           IF W-CPFVALIDO = "N"
+              MOVE "*** CPF INVALIDO, DIGITOS NAO CONFEREM ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+
+       LER-CADPACIENTE.
+           READ CADPACI
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 PERFORM L6A
+                 PERFORM L7A
+                 PERFORM L9A
+                 PERFORM L10PLS
+                 DISPLAY TELAPACIENTE
+                 MOVE "** PACIENTE JA CADASTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACIENTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+       L2.
+           ACCEPT NOMET
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L1.
+           IF NOME = SPACES 
+              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+        L3.
+           ACCEPT DIAT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L2.
+           IF DIA = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+           IF DIA > 31
+              MOVE "O DIA INSERIDO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+        L4.
+           ACCEPT MEST
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L3.
+           IF MES = " "
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L4.
+           IF MES > 12 OR MES < 1
+              MOVE "O MES INSERIDO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L4.                        
+        L5.
+           ACCEPT ANOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L4.
+           IF ANO = " "
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L5.
+           ACCEPT W-DATASYS FROM DATE YYYYMMDD
+           IF ANO > W-ANOATUAL OR ANO < 1900
+              MOVE "O ANO INSERIDO NAO E COMPATIVEL" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L5.
+      *
+        L6.
+           MOVE " M = MASCULINO E F = FEMININO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ACCEPT SEXOT.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L5.
+        L6A.
+           IF SEXO = "M" OR SEXO = "m"
+              MOVE "MASCULINO" TO MSGSEXO
+           ELSE
+              IF SEXO = "F" or SEXO = "f"
+                 MOVE "FEMININO" TO MSGSEXO
+              ELSE
+                 MOVE "*DIGITE M=MASCULINO    F=FEMININO*" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO L6.
+           DISPLAY SEXOTT.
+      *
+       L7.
+           DISPLAY TELAGENERO
+           MOVE 1 TO IND
+           ACCEPT GENEROT.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L6.
+       L7A.
+           MOVE TBGENERO(IND) TO TXTGENERO
+           IF TXTGENERO1 NOT = GENERO
+              ADD 1 TO IND
+              IF IND < 8
+                 GO TO L7A
+              ELSE
+                 MOVE "*** TIPO GENERO INCORRETO***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO L7
+           ELSE
+               MOVE TXTGENERO2 TO TXTGENERO
+               DISPLAY TELAPACIENTE.  
+      *
+       L8.
+           ACCEPT DDDT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L7.
+           IF DDD = ZEROS 
+              MOVE " ** PREENCHA O CAMPO PARA CONTINUAR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L8.
+       L8A.
+           ACCEPT TELEFONET
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L8.
+           IF TNUM = ZEROS 
+              MOVE " ** PREENCHA O CAMPO PARA CONTINUAR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L8A.
+      *
+       L9.
+           ACCEPT CODIGOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAPACIENTE
+                   GO TO L8.
+           IF CODIGOR = ZEROS 
+                 MOVE "*** INFORME O CONVENIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO L9.
+       L9A.
+           MOVE CODIGOR TO CODIGO.
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "**CONVENIO DIGITADO NAO ENCONTRADO**" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L9
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE TBPLANO(PLANO) TO MSGPLANO
+                DISPLAY TELAPACIENTE.
+      *
+       L10.
+           ACCEPT CEPT 
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L9.         
+           IF CEPZ = ZEROS
+              MOVE "**INFORME O CEP**" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L10.
+      *
+       L10PLS.
+           MOVE CEPZ TO CEP
+           READ CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "**CEP DIGITADO NAO ENCONTRADO**" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L10
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADCEP" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+              PERFORM UFESTADO THRU UFESTADOFIM.
+              DISPLAY TELAPACIENTE.
+      *
+       L10A.
+           ACCEPT NUMEROT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L10.
+           IF NUMERO = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L10A.
+      *
+       L11.
+           ACCEPT COMPLEMENTOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L10A.
+      *
+       L12.
+           ACCEPT EMAILT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L11.
+           IF EMAIL = SPACES
+              MOVE " ** PREENCHA O CAMPO PARA FINALIZAR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L12.
+           COMPUTE W-IDADE = W-ANOATUAL - ANO
+           IF MES > W-MESATUAL
+              SUBTRACT 1 FROM W-IDADE
+           ELSE
+              IF MES = W-MESATUAL AND DIA > W-DIAATUAL
+                 SUBTRACT 1 FROM W-IDADE.
+      *------------RESPONSAVEL (OBRIGATORIO PARA MENOR DE 18)------------
+       L13.
+           ACCEPT NOMERESPT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L12.
+           IF W-IDADE < 18 AND NOMERESP = SPACES
+              MOVE "RESPONSAVEL OBRIGATORIO PARA MENOR DE IDADE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L13.
+      *
+       L14.
+           ACCEPT TELEFONERESPT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L13.
+           IF W-IDADE < 18 AND TNUMRESP = ZEROS
+              MOVE "RESPONSAVEL OBRIGATORIO PARA MENOR DE IDADE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L14.
+      *-----CONSENTIMENTO LGPD (LEI 13.709/2018)------------------------
+       L15.
+           ACCEPT CONSENTLGPDT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L14.
+           IF CONSENTIMENTOLGPD NOT = "S" AND "N" AND "s" AND "n"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L15.
+           IF CONSENTIMENTOLGPD = "S" OR "s"
+              ACCEPT W-DATASYS FROM DATE YYYYMMDD
+              MOVE W-ANOATUAL TO ANOCONSENT
+              MOVE W-MESATUAL TO MESCONSENT
+              MOVE W-DIAATUAL TO DIACONSENT
+           ELSE
+              MOVE ZEROS TO DATACONSENT.
+
+      * ------------- VERICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO L15.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L0.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGPACI
+                IF ST-ERRO = "00" OR "02"
+                      MOVE CPF TO CHAVELOGTX
+                      MOVE "N" TO ACAOLOGTX
+                      PERFORM ESCREVE-LOG
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO L0.
+                IF ST-ERRO = "22"
+                  MOVE "PACIENTE JA EXISTE,DADOS NAO GRAVADOS" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO L0
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PACIENTE"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO 
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO L0  
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO L2.
+      *
+      * ROTINA DE VALIDACAO DO DIGITO VERIFICADOR DO CPF
+      *
+       VALIDA-CPF.
+           MOVE "S" TO W-CPFVALIDO
+           MOVE CPF TO W-CPFN
+           COMPUTE W-CPFSOMA = W-CPFD1 * 10 + W-CPFD2 * 9 + W-CPFD3 * 8
+                              + W-CPFD4 * 7 + W-CPFD5 * 6 + W-CPFD6 * 5
+                              + W-CPFD7 * 4 + W-CPFD8 * 3 + W-CPFD9 * 2
+           DIVIDE W-CPFSOMA BY 11 GIVING W-CPFQUOC
+                  REMAINDER W-CPFRESTO
+           IF W-CPFRESTO < 2
+              MOVE ZEROS TO W-CPFDV1
+           ELSE
+              COMPUTE W-CPFDV1 = 11 - W-CPFRESTO.
+           IF W-CPFDV1 NOT = W-CPFD10
+              MOVE "N" TO W-CPFVALIDO
+              GO TO FIM-VALIDA-CPF.
+           COMPUTE W-CPFSOMA = W-CPFD1 * 11 + W-CPFD2 * 10
+                              + W-CPFD3 * 9 + W-CPFD4 * 8 + W-CPFD5 * 7
+                              + W-CPFD6 * 6 + W-CPFD7 * 5 + W-CPFD8 * 4
+                              + W-CPFD9 * 3 + W-CPFD10 * 2
+           DIVIDE W-CPFSOMA BY 11 GIVING W-CPFQUOC
+                  REMAINDER W-CPFRESTO
+           IF W-CPFRESTO < 2
+              MOVE ZEROS TO W-CPFDV2
+           ELSE
+              COMPUTE W-CPFDV2 = 11 - W-CPFRESTO.
+           IF W-CPFDV2 NOT = W-CPFD11
+              MOVE "N" TO W-CPFVALIDO.
+       FIM-VALIDA-CPF.
+           EXIT.
+      *
+       VERIFICA-REFPACI.
+           MOVE ZEROS TO W-QTDECONSU
+           IF W-CONSUABERTO NOT = "S"
+              GO TO EXC-OPC.
+           MOVE ZEROS TO KEYPRINCIPAL
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                 GO TO EXC-OPC.
+       VERIFICA-REFPACI1.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF CPFPACIENTE = CPF
+                 ADD 1 TO W-QTDECONSU
+                 GO TO VERIFICA-REFPACI1
+              ELSE
+                 GO TO VERIFICA-REFPACI1.
+           IF W-QTDECONSU > ZEROS
+              MOVE W-QTDECONSU TO W-QTDECONSUED
+              DISPLAY (24, 12) "QTDE DE CONSULTAS VINCULADAS: "
+              DISPLAY (24, 43) W-QTDECONSUED
+              MOVE "** PACIENTE TEM CONSULTAS,EXCLUSAO BLOQUEADA **"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L0.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L0.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADPACI RECORD
+                IF ST-ERRO = "00"
+                   MOVE CPF TO CHAVELOGTX
+                   MOVE "E" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO PACIENTE EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L0.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO L15.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L0.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGPACI
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CPF TO CHAVELOGTX
+                   MOVE "A" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L0.
+                MOVE "ERRO NA EXCLUSAO DO PACIENTE "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP004" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+
+      *-------------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADPACI CADCONV CADCEP CADCONSU CADLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+       UFESTADO.
+           MOVE TBESTADOS(IND) TO TXTESTADO
+           IF TXTESTADO1 = UF
+              MOVE TXTESTADO2 TO MSGESTADO 
+           ELSE
+              ADD 1 TO IND
+              IF IND < 28
+                 GO TO UFESTADO.
+       UFESTADOFIM.
