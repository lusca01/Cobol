@@ -56,6 +56,15 @@
                05 DDD  PIC 9(02).
                05 TNUM PIC 9(09).
           03 EMAIL     PIC X(30).
+          03 NOMERESP  PIC X(30).
+          03 TELEFONERESP.
+               05 DDDRESP  PIC 9(02).
+               05 TNUMRESP PIC 9(09).
+          03 CONSENTIMENTOLGPD PIC X(01).
+          03 DATACONSENT.
+               05 DIACONSENT  PIC 9(02).
+               05 MESCONSENT  PIC 9(02).
+               05 ANOCONSENT  PIC 9(04).
       *-----------------------------------------------------------------
        FD CADCONV
               LABEL RECORD IS STANDARD
@@ -85,6 +94,8 @@
        01 MENS        PIC X(50) VALUE SPACES.
        01 IND         PIC 9(05) VALUE ZEROS.
        01 INDX        PIC 9(01) VALUE ZEROS.
+       01 W-MODOBUSCA PIC X(01) VALUE SPACES.
+       01 W-NOMEBUSCA PIC X(30) VALUE SPACES.
        01 MSGSEXO       PIC X(10) VALUE SPACES.
        01 MSGESTADO        PIC X(18) VALUE SPACES.
        01 TABGENEROX.
@@ -107,23 +118,37 @@
       *
        01 TABESTADOSX.
           03 FILLER     PIC X(20) VALUE "ACACRE".
+          03 FILLER     PIC X(20) VALUE "ALALAGOAS".
+          03 FILLER     PIC X(20) VALUE "APAMAPA".
           03 FILLER     PIC X(20) VALUE "AMAMAZONAS".
+          03 FILLER     PIC X(20) VALUE "BABAHIA".
+          03 FILLER     PIC X(20) VALUE "CECEARA".
+          03 FILLER     PIC X(20) VALUE "DFDISTRITO FEDERAL".
+          03 FILLER     PIC X(20) VALUE "ESESPIRITO SANTO".
+          03 FILLER     PIC X(20) VALUE "GOGOIAS".
+          03 FILLER     PIC X(20) VALUE "MAMARANHAO".
+          03 FILLER     PIC X(20) VALUE "MTMATO GROSSO".
+          03 FILLER     PIC X(20) VALUE "MSMATO GROSSO DO SUL".
+          03 FILLER     PIC X(20) VALUE "MGMINAS GERAIS".
           03 FILLER     PIC X(20) VALUE "PAPARA".
-          03 FILLER     PIC X(20) VALUE "SPSAO PAULO".
-          03 FILLER     PIC X(20) VALUE "RJRIO DE JANEIRO".
           03 FILLER     PIC X(20) VALUE "PBPARAIBA".
+          03 FILLER     PIC X(20) VALUE "PRPARANA".
           03 FILLER     PIC X(20) VALUE "PEPERNAMBUCO".
-          03 FILLER     PIC X(20) VALUE "BABAHIA".
-          03 FILLER     PIC X(20) VALUE "MGMINAS GERAIS".
+          03 FILLER     PIC X(20) VALUE "PIPIAUI".
+          03 FILLER     PIC X(20) VALUE "RJRIO DE JANEIRO".
+          03 FILLER     PIC X(20) VALUE "RNRIO GRANDE NORTE".
+          03 FILLER     PIC X(20) VALUE "RSRIO GRANDE DO SUL".
+          03 FILLER     PIC X(20) VALUE "RORONDONIA".
+          03 FILLER     PIC X(20) VALUE "RRRORAIMA".
+          03 FILLER     PIC X(20) VALUE "SCSANTA CATARINA".
+          03 FILLER     PIC X(20) VALUE "SPSAO PAULO".
+          03 FILLER     PIC X(20) VALUE "SESERGIPE".
+          03 FILLER     PIC X(20) VALUE "TOTOCANTINS".
        01 TABESTADOS REDEFINES TABESTADOSX.
-          03 TBESTADOS  PIC X(20) OCCURS 9 TIMES.
+          03 TBESTADOS  PIC X(20) OCCURS 27 TIMES.
        01 TXTESTADO.
           03 TXTESTADO1 PIC X(02) VALUE SPACES.
           03 TXTESTADO2 PIC X(18) VALUE SPACES.
-
-       01 TABPACI.
-          03 TBPACI    PIC 9(11) OCCURS 1000 TIMES.
-       01 REGN      PIC 9(11) VALUE ZEROS.  
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAPACIENTE.
@@ -154,9 +179,13 @@
                VALUE  "   UF: ".
            05  LINE 12  COLUMN 41 
                VALUE  "               CIDADE:".
-           05  LINE 16  COLUMN 01 
+           05  LINE 16  COLUMN 01
                VALUE  "   EMAIL:".
-           05  LINE 21  COLUMN 01 
+           05  LINE 18  COLUMN 01
+               VALUE  "   BUSCA (C=CPF  N=NOME) :".
+           05  LINE 18  COLUMN 35
+               VALUE  "NOME PARA BUSCA :".
+           05  LINE 21  COLUMN 01
                VALUE  "              OPCAO :   (E=ENCERRA     P".
            05  LINE 21  COLUMN 41 
                VALUE  "=PROXIMO     A=ANTERIOR )".
@@ -165,7 +194,7 @@
            05  LINE 23  COLUMN 01 
                VALUE  "  MENSAGEM:".
            05  CPFT
-               LINE 04  COLUMN 08  PIC 9(11)
+               LINE 04  COLUMN 08  PIC X(11)
                USING  CPF
                HIGHLIGHT.
            05  NOMET
@@ -264,6 +293,14 @@
                LINE 21  COLUMN 23  PIC X(01)
                USING  W-OPCAO
                HIGHLIGHT.
+           05  TW-MODOBUSCA
+               LINE 18  COLUMN 27  PIC X(01)
+               USING  W-MODOBUSCA
+               HIGHLIGHT.
+           05  TW-NOMEBUSCA
+               LINE 18  COLUMN 53  PIC X(30)
+               USING  W-NOMEBUSCA
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -290,12 +327,6 @@
                  MOVE "ERRO ABERTURA DO ARQUIVO CADPACI"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
-           MOVE 1 TO IND
-           MOVE ZEROS TO CPF REGN.
-           START CADPACI KEY IS NOT LESS CPF INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM.
         ABRIR-CADCONV.
            OPEN INPUT CADCONV
            IF ST-ERRO NOT = "00"  
@@ -321,115 +352,84 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
-                 NEXT SENTENCE. 
+                 NEXT SENTENCE.
       *----------------------------------------------------
-       LER-PACI.           
-           READ CADPACI NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE IND TO REGN
-                 ADD -1 TO REGN
-                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              MOVE CPF TO TBPACI(IND)
-              ADD 1 TO IND              
-              IF IND > 1000
-                 MOVE "*** TABELA ESTOURADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 GO TO LER-PACI.
        L0.
-           MOVE ZEROS TO CPF DATANASC DIA MES ANO TELEFONE CODIGOR 
-           MOVE SPACES TO NOMES SEXO MSGSEXO GENERO ENDERECO TXTGENERO
-           MOVE SPACES TO MSGPLANO MSGESTADO
+           MOVE ZEROS TO DATANASC DIA MES ANO TELEFONE CODIGOR
+           MOVE SPACES TO CPF NOMES SEXO MSGSEXO GENERO ENDERECO
+           MOVE SPACES TO TXTGENERO MSGPLANO MSGESTADO
+           MOVE SPACES TO W-MODOBUSCA W-NOMEBUSCA
            MOVE ZEROS TO ANS CEPZ PLANO TNUM DDD
            MOVE SPACES TO COMPLEMENTO BAIRRO CIDADE NUMERO EMAIL UF
            DISPLAY TELAPACIENTE.
+       LM.
+           ACCEPT TW-MODOBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      GO TO ROT-FIM.
+           IF W-ACT > 01
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LM.
+           IF W-MODOBUSCA = "c"
+              MOVE "C" TO W-MODOBUSCA.
+           IF W-MODOBUSCA = "n"
+              MOVE "N" TO W-MODOBUSCA.
+           IF W-MODOBUSCA NOT = "C" AND W-MODOBUSCA NOT = "N"
+              MOVE "*** DIGITE C=CPF ou N=NOME ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LM.
+           IF W-MODOBUSCA = "N"
+              GO TO LN.
        L1.
            ACCEPT CPFT
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                      GO TO ROT-FIM.
+                      GO TO LM.
            IF W-ACT > 01
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM   
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO L1.
-           MOVE 1 TO IND.
        L2.
-           IF TBPACI(IND) < CPF
-              ADD 1 TO IND
-              IF IND >1000
+           START CADPACI KEY IS NOT LESS CPF INVALID KEY
                  MOVE "*** CPF NAO ENCONTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L1
-              ELSE
-                 GO TO L2.
-       L3.
-           MOVE TBPACI(IND) TO CPF.
+                 GO TO L1.
        L4.
-           READ CADPACI 
+           READ CADPACI NEXT
            IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "23"
-                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
+              MOVE "*** CPF NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1
            ELSE
-               NEXT SENTENCE.
-        L4A.
-           MOVE TBGENERO(INDX) TO TXTGENERO
-           IF TXTGENERO1 NOT = GENERO
-              ADD 1 TO INDX
-              IF INDX < 8
-                 GO TO L4A
-           ELSE
-              MOVE TXTGENERO2 TO TXTGENERO.
-              IF SEXO = "M" OR SEXO = "m"
-                 MOVE "MASCULINO" TO MSGSEXO
-              ELSE
-                 MOVE "FEMININO" TO MSGSEXO.
-              MOVE CEPZ TO CEP
-              READ CADCEP
-              PERFORM UFESTADO THRU UFESTADOFIM.
-
-              MOVE CODIGOR TO CODIGO
-              READ CADCONV
-              MOVE TBPLANO(PLANO) TO MSGPLANO.
+              PERFORM L4A THRU L4A-FIM.
       *
        ROT-MONTAR.
               DISPLAY TELAPACIENTE.
        OPCAO.
-           ACCEPT  TW-OPCAO  
+           ACCEPT  TW-OPCAO
            IF W-OPCAO = "E"
-                  GO TO ROT-FIM 
+                  GO TO ROT-FIM
            ELSE
              IF W-OPCAO = "P"
-                 IF IND < REGN
-                   ADD 1 TO IND
-                   GO TO L3
+                 READ CADPACI NEXT
+                 IF ST-ERRO NOT = "00"
+                    MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                            PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO OPCAO
                  ELSE
-                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
-                           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO OPCAO
+                    PERFORM L4A THRU L4A-FIM
+                    GO TO ROT-MONTAR
              ELSE
                 IF W-OPCAO = "A"
-                    IF IND > 1
-                       ADD -1 TO IND
-                       GO TO L3
-                    ELSE
+                    READ CADPACI PREVIOUS
+                    IF ST-ERRO NOT = "00"
                        MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
                            PERFORM ROT-MENS THRU ROT-MENS-FIM
                        GO TO OPCAO
+                    ELSE
+                       PERFORM L4A THRU L4A-FIM
+                       GO TO ROT-MONTAR
                 ELSE
                      MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -456,12 +456,63 @@
            EXIT.
        FIM-ROT-MENS.
 
+       L4A.
+           MOVE 1 TO INDX.
+       L4A-LOOP.
+           MOVE TBGENERO(INDX) TO TXTGENERO
+           IF TXTGENERO1 NOT = GENERO
+              ADD 1 TO INDX
+              IF INDX < 8
+                 GO TO L4A-LOOP
+           ELSE
+              MOVE TXTGENERO2 TO TXTGENERO.
+           IF SEXO = "M" OR SEXO = "m"
+              MOVE "MASCULINO" TO MSGSEXO
+           ELSE
+              MOVE "FEMININO" TO MSGSEXO.
+           MOVE CEPZ TO CEP
+           READ CADCEP
+           MOVE 1 TO IND
+           PERFORM UFESTADO THRU UFESTADOFIM.
+
+           MOVE CODIGOR TO CODIGO
+           READ CADCONV
+           MOVE TBPLANO(PLANO) TO MSGPLANO.
+       L4A-FIM.
+           EXIT.
+
        UFESTADO.
            MOVE TBESTADOS(IND) TO TXTESTADO
            IF TXTESTADO1 = UF
-              MOVE TXTESTADO2 TO MSGESTADO 
+              MOVE TXTESTADO2 TO MSGESTADO
            ELSE
               ADD 1 TO IND
-              IF IND < 10
+              IF IND < 28
                  GO TO UFESTADO.
-       UFESTADOFIM.
\ No newline at end of file
+       UFESTADOFIM.
+           EXIT.
+      *
+       LN.
+           ACCEPT TW-NOMEBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      GO TO LM.
+           IF W-ACT > 01
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LN.
+       LN1.
+           MOVE W-NOMEBUSCA TO NOMES
+           START CADPACI KEY IS NOT LESS NOMES INVALID KEY
+                 MOVE "*** PACIENTE NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LN.
+       LN2.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "*** PACIENTE NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LN
+           ELSE
+              PERFORM L4A THRU L4A-FIM
+              GO TO ROT-MONTAR.
\ No newline at end of file
