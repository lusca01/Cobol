@@ -22,6 +22,20 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CADCEPCSV ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADCEPCK ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVECK
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -40,12 +54,39 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCEPTXT.DOC".
        01 REGCEPTX    PIC X(100).
+      *
+       FD CADCEPCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPCSV.CSV".
+       01 REGCEPCSV   PIC X(100).
+      *
+       FD CADCEPCK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPCK.DAT".
+       01 REGCEPCK.
+           03 CHAVECK       PIC 9(01).
+           03 ULTIMOCEP     PIC 9(08).
+           03 FORMATOCK     PIC X(01).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
-       77 ST-ERRO    PIC X(02) VALUE "00". 
+       77 W-FORMATO  PIC X(01) VALUE SPACES.
+       77 W-RETOMA   PIC X(01) VALUE "N".
+       77 W-ULTIMOCEP PIC 9(08) VALUE ZEROS.
+       77 ST-ERRO    PIC X(02) VALUE "00".
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
@@ -62,8 +103,18 @@
            03 CIDADETX        PIC X(20).
            03 FILLER          PIC X(01) VALUE " ".
            03 UFTX            PIC X(02).
+       01 CEPCSV.
+           03 CEPCSV-CEPTX    PIC 9(08).
+           03 FILLER          PIC X(01) VALUE ",".
+           03 CEPCSV-LOGRATX  PIC X(30).
+           03 FILLER          PIC X(01) VALUE ",".
+           03 CEPCSV-BAIRROTX PIC X(20).
+           03 FILLER          PIC X(01) VALUE ",".
+           03 CEPCSV-CIDADETX PIC X(20).
+           03 FILLER          PIC X(01) VALUE ",".
+           03 CEPCSV-UFTX     PIC X(02).
        01 CAB0.
-           03 FILLER      PIC X(20) VALUE "HOSPITAL MAINFRAME".
+           03 CAB-NOMEUNIDADE PIC X(20) VALUE "HOSPITAL MAINFRAME".
            03 FILLER      PIC X(30) VALUE "   *** RELACAO DE CEP ***".
        01 CAB1.
            03 CAB-NUMCEPTX    PIC X(09) VALUE "   CEP   ".
@@ -89,6 +140,9 @@
            03 FILLER          PIC X(20) VALUE SPACES.
            03 FILLER          PIC X(22) VALUE "NUMERO DE REGISTROS : ".
            03 TOTREG          PIC ZZZ9.
+       01 CABCSV.
+           03 FILLER          PIC X(31) VALUE
+              "CEP,LOGRADOURO,BAIRRO,CIDADE,UF".
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TXTTELACEP.
@@ -97,16 +151,24 @@
                VALUE  "                *** CONVERSAO DE ARQUIVO".
            05  LINE 02  COLUMN 41 
                VALUE  " DE CEP PARA TXT ***".
-           05  LINE 12  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "                         CONFIRMA IMPRES".
-           05  LINE 12  COLUMN 41 
+           05  LINE 12  COLUMN 41
                VALUE  "SAO (S ou N ) :".
-           05  LINE 23  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  "                         FORMATO (F=FIXO".
+           05  LINE 14  COLUMN 41
+               VALUE  " C=CSV)     :".
+           05  LINE 23  COLUMN 01
                VALUE  " MENSAGEM :".
            05  TW-OPCAO
                LINE 12  COLUMN 57  PIC X(01)
                USING  W-OPCAO
                HIGHLIGHT.
+           05  TW-FORMATO
+               LINE 14  COLUMN 57  PIC X(01)
+               USING  W-FORMATO
+               HIGHLIGHT.
       *---------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO. 
@@ -128,6 +190,43 @@
                MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO INC-OPC.
+      *
+       INC-OPF.
+           ACCEPT TW-FORMATO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO INC-OPC.
+           IF W-FORMATO = "f"
+               MOVE "F" TO W-FORMATO.
+           IF W-FORMATO = "c"
+               MOVE "C" TO W-FORMATO.
+           IF W-FORMATO NOT = "F" AND NOT = "C"
+               MOVE "*** DIGITE APENAS F=FIXO e C=CSV ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPF.
+      *
+       ABRIR-CADCEPCK.
+           OPEN I-O CADCEPCK
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADCEPCK
+              CLOSE CADCEPCK
+              OPEN I-O CADCEPCK.
+           MOVE 1 TO CHAVECK
+           READ CADCEPCK
+           IF ST-ERRO = "00" AND ULTIMOCEP NOT = ZEROS
+              MOVE "S" TO W-RETOMA
+              MOVE ULTIMOCEP TO W-ULTIMOCEP
+              MOVE FORMATOCK TO W-FORMATO
+              MOVE "*** RETOMANDO EXPORTACAO ANTERIOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ELSE
+              MOVE "N" TO W-RETOMA
+              MOVE ZEROS TO ULTIMOCEP
+              MOVE W-FORMATO TO FORMATOCK
+              MOVE 1 TO CHAVECK
+              REWRITE REGCEPCK
+              IF ST-ERRO NOT = "00"
+                 WRITE REGCEPCK.
       *
        INC-OP0.
            OPEN INPUT CADCEP
@@ -143,12 +242,45 @@
            ELSE
                NEXT SENTENCE.
       *
-           OPEN OUTPUT CADCEPTX
+           IF W-FORMATO = "C"
+              IF W-RETOMA = "S"
+                 OPEN EXTEND CADCEPCSV
+              ELSE
+                 OPEN OUTPUT CADCEPCSV
+              IF ST-ERRO NOT = "00"
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCEPCSV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 GO TO INC-OP1.
+      *
+           IF W-RETOMA = "S"
+              OPEN EXTEND CADCEPTX
+           ELSE
+              OPEN OUTPUT CADCEPTX.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO CADCEPTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
+       INC-OP1.
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO INC-RETOMA.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+       INC-RETOMA.
+           IF W-RETOMA = "S"
+              MOVE W-ULTIMOCEP TO CEP
+              START CADCEP KEY IS GREATER THAN CEP INVALID KEY
+                 NEXT SENTENCE
+              GO TO LER-CEP01.
        ROT-CABEC.
+           IF W-FORMATO = "C"
+              WRITE REGCEPCSV FROM CABCSV
+              GO TO LER-CEP01.
            WRITE REGCEPTX FROM CAB0.
            MOVE SPACES TO REGCEPTX
            WRITE REGCEPTX.
@@ -159,19 +291,28 @@
            READ CADCEP NEXT
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "10"
-                 MOVE SPACES TO REGCEPTX
-                 WRITE REGCEPTX
-                 MOVE CONLIN1 TO TOTREG
-                 WRITE REGCEPTX FROM TOTAL1   
-                 MOVE "*** FIM DO CADCEP ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
+                 MOVE ZEROS TO ULTIMOCEP
+                 REWRITE REGCEPCK
+                 IF W-FORMATO = "C"
+                    MOVE "*** FIM DO CADCEP ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                 ELSE
+                    MOVE SPACES TO REGCEPTX
+                    WRITE REGCEPTX
+                    MOVE CONLIN1 TO TOTREG
+                    WRITE REGCEPTX FROM TOTAL1
+                    MOVE "*** FIM DO CADCEP ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
               ELSE
                  MOVE "ERRO NA LEITURA CADCEP"   TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
               NEXT SENTENCE.
+           IF W-FORMATO = "C"
+              GO TO INC-003-CSV.
        INC-003.
            MOVE CEP TO CEP-NUMCEPTX.
            MOVE ENDERECO TO CEP-LOGRATX.
@@ -191,13 +332,39 @@
                GO TO LER-CEP01
            ELSE
                MOVE ZEROS TO CONLIN
+               MOVE CEP TO ULTIMOCEP
+               REWRITE REGCEPCK
                GO TO ROT-CABEC.
+      *
+       INC-003-CSV.
+           MOVE CEP TO CEPCSV-CEPTX.
+           MOVE ENDERECO TO CEPCSV-LOGRATX.
+           MOVE BAIRRO TO CEPCSV-BAIRROTX.
+           MOVE CIDADE TO CEPCSV-CIDADETX.
+           MOVE UF TO CEPCSV-UFTX.
+       INC-WR1-CSV.
+           WRITE REGCEPCSV FROM CEPCSV
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCEPCSV" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE "*** REGISTRO GRAVADOS *** " TO MENS
+           ADD 1 TO CONLIN CONLIN1
+           IF CONLIN = 34
+              MOVE ZEROS TO CONLIN
+              MOVE CEP TO ULTIMOCEP
+              REWRITE REGCEPCK.
+           GO TO LER-CEP01.
       *
       * ROTINA DE FIM      *
       *
        ROT-FIM.
            DISPLAY (01, 01) ERASE
-           CLOSE CADCEP CADCEPTX.
+           CLOSE CADCEPCK
+           IF W-FORMATO = "C"
+              CLOSE CADCEP CADCEPCSV
+           ELSE
+              CLOSE CADCEP CADCEPTX.
        ROT-FIMP.
            EXIT PROGRAM.
        ROT-FIMS.
