@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXTCONSU.
+       AUTHOR. LUCAS DE LIMA.
+      ************************
+      * RELATORIO DE CONSULTAS *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCONSUTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+              05 CPFPACIENTE    PIC 9(11).
+              05 DATACONS.
+                 07 DIAC        PIC 9(02).
+                 07 MESC        PIC 9(02).
+                 07 ANOC        PIC 9(04).
+              05 HORAC          PIC 9(04).
+          03 CODMED             PIC 9(06).
+          03 CODCONV            PIC 9(04).
+          03 CODCID             PIC X(07).
+          03 DESCRICAO1         PIC X(60).
+          03 DESCRICAO2         PIC X(60).
+          03 STATUSCONS         PIC X(01).
+          03 VALOR              PIC 9(06)V99.
+          03 PAGO               PIC X(01).
+          03 PESO               PIC 9(03)V9.
+          03 ALTURA             PIC 9(03).
+          03 PRESSAOSIS         PIC 9(03).
+          03 PRESSAODIA         PIC 9(03).
+          03 TEMPERATURA        PIC 9(02)V9.
+          03 RETORNO.
+             05 DIARETORNO       PIC 9(02).
+             05 MESRETORNO       PIC 9(02).
+             05 ANORETORNO       PIC 9(04).
+          03 SEVERIDADE          PIC 9(01).
+          03 CODSALA             PIC 9(02).
+          03 UNIDADE              PIC 9(02).
+          03 LEMBRETEENVIADO      PIC X(01).
+      *
+       FD CADCONSUTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSUTXT.DOC".
+       01 REGCONSUTX    PIC X(100).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+      *
+       01 CONSUTX1.
+           03 CPFPACIENTETX   PIC 9(11).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 DIACTX          PIC 9(02).
+           03 FILLER          PIC X(01) VALUE "/".
+           03 MESCTX          PIC 9(02).
+           03 FILLER          PIC X(01) VALUE "/".
+           03 ANOCTX          PIC 9(04).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 HORACTX         PIC 9(04).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CODMEDTX        PIC 9(06).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CODCONVTX       PIC 9(04).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CODCIDTX        PIC X(07).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 STATUSTX        PIC X(01).
+       01 CONSUTX2.
+           03 FILLER          PIC X(13) VALUE "DESCRICAO 1: ".
+           03 DESCRICAO1TX    PIC X(60).
+       01 CONSUTX3.
+           03 FILLER          PIC X(13) VALUE "DESCRICAO 2: ".
+           03 DESCRICAO2TX    PIC X(60).
+       01 CAB0.
+           03 CAB-NOMEUNIDADE PIC X(20) VALUE "HOSPITAL MAINFRAME".
+           03 FILLER      PIC X(30) VALUE
+              "*** RELACAO DE CONSULTAS ***".
+       01 CAB1.
+           03 CAB-CPFTX       PIC X(12) VALUE "CPF PACIENTE".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-DATATX      PIC X(10) VALUE "  DATA    ".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-HORATX      PIC X(04) VALUE "HORA".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-MEDTX       PIC X(06) VALUE "  CRM ".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-CONVTX      PIC X(04) VALUE "CONV".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-CIDTX       PIC X(07) VALUE " CID   ".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-STATTX      PIC X(01) VALUE "S".
+       01 CAB2.
+           03 CAB-CPFTX       PIC X(12) VALUE "  --------  ".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-DATATX      PIC X(10) VALUE "----------".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-HORATX      PIC X(04) VALUE "----".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-MEDTX       PIC X(06) VALUE "------".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-CONVTX      PIC X(04) VALUE "----".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-CIDTX       PIC X(07) VALUE "-------".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-STATTX      PIC X(01) VALUE "-".
+       01 TOTAL1.
+           03 FILLER          PIC X(20) VALUE SPACES.
+           03 FILLER          PIC X(22) VALUE "NUMERO DE REGISTROS : ".
+           03 TOTREG          PIC ZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TXTTELACONSU.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE CONSULTAS PARA TXT ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *---------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TXTTELACONSU.
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO CONSULTA NAO EXISTE *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CONSULTA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADCONSUTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCONSUTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CABEC.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+       ROT-CABEC.
+           WRITE REGCONSUTX FROM CAB0.
+           MOVE SPACES TO REGCONSUTX
+           WRITE REGCONSUTX.
+           WRITE REGCONSUTX FROM CAB1.
+           WRITE REGCONSUTX FROM CAB2.
+      *
+       LER-CONSU01.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE SPACES TO REGCONSUTX
+                 WRITE REGCONSUTX
+                 MOVE CONLIN1 TO TOTREG
+                 WRITE REGCONSUTX FROM TOTAL1
+                 MOVE "*** FIM DO CADCONSU ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA CADCONSU"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       INC-003.
+           MOVE CPFPACIENTE TO CPFPACIENTETX.
+           MOVE DIAC TO DIACTX.
+           MOVE MESC TO MESCTX.
+           MOVE ANOC TO ANOCTX.
+           MOVE HORAC TO HORACTX.
+           MOVE CODMED TO CODMEDTX.
+           MOVE CODCONV TO CODCONVTX.
+           MOVE CODCID TO CODCIDTX.
+           MOVE STATUSCONS TO STATUSTX.
+           MOVE DESCRICAO1 TO DESCRICAO1TX.
+           MOVE DESCRICAO2 TO DESCRICAO2TX.
+       INC-WR1.
+           WRITE REGCONSUTX FROM CONSUTX1
+           WRITE REGCONSUTX FROM CONSUTX2
+           WRITE REGCONSUTX FROM CONSUTX3
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCONSUTX" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE "*** REGISTRO GRAVADOS *** " TO MENS
+           ADD 3 TO CONLIN
+           ADD 1 TO CONLIN1
+           IF CONLIN < 33
+               GO TO LER-CONSU01
+           ELSE
+               MOVE ZEROS TO CONLIN
+               GO TO ROT-CABEC.
+      *
+      * ROTINA DE FIM      *
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADCONSU CADCONSUTX.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      * ROTINA DE MENSAGEM *
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
