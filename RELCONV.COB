@@ -1,32 +1,227 @@
-
-       01  CAB0.
-           05  FILLER                 PIC X(057) VALUE
-           "HOSPITAL MAINFRAME                          *** RELACAO D".
-           05  FILLER                 PIC X(015) VALUE
-           "E CONVENIOS ***".
-
-       01  CAB1.
-           05  FILLER                 PIC X(057) VALUE
-           "  CODIGO               NOME                  PLANO    ANS".
-
-       01  CAB2.
-           05  FILLER                 PIC X(057) VALUE
-           "   ----   ------------------------------     -----   ----".
-           05  FILLER                 PIC X(002) VALUE
-           "--".
-
-       01  CONVTX.
-           05  FILLER                 PIC X(003) VALUE "   ".
-           05  CODIGOTX  VALUE ZEROS  PIC 9(004).
-           05  FILLER                 PIC X(003) VALUE "   ".
-           05  NOMETX  VALUE SPACES PIC X(030).
-           05  FILLER                 PIC X(007) VALUE "       ".
-           05  PLANO  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(004) VALUE "    ".
-           05  ANS  VALUE ZEROS  PIC 9(006).
-
-       01  TOTAL1.
-           05  FILLER                 PIC X(052) VALUE
-           "                           *** TOTAL DE REGISTROS : ".
-           05  TOTREG  VALUE ZEROS  PIC ZZZ9.
-           05  FILLER                 PIC X(004) VALUE " ***".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONV.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    RELACAO DE CONVENIOS, COM TOTAIS POR PLANO                 *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+       SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELCONVTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03 CODIGO              PIC 9(04).
+           03 NOME                PIC X(30).
+           03 PLANO               PIC 9(02).
+           03 ANS                 PIC 9(06).
+           03 ANSVALIDADE.
+              05 ANSVALDIA        PIC 9(02).
+              05 ANSVALMES        PIC 9(02).
+              05 ANSVALANO        PIC 9(04).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *
+       FD RELCONVTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCONV.DOC".
+       01 REGRELCONVTX   PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       01 CONLIN        PIC 9(03) VALUE ZEROS.
+       01 CONLIN1       PIC 9(04) VALUE ZEROS.
+       01 W-PLIDX       PIC 9(02) VALUE ZEROS.
+       01 TAB-PLANO.
+           03 TAB-PLANO-CONT OCCURS 12 TIMES PIC 9(05) VALUE ZEROS.
+      *
+       01 TABPLANO.
+          03 TBPLANO     PIC X(30) OCCURS 12 TIMES.
+      *
+       01  CAB0.
+           05  CAB-NOMEUNIDADE        PIC X(20) VALUE
+           "HOSPITAL MAINFRAME".
+           05  FILLER                 PIC X(038) VALUE
+           "       *** RELACAO DE CONVENIOS ***".
+
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "  CODIGO               NOME                  PLANO    ANS".
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "   ----   ------------------------------     -----   ----".
+           05  FILLER                 PIC X(002) VALUE
+           "--".
+
+       01  CONVTX.
+           05  FILLER                 PIC X(003) VALUE "   ".
+           05  CODIGOTX  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(003) VALUE "   ".
+           05  NOMETX  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(007) VALUE "       ".
+           05  PLANOTX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(004) VALUE "    ".
+           05  ANSTX  VALUE ZEROS  PIC 9(006).
+
+       01  TOTAL1.
+           05  FILLER                 PIC X(052) VALUE
+           "                           *** TOTAL DE REGISTROS : ".
+           05  TOTREG  VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE " ***".
+
+       01  CABPLANO.
+           05  FILLER                 PIC X(057) VALUE
+           "          *** TOTAL DE CONVENIOS POR PLANO ***          ".
+
+       01  DETPLANO.
+           05  FILLER                 PIC X(007) VALUE
+           "PLANO: ".
+           05  DESCPLANOTX  VALUE SPACES  PIC X(030).
+           05  FILLER                 PIC X(014) VALUE
+           "  QUANTIDADE: ".
+           05  QTDPLANOTX  VALUE ZEROS  PIC ZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+           MOVE "ENFERMARIA REGIONAL"       TO TBPLANO(01)
+           MOVE "ENFERMARIA NACIONAL"       TO TBPLANO(02)
+           MOVE "ENFERMARIA INTERNACIONAL"  TO TBPLANO(03)
+           MOVE "APTO PADRAO REGIONAL"      TO TBPLANO(04)
+           MOVE "APTO PADRAO NACIONAL"      TO TBPLANO(05)
+           MOVE "APTO PADRAO INTERNACIONAL" TO TBPLANO(06)
+           MOVE "EMERGENCIA REGIONAL"       TO TBPLANO(07)
+           MOVE "EMERGENCIA NACIONAL"       TO TBPLANO(08)
+           MOVE "EMERGENCIA INTERNACIONAL"  TO TBPLANO(09)
+           MOVE "PLANO GLOBAL"              TO TBPLANO(10)
+           MOVE "PLANO INDIVIDUAL"          TO TBPLANO(11)
+           MOVE "PLANO FAMILIAR"            TO TBPLANO(12).
+       INC-OP0.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "* ARQUIVO CONVENIO NAO EXISTE *"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONV"
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *
+           OPEN OUTPUT RELCONVTX
+           IF ST-ERRO NOT = "00"
+                      DISPLAY "ERRO ABERTURA DO ARQUIVO RELCONVTX"
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CABEC.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+       ROT-CABEC.
+           WRITE REGRELCONVTX FROM CAB0.
+           MOVE SPACES TO REGRELCONVTX
+           WRITE REGRELCONVTX.
+           WRITE REGRELCONVTX FROM CAB1.
+           WRITE REGRELCONVTX FROM CAB2.
+      *
+       LER-CONV01.
+           READ CADCONV NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE SPACES TO REGRELCONVTX
+                 WRITE REGRELCONVTX
+                 MOVE CONLIN1 TO TOTREG
+                 WRITE REGRELCONVTX FROM TOTAL1
+                 DISPLAY "*** FIM DO CADCONV ***"
+                 GO TO PL-INICIO
+              ELSE
+                 DISPLAY "ERRO NA LEITURA CADCONV"
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       INC-003.
+           MOVE CODIGO TO CODIGOTX.
+           MOVE NOME TO NOMETX.
+           MOVE PLANO TO PLANOTX.
+           MOVE ANS TO ANSTX.
+           IF PLANO > 0 AND PLANO NOT > 12
+              ADD 1 TO TAB-PLANO-CONT(PLANO).
+       INC-WR1.
+           MOVE CONVTX TO REGRELCONVTX
+           WRITE REGRELCONVTX
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA GRAVACAO DO ARQUIVO RELCONVTX"
+               GO TO ROT-FIM.
+           ADD 1 TO CONLIN CONLIN1
+           IF CONLIN < 34
+               GO TO LER-CONV01
+           ELSE
+               MOVE ZEROS TO CONLIN
+               GO TO ROT-CABEC.
+      *
+      * TOTAIS POR PLANO
+      *
+       PL-INICIO.
+           MOVE SPACES TO REGRELCONVTX
+           WRITE REGRELCONVTX
+           WRITE REGRELCONVTX FROM CABPLANO
+           MOVE SPACES TO REGRELCONVTX
+           WRITE REGRELCONVTX
+           MOVE 1 TO W-PLIDX.
+       PL-LOOP.
+           IF W-PLIDX > 12
+              GO TO ROT-FIM.
+           IF TAB-PLANO-CONT(W-PLIDX) = ZEROS
+              ADD 1 TO W-PLIDX
+              GO TO PL-LOOP.
+           MOVE TBPLANO(W-PLIDX) TO DESCPLANOTX
+           MOVE TAB-PLANO-CONT(W-PLIDX) TO QTDPLANOTX
+           WRITE REGRELCONVTX FROM DETPLANO
+           ADD 1 TO W-PLIDX
+           GO TO PL-LOOP.
+      *
+      * ROTINA DE FIM      *
+      *
+       ROT-FIM.
+           CLOSE CADCONV RELCONVTX.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
