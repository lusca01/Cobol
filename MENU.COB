@@ -8,8 +8,39 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODOPER
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEOPER
+                       WITH DUPLICATES.
+           SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01  REGOPER.
+           03 CODOPER             PIC 9(04).
+           03 NOMEOPER            PIC X(30).
+           03 SENHAOPER           PIC X(10).
+           03 ATIVOOPER           PIC X(01).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-CONT       PIC 9(04) VALUE ZEROS.
@@ -19,6 +50,9 @@
        01 MENS         PIC X(50) VALUE SPACES.
        01 LIMPA        PIC X(50) VALUE SPACES.
        01 W-PROGR      PIC X(09) VALUE SPACES.
+       01 W-TENTLOGIN  PIC 9(01) VALUE ZEROS.
+       01 W-CODOPER    PIC 9(04) VALUE ZEROS.
+       01 W-SENHAOPER  PIC X(10) VALUE SPACES.
       *-----------------------------------------------------------------
        01 TAB-PROGR-R.
            03 FILLER PIC X(09) VALUE "SMP001".
@@ -39,11 +73,32 @@
            03 FILLER PIC X(09) VALUE "TXTPACI".
            03 FILLER PIC X(09) VALUE "TXTCEP".
            03 FILLER PIC X(09) VALUE "TXTCONSU".
+           03 FILLER PIC X(09) VALUE "RELCID".
       *
        01 TAB-PROGR   REDEFINES TAB-PROGR-R.
-          03 TAB-PROG  PIC X(09) OCCURS 18 TIMES.
+          03 TAB-PROG  PIC X(09) OCCURS 19 TIMES.
       *--------------------------------------------------------------------
        SCREEN SECTION.
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                           SISTEMA DE CO".
+           05  LINE 03  COLUMN 41
+               VALUE  "NSULTAS".
+           05  LINE 10  COLUMN 01
+               VALUE  "                    CODIGO DO OPERADOR :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                    SENHA              :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-CODOPER
+               LINE 10  COLUMN 43  PIC 9(04)
+               USING  W-CODOPER
+               HIGHLIGHT.
+           05  TW-SENHAOPER
+               LINE 12  COLUMN 43  PIC X(10)
+               USING  W-SENHAOPER
+               HIGHLIGHT NO ECHO.
        01  TELAMENU.
            05  BLANK SCREEN.
            05  LINE 03  COLUMN 01 
@@ -74,7 +129,9 @@
                VALUE  " 6 - CADASTRO DE CONSULTAS  12 - CONSULT".
            05  LINE 11  COLUMN 41 
                VALUE  "A DE CONSULTAS 18 - TXT DE CONSULTAS".
-           05  LINE 16  COLUMN 01 
+           05  LINE 12  COLUMN 01
+               VALUE  " 19 - RELATORIO DE CID'S".
+           05  LINE 16  COLUMN 01
                VALUE  "                        OPCAO :    ( 00".
            05  LINE 16  COLUMN 41 
                VALUE  "- ENCERRA )".
@@ -86,6 +143,55 @@
                HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
+       LOGIN.
+           OPEN INPUT CADOPER
+           IF ST-ERRO NOT = "00"
+              MOVE "*** CADASTRO DE OPERADORES INEXISTENTE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       LOGIN-L0.
+           MOVE ZEROS TO W-CODOPER
+           MOVE SPACES TO W-SENHAOPER
+           DISPLAY TELALOGIN.
+       LOGIN-L1.
+           ACCEPT TW-CODOPER
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              CLOSE CADOPER
+              GO TO ROT-FIM.
+           ACCEPT TW-SENHAOPER
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO LOGIN-L0.
+           MOVE W-CODOPER TO CODOPER
+           READ CADOPER
+           IF ST-ERRO NOT = "00"
+              ADD 1 TO W-TENTLOGIN
+              MOVE "*** OPERADOR OU SENHA INVALIDOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              IF W-TENTLOGIN > 2
+                 CLOSE CADOPER
+                 GO TO ROT-FIM1
+              ELSE
+                 GO TO LOGIN-L0.
+           IF SENHAOPER NOT = W-SENHAOPER OR ATIVOOPER NOT = "S"
+              ADD 1 TO W-TENTLOGIN
+              MOVE "*** OPERADOR OU SENHA INVALIDOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              IF W-TENTLOGIN > 2
+                 CLOSE CADOPER
+                 GO TO ROT-FIM1
+              ELSE
+                 GO TO LOGIN-L0.
+           CLOSE CADOPER.
+       LOGIN-GRAVA.
+           MOVE 1 TO CHAVESESSAO
+           MOVE CODOPER TO CODOPERSESSAO
+           MOVE NOMEOPER TO NOMEOPERSESSAO
+           OPEN OUTPUT CADSESSAO
+           WRITE REGSESSAO
+           CLOSE CADSESSAO.
+      *
        INICIO.
            DISPLAY TELAMENU.
            ACCEPT T-OPCAO
@@ -94,7 +200,7 @@
               GO TO ROT-FIM.
            IF W-OPCAO = 00
                GO TO ROT-FIM.
-           IF W-OPCAO > 18 OR W-OPCAO = SPACES
+           IF W-OPCAO > 19 OR W-OPCAO = SPACES
                  MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INICIO.
@@ -119,12 +225,12 @@
        ROT-MENS.
            MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-           DISPLAY (23 12) MENS.
+           DISPLAY (23, 12) MENS.
        ROT-MENS2.
            ADD 1 TO W-CONT
            IF W-CONT < 3000
               GO TO ROT-MENS2
            ELSE
-              DISPLAY (23 12) LIMPA.
+              DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
       *
\ No newline at end of file
