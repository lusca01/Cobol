@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP013.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    RELATORIO DE CONSENTIMENTO LGPD (LEI 13.709/2018)          *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMES WITH DUPLICATES.
+       SELECT CADLGPDTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF       PIC X(11).
+          03 NOMES     PIC X(30).
+          03 DATANASC.
+              05 DIA   PIC 9(02).
+              05 MES   PIC 9(02).
+              05 ANO   PIC 9(04).
+          03 SEXO      PIC X(01).
+          03 GENERO    PIC X(01).
+          03 CODIGOR   PIC 9(04).
+          03 CEPZ      PIC 9(08).
+          03 NUMERO    PIC X(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TELEFONE.
+               05 DDD  PIC 9(02).
+               05 TNUM PIC 9(09).
+          03 EMAIL     PIC X(30).
+          03 NOMERESP  PIC X(30).
+          03 TELEFONERESP.
+               05 DDDRESP  PIC 9(02).
+               05 TNUMRESP PIC 9(09).
+          03 CONSENTIMENTOLGPD PIC X(01).
+          03 DATACONSENT.
+               05 DIACONSENT  PIC 9(02).
+               05 MESCONSENT  PIC 9(02).
+               05 ANOCONSENT  PIC 9(04).
+      *
+       FD CADLGPDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLGPDTXT.DOC".
+       01 REGLGPDTX   PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 W-TOTSIM   PIC 9(06) VALUE ZEROS.
+       01 W-TOTNAO   PIC 9(06) VALUE ZEROS.
+      *
+       01 LGPDTX.
+           03 LGPD-CPFTX        PIC 9(11).
+           03 FILLER            PIC X(01) VALUE " ".
+           03 LGPD-NOMETX       PIC X(30).
+           03 FILLER            PIC X(01) VALUE " ".
+           03 LGPD-CONSENTTX    PIC X(01).
+           03 FILLER            PIC X(01) VALUE " ".
+           03 LGPD-DIACTX       PIC 99.
+           03 FILLER            PIC X(01) VALUE "/".
+           03 LGPD-MESCTX       PIC 99.
+           03 FILLER            PIC X(01) VALUE "/".
+           03 LGPD-ANOCTX       PIC 9999.
+       01 CAB0.
+           03 FILLER      PIC X(50) VALUE
+              "   *** RELACAO DE CONSENTIMENTO LGPD ***".
+       01 CAB1.
+           03 CAB-CPFTX         PIC X(12) VALUE "   CPF      ".
+           03 CAB-NOMETX        PIC X(31) VALUE "   NOME".
+           03 CAB-CONSENTTX     PIC X(02) VALUE "C ".
+           03 CAB-DATACTX       PIC X(11) VALUE "DATA CONST.".
+       01 CAB2.
+           03 CAB-CPFTX         PIC X(12) VALUE "   -----    ".
+           03 CAB-NOMETX        PIC X(31) VALUE "   ----".
+           03 CAB-CONSENTTX     PIC X(02) VALUE "- ".
+           03 CAB-DATACTX       PIC X(11) VALUE "----------".
+       01 TOTAL1.
+           03 FILLER          PIC X(20) VALUE SPACES.
+           03 FILLER          PIC X(22) VALUE "TOTAL COM CONSENTE : ".
+           03 TOTSIMTX        PIC ZZZ9.
+       01 TOTAL2.
+           03 FILLER          PIC X(20) VALUE SPACES.
+           03 FILLER          PIC X(22) VALUE "TOTAL SEM CONSENTE : ".
+           03 TOTNAOTX        PIC ZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TXTTELALGPD.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "           *** RELATORIO DE CONSENTIMENT".
+           05  LINE 02  COLUMN 41
+               VALUE  "O LGPD ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA EXPORT".
+           05  LINE 12  COLUMN 41
+               VALUE  "ACAO (S ou N ) :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *---------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TXTTELALGPD.
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* EXPORTACAO RECUSADA PELO OPERADOR *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO PACIENTE NAO EXISTE *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PACIENTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADLGPDTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADLGPDTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           WRITE REGLGPDTX FROM CAB0.
+           MOVE SPACES TO REGLGPDTX
+           WRITE REGLGPDTX.
+           WRITE REGLGPDTX FROM CAB1.
+           WRITE REGLGPDTX FROM CAB2.
+      *
+       LER-PACI01.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE SPACES TO REGLGPDTX
+                 WRITE REGLGPDTX
+                 MOVE W-TOTSIM TO TOTSIMTX
+                 WRITE REGLGPDTX FROM TOTAL1
+                 MOVE W-TOTNAO TO TOTNAOTX
+                 WRITE REGLGPDTX FROM TOTAL2
+                 MOVE "*** FIM DO CADPACI ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA CADPACI"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       INC-003.
+           MOVE CPF TO LGPD-CPFTX.
+           MOVE NOMES TO LGPD-NOMETX.
+           MOVE CONSENTIMENTOLGPD TO LGPD-CONSENTTX.
+           MOVE DIACONSENT TO LGPD-DIACTX.
+           MOVE MESCONSENT TO LGPD-MESCTX.
+           MOVE ANOCONSENT TO LGPD-ANOCTX.
+           MOVE LGPDTX TO REGLGPDTX.
+           IF CONSENTIMENTOLGPD = "S" OR "s"
+              ADD 1 TO W-TOTSIM
+           ELSE
+              ADD 1 TO W-TOTNAO.
+       INC-WR1.
+           WRITE REGLGPDTX
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADLGPDTX" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE "*** REGISTRO GRAVADOS *** " TO MENS
+           ADD 1 TO CONLIN CONLIN1
+           IF CONLIN < 34
+               GO TO LER-PACI01
+           ELSE
+               MOVE ZEROS TO CONLIN
+               GO TO ROT-CABEC.
+      *
+      * ROTINA DE FIM      *
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADPACI CADLGPDTX.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      * ROTINA DE MENSAGEM *
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
