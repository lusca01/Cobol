@@ -1,58 +1,336 @@
-
-       01  CAB0.
-           05  FILLER                 PIC X(057) VALUE
-           "HOSPITAL MAINFRAME                          *** RELACAO D".
-           05  FILLER                 PIC X(014) VALUE
-           "E PACIENTES***".
-
-       01  DETPACI1.
-           05  FILLER                 PIC X(005) VALUE "CPF: ".
-           05  CPFTX  VALUE ZEROS  PIC 9(011).
-           05  FILLER                 PIC X(007) VALUE " NOME: ".
-           05  NOMETX  VALUE SPACES PIC X(030).
-           05  FILLER                 PIC X(017) VALUE
-           " DATA NACIMENTO: ".
-           05  DIATX  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(001) VALUE " ".
-           05  MESTX  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(001) VALUE " ".
-           05  ANOTX  VALUE ZEROS  PIC 9(004).
-           05  FILLER                 PIC X(007) VALUE " SEXO: ".
-           05  SEXOTX  VALUE SPACES PIC X(001).
-           05  FILLER                 PIC X(009) VALUE " GENERO: ".
-           05  GENEROTX  VALUE SPACES PIC X(001).
-
-       01  DETPACI2.
-           05  FILLER                 PIC X(010) VALUE  "TELEFONE: ".
-           05  DDDTX  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(001) VALUE " ".
-           05  TNUMTX  VALUE ZEROS  PIC 9(009).
-           05  FILLER                 PIC X(009) VALUE "  EMAIL: ".
-           05  EMAILTX  VALUE SPACES PIC X(030).
-
-       01  DETCEP.
-           05  FILLER                 PIC X(005) VALUE "CEP: ".
-           05  CEPTX  VALUE ZEROS  PIC 9(008).
-           05  FILLER                 PIC X(011) VALUE " ENDERECO: ".
-           05  ENDERECOTX  VALUE SPACES PIC X(030).
-           05  FILLER                 PIC X(004) VALUE " N: ".
-           05  NUMEROTX  VALUE SPACES PIC X(005).
-           05  FILLER                 PIC X(009) VALUE " BAIRRO: ".
-           05  BAIRROTX  VALUE SPACES PIC X(020).
-           05  FILLER                 PIC X(005) VALUE " UF: ".
-           05  UFTX  VALUE SPACES PIC X(002).
-
-       01  DETCONV.
-           05  FILLER                 PIC X(014) VALUE
-           "COD CONVENIO: ".
-           05  CODIGOTX  VALUE ZEROS  PIC 9(004).
-           05  FILLER                 PIC X(008) VALUE " PLANO: ".
-           05  PLANOTX  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(006) VALUE " ANS: ".
-           05  ANSTX  VALUE ZEROS  PIC 9(006).
-
-       01  TOTAL1.
-           05  FILLER                 PIC X(052) VALUE
-           "                           *** TOTAL DE REGISTROS : ".
-           05  TOTREG  VALUE ZEROS  PIC ZZZ9.
-           05  FILLER                 PIC X(004) VALUE " ***".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELPACI.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    RELACAO DE PACIENTES, COM FILTRO OPCIONAL POR UF/CIDADE    *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMES WITH DUPLICATES.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELPACITX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF       PIC X(11).
+          03 NOMES     PIC X(30).
+          03 DATANASC.
+              05 DIA   PIC 9(02).
+              05 MES   PIC 9(02).
+              05 ANO   PIC 9(04).
+          03 SEXO      PIC X(01).
+          03 GENERO    PIC X(01).
+          03 CODIGOR   PIC 9(04).
+          03 CEPZ      PIC 9(08).
+          03 NUMERO    PIC X(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TELEFONE.
+               05 DDD  PIC 9(02).
+               05 TNUM PIC 9(09).
+          03 EMAIL     PIC X(30).
+          03 NOMERESP  PIC X(30).
+          03 TELEFONERESP.
+               05 DDDRESP  PIC 9(02).
+               05 TNUMRESP PIC 9(09).
+          03 CONSENTIMENTOLGPD PIC X(01).
+          03 DATACONSENT.
+               05 DIACONSENT  PIC 9(02).
+               05 MESCONSENT  PIC 9(02).
+               05 ANOCONSENT  PIC 9(04).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01  REGCEP.
+           03  CEP                 PIC 9(08).
+           03  ENDERECO            PIC X(30).
+           03  BAIRRO              PIC X(20).
+           03  CIDADE              PIC X(20).
+           03  UF                  PIC X(02).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03 CODIGO              PIC 9(04).
+           03 NOME                PIC X(30).
+           03 PLANO               PIC 9(02).
+           03 ANS                 PIC 9(06).
+           03 ANSVALIDADE.
+              05 ANSVALDIA        PIC 9(02).
+              05 ANSVALMES        PIC 9(02).
+              05 ANSVALANO        PIC 9(04).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *
+       FD RELPACITX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELPACI.DOC".
+       01 REGRELPACITX   PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       01 CONLIN        PIC 9(03) VALUE ZEROS.
+       01 CONLIN1       PIC 9(04) VALUE ZEROS.
+       01 W-UFFILTRO    PIC X(02) VALUE SPACES.
+       01 W-CIDFILTRO   PIC X(20) VALUE SPACES.
+       01 W-CEPOK       PIC X(01) VALUE "N".
+       01 W-CONVOK      PIC X(01) VALUE "N".
+      *
+       01  CAB0.
+           05  CAB-NOMEUNIDADE        PIC X(20) VALUE
+           "HOSPITAL MAINFRAME".
+           05  FILLER                 PIC X(037) VALUE
+           "       *** RELACAO DE PACIENTES ***".
+
+       01  DETPACI1.
+           05  FILLER                 PIC X(005) VALUE "CPF: ".
+           05  CPFTX  VALUE SPACES  PIC X(011).
+           05  FILLER                 PIC X(007) VALUE " NOME: ".
+           05  NOMETX  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(017) VALUE
+           " DATA NACIMENTO: ".
+           05  DIATX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  MESTX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  ANOTX  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(007) VALUE " SEXO: ".
+           05  SEXOTX  VALUE SPACES PIC X(001).
+           05  FILLER                 PIC X(009) VALUE " GENERO: ".
+           05  GENEROTX  VALUE SPACES PIC X(001).
+
+       01  DETPACI2.
+           05  FILLER                 PIC X(010) VALUE  "TELEFONE: ".
+           05  DDDTX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  TNUMTX  VALUE ZEROS  PIC 9(009).
+           05  FILLER                 PIC X(009) VALUE "  EMAIL: ".
+           05  EMAILTX  VALUE SPACES PIC X(030).
+
+       01  DETCEP.
+           05  FILLER                 PIC X(005) VALUE "CEP: ".
+           05  CEPTX  VALUE ZEROS  PIC 9(008).
+           05  FILLER                 PIC X(011) VALUE " ENDERECO: ".
+           05  ENDERECOTX  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(004) VALUE " N: ".
+           05  NUMEROTX  VALUE SPACES PIC X(005).
+           05  FILLER                 PIC X(009) VALUE " BAIRRO: ".
+           05  BAIRROTX  VALUE SPACES PIC X(020).
+           05  FILLER                 PIC X(005) VALUE " UF: ".
+           05  UFTX  VALUE SPACES PIC X(002).
+
+       01  DETCONV.
+           05  FILLER                 PIC X(014) VALUE
+           "COD CONVENIO: ".
+           05  CODIGOTX  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(008) VALUE " PLANO: ".
+           05  PLANOTX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(006) VALUE " ANS: ".
+           05  ANSTX  VALUE ZEROS  PIC 9(006).
+
+       01  TOTAL1.
+           05  FILLER                 PIC X(052) VALUE
+           "                           *** TOTAL DE REGISTROS : ".
+           05  TOTREG  VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE " ***".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TXTTELARELPACI.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "           *** RELATORIO DE PACIENTES ***".
+           05  LINE 10  COLUMN 01
+               VALUE  "   FILTRAR POR UF     (BRANCO = TODAS) : ".
+           05  LINE 12  COLUMN 01
+               VALUE  "   FILTRAR POR CIDADE (BRANCO = TODAS) : ".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-UFFILTRO
+               LINE 10  COLUMN 43  PIC X(02)
+               USING  W-UFFILTRO
+               HIGHLIGHT.
+           05  TW-CIDFILTRO
+               LINE 12  COLUMN 43  PIC X(20)
+               USING  W-CIDFILTRO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+           DISPLAY TXTTELARELPACI.
+       L1.
+           ACCEPT TW-UFFILTRO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+       L2.
+           ACCEPT TW-CIDFILTRO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L1.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "* ARQUIVO PACIENTE NAO EXISTE *"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI"
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *
+           OPEN OUTPUT RELPACITX
+           IF ST-ERRO NOT = "00"
+                      DISPLAY "ERRO ABERTURA DO ARQUIVO RELPACITX"
+                      GO TO ROT-FIM.
+      *
+           MOVE "N" TO W-CEPOK
+           OPEN INPUT CADCEP
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-CEPOK.
+      *
+           MOVE "N" TO W-CONVOK
+           OPEN INPUT CADCONV
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-CONVOK.
+      *
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CABEC.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+       ROT-CABEC.
+           WRITE REGRELPACITX FROM CAB0.
+           MOVE SPACES TO REGRELPACITX
+           WRITE REGRELPACITX.
+      *
+       LER-PACI01.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE SPACES TO REGRELPACITX
+                 WRITE REGRELPACITX
+                 MOVE CONLIN1 TO TOTREG
+                 WRITE REGRELPACITX FROM TOTAL1
+                 DISPLAY "*** FIM DO CADPACI ***"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA LEITURA CADPACI"
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *
+       INC-002.
+           MOVE SPACES TO ENDERECOTX BAIRROTX UFTX CIDADE
+           MOVE ZEROS TO CEPTX
+           IF W-CEPOK = "S"
+              MOVE CEPZ TO CEP
+              READ CADCEP
+              IF ST-ERRO = "00"
+                 MOVE CEP TO CEPTX
+                 MOVE ENDERECO TO ENDERECOTX
+                 MOVE BAIRRO TO BAIRROTX
+                 MOVE UF TO UFTX.
+      *
+           IF W-UFFILTRO NOT = SPACES AND UFTX NOT = W-UFFILTRO
+              GO TO LER-PACI01.
+           IF W-CIDFILTRO NOT = SPACES AND CIDADE NOT = W-CIDFILTRO
+              GO TO LER-PACI01.
+      *
+       INC-003.
+           MOVE CPF TO CPFTX.
+           MOVE NOMES TO NOMETX.
+           MOVE DIA TO DIATX.
+           MOVE MES TO MESTX.
+           MOVE ANO TO ANOTX.
+           MOVE SEXO TO SEXOTX.
+           MOVE GENERO TO GENEROTX.
+           MOVE DDD TO DDDTX.
+           MOVE TNUM TO TNUMTX.
+           MOVE EMAIL TO EMAILTX.
+           MOVE NUMERO TO NUMEROTX.
+      *
+           MOVE ZEROS TO CODIGOTX PLANOTX ANSTX
+           IF W-CONVOK = "S" AND CODIGOR NOT = ZEROS
+              MOVE CODIGOR TO CODIGO
+              READ CADCONV
+              IF ST-ERRO = "00"
+                 MOVE CODIGOR TO CODIGOTX
+                 MOVE PLANO TO PLANOTX
+                 MOVE ANS TO ANSTX.
+      *
+       INC-WR1.
+           WRITE REGRELPACITX FROM DETPACI1
+           WRITE REGRELPACITX FROM DETPACI2
+           WRITE REGRELPACITX FROM DETCEP
+           WRITE REGRELPACITX FROM DETCONV
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA GRAVACAO DO ARQUIVO RELPACITX"
+               GO TO ROT-FIM.
+           ADD 4 TO CONLIN
+           ADD 1 TO CONLIN1
+           IF CONLIN < 32
+               GO TO LER-PACI01
+           ELSE
+               MOVE ZEROS TO CONLIN
+               GO TO ROT-CABEC.
+      *
+      * ROTINA DE FIM      *
+      *
+       ROT-FIM.
+           IF W-CEPOK = "S"
+              CLOSE CADCEP.
+           IF W-CONVOK = "S"
+              CLOSE CADCONV.
+           CLOSE CADPACI RELPACITX.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
