@@ -0,0 +1,347 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELRETORNO.
+       AUTHOR. LUCAS DE LIMA.
+      ****************************************
+      * RELATORIO DE RETORNOS PENDENTES      *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+           SELECT RELRETTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+              05 CPFPACIENTE    PIC 9(11).
+              05 DATACONS.
+                 07 DIAC        PIC 9(02).
+                 07 MESC        PIC 9(02).
+                 07 ANOC        PIC 9(04).
+              05 HORAC          PIC 9(04).
+          03 CODMED             PIC 9(06).
+          03 CODCONV            PIC 9(04).
+          03 CODCID             PIC X(07).
+          03 DESCRICAO1         PIC X(60).
+          03 DESCRICAO2         PIC X(60).
+          03 STATUSCONS         PIC X(01).
+             88 AGENDADA        VALUE "A".
+             88 REALIZADA       VALUE "R".
+             88 CANCELADA       VALUE "C".
+             88 FALTOU          VALUE "F".
+          03 VALOR              PIC 9(06)V99.
+          03 PAGO               PIC X(01).
+             88 PAGO-SIM        VALUE "S".
+             88 PAGO-NAO        VALUE "N".
+          03 PESO               PIC 9(03)V9.
+          03 ALTURA             PIC 9(03).
+          03 PRESSAOSIS         PIC 9(03).
+          03 PRESSAODIA         PIC 9(03).
+          03 TEMPERATURA        PIC 9(02)V9.
+          03 RETORNO.
+             05 DIARETORNO       PIC 9(02).
+             05 MESRETORNO       PIC 9(02).
+             05 ANORETORNO       PIC 9(04).
+          03 SEVERIDADE          PIC 9(01).
+             88 SEV-NAO-INFORMADA  VALUE 0.
+             88 SEV-EMERGENCIA     VALUE 1.
+             88 SEV-URGENCIA       VALUE 2.
+             88 SEV-SEMI-URGENCIA  VALUE 3.
+             88 SEV-NAO-URGENCIA   VALUE 4.
+          03 CODSALA             PIC 9(02).
+          03 UNIDADE              PIC 9(02).
+          03 LEMBRETEENVIADO      PIC X(01).
+      *-----------------------------PACIENTE---------------------------
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF                  PIC 9(11).
+          03 NOMEPACIENTE         PIC X(30).
+          03 DATANASC.
+              05 DIA              PIC 9(02).
+              05 MES              PIC 9(02).
+              05 ANO              PIC 9(04).
+          03 SEXO                 PIC X(01).
+          03 GENERO               PIC X(01).
+          03 CODIGOPACIENTE       PIC 9(04).
+          03 CEPPACIENTE          PIC 9(08).
+          03 NUMEROPACIENTE       PIC X(05).
+          03 COMPLEMENTOPACIENTE  PIC X(10).
+          03 TELEFONEPACIENTE.
+               05 DDDPACIENTE     PIC 9(02).
+               05 TNUMPACIENTE    PIC 9(09).
+          03 EMAILPACIENTE        PIC X(30).
+          03 NOMERESPPACIENTE     PIC X(30).
+          03 TELEFONERESPPACIENTE.
+               05 DDDRESPPACIENTE  PIC 9(02).
+               05 TNUMRESPPACIENTE PIC 9(09).
+          03 CONSENTIMENTOLGPDPACIENTE PIC X(01).
+          03 DATACONSENTPACIENTE.
+               05 DIACONSENTPACIENTE  PIC 9(02).
+               05 MESCONSENTPACIENTE  PIC 9(02).
+               05 ANOCONSENTPACIENTE  PIC 9(04).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *
+       FD RELRETTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELRETORNO.DOC".
+       01 REGRETTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 W-DATAHOJE       PIC 9(08) VALUE ZEROS.
+       01 W-DATARETORNO8   PIC 9(08) VALUE ZEROS.
+      *
+       01 RETTX.
+           03 RETTX-CPF       PIC 9(11).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 RETTX-NOME      PIC X(30).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 RETTX-DIAC      PIC 99.
+           03 FILLER          PIC X(01) VALUE "/".
+           03 RETTX-MESC      PIC 99.
+           03 FILLER          PIC X(01) VALUE "/".
+           03 RETTX-ANOC      PIC 9999.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 RETTX-DIAR      PIC 99.
+           03 FILLER          PIC X(01) VALUE "/".
+           03 RETTX-MESR      PIC 99.
+           03 FILLER          PIC X(01) VALUE "/".
+           03 RETTX-ANOR      PIC 9999.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 RETTX-SITUACAO  PIC X(10).
+       01 CAB0.
+           03 CAB-NOMEUNIDADE PIC X(20) VALUE "HOSPITAL MAINFRAME".
+           03 FILLER      PIC X(42) VALUE
+              "   *** RELACAO DE RETORNOS PENDENTES ***".
+       01 CAB1.
+           03 CAB-CPFTX       PIC X(12) VALUE "    CPF     ".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NOMETX      PIC X(30) VALUE "   PACIENTE".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-DATACONSTX  PIC X(11) VALUE "  CONSULTA ".
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 CAB-RETORNOTX   PIC X(11) VALUE "  RETORNO  ".
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 CAB-SITUACAOTX  PIC X(10) VALUE " SITUACAO ".
+       01 CAB2.
+           03 CAB-CPFTX       PIC X(12) VALUE "  --------  ".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NOMETX      PIC X(30) VALUE "   -------".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-DATACONSTX  PIC X(11) VALUE " --------- ".
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 CAB-RETORNOTX   PIC X(11) VALUE " --------- ".
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 CAB-SITUACAOTX  PIC X(10) VALUE "----------".
+       01 TOTAL1.
+           03 FILLER          PIC X(20) VALUE SPACES.
+           03 FILLER          PIC X(22) VALUE "NUMERO DE REGISTROS : ".
+           03 TOTREG          PIC ZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TXTTELARETORNO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "           *** RELATORIO DE RETORNOS P".
+           05  LINE 02  COLUMN 41
+               VALUE  "ENDENTES ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *---------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TXTTELARETORNO.
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO CONSULTA NAO EXISTE *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CONSULTA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+      *
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *
+           OPEN OUTPUT RELRETTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO RELRETTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CABEC.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+       ROT-CABEC.
+           WRITE REGRETTX FROM CAB0.
+           MOVE SPACES TO REGRETTX
+           WRITE REGRETTX.
+           WRITE REGRETTX FROM CAB1.
+           WRITE REGRETTX FROM CAB2.
+      *
+       LER-CONSU01.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE SPACES TO REGRETTX
+                 WRITE REGRETTX
+                 MOVE CONLIN1 TO TOTREG
+                 WRITE REGRETTX FROM TOTAL1
+                 MOVE "*** FIM DO CADCONSU ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA CADCONSU"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF RETORNO = ZEROS
+              GO TO LER-CONSU01.
+      *
+       VER-PACIENTE.
+           MOVE SPACES TO NOMEPACIENTE
+           MOVE CPFPACIENTE TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "** PACIENTE NAO ENCONTRADO **" TO NOMEPACIENTE.
+      *
+       INC-003.
+           MOVE CPFPACIENTE TO RETTX-CPF.
+           MOVE NOMEPACIENTE TO RETTX-NOME.
+           MOVE DIAC TO RETTX-DIAC.
+           MOVE MESC TO RETTX-MESC.
+           MOVE ANOC TO RETTX-ANOC.
+           MOVE DIARETORNO TO RETTX-DIAR.
+           MOVE MESRETORNO TO RETTX-MESR.
+           MOVE ANORETORNO TO RETTX-ANOR.
+           COMPUTE W-DATARETORNO8 =
+                   ANORETORNO * 10000 + MESRETORNO * 100 + DIARETORNO
+           IF W-DATARETORNO8 < W-DATAHOJE
+              MOVE "VENCIDO" TO RETTX-SITUACAO
+           ELSE
+              MOVE "PENDENTE" TO RETTX-SITUACAO.
+           MOVE RETTX TO REGRETTX.
+       INC-WR1.
+           WRITE REGRETTX
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO RELRETTX" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE "*** REGISTRO GRAVADOS *** " TO MENS
+           ADD 1 TO CONLIN CONLIN1
+           IF CONLIN < 34
+               GO TO LER-CONSU01
+           ELSE
+               MOVE ZEROS TO CONLIN
+               GO TO ROT-CABEC.
+      *
+      * ROTINA DE FIM      *
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADCONSU CADPACI RELRETTX.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      * ROTINA DE MENSAGEM *
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
