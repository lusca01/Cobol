@@ -0,0 +1,542 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP008.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    CADASTRO DE ITENS DE RECEITA MEDICA (PRESCRICAO)           *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADRECEITA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYRECEITA
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADRECEITA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADRECEITA.DAT".
+       01  REGRECEITA.
+           03 KEYRECEITA.
+              05 CPFRECEITA       PIC 9(11).
+              05 DATARECEITA.
+                 07 DIARECEITA    PIC 9(02).
+                 07 MESRECEITA    PIC 9(02).
+                 07 ANORECEITA    PIC 9(04).
+              05 HORARECEITA      PIC 9(04).
+              05 NUMLINHA         PIC 9(02).
+           03 MEDICAMENTO         PIC X(30).
+           03 DOSAGEM             PIC X(15).
+           03 FREQUENCIA          PIC X(15).
+           03 DURACAO             PIC X(15).
+      *
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01  REGCONS.
+           03 KEYPRINCIPAL.
+               05 CPFPACIENTE    PIC 9(11).
+               05 DATACONS.
+                  07 DIAC        PIC 9(02).
+                  07 MESC        PIC 9(02).
+                  07 ANOC        PIC 9(04).
+               05 HORAC          PIC 9(04).
+           03 CODMED             PIC 9(06).
+           03 CODCONV            PIC 9(04).
+           03 CODCID             PIC X(07).
+           03 DESCRICAO1         PIC X(60).
+           03 DESCRICAO2         PIC X(60).
+           03 STATUSCONS         PIC X(01).
+              88 AGENDADA        VALUE "A".
+              88 REALIZADA       VALUE "R".
+              88 CANCELADA       VALUE "C".
+              88 FALTOU          VALUE "F".
+           03 VALOR              PIC 9(06)V99.
+           03 PAGO               PIC X(01).
+              88 PAGO-SIM        VALUE "S".
+              88 PAGO-NAO        VALUE "N".
+           03 PESO               PIC 9(03)V9.
+           03 ALTURA             PIC 9(03).
+           03 PRESSAOSIS         PIC 9(03).
+           03 PRESSAODIA         PIC 9(03).
+           03 TEMPERATURA        PIC 9(02)V9.
+           03 RETORNO.
+              05 DIARETORNO       PIC 9(02).
+              05 MESRETORNO       PIC 9(02).
+              05 ANORETORNO       PIC 9(04).
+           03 SEVERIDADE          PIC 9(01).
+              88 SEV-NAO-INFORMADA  VALUE 0.
+              88 SEV-EMERGENCIA     VALUE 1.
+              88 SEV-URGENCIA       VALUE 2.
+              88 SEV-SEMI-URGENCIA  VALUE 3.
+              88 SEV-NAO-URGENCIA   VALUE 4.
+           03 CODSALA             PIC 9(02).
+           03 UNIDADE              PIC 9(02).
+           03 LEMBRETEENVIADO      PIC X(01).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+      *---HORARIO DA RECEITA------------------------------------
+       01 W-HORAH        PIC 9(02) VALUE ZEROS.
+       01 W-HORAM        PIC 9(02) VALUE ZEROS.
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(25).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *------------------------------------
+       SCREEN SECTION.
+       01  TELARECEITA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    CADASTRO DE ITENS DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " RECEITA".
+           05  LINE 04  COLUMN 01
+               VALUE  "  CPF DO PACIENTE :              DATA DA".
+           05  LINE 04  COLUMN 41
+               VALUE  " CONSULTA :  /  /".
+           05  LINE 05  COLUMN 41
+               VALUE  "               HORA (HHMM) :".
+           05  LINE 06  COLUMN 01
+               VALUE  "  LINHA DA RECEITA :".
+           05  LINE 08  COLUMN 01
+               VALUE  "  MEDICAMENTO      :".
+           05  LINE 10  COLUMN 01
+               VALUE  "  DOSAGEM          :".
+           05  LINE 12  COLUMN 01
+               VALUE  "  FREQUENCIA       :".
+           05  LINE 14  COLUMN 01
+               VALUE  "  DURACAO          :".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM:".
+
+           05  TCPFRECEITA
+               LINE 04  COLUMN 21  PIC 9(11)
+               USING  CPFRECEITA
+               HIGHLIGHT.
+           05  DATARECD
+               LINE 04  COLUMN 53  PIC 9(02)
+               USING  DIARECEITA
+               HIGHLIGHT.
+           05  DATARECM
+               LINE 04  COLUMN 56  PIC 9(02)
+               USING  MESRECEITA
+               HIGHLIGHT.
+           05  DATARECA
+               LINE 04  COLUMN 59  PIC 9(04)
+               USING  ANORECEITA
+               HIGHLIGHT.
+           05  HORARECT
+               LINE 05  COLUMN 69  PIC 9(04)
+               USING  HORARECEITA
+               HIGHLIGHT.
+           05  NUMLINHAT
+               LINE 06  COLUMN 22  PIC 9(02)
+               USING  NUMLINHA
+               HIGHLIGHT.
+           05  MEDICAMENTOT
+               LINE 08  COLUMN 22  PIC X(30)
+               USING  MEDICAMENTO
+               HIGHLIGHT.
+           05  DOSAGEMT
+               LINE 10  COLUMN 22  PIC X(15)
+               USING  DOSAGEM
+               HIGHLIGHT.
+           05  FREQUENCIAT
+               LINE 12  COLUMN 22  PIC X(15)
+               USING  FREQUENCIA
+               HIGHLIGHT.
+           05  DURACAOT
+               LINE 14  COLUMN 22  PIC X(15)
+               USING  DURACAO
+               HIGHLIGHT.
+      *
+      *--------------(INICIO)--------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       L0.
+           OPEN I-O CADRECEITA
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                OPEN OUTPUT CADRECEITA
+                CLOSE CADRECEITA
+                MOVE " ARQUIVO CADRECEITA FOI CRIADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO L0
+             ELSE
+                MOVE " ERRO NA ABERTURA DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              MOVE " ERRO NA ABERTURA DO ARQUIVO CADCONSU " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
+       L1.
+           MOVE ZEROS TO CPFRECEITA
+           MOVE ZEROS TO DIARECEITA MESRECEITA ANORECEITA
+           MOVE ZEROS TO HORARECEITA NUMLINHA
+           MOVE SPACES TO MEDICAMENTO DOSAGEM FREQUENCIA DURACAO
+           DISPLAY TELARECEITA.
+       L2.
+           ACCEPT TCPFRECEITA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF CPFRECEITA = ZEROS
+              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+       L2A.
+           ACCEPT DATARECD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2.
+           IF DIARECEITA = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2A.
+           IF DIARECEITA > 31
+              MOVE "O DIA INSERIDO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2A.
+       L2B.
+           ACCEPT DATARECM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2A.
+           IF MESRECEITA = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2B.
+           IF MESRECEITA > 12
+              MOVE "O MES INSERIDO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2B.
+       L2C.
+           ACCEPT DATARECA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2B.
+           IF ANORECEITA = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2C.
+       L2D.
+           ACCEPT HORARECT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2C.
+           IF HORARECEITA = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2D.
+           DIVIDE HORARECEITA BY 100 GIVING W-HORAH REMAINDER W-HORAM
+           IF W-HORAH > 23 OR W-HORAM > 59
+              MOVE "O HORARIO INSERIDO NAO E VALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2D.
+      *------------------VERIFICANDO SE A CONSULTA EXISTE---------------
+       LER-CADCONSULTA.
+           MOVE CPFRECEITA TO CPFPACIENTE
+           MOVE DIARECEITA TO DIAC
+           MOVE MESRECEITA TO MESC
+           MOVE ANORECEITA TO ANOC
+           MOVE HORARECEITA TO HORAC
+           READ CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** CONSULTA NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO L1
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *--------------------------NUMERO DA LINHA-------------------
+       L3.
+           ACCEPT NUMLINHAT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2D.
+           IF NUMLINHA = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+        LER.
+           READ CADRECEITA
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 DISPLAY TELARECEITA
+                 MOVE "** ITEM DE RECEITA JA CADASTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADRECEITA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+             MOVE "ITEM DE RECEITA AINDA NAO CADASTRADO" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+        L4.
+           ACCEPT MEDICAMENTOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L3.
+           IF MEDICAMENTO = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L4.
+        L5.
+           ACCEPT DOSAGEMT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L4.
+           IF DOSAGEM = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L5.
+        L6.
+           ACCEPT FREQUENCIAT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L5.
+           IF FREQUENCIA = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L6.
+        L7.
+           ACCEPT DURACAOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L6.
+           IF DURACAO = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L7.
+
+      *------------- VERFICAR SE E ALTERACAO --------
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+
+        INC-OPC.
+            MOVE "S" TO W-OPCAO
+            DISPLAY (23, 40) "DADOS OK (S/N) : ".
+            ACCEPT (23, 57) W-OPCAO WITH UPDATE
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+               GO TO L7.
+            IF W-OPCAO = "N" OR "n"
+               MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+        INC-WR1.
+            WRITE REGRECEITA
+            IF ST-ERRO = "00" OR "02"
+               MOVE KEYRECEITA TO CHAVELOGTX
+               MOVE "N" TO ACAOLOGTX
+               PERFORM ESCREVE-LOG
+               MOVE "** DADOS GRAVADOS **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF ST-ERRO = "22"
+               MOVE "** ITEM JA CADASTRADO, DADOS NAO GRAVADOS **"
+                      TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO L1
+            ELSE
+               MOVE "* ERRO NA GRAVACAO DO ARQUIVO DE RECEITA * "
+                            TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO L1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO L4.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADRECEITA RECORD
+                IF ST-ERRO = "00"
+                   MOVE KEYRECEITA TO CHAVELOGTX
+                   MOVE "E" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO L7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGRECEITA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE KEYRECEITA TO CHAVELOGTX
+                   MOVE "A" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE RECEITA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP008" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+      *
+       ROT-FIM.
+           CLOSE CADRECEITA CADCONSU CADLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
