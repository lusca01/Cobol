@@ -1,440 +1,691 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRCEP.
-      *AUTHOR. LUCAS DE LIMA.
-      *****************************************************************
-      *    CADASTRO DE MEDICO                                         *
-      *****************************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADMED ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME
-                    WITH DUPLICATES.     
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADMED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMED.DAT".
-       01  REGMED.
-           03 CRM                 PIC 9(06).
-           03 NOME                PIC X(30).
-           03 ESPECIALIDADE       PIC 9(02).
-           03 SEXO                PIC X(01).
-           03 DATANASC.
-              05 DIA              PIC 9(02).
-              05 MES              PIC 9(02).
-              05 ANO              PIC 9(04).
-           03 EMAIL               PIC X(30).
-           03 TELEFONE.
-              05 DDD              PIC 9(02).
-              05 NUMERO           PIC 9(09).
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 W-SEL         PIC 9(01) VALUE ZEROS.
-       77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES.
-       77 ST-ERRO       PIC X(02) VALUE "00".
-       77 IND           PIC 9(01) VALUE ZEROS.
-       01 MSGESPECIALIDADE      PIC X(20) VALUE SPACES.
-       01 MSGSEXO       PIC X(10) VALUE SPACES.
-      *
-       01 TABESPECIALIDADE.
-          03 TBESPECIALIDADE     PIC X(20) OCCURS 9 TIMES.
-      *------------------------------------
-       SCREEN SECTION.
-       01  TELAMEDICO.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                        CADASTRO DO MEDI".
-           05  LINE 02  COLUMN 41 
-               VALUE  "CO".
-           05  LINE 04  COLUMN 01 
-               VALUE  "   CRM            :".
-           05  LINE 06  COLUMN 01 
-               VALUE  "   NOME           :".
-           05  LINE 08  COLUMN 01 
-               VALUE  "   ESPECIALIDADE  :".
-           05  LINE 10  COLUMN 01 
-               VALUE  "   SEXO           :".
-           05  LINE 12  COLUMN 01 
-               VALUE  "   DATA NASCIMENTO:   |  |".
-           05  LINE 14  COLUMN 01 
-               VALUE  "   EMAIL          :".
-           05  LINE 16  COLUMN 01 
-               VALUE  "   TELEFONE       :    -".
-           05  LINE 23  COLUMN 01 
-               VALUE  "  MENSAGEM:".
-           05  CRMT
-               LINE 04  COLUMN 21  PIC 9(06)
-               USING  CRM
-               HIGHLIGHT.
-           05  NOMET
-               LINE 06  COLUMN 21  PIC X(30)
-               USING  NOME
-               HIGHLIGHT.
-           05  ESPECIALIDADET
-               LINE 08  COLUMN 21  PIC 9(01)
-               USING  ESPECIALIDADE
-               HIGHLIGHT.
-           05  ESPECIALIDADETT
-               LINE 08  COLUMN 23  PIC X(20)
-               USING  MSGESPECIALIDADE
-               HIGHLIGHT.
-           05  SEXOT
-               LINE 10  COLUMN 21  PIC X(01)
-               USING  SEXO
-               HIGHLIGHT.
-           05  SEXOTT
-               LINE 10  COLUMN 23  PIC X(10)
-               USING  MSGSEXO
-               HIGHLIGHT.
-           05  DIAT
-               LINE 12  COLUMN 21  PIC 9(02)
-               USING  DIA
-               HIGHLIGHT.
-           05  MEST
-               LINE 12  COLUMN 24  PIC 9(02)
-               USING  MES
-               HIGHLIGHT.
-           05  ANOT
-               LINE 12  COLUMN 27  PIC 9(04)
-               USING  ANO
-               HIGHLIGHT.
-           05  EMAILT
-               LINE 14  COLUMN 21  PIC X(30)
-               USING  EMAIL
-               HIGHLIGHT.
-           05  DDDT
-               LINE 16  COLUMN 21  PIC 9(02)
-               USING  DDD
-               HIGHLIGHT.
-           05  NUMEROT
-               LINE 16  COLUMN 26  PIC 9(09)
-               USING  NUMERO
-               HIGHLIGHT.
-      *         
-       01  TELAESP.
-           05  LINE 11  COLUMN 41 
-               VALUE  "                 1 - CLINICA MEDICA".
-           05  LINE 12  COLUMN 41 
-               VALUE  "                 2 - UROLOGISTA".
-           05  LINE 13  COLUMN 41 
-               VALUE  "                 3 - GINECOLOGISTA".
-           05  LINE 14  COLUMN 41 
-               VALUE  "                 4 - PEDIATRA".
-           05  LINE 15  COLUMN 41 
-               VALUE  "                 5 - CARDIOLOGISTA".
-           05  LINE 16  COLUMN 41 
-               VALUE  "                 6 - DERMATOLOGISTA".
-           05  LINE 17  COLUMN 41 
-               VALUE  "                 7 - INFECTOLOGISTA".
-           05  LINE 18  COLUMN 41 
-               VALUE  "                 8 - OFTAMOLOGISTA".
-           05  LINE 19  COLUMN 41 
-               VALUE  "                 9 - ORTOPEDISTA".    
-      *----------------
-       PROCEDURE DIVISION.
-       INICIO.
-           MOVE "CLINICA MEDICA" TO TBESPECIALIDADE(01)
-           MOVE "UROLOGISTA"    TO TBESPECIALIDADE(02)
-           MOVE "GINECOLOGISTA"  TO TBESPECIALIDADE(03)
-           MOVE "PEDIATRA"       TO TBESPECIALIDADE(04)
-           MOVE "CARDIOLOGISTA"  TO TBESPECIALIDADE(05)
-           MOVE "DERMATOLOGISTA" TO TBESPECIALIDADE(06)
-           MOVE "INFECTOLOGISTA" TO TBESPECIALIDADE(07)
-           MOVE "OFTAMOLOGISTA"  TO TBESPECIALIDADE(08)
-           MOVE "ORTOPEDISTA"    TO TBESPECIALIDADE(09).
-       L0.
-           OPEN I-O CADMED
-           IF ST-ERRO NOT = "00"
-             IF ST-ERRO = "30"
-                OPEN OUTPUT CADMED
-                CLOSE CADMED
-                MOVE " ARQUIVO CADMED FOI CRIADO " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO L0
-             ELSE
-                MOVE " ERRO NA ABERTURA DO ARQUIVO " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-        L1.
-           MOVE SPACES TO NOME EMAIL SEXO MSGESPECIALIDADE MSGSEXO
-           MOVE ZEROS TO DIA DDD MES ANO NUMERO
-           MOVE ZEROS TO CRM ESPECIALIDADE DATANASC TELEFONE 
-           DISPLAY TELAMEDICO.
-        L2.
-           ACCEPT CRMT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO ROT-FIM.
-           IF CRM = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L2. 
-        LER.
-           READ CADMED
-           IF ST-ERRO NOT = "23"
-              IF ST-ERRO = "00"
-                 PERFORM L5A
-                 PERFORM L6A
-                 DISPLAY TELAMEDICO
-                 MOVE "** MEDICO JA CADASTRADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ACE-001
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-             MOVE "**MEDICO AINDA NAO CADASTRADO**" TO MENS
-             PERFORM ROT-MENS THRU ROT-MENS-FIM.
-        L3.
-           ACCEPT NOMET
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L2.
-           IF NOME = SPACES
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L3.
-        L5.
-           DISPLAY TELAESP
-           ACCEPT ESPECIALIDADET.
-        L5A.
-           IF ESPECIALIDADE = 0 
-                 MOVE "*** DIGITE APENAS DE 1 ATE 9 ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L5.
-           MOVE TBESPECIALIDADE(ESPECIALIDADE) TO MSGESPECIALIDADE
-           DISPLAY ESPECIALIDADETT.
-           DISPLAY TELAMEDICO.
-        L6.
-           MOVE " M = MASCULINO E F = FEMININO " TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           ACCEPT SEXOT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L5.
-        L6A.
-           IF SEXO = "M" OR SEXO = "m"
-              MOVE "MASCULINO" TO MSGSEXO
-           ELSE
-              IF SEXO = "F"
-                 MOVE "FEMININO" TO MSGSEXO
-              ELSE
-                 MOVE "*DIGITE M=MASCULINO    F=FEMININO*" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L6.
-           DISPLAY SEXOTT.
-        L7.
-           ACCEPT DIAT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L6.
-           IF DIA = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L7.
-           IF DIA > 31
-              MOVE "O DIA INSERIDO NAO EXISTE" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L7.
-        L8.
-           ACCEPT MEST
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L7.
-           IF MES = " "
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L8.
-           IF MES > 12 OR MES < 1
-              MOVE "O MES INSERIDO NAO EXISTE" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L8.                        
-        L9.
-           ACCEPT ANOT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L8.
-           IF MES = " "
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L9.
-           IF ANO > 2020 OR ANO < 1900 
-              MOVE "O ANO INSERIDO NAO E COMPATIVEL" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L9. 
-        L10.
-           ACCEPT EMAILT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L9.
-           IF EMAIL = " "
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L10.
-        L11.
-           ACCEPT DDDT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L10.
-           IF DDD = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L11.
-        L12.  
-           ACCEPT NUMEROT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L11.
-           IF NUMERO = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L12. 
-      *------------- VERFICAR SE E ALTERACAO --------
-           IF W-SEL = 1
-              GO TO ALT-OPC.
-
-        INC-OPC.
-            MOVE "S" TO W-OPCAO
-            DISPLAY (23, 40) "DADOS OK (S/N) : ".
-            ACCEPT (23, 57) W-OPCAO WITH UPDATE
-            ACCEPT W-ACT FROM ESCAPE KEY
-            IF W-ACT = 01 
-               GO TO L12.
-            IF W-OPCAO = "N" OR "n"
-               MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO L1.
-            IF W-OPCAO NOT = "S" AND "s"
-               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO INC-OPC.
-        INC-WR1.
-            WRITE REGMED
-            IF ST-ERRO = "00" OR "02"
-               MOVE "** DADOS GRAVADOS **" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO L1.
-            IF ST-ERRO = "22"
-               MOVE "** MEDICO JA CADASTRADO, DADOS NAO GRAVADOS **" 
-                      TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO L1
-            ELSE
-               MOVE "* ERRO NA GRAVACAO DO ARQUIVO DE MEDICO * "
-                            TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM.
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO L1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO L3.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE CADMED RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO MEDICO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO L12.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGMED
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO MEDICO"   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-       ROT-FIM.
-           CLOSE CADMED.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-
-      *---------[ ROTINA DE MENSAGEM ]---------------------
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 3000
-               GO TO ROT-MENS2
-           ELSE
-              MOVE SPACES TO MENS
-              DISPLAY (23, 12) MENS.
-       ROT-MENS-FIM.
-           EXIT.
-       FIM-ROT-TEMPO.   
-
-
-
-
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRCEP.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    CADASTRO DE MEDICO                                         *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                    WITH DUPLICATES.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESPEC
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03 CRM                 PIC 9(06).
+           03 NOME                PIC X(30).
+           03 ESPECIALIDADE       PIC 9(02).
+           03 SEXO                PIC X(01).
+           03 DATANASC.
+              05 DIA              PIC 9(02).
+              05 MES              PIC 9(02).
+              05 ANO              PIC 9(04).
+           03 EMAIL               PIC X(30).
+           03 TELEFONE.
+              05 DDD              PIC 9(02).
+              05 NUMERO           PIC 9(09).
+      *
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+              05 CPFPACIENTE    PIC 9(11).
+              05 DATACONS.
+                 07 DIAC        PIC 9(02).
+                 07 MESC        PIC 9(02).
+                 07 ANOC        PIC 9(04).
+              05 HORAC          PIC 9(04).
+          03 CODMED             PIC 9(06).
+          03 CODCONV            PIC 9(04).
+          03 CODCID             PIC X(07).
+          03 DESCRICAO1         PIC X(60).
+          03 DESCRICAO2         PIC X(60).
+          03 STATUSCONS         PIC X(01).
+             88 AGENDADA        VALUE "A".
+             88 REALIZADA       VALUE "R".
+             88 CANCELADA       VALUE "C".
+             88 FALTOU          VALUE "F".
+          03 VALOR              PIC 9(06)V99.
+          03 PAGO               PIC X(01).
+             88 PAGO-SIM        VALUE "S".
+             88 PAGO-NAO        VALUE "N".
+          03 PESO               PIC 9(03)V9.
+          03 ALTURA             PIC 9(03).
+          03 PRESSAOSIS         PIC 9(03).
+          03 PRESSAODIA         PIC 9(03).
+          03 TEMPERATURA        PIC 9(02)V9.
+          03 RETORNO.
+             05 DIARETORNO       PIC 9(02).
+             05 MESRETORNO       PIC 9(02).
+             05 ANORETORNO       PIC 9(04).
+          03 SEVERIDADE          PIC 9(01).
+             88 SEV-NAO-INFORMADA  VALUE 0.
+             88 SEV-EMERGENCIA     VALUE 1.
+             88 SEV-URGENCIA       VALUE 2.
+             88 SEV-SEMI-URGENCIA  VALUE 3.
+             88 SEV-NAO-URGENCIA   VALUE 4.
+          03 CODSALA             PIC 9(02).
+          03 UNIDADE              PIC 9(02).
+          03 LEMBRETEENVIADO      PIC X(01).
+      *
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01  REGESPEC.
+           03 CODESPEC            PIC 9(02).
+           03 DESCESPEC           PIC X(20).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 IND           PIC 9(01) VALUE ZEROS.
+       01 MSGESPECIALIDADE      PIC X(20) VALUE SPACES.
+       01 MSGSEXO       PIC X(10) VALUE SPACES.
+      *
+       01 TABESPECIALIDADE.
+          03 TBESPECIALIDADE     PIC X(20) OCCURS 99 TIMES.
+      *---REFERENCIAL-------------------------------------------
+       01 W-QTDECONSU     PIC 9(06) VALUE ZEROS.
+       01 W-CONSUABERTO   PIC X(01) VALUE "N".
+       01 W-QTDECONSUED   PIC ZZZZZ9.
+      *---VALIDACAO DE CRM-----------------------------------------
+       01 W-CRMN          PIC 9(06) VALUE ZEROS.
+       01 W-CRMDIG REDEFINES W-CRMN.
+          03 W-CRMD1      PIC 9(01).
+          03 W-CRMD2      PIC 9(01).
+          03 W-CRMD3      PIC 9(01).
+          03 W-CRMD4      PIC 9(01).
+          03 W-CRMD5      PIC 9(01).
+          03 W-CRMD6      PIC 9(01).
+       77 W-CRMVALIDO     PIC X(01) VALUE "S".
+      *---DATA DO SISTEMA-----------------------------------------
+       01 W-DATASYS      PIC 9(08) VALUE ZEROS.
+       01 W-DATASYSR REDEFINES W-DATASYS.
+          03 W-ANOATUAL     PIC 9(04).
+          03 W-MESATUAL     PIC 9(02).
+          03 W-DIAATUAL     PIC 9(02).
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(20).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *------------------------------------
+       SCREEN SECTION.
+       01  TELAMEDICO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "                        CADASTRO DO MEDI".
+           05  LINE 02  COLUMN 41 
+               VALUE  "CO".
+           05  LINE 04  COLUMN 01 
+               VALUE  "   CRM            :".
+           05  LINE 06  COLUMN 01 
+               VALUE  "   NOME           :".
+           05  LINE 08  COLUMN 01 
+               VALUE  "   ESPECIALIDADE  :".
+           05  LINE 10  COLUMN 01 
+               VALUE  "   SEXO           :".
+           05  LINE 12  COLUMN 01 
+               VALUE  "   DATA NASCIMENTO:   |  |".
+           05  LINE 14  COLUMN 01 
+               VALUE  "   EMAIL          :".
+           05  LINE 16  COLUMN 01 
+               VALUE  "   TELEFONE       :    -".
+           05  LINE 23  COLUMN 01 
+               VALUE  "  MENSAGEM:".
+           05  CRMT
+               LINE 04  COLUMN 21  PIC 9(06)
+               USING  CRM
+               HIGHLIGHT.
+           05  NOMET
+               LINE 06  COLUMN 21  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  ESPECIALIDADET
+               LINE 08  COLUMN 21  PIC 9(02)
+               USING  ESPECIALIDADE
+               HIGHLIGHT.
+           05  ESPECIALIDADETT
+               LINE 08  COLUMN 24  PIC X(20)
+               USING  MSGESPECIALIDADE
+               HIGHLIGHT.
+           05  SEXOT
+               LINE 10  COLUMN 21  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  SEXOTT
+               LINE 10  COLUMN 23  PIC X(10)
+               USING  MSGSEXO
+               HIGHLIGHT.
+           05  DIAT
+               LINE 12  COLUMN 21  PIC 9(02)
+               USING  DIA
+               HIGHLIGHT.
+           05  MEST
+               LINE 12  COLUMN 24  PIC 9(02)
+               USING  MES
+               HIGHLIGHT.
+           05  ANOT
+               LINE 12  COLUMN 27  PIC 9(04)
+               USING  ANO
+               HIGHLIGHT.
+           05  EMAILT
+               LINE 14  COLUMN 21  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+           05  DDDT
+               LINE 16  COLUMN 21  PIC 9(02)
+               USING  DDD
+               HIGHLIGHT.
+           05  NUMEROT
+               LINE 16  COLUMN 26  PIC 9(09)
+               USING  NUMERO
+               HIGHLIGHT.
+      *         
+       01  TELAESP.
+           05  LINE 11  COLUMN 41 
+               VALUE  "                 1 - CLINICA MEDICA".
+           05  LINE 12  COLUMN 41 
+               VALUE  "                 2 - UROLOGISTA".
+           05  LINE 13  COLUMN 41 
+               VALUE  "                 3 - GINECOLOGISTA".
+           05  LINE 14  COLUMN 41 
+               VALUE  "                 4 - PEDIATRA".
+           05  LINE 15  COLUMN 41 
+               VALUE  "                 5 - CARDIOLOGISTA".
+           05  LINE 16  COLUMN 41 
+               VALUE  "                 6 - DERMATOLOGISTA".
+           05  LINE 17  COLUMN 41 
+               VALUE  "                 7 - INFECTOLOGISTA".
+           05  LINE 18  COLUMN 41 
+               VALUE  "                 8 - OFTAMOLOGISTA".
+           05  LINE 19  COLUMN 41 
+               VALUE  "                 9 - ORTOPEDISTA".    
+      *----------------
+       PROCEDURE DIVISION.
+       INICIO.
+       ESPECIALIDADES.
+           OPEN INPUT CADESPEC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADESPEC NAO ENCONTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ESPECIALIDADES-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPEC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           MOVE ZEROS TO CODESPEC
+           START CADESPEC KEY IS NOT LESS CODESPEC INVALID KEY
+                 GO TO ESPECIALIDADES2.
+       ESPECIALIDADES1.
+           READ CADESPEC NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADESPEC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              MOVE DESCESPEC TO TBESPECIALIDADE(CODESPEC)
+              GO TO ESPECIALIDADES1.
+       ESPECIALIDADES2.
+           CLOSE CADESPEC.
+       ESPECIALIDADES-FIM.
+       L0.
+           OPEN I-O CADMED
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                OPEN OUTPUT CADMED
+                CLOSE CADMED
+                MOVE " ARQUIVO CADMED FOI CRIADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO L0
+             ELSE
+                MOVE " ERRO NA ABERTURA DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE " ERRO NA ABERTURA DO ARQUIVO CADCONSU " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE "S" TO W-CONSUABERTO.
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
+        L1.
+           MOVE SPACES TO NOME EMAIL SEXO MSGESPECIALIDADE MSGSEXO
+           MOVE ZEROS TO DIA DDD MES ANO NUMERO
+           MOVE ZEROS TO CRM ESPECIALIDADE DATANASC TELEFONE 
+           DISPLAY TELAMEDICO.
+        L2.
+           ACCEPT CRMT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CRM = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+           PERFORM VALIDA-CRM THRU FIM-VALIDA-CRM
+           IF W-CRMVALIDO = "N"
+              MOVE "*** CRM INVALIDO, VERIFIQUE OS DIGITOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+        LER.
+           READ CADMED
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 PERFORM L5A
+                 PERFORM L6A
+                 DISPLAY TELAMEDICO
+                 MOVE "** MEDICO JA CADASTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+             MOVE "**MEDICO AINDA NAO CADASTRADO**" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+        L3.
+           ACCEPT NOMET
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L2.
+           IF NOME = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+        L5.
+           DISPLAY TELAESP
+           ACCEPT ESPECIALIDADET.
+        L5A.
+           IF ESPECIALIDADE = 0
+              OR TBESPECIALIDADE(ESPECIALIDADE) = SPACES
+                 MOVE "*** ESPECIALIDADE NAO CADASTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO L5.
+           MOVE TBESPECIALIDADE(ESPECIALIDADE) TO MSGESPECIALIDADE
+           DISPLAY ESPECIALIDADETT.
+           DISPLAY TELAMEDICO.
+        L6.
+           MOVE " M = MASCULINO E F = FEMININO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ACCEPT SEXOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L5.
+        L6A.
+           IF SEXO = "M" OR SEXO = "m"
+              MOVE "MASCULINO" TO MSGSEXO
+           ELSE
+              IF SEXO = "F"
+                 MOVE "FEMININO" TO MSGSEXO
+              ELSE
+                 MOVE "*DIGITE M=MASCULINO    F=FEMININO*" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO L6.
+           DISPLAY SEXOTT.
+        L7.
+           ACCEPT DIAT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L6.
+           IF DIA = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L7.
+           IF DIA > 31
+              MOVE "O DIA INSERIDO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L7.
+        L8.
+           ACCEPT MEST
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L7.
+           IF MES = " "
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L8.
+           IF MES > 12 OR MES < 1
+              MOVE "O MES INSERIDO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L8.                        
+        L9.
+           ACCEPT ANOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L8.
+           IF MES = " "
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L9.
+           ACCEPT W-DATASYS FROM DATE YYYYMMDD
+           IF ANO > W-ANOATUAL OR ANO < 1900
+              MOVE "O ANO INSERIDO NAO E COMPATIVEL" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L9.
+        L10.
+           ACCEPT EMAILT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L9.
+           IF EMAIL = " "
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L10.
+        L11.
+           ACCEPT DDDT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L10.
+           IF DDD = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L11.
+        L12.  
+           ACCEPT NUMEROT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L11.
+           IF NUMERO = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L12. 
+      *------------- VERFICAR SE E ALTERACAO --------
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+
+        INC-OPC.
+            MOVE "S" TO W-OPCAO
+            DISPLAY (23, 40) "DADOS OK (S/N) : ".
+            ACCEPT (23, 57) W-OPCAO WITH UPDATE
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01 
+               GO TO L12.
+            IF W-OPCAO = "N" OR "n"
+               MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+        INC-WR1.
+            WRITE REGMED
+            IF ST-ERRO = "00" OR "02"
+               MOVE CRM TO CHAVELOGTX
+               MOVE "N" TO ACAOLOGTX
+               PERFORM ESCREVE-LOG
+               MOVE "** DADOS GRAVADOS **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF ST-ERRO = "22"
+               MOVE "** MEDICO JA CADASTRADO, DADOS NAO GRAVADOS **" 
+                      TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO L1
+            ELSE
+               MOVE "* ERRO NA GRAVACAO DO ARQUIVO DE MEDICO * "
+                            TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE VALIDACAO DO FORMATO DO CRM  *
+      *****************************************
+      *
+       VALIDA-CRM.
+           MOVE "S" TO W-CRMVALIDO
+           MOVE CRM TO W-CRMN
+           IF W-CRMD1 = W-CRMD2 AND W-CRMD1 = W-CRMD3
+              AND W-CRMD1 = W-CRMD4 AND W-CRMD1 = W-CRMD5
+              AND W-CRMD1 = W-CRMD6
+              MOVE "N" TO W-CRMVALIDO.
+       FIM-VALIDA-CRM.
+           EXIT.
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO L1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO L3.
+      *
+       VERIFICA-REFMED.
+           MOVE ZEROS TO W-QTDECONSU
+           IF W-CONSUABERTO NOT = "S"
+              GO TO EXC-OPC.
+           MOVE ZEROS TO KEYPRINCIPAL
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                 GO TO EXC-OPC.
+       VERIFICA-REFMED1.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF CODMED = CRM
+                 ADD 1 TO W-QTDECONSU
+                 GO TO VERIFICA-REFMED1
+              ELSE
+                 GO TO VERIFICA-REFMED1.
+           IF W-QTDECONSU > ZEROS
+              MOVE W-QTDECONSU TO W-QTDECONSUED
+              DISPLAY (24, 12) "QTDE DE CONSULTAS VINCULADAS: "
+              DISPLAY (24, 43) W-QTDECONSUED
+              MOVE "** MEDICO TEM CONSULTAS,EXCLUSAO BLOQUEADA **"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADMED RECORD
+                IF ST-ERRO = "00"
+                   MOVE CRM TO CHAVELOGTX
+                   MOVE "E" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO MEDICO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO L12.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGMED
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CRM TO CHAVELOGTX
+                   MOVE "A" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO MEDICO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP001" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+      *
+       ROT-FIM.
+           CLOSE CADMED CADCONSU CADLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.   
+
+
+
+
+
+
+
+
+
+
+
