@@ -45,24 +45,40 @@
        01 ST-ERRO     PIC X(02) VALUE "00".
        01 W-ACT       PIC 9(02) VALUE ZEROS.
        01 MENS        PIC X(50) VALUE SPACES.
-       01 IND         PIC 9(05) VALUE ZEROS.
        01 MSGESPECIALIDADE PIC X(20) VALUE SPACES.
        01 MSGSEXO     PIC X(10) VALUE SPACES.
        01 TABESPECIALIDADE.
           03 TBESPECIALIDADE     PIC X(20) OCCURS 9 TIMES.
-
-       01 TABMED.
-          03 TBMED    PIC 9(06) OCCURS 1000 TIMES.
-       01 REGN      PIC 9(06) VALUE ZEROS.  
+       01 W-MODOBUSCA PIC X(01) VALUE SPACES.
+       01 W-NOMEBUSCA PIC X(30) VALUE SPACES.
+       01 W-ESPECBUSCA PIC 9(02) VALUE ZEROS.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELAMEDICO.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01 
                VALUE  "                        CONSULTA DO MEDI".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  "CO".
-           05  LINE 04  COLUMN 01 
+           05  LINE 03  COLUMN 01
+               VALUE  "   BUSCA (C=CRM N=NOME E=ESPECIALIDADE) :".
+           05  TW-MODOBUSCA
+               LINE 03  COLUMN 43  PIC X(01)
+               USING  W-MODOBUSCA
+               HIGHLIGHT.
+           05  LINE 03  COLUMN 48
+               VALUE  "NOME :".
+           05  TW-NOMEBUSCA
+               LINE 03  COLUMN 55  PIC X(30)
+               USING  W-NOMEBUSCA
+               HIGHLIGHT.
+           05  LINE 03  COLUMN 70
+               VALUE  "ESPEC :".
+           05  TW-ESPECBUSCA
+               LINE 03  COLUMN 78  PIC 9(02)
+               USING  W-ESPECBUSCA
+               HIGHLIGHT.
+           05  LINE 04  COLUMN 01
                VALUE  "   CRM            :".
            05  LINE 06  COLUMN 01 
                VALUE  "   NOME           :".
@@ -159,72 +175,116 @@
                  MOVE "ERRO ABERTURA DO ARQUIVO CADMED"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
-           MOVE 1 TO IND
-           MOVE ZEROS TO CRM REGN.
-           START CADMED KEY IS NOT LESS CRM INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM.
-      *
-       LER-MED.           
-           READ CADMED NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE IND TO REGN
-                 ADD -1 TO REGN
-                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              MOVE CRM TO TBMED(IND)
-              ADD 1 TO IND              
-              IF IND > 1000
-                 MOVE "*** TABELA ESTOURADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 GO TO LER-MED.
        L0.
            MOVE SPACES TO NOME EMAIL SEXO MSGESPECIALIDADE MSGSEXO
            MOVE ZEROS TO DIA DDD MES ANO NUMERO
-           MOVE ZEROS TO CRM ESPECIALIDADE DATANASC TELEFONE 
+           MOVE ZEROS TO CRM ESPECIALIDADE DATANASC TELEFONE
+           MOVE SPACES TO W-MODOBUSCA W-NOMEBUSCA
+           MOVE ZEROS TO W-ESPECBUSCA
            DISPLAY TELAMEDICO.
+       LM.
+           ACCEPT TW-MODOBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      GO TO ROT-FIM.
+           IF W-ACT > 01
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LM.
+           IF W-MODOBUSCA = "c"
+              MOVE "C" TO W-MODOBUSCA.
+           IF W-MODOBUSCA = "n"
+              MOVE "N" TO W-MODOBUSCA.
+           IF W-MODOBUSCA = "e"
+              MOVE "E" TO W-MODOBUSCA.
+           IF W-MODOBUSCA NOT = "C" AND NOT = "N" AND NOT = "E"
+              MOVE "*** DIGITE C=CRM N=NOME ou E=ESPEC ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LM.
+           IF W-MODOBUSCA = "N"
+              GO TO LN.
+           IF W-MODOBUSCA = "E"
+              GO TO LE.
        L1.
            ACCEPT CRMT
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                      GO TO ROT-FIM.
+                      GO TO LM.
            IF W-ACT > 01
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM   
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO L1.
-           MOVE 1 TO IND.
        L2.
-           IF TBMED(IND) < CRM
-              ADD 1 TO IND
-              IF IND >1000
+           START CADMED KEY IS NOT LESS CRM INVALID KEY
                  MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L1
-              ELSE
-                 GO TO L2.
-       L3.
-           MOVE TBMED(IND) TO CRM.
-       L4.
-           READ CADMED 
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "23"
-                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
+                 GO TO L1.
+           GO TO L4.
+       LN.
+           ACCEPT TW-NOMEBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      GO TO LM.
+           IF W-ACT > 01
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LN.
+       LN1.
+           MOVE W-NOMEBUSCA TO NOME
+           START CADMED KEY IS NOT LESS NOME INVALID KEY
+                 MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
+                 GO TO LN.
+       LN2.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LN
+           ELSE
+              MOVE TBESPECIALIDADE(ESPECIALIDADE) TO MSGESPECIALIDADE
+              IF SEXO = "M" OR SEXO = "m"
+                 MOVE "MASCULINO" TO MSGSEXO
               ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED"  TO MENS
+                 MOVE "FEMININO" TO MSGSEXO
+              GO TO ROT-MONTAR.
+       LE.
+           ACCEPT TW-ESPECBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      GO TO LM.
+           IF W-ACT > 01
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LE.
+       LE1.
+           MOVE ZEROS TO CRM
+           START CADMED KEY IS NOT LESS CRM INVALID KEY
+                 MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
+                 GO TO LE.
+       LE2.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LE
+           ELSE
+              IF ESPECIALIDADE NOT = W-ESPECBUSCA
+                 GO TO LE2
+              ELSE
+                 MOVE TBESPECIALIDADE(ESPECIALIDADE) TO MSGESPECIALIDADE
+                 IF SEXO = "M" OR SEXO = "m"
+                    MOVE "MASCULINO" TO MSGSEXO
+                 ELSE
+                    MOVE "FEMININO" TO MSGSEXO
+                 GO TO ROT-MONTAR.
+       L4.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1
            ELSE
               MOVE TBESPECIALIDADE(ESPECIALIDADE) TO MSGESPECIALIDADE
               IF SEXO = "M" OR SEXO = "m"
@@ -235,30 +295,42 @@
        ROT-MONTAR.
               DISPLAY TELAMEDICO.
        OPCAO.
-           ACCEPT  TW-OPCAO  
+           ACCEPT  TW-OPCAO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                       GO TO ROT-FIM
            IF W-OPCAO = "E"
-                  GO TO ROT-FIM 
+                  GO TO ROT-FIM
            ELSE
              IF W-OPCAO = "P"
-                 IF IND < REGN
-                   ADD 1 TO IND
-                   GO TO L3
+                 READ CADMED NEXT
+                 IF ST-ERRO NOT = "00"
+                    MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                            PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO OPCAO
                  ELSE
-                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
-                           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO OPCAO
+                    MOVE TBESPECIALIDADE(ESPECIALIDADE) TO
+                         MSGESPECIALIDADE
+                    IF SEXO = "M" OR SEXO = "m"
+                       MOVE "MASCULINO" TO MSGSEXO
+                    ELSE
+                       MOVE "FEMININO" TO MSGSEXO
+                    GO TO ROT-MONTAR
              ELSE
                 IF W-OPCAO = "A"
-                    IF IND > 1
-                       ADD -1 TO IND
-                       GO TO L3
-                    ELSE
+                    READ CADMED PREVIOUS
+                    IF ST-ERRO NOT = "00"
                        MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
                            PERFORM ROT-MENS THRU ROT-MENS-FIM
                        GO TO OPCAO
+                    ELSE
+                       MOVE TBESPECIALIDADE(ESPECIALIDADE) TO
+                            MSGESPECIALIDADE
+                       IF SEXO = "M" OR SEXO = "m"
+                          MOVE "MASCULINO" TO MSGSEXO
+                       ELSE
+                          MOVE "FEMININO" TO MSGSEXO
+                       GO TO ROT-MONTAR
                 ELSE
                      MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
