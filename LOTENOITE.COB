@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTENOITE.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    PROCESSAMENTO NOTURNO - RELATORIOS E EXPORTACOES           *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQSAIDA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT LOGLOTE ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQSAIDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQSAIDA.
+       01 REGARQSAIDA          PIC X(200).
+      *
+       FD LOGLOTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOTENOITE.LOG".
+       01 REGLOGLOTE           PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT      PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO     PIC X(02) VALUE "00".
+       77 ST-ERRO2    PIC X(02) VALUE "00".
+       01 W-PASSO     PIC 9(02) VALUE ZEROS.
+       01 W-PROGR     PIC X(09) VALUE SPACES.
+       01 W-ARQSAIDA  PIC X(15) VALUE SPACES.
+       01 W-QTDEREG   PIC 9(06) VALUE ZEROS.
+       01 W-STATUS    PIC X(10) VALUE SPACES.
+      *---DATA E HORA DO PROCESSAMENTO-----------------------------------
+       01 W-DATALOTE  PIC 9(08) VALUE ZEROS.
+       01 W-HORALOTE  PIC 9(06) VALUE ZEROS.
+      *
+       01 LOTETX.
+          03 DATALOTETX       PIC 9(08).
+          03 FILLER           PIC X(01) VALUE " ".
+          03 HORALOTETX       PIC 9(06).
+          03 FILLER           PIC X(01) VALUE " ".
+          03 PROGRAMALOTETX   PIC X(09).
+          03 FILLER           PIC X(01) VALUE " ".
+          03 STATUSLOTETX     PIC X(10).
+          03 FILLER           PIC X(01) VALUE " ".
+          03 QTDELOTETX       PIC ZZZZZ9.
+          03 FILLER           PIC X(01) VALUE " ".
+          03 MENSLOTETX       PIC X(44).
+      *---TABELA DE PASSOS DO PROCESSAMENTO-------------------------------
+       01 TAB-PASSOS-R.
+          03 FILLER PIC X(09) VALUE "RELCID".
+          03 FILLER PIC X(09) VALUE "RELMED".
+          03 FILLER PIC X(09) VALUE "RELCONV".
+          03 FILLER PIC X(09) VALUE "RELPACI".
+          03 FILLER PIC X(09) VALUE "RELCONSU".
+          03 FILLER PIC X(09) VALUE "TXTCID".
+          03 FILLER PIC X(09) VALUE "TXTMED".
+          03 FILLER PIC X(09) VALUE "TXTCONV".
+          03 FILLER PIC X(09) VALUE "TXTPACI".
+          03 FILLER PIC X(09) VALUE "TXTCADCEP".
+          03 FILLER PIC X(09) VALUE "TXTCONSU".
+       01 TAB-PASSOS REDEFINES TAB-PASSOS-R.
+          03 TAB-PASSO     PIC X(09) OCCURS 11 TIMES.
+      *
+       01 TAB-ARQSAIDA-R.
+          03 FILLER PIC X(15) VALUE "RELCID.DOC".
+          03 FILLER PIC X(15) VALUE "RELMED.DOC".
+          03 FILLER PIC X(15) VALUE "RELCONV.DOC".
+          03 FILLER PIC X(15) VALUE "RELPACI.DOC".
+          03 FILLER PIC X(15) VALUE "RELCONSU.DOC".
+          03 FILLER PIC X(15) VALUE "CADCIDTXT.DOC".
+          03 FILLER PIC X(15) VALUE "CADMEDTXT.DOC".
+          03 FILLER PIC X(15) VALUE "CADCONVTXT.DOC".
+          03 FILLER PIC X(15) VALUE "CADPACITXT.DOC".
+          03 FILLER PIC X(15) VALUE "CADCEPTXT.DOC".
+          03 FILLER PIC X(15) VALUE "CADCONSUTXT.DOC".
+       01 TAB-ARQSAIDAS REDEFINES TAB-ARQSAIDA-R.
+          03 TAB-ARQ       PIC X(15) OCCURS 11 TIMES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-DATALOTE FROM DATE YYYYMMDD
+           ACCEPT W-HORALOTE FROM TIME
+           DISPLAY "*** INICIO DO PROCESSAMENTO NOTURNO ***".
+       ABRIR-LOGLOTE.
+           OPEN EXTEND LOGLOTE
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT LOGLOTE
+              CLOSE LOGLOTE
+              OPEN EXTEND LOGLOTE.
+      *
+           MOVE 1 TO W-PASSO.
+       EXECUTA-PASSO.
+           MOVE TAB-PASSO(W-PASSO) TO W-PROGR
+           MOVE TAB-ARQ(W-PASSO)   TO W-ARQSAIDA
+           DISPLAY "*** EXECUTANDO " W-PROGR " ***"
+           CALL W-PROGR ON OVERFLOW
+              MOVE "ERRO"     TO W-STATUS
+              MOVE ZEROS      TO W-QTDEREG
+              GO TO GRAVA-LOGLOTE.
+           CANCEL W-PROGR.
+           MOVE "OK"          TO W-STATUS
+           PERFORM CONTA-REGISTROS THRU CONTA-REGISTROS-FIM.
+       GRAVA-LOGLOTE.
+           MOVE W-DATALOTE        TO DATALOTETX
+           MOVE W-HORALOTE        TO HORALOTETX
+           MOVE W-PROGR           TO PROGRAMALOTETX
+           MOVE W-STATUS          TO STATUSLOTETX
+           MOVE W-QTDEREG         TO QTDELOTETX
+           MOVE SPACES            TO MENSLOTETX
+           IF W-STATUS = "ERRO"
+              MOVE "*** ERRO NA CHAMADA DO PROGRAMA ***" TO MENSLOTETX.
+           MOVE LOTETX            TO REGLOGLOTE
+           WRITE REGLOGLOTE.
+           ADD 1 TO W-PASSO
+           IF W-PASSO < 12
+              GO TO EXECUTA-PASSO.
+      *
+           DISPLAY "*** FIM DO PROCESSAMENTO NOTURNO ***".
+       ROT-FIM.
+           CLOSE LOGLOTE.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *----------------------------------------------------
+      * CONTA AS LINHAS GRAVADAS PELO PASSO NO ARQUIVO DE SAIDA
+      *----------------------------------------------------
+       CONTA-REGISTROS.
+           MOVE ZEROS TO W-QTDEREG
+           OPEN INPUT ARQSAIDA
+           IF ST-ERRO2 NOT = "00"
+              GO TO CONTA-REGISTROS-FIM.
+       CONTA-REGISTROS-LER.
+           READ ARQSAIDA
+              AT END
+                 GO TO CONTA-REGISTROS-CLOSE
+              NOT AT END
+                 ADD 1 TO W-QTDEREG
+                 GO TO CONTA-REGISTROS-LER.
+       CONTA-REGISTROS-CLOSE.
+           CLOSE ARQSAIDA.
+       CONTA-REGISTROS-FIM.
+           EXIT.
