@@ -1,73 +1,543 @@
-
-       01  CAB0.
-           05  FILLER               PIC X(057) VALUE
-           "HOSPITAL MAINFRAME                          *** RELACAO D".
-           05  FILLER               PIC X(015) VALUE "E CONSULTAS ***".
-
-       01  DETCONSU.
-           05  FILLER               PIC X(014) VALUE "CPF PACIENTE: ".
-           05  CPFPACIENTETX  VALUE ZEROS  PIC 9(011).
-           05  FILLER               PIC X(019) VALUE
-           " DATA DA CONSULTA: ".
-           05  DIACTX  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(001) VALUE " ".
-           05  MESCTX  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(001) VALUE " ".
-           05  ANOCTX  VALUE ZEROS  PIC 9(004).
-
-       01  DETPACI.
-           05  FILLER                 PIC X(006) VALUE "NOME: ".
-           05  NOMEPACIENTETX  VALUE SPACES PIC X(030).
-           05  FILLER                 PIC X(007) VALUE " SEXO: ".
-           05  SEXOTX  VALUE SPACES PIC X(001).
-           05  FILLER                 PIC X(018) VALUE
-           " DATA NASCIMENTO: ".
-           05  DIATX  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(001) VALUE " ".
-           05  MESTX  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(001) VALUE " ".
-           05  ANOTX  VALUE ZEROS  PIC 9(004).
-           05  FILLER                 PIC X(009) VALUE " GENERO: ".
-           05  GENEROTX  VALUE SPACES PIC X(001).
-
-       01  DETCONV.
-           05  FILLER                 PIC X(010) VALUE "CONVENIO: ".
-           05  CODIGOCONVTX  VALUE ZEROS  PIC 9(004).
-           05  FILLER                 PIC X(009) VALUE "  PLANO: ".
-           05  PLANOTX  VALUE ZEROS  PIC 9(002).
-           05  FILLER                 PIC X(007) VALUE "  ANS: ".
-           05  ANSTX  VALUE ZEROS  PIC 9(006).
-
-       01  DETMED.
-           05  FILLER              PIC X(005) VALUE "CRM: ".
-           05  CRMTX  VALUE ZEROS  PIC 9(006).
-           05  FILLER              PIC X(014) VALUE " NOME MEDICO: ".
-           05  NOMEMEDICOTX  VALUE SPACES PIC X(030).
-           05  FILLER              PIC X(007) VALUE " SEXO: ".
-           05  SEXOMEDICOTX  VALUE SPACES PIC X(001).
-           05  FILLER              PIC X(016) VALUE " ESPECIALIDADE: ".
-           05  ESPECIALIDADETX  VALUE ZEROS  PIC 9(002).
-
-       01  DETCID.
-           05  FILLER              PIC X(005) VALUE "CID: ".
-           05  CODIGOCIDTX  VALUE ZEROS  PIC 9(004).
-           05  FILLER              PIC X(017) VALUE "  DENOMINAÇÃO: ".
-           05  DENOMINACAOTX  VALUE SPACES PIC X(030).
-           05  FILLER              PIC X(013) VALUE " CONTAGIOSA: ".
-           05  CONTAGIOSATX  VALUE SPACES PIC X(001).
-           05  FILLER              PIC X(012) VALUE "  RARIDADE: ".
-           05  RARIDADETX  VALUE SPACES PIC X(001).
-           05  FILLER              PIC X(016) VALUE " CLASSIFICACAO: ".
-           05  CLASSIFICACAOTX  VALUE ZEROS  PIC 9(001).
-
-       01  DETDESCRICAO.
-           05  FILLER                PIC X(013) VALUE "DESCRICAO 1: ".
-           05  DESCRICAO1TX  VALUE SPACES PIC X(030).
-           05  FILLER                PIC X(014) VALUE " DESCRICAO 2: ".
-           05  DESCRICAO2TX  VALUE SPACES PIC X(030).
-
-       01  TOTAL1.
-           05  FILLER                 PIC X(052) VALUE
-           "                           *** TOTAL DE REGISTROS : ".
-           05  TOTREG  VALUE ZEROS  PIC ZZZ9.
-           05  FILLER                 PIC X(004) VALUE " ***".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONSU.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    RELACAO DETALHADA DE CONSULTAS, POR FAIXA DE DATA          *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCONV
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCID
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELCONSUTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+              05 CPFPACIENTE    PIC 9(11).
+              05 DATACONS.
+                 07 DIAC        PIC 9(02).
+                 07 MESC        PIC 9(02).
+                 07 ANOC        PIC 9(04).
+              05 HORAC          PIC 9(04).
+          03 CODMED             PIC 9(06).
+          03 CODCONV            PIC 9(04).
+          03 CODCID             PIC X(07).
+          03 DESCRICAO1         PIC X(60).
+          03 DESCRICAO2         PIC X(60).
+          03 STATUSCONS         PIC X(01).
+             88 AGENDADA        VALUE "A".
+             88 REALIZADA       VALUE "R".
+             88 CANCELADA       VALUE "C".
+             88 FALTOU          VALUE "F".
+          03 VALOR              PIC 9(06)V99.
+          03 PAGO               PIC X(01).
+             88 PAGO-SIM        VALUE "S".
+             88 PAGO-NAO        VALUE "N".
+          03 PESO               PIC 9(03)V9.
+          03 ALTURA             PIC 9(03).
+          03 PRESSAOSIS         PIC 9(03).
+          03 PRESSAODIA         PIC 9(03).
+          03 TEMPERATURA        PIC 9(02)V9.
+          03 RETORNO.
+             05 DIARETORNO       PIC 9(02).
+             05 MESRETORNO       PIC 9(02).
+             05 ANORETORNO       PIC 9(04).
+          03 SEVERIDADE          PIC 9(01).
+             88 SEV-NAO-INFORMADA  VALUE 0.
+             88 SEV-EMERGENCIA     VALUE 1.
+             88 SEV-URGENCIA       VALUE 2.
+             88 SEV-SEMI-URGENCIA  VALUE 3.
+             88 SEV-NAO-URGENCIA   VALUE 4.
+          03 CODSALA             PIC 9(02).
+          03 UNIDADE              PIC 9(02).
+          03 LEMBRETEENVIADO      PIC X(01).
+      *-----------------------------PACIENTE---------------------------
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF       PIC X(11).
+          03 NOMES     PIC X(30).
+          03 DATANASC.
+              05 DIA   PIC 9(02).
+              05 MES   PIC 9(02).
+              05 ANO   PIC 9(04).
+          03 SEXO      PIC X(01).
+          03 GENERO    PIC X(01).
+          03 CODIGOR   PIC 9(04).
+          03 CEPZ      PIC 9(08).
+          03 NUMERO    PIC X(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TELEFONE.
+               05 DDD  PIC 9(02).
+               05 TNUM PIC 9(09).
+          03 EMAIL     PIC X(30).
+          03 NOMERESP  PIC X(30).
+          03 TELEFONERESP.
+               05 DDDRESP  PIC 9(02).
+               05 TNUMRESP PIC 9(09).
+          03 CONSENTIMENTOLGPD PIC X(01).
+          03 DATACONSENT.
+               05 DIACONSENT  PIC 9(02).
+               05 MESCONSENT  PIC 9(02).
+               05 ANOCONSENT  PIC 9(04).
+      *-----------------------------CONVENIO----------------------------
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03 CODIGOCONV          PIC 9(04).
+           03 NOMECONV            PIC X(30).
+           03 PLANO               PIC 9(02).
+           03 ANS                 PIC 9(06).
+           03 ANSVALIDADE.
+              05 ANSVALDIA        PIC 9(02).
+              05 ANSVALMES        PIC 9(02).
+              05 ANSVALANO        PIC 9(04).
+      *-----------------------------MEDICO------------------------------
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03 CRM                       PIC 9(06).
+           03 NOMEMEDICO                PIC X(30).
+           03 ESPECIALIDADE             PIC 9(02).
+           03 SEXOMEDICO                PIC X(01).
+           03 EMAILMEDICO               PIC X(30).
+           03 TELEFONEMEDICO.
+              05 DDDMEDICO              PIC 9(02).
+              05 NUMEROMEDICO           PIC 9(09).
+           03 DATANASCMEDICO.
+              05 DIAMEDICO              PIC 9(02).
+              05 MESMEDICO              PIC 9(02).
+              05 ANOMEDICO              PIC 9(04).
+      *-----------------------------CID---------------------------------
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01  REGCID.
+           03 CODIGOCID           PIC X(07).
+           03 DENOMINACAO         PIC X(30).
+           03 CLASSIFICACAO       PIC 9(01).
+           03 CONTAGIOSA          PIC X(01).
+           03 RARIDADE            PIC X(01).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *
+       FD RELCONSUTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCONSU.DOC".
+       01 REGRELCONSUTX   PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       01 CONLIN         PIC 9(03) VALUE ZEROS.
+       01 CONLIN1        PIC 9(04) VALUE ZEROS.
+       01 W-PACIOK       PIC X(01) VALUE "N".
+       01 W-CONVOK       PIC X(01) VALUE "N".
+       01 W-MEDOK        PIC X(01) VALUE "N".
+       01 W-CIDOK        PIC X(01) VALUE "N".
+       01 W-DATAINI.
+           03 DIAI        PIC 9(02) VALUE ZEROS.
+           03 MESI        PIC 9(02) VALUE ZEROS.
+           03 ANOI        PIC 9(04) VALUE ZEROS.
+       01 W-DATAFIM.
+           03 DIAF        PIC 9(02) VALUE 31.
+           03 MESF        PIC 9(02) VALUE 12.
+           03 ANOF        PIC 9(04) VALUE 9999.
+       01 W-DATAINUM     PIC 9(08) VALUE ZEROS.
+       01 W-DATAFIMNUM   PIC 9(08) VALUE ZEROS.
+       01 W-DATACONSNUM  PIC 9(08) VALUE ZEROS.
+      *
+       01  CAB0.
+           05  CAB-NOMEUNIDADE        PIC X(20) VALUE
+           "HOSPITAL MAINFRAME".
+           05  FILLER                 PIC X(037) VALUE
+           "       *** RELACAO DE CONSULTAS ***".
+
+       01  DETCONSU.
+           05  FILLER               PIC X(014) VALUE "CPF PACIENTE: ".
+           05  CPFPACIENTETX  VALUE ZEROS  PIC 9(011).
+           05  FILLER               PIC X(019) VALUE
+           " DATA DA CONSULTA: ".
+           05  DIACTX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  MESCTX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  ANOCTX  VALUE ZEROS  PIC 9(004).
+
+       01  DETPACI.
+           05  FILLER                 PIC X(006) VALUE "NOME: ".
+           05  NOMEPACIENTETX  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(007) VALUE " SEXO: ".
+           05  SEXOTX  VALUE SPACES PIC X(001).
+           05  FILLER                 PIC X(018) VALUE
+           " DATA NASCIMENTO: ".
+           05  DIATX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  MESTX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  ANOTX  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(009) VALUE " GENERO: ".
+           05  GENEROTX  VALUE SPACES PIC X(001).
+
+       01  DETCONV.
+           05  FILLER                 PIC X(010) VALUE "CONVENIO: ".
+           05  CODIGOCONVTX  VALUE ZEROS  PIC 9(004).
+           05  FILLER                 PIC X(009) VALUE "  PLANO: ".
+           05  PLANOTX  VALUE ZEROS  PIC 9(002).
+           05  FILLER                 PIC X(007) VALUE "  ANS: ".
+           05  ANSTX  VALUE ZEROS  PIC 9(006).
+
+       01  DETMED.
+           05  FILLER              PIC X(005) VALUE "CRM: ".
+           05  CRMTX  VALUE ZEROS  PIC 9(006).
+           05  FILLER              PIC X(014) VALUE " NOME MEDICO: ".
+           05  NOMEMEDICOTX  VALUE SPACES PIC X(030).
+           05  FILLER              PIC X(007) VALUE " SEXO: ".
+           05  SEXOMEDICOTX  VALUE SPACES PIC X(001).
+           05  FILLER              PIC X(016) VALUE " ESPECIALIDADE: ".
+           05  ESPECIALIDADETX  VALUE ZEROS  PIC 9(002).
+
+       01  DETCID.
+           05  FILLER              PIC X(005) VALUE "CID: ".
+           05  CODIGOCIDTX  VALUE SPACES  PIC X(007).
+           05  FILLER              PIC X(014) VALUE " DENOMINACAO: ".
+           05  DENOMINACAOTX  VALUE SPACES PIC X(030).
+           05  FILLER              PIC X(013) VALUE " CONTAGIOSA: ".
+           05  CONTAGIOSATX  VALUE SPACES PIC X(001).
+           05  FILLER              PIC X(012) VALUE "  RARIDADE: ".
+           05  RARIDADETX  VALUE SPACES PIC X(001).
+           05  FILLER              PIC X(016) VALUE " CLASSIFICACAO: ".
+           05  CLASSIFICACAOTX  VALUE ZEROS  PIC 9(001).
+
+       01  DETDESCRICAO.
+           05  FILLER                PIC X(013) VALUE "DESCRICAO 1: ".
+           05  DESCRICAO1TX  VALUE SPACES PIC X(060).
+           05  FILLER                PIC X(014) VALUE " DESCRICAO 2: ".
+           05  DESCRICAO2TX  VALUE SPACES PIC X(060).
+
+       01  TOTAL1.
+           05  FILLER                 PIC X(052) VALUE
+           "                           *** TOTAL DE REGISTROS : ".
+           05  TOTREG  VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE " ***".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TXTTELARELCONSU.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "           *** RELATORIO DETALHADO DE CONS".
+           05  LINE 02  COLUMN 45
+               VALUE  "ULTAS ***".
+           05  LINE 10  COLUMN 01
+               VALUE  "   DATA INICIAL (DD MM AAAA) (BRANCO= SEM L".
+           05  LINE 10  COLUMN 45
+               VALUE  "IMITE) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "   DATA FINAL   (DD MM AAAA) (BRANCO= SEM L".
+           05  LINE 12  COLUMN 45
+               VALUE  "IMITE) :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-DIAI
+               LINE 10  COLUMN 54  PIC 9(02)
+               USING  DIAI
+               HIGHLIGHT.
+           05  TW-MESI
+               LINE 10  COLUMN 57  PIC 9(02)
+               USING  MESI
+               HIGHLIGHT.
+           05  TW-ANOI
+               LINE 10  COLUMN 60  PIC 9(04)
+               USING  ANOI
+               HIGHLIGHT.
+           05  TW-DIAF
+               LINE 12  COLUMN 54  PIC 9(02)
+               USING  DIAF
+               HIGHLIGHT.
+           05  TW-MESF
+               LINE 12  COLUMN 57  PIC 9(02)
+               USING  MESF
+               HIGHLIGHT.
+           05  TW-ANOF
+               LINE 12  COLUMN 60  PIC 9(04)
+               USING  ANOF
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+           MOVE ZEROS TO W-DATAINI
+           MOVE ZEROS TO DIAF
+           MOVE ZEROS TO MESF
+           MOVE ZEROS TO ANOF
+           DISPLAY TXTTELARELCONSU.
+       L1.
+           ACCEPT TW-DIAI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+       L2.
+           ACCEPT TW-MESI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L1.
+       L3.
+           ACCEPT TW-ANOI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2.
+       L4.
+           ACCEPT TW-DIAF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L3.
+       L5.
+           ACCEPT TW-MESF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L4.
+       L6.
+           ACCEPT TW-ANOF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L5.
+      *
+           IF W-DATAINI = ZEROS
+              MOVE ZEROS TO W-DATAINUM
+           ELSE
+              COMPUTE W-DATAINUM = ANOI * 10000 + MESI * 100 + DIAI.
+           IF DIAF = ZEROS AND MESF = ZEROS AND ANOF = ZEROS
+              MOVE 99991231 TO W-DATAFIMNUM
+           ELSE
+              COMPUTE W-DATAFIMNUM = ANOF * 10000 + MESF * 100 + DIAF.
+           IF W-DATAFIMNUM < W-DATAINUM
+              MOVE "*** DATA FINAL ANTERIOR A DATA INICIAL ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "* ARQUIVO CONSULTA NAO EXISTE *"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONSU"
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *
+           OPEN OUTPUT RELCONSUTX
+           IF ST-ERRO NOT = "00"
+                      DISPLAY "ERRO ABERTURA DO ARQUIVO RELCONSUTX"
+                      GO TO ROT-FIM.
+      *
+           MOVE "N" TO W-PACIOK
+           OPEN INPUT CADPACI
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-PACIOK.
+      *
+           MOVE "N" TO W-CONVOK
+           OPEN INPUT CADCONV
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-CONVOK.
+      *
+           MOVE "N" TO W-MEDOK
+           OPEN INPUT CADMED
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-MEDOK.
+      *
+           MOVE "N" TO W-CIDOK
+           OPEN INPUT CADCID
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-CIDOK.
+      *
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CABEC.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+       ROT-CABEC.
+           WRITE REGRELCONSUTX FROM CAB0.
+           MOVE SPACES TO REGRELCONSUTX
+           WRITE REGRELCONSUTX.
+      *
+       LER-CONSU01.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE SPACES TO REGRELCONSUTX
+                 WRITE REGRELCONSUTX
+                 MOVE CONLIN1 TO TOTREG
+                 WRITE REGRELCONSUTX FROM TOTAL1
+                 DISPLAY "*** FIM DO CADCONSU ***"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA LEITURA CADCONSU"
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+      *
+           COMPUTE W-DATACONSNUM = ANOC * 10000 + MESC * 100 + DIAC
+           IF W-DATACONSNUM < W-DATAINUM OR W-DATACONSNUM > W-DATAFIMNUM
+              GO TO LER-CONSU01.
+      *
+       INC-002.
+           MOVE CPFPACIENTE TO CPFPACIENTETX
+           MOVE DIAC TO DIACTX
+           MOVE MESC TO MESCTX
+           MOVE ANOC TO ANOCTX
+      *
+           MOVE SPACES TO NOMEPACIENTETX SEXOTX GENEROTX
+           MOVE ZEROS TO DIATX MESTX ANOTX
+           IF W-PACIOK = "S"
+              MOVE CPFPACIENTE TO CPF
+              READ CADPACI
+              IF ST-ERRO = "00"
+                 MOVE NOMES TO NOMEPACIENTETX
+                 MOVE SEXO TO SEXOTX
+                 MOVE GENERO TO GENEROTX
+                 MOVE DIA TO DIATX
+                 MOVE MES TO MESTX
+                 MOVE ANO TO ANOTX.
+      *
+           MOVE ZEROS TO CODIGOCONVTX PLANOTX ANSTX
+           IF W-CONVOK = "S" AND CODCONV NOT = ZEROS
+              MOVE CODCONV TO CODIGOCONV
+              READ CADCONV
+              IF ST-ERRO = "00"
+                 MOVE CODCONV TO CODIGOCONVTX
+                 MOVE PLANO TO PLANOTX
+                 MOVE ANS TO ANSTX.
+      *
+           MOVE ZEROS TO CRMTX ESPECIALIDADETX
+           MOVE SPACES TO NOMEMEDICOTX SEXOMEDICOTX
+           IF W-MEDOK = "S" AND CODMED NOT = ZEROS
+              MOVE CODMED TO CRM
+              READ CADMED
+              IF ST-ERRO = "00"
+                 MOVE CODMED TO CRMTX
+                 MOVE NOMEMEDICO TO NOMEMEDICOTX
+                 MOVE SEXOMEDICO TO SEXOMEDICOTX
+                 MOVE ESPECIALIDADE TO ESPECIALIDADETX.
+      *
+           MOVE SPACES TO CODIGOCIDTX DENOMINACAOTX CONTAGIOSATX
+           MOVE SPACES TO RARIDADETX
+           MOVE ZEROS TO CLASSIFICACAOTX
+           IF W-CIDOK = "S" AND CODCID NOT = SPACES
+              MOVE CODCID TO CODIGOCID
+              READ CADCID
+              IF ST-ERRO = "00"
+                 MOVE CODCID TO CODIGOCIDTX
+                 MOVE DENOMINACAO TO DENOMINACAOTX
+                 MOVE CONTAGIOSA TO CONTAGIOSATX
+                 MOVE RARIDADE TO RARIDADETX
+                 MOVE CLASSIFICACAO TO CLASSIFICACAOTX.
+      *
+           MOVE DESCRICAO1 TO DESCRICAO1TX.
+           MOVE DESCRICAO2 TO DESCRICAO2TX.
+      *
+       INC-WR1.
+           WRITE REGRELCONSUTX FROM DETCONSU
+           WRITE REGRELCONSUTX FROM DETPACI
+           WRITE REGRELCONSUTX FROM DETCONV
+           WRITE REGRELCONSUTX FROM DETMED
+           WRITE REGRELCONSUTX FROM DETCID
+           WRITE REGRELCONSUTX FROM DETDESCRICAO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA GRAVACAO DO ARQUIVO RELCONSUTX"
+               GO TO ROT-FIM.
+           ADD 6 TO CONLIN
+           ADD 1 TO CONLIN1
+           IF CONLIN < 30
+               GO TO LER-CONSU01
+           ELSE
+               MOVE ZEROS TO CONLIN
+               GO TO ROT-CABEC.
+      *
+      * ROTINA DE FIM      *
+      *
+       ROT-FIM.
+           IF W-PACIOK = "S"
+              CLOSE CADPACI.
+           IF W-CONVOK = "S"
+              CLOSE CADCONV.
+           IF W-MEDOK = "S"
+              CLOSE CADMED.
+           IF W-CIDOK = "S"
+              CLOSE CADCID.
+           CLOSE CADCONSU RELCONSUTX.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
