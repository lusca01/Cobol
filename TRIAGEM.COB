@@ -0,0 +1,405 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIAGEM.
+      *AUTHOR. LUCAS DE LIMA.
+      **************************************************
+      * FILA DE TRIAGEM DO DIA (PRIORIDADE POR CID)     *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCID
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+              05 CPFPACIENTE    PIC 9(11).
+              05 DATACONS.
+                 07 DIAC        PIC 9(02).
+                 07 MESC        PIC 9(02).
+                 07 ANOC        PIC 9(04).
+              05 HORAC          PIC 9(04).
+          03 CODMED             PIC 9(06).
+          03 CODCONV            PIC 9(04).
+          03 CODCID             PIC X(07).
+          03 DESCRICAO1         PIC X(60).
+          03 DESCRICAO2         PIC X(60).
+          03 STATUSCONS         PIC X(01).
+             88 AGENDADA        VALUE "A".
+             88 REALIZADA       VALUE "R".
+             88 CANCELADA       VALUE "C".
+             88 FALTOU          VALUE "F".
+          03 VALOR              PIC 9(06)V99.
+          03 PAGO               PIC X(01).
+             88 PAGO-SIM        VALUE "S".
+             88 PAGO-NAO        VALUE "N".
+          03 PESO               PIC 9(03)V9.
+          03 ALTURA             PIC 9(03).
+          03 PRESSAOSIS         PIC 9(03).
+          03 PRESSAODIA         PIC 9(03).
+          03 TEMPERATURA        PIC 9(02)V9.
+          03 RETORNO.
+             05 DIARETORNO       PIC 9(02).
+             05 MESRETORNO       PIC 9(02).
+             05 ANORETORNO       PIC 9(04).
+          03 SEVERIDADE          PIC 9(01).
+             88 SEV-NAO-INFORMADA  VALUE 0.
+             88 SEV-EMERGENCIA     VALUE 1.
+             88 SEV-URGENCIA       VALUE 2.
+             88 SEV-SEMI-URGENCIA  VALUE 3.
+             88 SEV-NAO-URGENCIA   VALUE 4.
+          03 CODSALA             PIC 9(02).
+          03 UNIDADE              PIC 9(02).
+          03 LEMBRETEENVIADO      PIC X(01).
+      *-----------------------------PACIENTE---------------------------
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF                  PIC 9(11).
+          03 NOMEPACIENTE         PIC X(30).
+          03 DATANASC.
+              05 DIA              PIC 9(02).
+              05 MES              PIC 9(02).
+              05 ANO              PIC 9(04).
+          03 SEXO                 PIC X(01).
+          03 GENERO               PIC X(01).
+          03 CODIGOPACIENTE       PIC 9(04).
+          03 CEPPACIENTE          PIC 9(08).
+          03 NUMEROPACIENTE       PIC X(05).
+          03 COMPLEMENTOPACIENTE  PIC X(10).
+          03 TELEFONEPACIENTE.
+               05 DDDPACIENTE     PIC 9(02).
+               05 TNUMPACIENTE    PIC 9(09).
+          03 EMAILPACIENTE        PIC X(30).
+          03 NOMERESPPACIENTE     PIC X(30).
+          03 TELEFONERESPPACIENTE.
+               05 DDDRESPPACIENTE  PIC 9(02).
+               05 TNUMRESPPACIENTE PIC 9(09).
+          03 CONSENTIMENTOLGPDPACIENTE PIC X(01).
+          03 DATACONSENTPACIENTE.
+               05 DIACONSENTPACIENTE  PIC 9(02).
+               05 MESCONSENTPACIENTE  PIC 9(02).
+               05 ANOCONSENTPACIENTE  PIC 9(04).
+      *------------------------CID-------------------------------
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01  REGCID.
+           03 CODIGOCID           PIC X(07).
+           03 DENOMINACAO         PIC X(30).
+           03 CLASSIFICACAO       PIC 9(01).
+           03 CONTAGIOSA          PIC X(01).
+           03 RARIDADE            PIC X(01).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 IND1        PIC 9(03) VALUE ZEROS.
+       01 IND2        PIC 9(03) VALUE ZEROS.
+       01 W-TROCOU    PIC X(01) VALUE SPACES.
+       01 W-QTDFILA   PIC 9(03) VALUE ZEROS.
+       01 W-POSICAO   PIC 9(03) VALUE ZEROS.
+       01 W-CLASSEFETIVA PIC 9(01) VALUE ZEROS.
+       01 W-DATAHOJE       PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJE8 REDEFINES W-DATAHOJE.
+           03 W-ANOHOJE    PIC 9(04).
+           03 W-MESHOJE    PIC 9(02).
+           03 W-DIAHOJE    PIC 9(02).
+       01 MSGSEVERIDADE    PIC X(15) VALUE SPACES.
+       01 TABSEVERIDADE.
+          03 TBSEVERIDADE      PIC X(15) OCCURS 4 TIMES.
+      *--LINHA DE TROCA (SORT)--------------------------------------
+       01 W-SWAPCPF   PIC 9(11).
+       01 W-SWAPNOME  PIC X(30).
+       01 W-SWAPHORA  PIC 9(04).
+       01 W-SWAPSEVER PIC 9(01).
+       01 W-SWAPSTAT  PIC X(01).
+       01 W-SWAPMED   PIC 9(06).
+      *--TABELA DA FILA DE ATENDIMENTO DO DIA-------------------------
+       01 TABFILA.
+          03 TBF-LINHA OCCURS 500 TIMES.
+             05 TBF-CPF       PIC 9(11).
+             05 TBF-NOME      PIC X(30).
+             05 TBF-HORA      PIC 9(04).
+             05 TBF-SEVER     PIC 9(01).
+             05 TBF-STATUS    PIC X(01).
+             05 TBF-CODMED    PIC 9(06).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "         FILA DE TRIAGEM DO DIA (PRIORID".
+           05  LINE 02  COLUMN 41
+               VALUE  "ADE POR CID)".
+           05  LINE 04  COLUMN 01
+               VALUE  "   POSICAO NA FILA :".
+           05  LINE 06  COLUMN 01
+               VALUE  "   CPF       :".
+           05  LINE 06  COLUMN 41
+               VALUE  "HORA (HHMM) :".
+           05  LINE 08  COLUMN 01
+               VALUE  "   PACIENTE  :".
+           05  LINE 10  COLUMN 01
+               VALUE  "   CRM MEDICO:".
+           05  LINE 10  COLUMN 41
+               VALUE  "STATUS      :".
+           05  LINE 12  COLUMN 01
+               VALUE  "   PRIORIDADE:".
+           05  LINE 21  COLUMN 01
+               VALUE  "              OPCAO :   (E=ENCERRA     P".
+           05  LINE 21  COLUMN 41
+               VALUE  "=PROXIMO     A=ANTERIOR )".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  W-POSICAOT
+               LINE 04  COLUMN 22  PIC ZZ9
+               USING  W-POSICAO
+               HIGHLIGHT.
+           05  TCPFPACIENTE
+               LINE 06  COLUMN 16  PIC 9(11)
+               USING  CPFPACIENTE
+               HIGHLIGHT.
+           05  THORAC
+               LINE 06  COLUMN 55  PIC 9(04)
+               USING  HORAC
+               HIGHLIGHT.
+           05  TNOMEPACIENTE
+               LINE 08  COLUMN 16  PIC X(30)
+               USING  NOMEPACIENTE
+               HIGHLIGHT.
+           05  TCODMED
+               LINE 10  COLUMN 16  PIC 9(06)
+               USING  CODMED
+               HIGHLIGHT.
+           05  TSTATUSCONS
+               LINE 10  COLUMN 55  PIC X(01)
+               USING  STATUSCONS
+               HIGHLIGHT.
+           05  TMSGSEVERIDADE
+               LINE 12  COLUMN 16  PIC X(15)
+               USING  MSGSEVERIDADE
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 21  COLUMN 23  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "EMERGENCIA"    TO TBSEVERIDADE(01)
+           MOVE "URGENCIA"      TO TBSEVERIDADE(02)
+           MOVE "SEMI-URGENCIA" TO TBSEVERIDADE(03)
+           MOVE "NAO-URGENCIA"  TO TBSEVERIDADE(04).
+       ABRIR-ARQUIVOS.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CONSULTAS NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCONSU"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADPACI"  TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADCID"  TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       CARREGAR-FILA.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           MOVE ZEROS TO W-QTDFILA
+           MOVE ZEROS TO CPFPACIENTE
+           START CADCONSU KEY IS NOT LESS CPFPACIENTE INVALID KEY
+                 GO TO FIM-CARGA.
+       LER-FILA.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FIM-CARGA.
+           IF DIAC NOT = W-DIAHOJE OR MESC NOT = W-MESHOJE
+                         OR ANOC NOT = W-ANOHOJE
+              GO TO LER-FILA.
+           IF NOT AGENDADA AND NOT REALIZADA
+              GO TO LER-FILA.
+           PERFORM ADICIONA-FILA THRU FIM-ADICIONA-FILA
+           GO TO LER-FILA.
+       FIM-CARGA.
+           PERFORM ORDENAR-FILA THRU FIM-ORDENAR-FILA
+           GO TO L0.
+      *-----------------------------------------------------------------
+       ADICIONA-FILA.
+           IF W-QTDFILA > 499
+              MOVE "*** FILA CHEIA, REGISTRO IGNORADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO FIM-ADICIONA-FILA.
+           ADD 1 TO W-QTDFILA
+           MOVE CPFPACIENTE TO TBF-CPF(W-QTDFILA)
+           MOVE HORAC       TO TBF-HORA(W-QTDFILA)
+           MOVE CODMED      TO TBF-CODMED(W-QTDFILA)
+           MOVE STATUSCONS  TO TBF-STATUS(W-QTDFILA)
+           IF SEVERIDADE NOT = ZEROS
+              MOVE SEVERIDADE TO TBF-SEVER(W-QTDFILA)
+           ELSE
+              PERFORM BUSCA-CLASSIFICACAO THRU FIM-BUSCA-CLASSIFICACAO
+              MOVE W-CLASSEFETIVA TO TBF-SEVER(W-QTDFILA).
+           MOVE CPFPACIENTE TO CPF
+           READ CADPACI
+           IF ST-ERRO = "00"
+              MOVE NOMEPACIENTE TO TBF-NOME(W-QTDFILA)
+           ELSE
+              MOVE "** PACIENTE NAO ENCONTRADO **"
+                   TO TBF-NOME(W-QTDFILA).
+       FIM-ADICIONA-FILA.
+           EXIT.
+      *-----------------------------------------------------------------
+       BUSCA-CLASSIFICACAO.
+           MOVE 4 TO W-CLASSEFETIVA.
+           IF CODCID = SPACES
+              GO TO FIM-BUSCA-CLASSIFICACAO.
+           MOVE CODCID TO CODIGOCID
+           READ CADCID
+           IF ST-ERRO = "00"
+              MOVE CLASSIFICACAO TO W-CLASSEFETIVA.
+       FIM-BUSCA-CLASSIFICACAO.
+           EXIT.
+      *--------------------ORDENAR A FILA (CLASSIFICACAO E HORA)--------
+       ORDENAR-FILA.
+           IF W-QTDFILA < 2
+              GO TO FIM-ORDENAR-FILA.
+           MOVE "S" TO W-TROCOU.
+       ORD-PASS.
+           IF W-TROCOU = "N"
+              GO TO FIM-ORDENAR-FILA.
+           MOVE "N" TO W-TROCOU
+           MOVE 1 TO IND1.
+       ORD-INNER.
+           IF IND1 >= W-QTDFILA
+              GO TO ORD-PASS.
+           COMPUTE IND2 = IND1 + 1
+           IF TBF-SEVER(IND1) > TBF-SEVER(IND2)
+                OR (TBF-SEVER(IND1) = TBF-SEVER(IND2)
+                    AND TBF-HORA(IND1) > TBF-HORA(IND2))
+              PERFORM TROCA-LINHA THRU FIM-TROCA-LINHA
+              MOVE "S" TO W-TROCOU.
+           ADD 1 TO IND1
+           GO TO ORD-INNER.
+       FIM-ORDENAR-FILA.
+           EXIT.
+      *
+       TROCA-LINHA.
+           MOVE TBF-CPF(IND1)    TO W-SWAPCPF
+           MOVE TBF-NOME(IND1)   TO W-SWAPNOME
+           MOVE TBF-HORA(IND1)   TO W-SWAPHORA
+           MOVE TBF-SEVER(IND1)  TO W-SWAPSEVER
+           MOVE TBF-STATUS(IND1) TO W-SWAPSTAT
+           MOVE TBF-CODMED(IND1) TO W-SWAPMED
+           MOVE TBF-CPF(IND2)    TO TBF-CPF(IND1)
+           MOVE TBF-NOME(IND2)   TO TBF-NOME(IND1)
+           MOVE TBF-HORA(IND2)   TO TBF-HORA(IND1)
+           MOVE TBF-SEVER(IND2)  TO TBF-SEVER(IND1)
+           MOVE TBF-STATUS(IND2) TO TBF-STATUS(IND1)
+           MOVE TBF-CODMED(IND2) TO TBF-CODMED(IND1)
+           MOVE W-SWAPCPF    TO TBF-CPF(IND2)
+           MOVE W-SWAPNOME   TO TBF-NOME(IND2)
+           MOVE W-SWAPHORA   TO TBF-HORA(IND2)
+           MOVE W-SWAPSEVER  TO TBF-SEVER(IND2)
+           MOVE W-SWAPSTAT   TO TBF-STATUS(IND2)
+           MOVE W-SWAPMED    TO TBF-CODMED(IND2).
+       FIM-TROCA-LINHA.
+           EXIT.
+      *--------------------------------------------------------------
+       L0.
+           IF W-QTDFILA = ZEROS
+              MOVE "*** NENHUMA CONSULTA PARA HOJE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE 1 TO W-POSICAO.
+       L3.
+           MOVE TBF-CPF(W-POSICAO)    TO CPFPACIENTE
+           MOVE TBF-NOME(W-POSICAO)   TO NOMEPACIENTE
+           MOVE TBF-HORA(W-POSICAO)   TO HORAC
+           MOVE TBF-SEVER(W-POSICAO)  TO W-CLASSEFETIVA
+           MOVE TBF-STATUS(W-POSICAO) TO STATUSCONS
+           MOVE TBF-CODMED(W-POSICAO) TO CODMED
+           MOVE TBSEVERIDADE(W-CLASSEFETIVA) TO MSGSEVERIDADE
+           DISPLAY TELAFILA.
+       OPCAO.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "E"
+                  GO TO ROT-FIM
+           ELSE
+             IF W-OPCAO = "P"
+                 IF W-POSICAO < W-QTDFILA
+                   ADD 1 TO W-POSICAO
+                   GO TO L3
+                 ELSE
+                   MOVE "*** ULTIMO DA FILA ***" TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO OPCAO
+             ELSE
+                IF W-OPCAO = "A"
+                    IF W-POSICAO > 1
+                       ADD -1 TO W-POSICAO
+                       GO TO L3
+                    ELSE
+                       MOVE "*** PRIMEIRO DA FILA ***" TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO OPCAO
+                ELSE
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO OPCAO.
+      *
+       ROT-FIM.
+           CLOSE CADCONSU CADPACI CADCID.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
