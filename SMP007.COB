@@ -0,0 +1,394 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP007.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    CADASTRO DE ESPECIALIDADE MEDICA                           *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESPEC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DESCESPEC
+                       WITH DUPLICATES.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01  REGESPEC.
+           03 CODESPEC            PIC 9(02).
+           03 DESCESPEC           PIC X(20).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03 CRM                 PIC 9(06).
+           03 NOME                PIC X(30).
+           03 ESPECIALIDADE       PIC 9(02).
+           03 SEXO                PIC X(01).
+           03 DATANASC.
+              05 DIA              PIC 9(02).
+              05 MES              PIC 9(02).
+              05 ANO              PIC 9(04).
+           03 EMAIL               PIC X(30).
+           03 TELEFONE.
+              05 DDD              PIC 9(02).
+              05 NUMERO           PIC 9(09).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+      *---REFERENCIAL-------------------------------------------
+       01 W-QTDEMED      PIC 9(06) VALUE ZEROS.
+       01 W-MEDABERTO    PIC X(01) VALUE "N".
+       01 W-QTDEMEDED    PIC ZZZZZ9.
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(20).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *------------------------------------
+       SCREEN SECTION.
+       01  TELAESPEC.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                   CADASTRO DA ESPECIALI".
+           05  LINE 03  COLUMN 41
+               VALUE  "DADE MEDICA".
+           05  LINE 05  COLUMN 01
+               VALUE  "     CODIGO       :".
+           05  LINE 07  COLUMN 01
+               VALUE  "     DESCRICAO    :".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  TCODESPEC
+               LINE 05  COLUMN 21  PIC 9(02)
+               USING  CODESPEC
+               HIGHLIGHT.
+           05  TDESCESPEC
+               LINE 07  COLUMN 21  PIC X(20)
+               USING  DESCESPEC
+               HIGHLIGHT.
+      *
+      *--------------(INICIO)--------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       L0.
+           OPEN I-O CADESPEC
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                OPEN OUTPUT CADESPEC
+                CLOSE CADESPEC
+                MOVE " ARQUIVO CADESPEC FOI CRIADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO L0
+             ELSE
+                MOVE " ERRO NA ABERTURA DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE " ERRO NA ABERTURA DO ARQUIVO CADMED " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE "S" TO W-MEDABERTO.
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
+       L1.
+           MOVE SPACES TO DESCESPEC
+           MOVE ZEROS TO CODESPEC
+           DISPLAY TELAESPEC.
+       L2.
+           ACCEPT TCODESPEC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CODESPEC = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+        LER.
+           READ CADESPEC
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 DISPLAY TELAESPEC
+                 MOVE "** ESPECIALIDADE JA CADASTRADA **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADESPEC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+             MOVE "ESPECIALIDADE AINDA NAO CADASTRADA" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+        L3.
+           ACCEPT TDESCESPEC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2.
+           IF DESCESPEC = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+
+      *------------- VERFICAR SE E ALTERACAO --------
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+
+        INC-OPC.
+            MOVE "S" TO W-OPCAO
+            DISPLAY (23, 40) "DADOS OK (S/N) : ".
+            ACCEPT (23, 57) W-OPCAO WITH UPDATE
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+               GO TO L3.
+            IF W-OPCAO = "N" OR "n"
+               MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+        INC-WR1.
+            WRITE REGESPEC
+            IF ST-ERRO = "00" OR "02"
+               MOVE CODESPEC TO CHAVELOGTX
+               MOVE "N" TO ACAOLOGTX
+               PERFORM ESCREVE-LOG
+               MOVE "** DADOS GRAVADOS **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF ST-ERRO = "22"
+               MOVE "** ESPEC. JA CADASTRADA, DADOS NAO GRAVADOS **"
+                      TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO L1
+            ELSE
+               MOVE "* ERRO NA GRAVACAO DO ARQUIVO DE ESPECIALIDADE * "
+                            TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO L1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO L3.
+      *
+       VERIFICA-REFESPEC.
+           MOVE ZEROS TO W-QTDEMED
+           IF W-MEDABERTO NOT = "S"
+              GO TO EXC-OPC.
+           MOVE ZEROS TO CRM
+           START CADMED KEY IS NOT LESS CRM INVALID KEY
+                 GO TO EXC-OPC.
+       VERIFICA-REFESPEC1.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF ESPECIALIDADE = CODESPEC
+                 ADD 1 TO W-QTDEMED
+                 GO TO VERIFICA-REFESPEC1
+              ELSE
+                 GO TO VERIFICA-REFESPEC1.
+           IF W-QTDEMED > ZEROS
+              MOVE W-QTDEMED TO W-QTDEMEDED
+              DISPLAY (24, 12) "QTDE DE MEDICOS VINCULADOS: "
+              DISPLAY (24, 41) W-QTDEMEDED
+              MOVE "** ESPEC. TEM MEDICOS,EXCLUSAO BLOQUEADA **"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADESPEC RECORD
+                IF ST-ERRO = "00"
+                   MOVE CODESPEC TO CHAVELOGTX
+                   MOVE "E" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO L3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGESPEC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CODESPEC TO CHAVELOGTX
+                   MOVE "A" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO ESPEC." TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP007" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+      *
+       ROT-FIM.
+           CLOSE CADESPEC CADMED CADLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
