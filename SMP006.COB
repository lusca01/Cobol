@@ -1,778 +1,1605 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP006.
-      *AUTHOR. LUCAS DE LIMA.
-      ********************************************************
-      * CADASTRO DE CONSULTA                                 *
-      ********************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-              SELECT CADCONSU ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS KEYPRINCIPAL
-                    FILE STATUS  IS ST-ERRO.
-      *
-              SELECT CADMED ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOMEMEDICO WITH DUPLICATES.
-      *
-              SELECT CADPACI ASSIGN TO DISK
-                      ORGANIZATION IS INDEXED
-                      ACCESS MODE  IS DYNAMIC
-                      RECORD KEY   IS CPF
-                      ALTERNATE RECORD KEY IS NOMEPACIENTE 
-                                           WITH DUPLICATES
-                      FILE STATUS  IS ST-ERRO.    
-      *
-              SELECT CADCONV ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGOCONV
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOMECONV WITH DUPLICATES
-                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
-      *
-              SELECT CADCID ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGOCID
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS DENOMINACAO
-                    WITH DUPLICATES. 
-      *---------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADCONSU
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONSU.DAT". 
-       01 REGCONS.
-          03 KEYPRINCIPAL. 
-              05 CPFPACIENTE    PIC 9(11).
-              05 DATACONS.
-                 07 DIAC        PIC 9(02).
-                 07 MESC        PIC 9(02).
-                 07 ANOC        PIC 9(04).
-          03 CODMED             PIC 9(06).
-          03 CODCONV            PIC 9(04).
-          03 CODCID             PIC 9(04).
-          03 DESCRICAO1         PIC X(60).
-          03 DESCRICAO2         PIC X(60).
-      *-----------------------------PACIENTE---------------------------
-       FD CADPACI
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADPACI.DAT". 
-       01 REGPACI.
-          03 CPF                  PIC 9(11).
-          03 NOMEPACIENTE         PIC X(30).
-          03 DATANASC. 
-              05 DIA              PIC 9(02).
-              05 MES              PIC 9(02).
-              05 ANO              PIC 9(04).
-          03 SEXO                 PIC X(01).
-          03 GENERO               PIC X(01).
-          03 CODIGOPACIENTE       PIC 9(04).
-          03 CEPPACIENTE          PIC 9(08).
-          03 NUMEROPACIENTE       PIC X(05).
-          03 COMPLEMENTOPACIENTE  PIC X(10).
-          03 TELEFONEPACIENTE.
-               05 DDDPACIENTE     PIC 9(02).
-               05 TNUMPACIENTE    PIC 9(09).
-          03 EMAILPACIENTE        PIC X(30).
-      *------------------------------CONVENIO--------------------------
-       FD CADCONV
-              LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONV.DAT".
-       01  REGCONV.
-           03 CODIGOCONV          PIC 9(04).
-           03 NOMECONV            PIC X(30).           
-           03 PLANO               PIC 9(02).
-           03 ANS                 PIC 9(06).
-      *----------------------MEDICO---------------------------------
-       FD CADMED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMED.DAT".
-       01  REGMED.
-           03 CRM                       PIC 9(06).
-           03 NOMEMEDICO                PIC X(30).
-           03 ESPECIALIDADE             PIC 9(02).
-           03 SEXOMEDICO                PIC X(01).
-           03 EMAIL                     PIC X(30).
-           03 TELEFONE.
-              05 DDD                    PIC 9(02).
-              05 NUMERO                 PIC 9(09).
-           03 DATANASCMEDICO.
-              05 DIAMEDICO              PIC 9(02).
-              05 MESMEDICO              PIC 9(02).
-              05 ANOMEDICO              PIC 9(04).
-      *------------------------CID-------------------------------
-       FD CADCID
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCID.DAT".
-       01  REGCID.
-           03 CODIGOCID           PIC 9(04).
-           03 DENOMINACAO         PIC X(30).
-           03 CLASSIFICACAO       PIC 9(01).
-           03 CONTAGIOSA          PIC X(01).
-           03 RARIDADE            PIC X(01).
-      *--------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 W-CONT        PIC 9(06) VALUE ZEROS.
-       01 W-OPCAO       PIC X(01) VALUE SPACES.
-       01 W-ACT         PIC 9(02) VALUE ZEROS.
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-       01 MENS          PIC X(50) VALUE SPACES.
-       01 LIMPA         PIC X(50) VALUE SPACES.
-       01 ST-ERRO       PIC X(02) VALUE "00".
-       01 IND           PIC 9(01) VALUE ZEROS.
-       01 MSGGENERO     PIC X(15) VALUE SPACES.
-      *---MEDICO-------------------------------------------
-       01 MSGESPECIALIDADE        PIC X(20) VALUE SPACES.
-       01 MSGSEXOMEDICO           PIC X(10) VALUE SPACES.
-       01 TABESPECIALIDADE.
-          03 TBESPECIALIDADE      PIC X(20) OCCURS 9 TIMES.
-      *--CID------------------------------------------------
-       01 MSGCONTAGIOSA           PIC X(03) VALUE SPACES.
-       01 MSGCLASSIFICACAO        PIC X(15) VALUE SPACES.
-       01 MSGRARIDADE             PIC X(03) VALUE SPACES.
-       01 TABCLASSIFICACAO.
-          03 TBCLASSIFICACAO      PIC X(15) OCCURS 4 TIMES.
-      *--CONV----------------------------------------------
-       01 MSGPLANO       PIC X(30) VALUE SPACES.
-       01 TABPLANO.
-          03 TBPLANO     PIC X(30) OCCURS 12 TIMES.
-      *--PACIENTE------------------------------------------
-       01 MSGSEXO       PIC X(10) VALUE SPACES.
-       01 TABGENEROX.
-          03 FILLER     PIC X(15) VALUE "AASSEXUAL".
-          03 FILLER     PIC X(15) VALUE "EHETEROSSEXUAL".
-          03 FILLER     PIC X(15) VALUE "HHOMOSSEXUAL".
-          03 FILLER     PIC X(15) VALUE "BBISSEXUAL".
-          03 FILLER     PIC X(15) VALUE "TTRANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "PPANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
-       01 TABGENERO REDEFINES TABGENEROX.
-          03 TBGENERO  PIC X(15) OCCURS 7 TIMES.
-       01 TXTGENERO.
-          03 TXTGENERO1 PIC X(01) VALUE SPACES.
-          03 TXTGENERO2 PIC X(14) VALUE SPACES.
-      *-------------------------------------------------------
-       SCREEN SECTION.
-       01  TELA06.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                       CADASTRO DE CONSU".
-           05  LINE 02  COLUMN 41 
-               VALUE  "LTAS".
-           05  LINE 04  COLUMN 01 
-               VALUE  "  PACIENTE :                     DATA DA".
-           05  LINE 04  COLUMN 41 
-               VALUE  " CONSULTA :  /  /".
-           05  LINE 06  COLUMN 01 
-               VALUE  "  NOME:".
-           05  LINE 06  COLUMN 41 
-               VALUE  "SEXO :   -".
-           05  LINE 07  COLUMN 01 
-               VALUE  "  DATA DE NASCIMENTO :   /  /         GE".
-           05  LINE 07  COLUMN 41 
-               VALUE  "NERO :   -".
-           05  LINE 09  COLUMN 01 
-               VALUE  "  CONVENIO :                     ANS :".
-           05  LINE 10  COLUMN 01 
-               VALUE  "  PLANO :    -".
-           05  LINE 12  COLUMN 01 
-               VALUE  "  MEDICO".
-           05  LINE 13  COLUMN 01 
-               VALUE  "  CRM :          NOME DO MEDICO :".
-           05  LINE 14  COLUMN 01 
-               VALUE  "  SEXO :   -              ESPECIALIDADE".
-           05  LINE 14  COLUMN 41 
-               VALUE  ":    -".
-           05  LINE 16  COLUMN 01 
-               VALUE  "  CONSULTA".
-           05  LINE 17  COLUMN 01 
-               VALUE  "  CID :         DENOMINACAO :".
-           05  LINE 18  COLUMN 01 
-               VALUE  "  CONTAGIOSA :   -          RARA :   -".
-           05  LINE 20  COLUMN 01 
-               VALUE  "  DESCRICAO 1 :".
-           05  LINE 21  COLUMN 01 
-               VALUE  "  DESCRICAO 2 :".
-           05  LINE 23  COLUMN 01 
-               VALUE  "  MENSAGEM:".
-
-           05  TCPFPACIENTE
-               LINE 04  COLUMN 14  PIC 9(11)
-               USING  CPFPACIENTE
-               HIGHLIGHT.
-           05  DATACONSD
-               LINE 04  COLUMN 53  PIC 9(02)
-               USING  DIAC
-               HIGHLIGHT.
-           05  DATACONSM
-               LINE 04  COLUMN 56  PIC 9(02)
-               USING  MESC
-               HIGHLIGHT.
-           05  DATACONSA
-               LINE 04  COLUMN 59  PIC 9(04)
-               USING  ANOC
-               HIGHLIGHT.
-
-           05  TNOMEPACIENTE
-               LINE 06  COLUMN 09  PIC X(30)
-               USING  NOMEPACIENTE
-               HIGHLIGHT.
-           05  SEXOT
-               LINE 06  COLUMN 48  PIC X(01)
-               USING  SEXO
-               HIGHLIGHT.
-           05  TMSGSEXO
-               LINE 06  COLUMN 52  PIC X(10)
-               USING  MSGSEXO
-               HIGHLIGHT.
-           05  DIAT
-               LINE 07  COLUMN 24  PIC 9(02)
-               USING  DIA
-               HIGHLIGHT.
-           05  MEST
-               LINE 07  COLUMN 27  PIC 9(02)
-               USING  MES
-               HIGHLIGHT.
-           05  ANOT
-               LINE 07  COLUMN 30  PIC 9(04)
-               USING  ANO
-               HIGHLIGHT.
-           05  GENEROT
-               LINE 07  COLUMN 48  PIC X(01)
-               USING  GENERO
-               HIGHLIGHT.
-           05  TMSGGENERO
-               LINE 07  COLUMN 52  PIC X(15)
-               USING  MSGGENERO
-               HIGHLIGHT.
-
-           05  TCODIGOCONV
-               LINE 09  COLUMN 14  PIC 9(04)
-               USING  CODCONV
-               HIGHLIGHT.
-           05  ANST
-               LINE 09  COLUMN 40  PIC 9(06)
-               USING  ANS
-               HIGHLIGHT.
-           05  PLANOT
-               LINE 10  COLUMN 11  PIC 9(02)
-               USING  PLANO
-               HIGHLIGHT.
-           05  PLANOTT
-               LINE 10  COLUMN 16  PIC X(30)
-               USING  MSGPLANO
-               HIGHLIGHT.
-
-           05  CRMT
-               LINE 13  COLUMN 09  PIC 9(06)
-               USING  CODMED
-               HIGHLIGHT.
-           05  TNOMEMEDICO
-               LINE 13  COLUMN 35  PIC X(30)
-               USING  NOMEMEDICO
-               HIGHLIGHT.
-           05  TSEXOMEDICO
-               LINE 14  COLUMN 10  PIC X(01)
-               USING  SEXOMEDICO
-               HIGHLIGHT.
-           05  TTSEXOMEDICO
-               LINE 14  COLUMN 14  PIC X(10)
-               USING  MSGSEXOMEDICO
-               HIGHLIGHT.
-           05  TESPECIALIDADE
-               LINE 14  COLUMN 43  PIC 9(02)
-               USING  ESPECIALIDADE
-               HIGHLIGHT.
-           05  TTESPECIALIDADE
-               LINE 14  COLUMN 48  PIC X(20)
-               USING  MSGESPECIALIDADE
-               HIGHLIGHT.
-
-           05  TCODIGOCID
-               LINE 17  COLUMN 09  PIC 9(04)
-               USING  CODCID
-               HIGHLIGHT.
-           05  TDENOMINACAO
-               LINE 17  COLUMN 31  PIC X(30)
-               USING  DENOMINACAO
-               HIGHLIGHT.
-           05  TCONTAGIOSA
-               LINE 18  COLUMN 16  PIC X(01)
-               USING  CONTAGIOSA
-               HIGHLIGHT.
-           05  TTCONTAGIOSA
-               LINE 18  COLUMN 20  PIC X(03)
-               USING  MSGCONTAGIOSA
-               HIGHLIGHT.
-           05  TRARIDADE
-               LINE 18  COLUMN 36  PIC X(01)
-               USING  RARIDADE
-               HIGHLIGHT.
-           05  TTRARIDADE
-               LINE 18  COLUMN 40  PIC X(03)
-               USING  MSGRARIDADE
-               HIGHLIGHT.
-
-           05  TDESCRICAO1
-               LINE 20  COLUMN 17  PIC X(60)
-               USING  DESCRICAO1
-               HIGHLIGHT.
-           05  TDESCRICAO2
-               LINE 21  COLUMN 17  PIC X(60)
-               USING  DESCRICAO2
-               HIGHLIGHT.
-      *-----------------------------------------------------
-       PROCEDURE DIVISION.
-       ABRIR-CADCONSU.
-           OPEN I-O CADCONSU.
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 OPEN OUTPUT CADCONSU
-                 CLOSE CADCONSU
-                 MOVE "*** ARQUIVO CADCONSULTA FOI CRIADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ABRIR-CADCONSU
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSULTA" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE. 
-      *
-       ABRIR-CADPACI.
-           OPEN I-O CADPACI.
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO CADPACI NAO ENCONTRADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTE" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-      *
-       ABRIR-CADMED.
-           OPEN INPUT CADMED.
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO CADMED NAO ENCONTRADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE MEDICO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-      *
-       ABRIR-CADCONV.
-           OPEN INPUT CADCONV.
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "* ARQUIVO DE CADCONV NAO ENCONTRADO *" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONVENIO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-      *
-       ABRIR-CADCID.
-           OPEN INPUT CADCID.
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "* ARQUIVO DE CADCID NAO ENCONTRADO *" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CID" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.  
-      *-------------------------CARREGANDO VETORES----------
-       ESPECIALIDADES. 
-           MOVE "CLINICA MEDICA" TO TBESPECIALIDADE(01)
-           MOVE "UROLOGISTA"     TO TBESPECIALIDADE(02)
-           MOVE "GINECOLOGISTA"  TO TBESPECIALIDADE(03)
-           MOVE "PEDIATRA"       TO TBESPECIALIDADE(04)
-           MOVE "CARDIOLOGISTA"  TO TBESPECIALIDADE(05)
-           MOVE "DERMATOLOGISTA" TO TBESPECIALIDADE(06)
-           MOVE "INFECTOLOGISTA" TO TBESPECIALIDADE(07)
-           MOVE "OFTAMOLOGISTA"  TO TBESPECIALIDADE(08)
-           MOVE "ORTOPEDISTA"    TO TBESPECIALIDADE(09).
-       PLANOS.
-           MOVE "ENFERMARIA REGIONAL"       TO TBPLANO(01)
-           MOVE "ENFERMARIA NACIONAL"       TO TBPLANO(02)
-           MOVE "ENFERMARIA INTERNACIONAL"  TO TBPLANO(03)
-           MOVE "APTO PADRAO REGIONAL"      TO TBPLANO(04)
-           MOVE "APTO PADRAO NACIONAL"      TO TBPLANO(05)
-           MOVE "APTO PADRAO INTERNACIONAL" TO TBPLANO(06)
-           MOVE "EMERGENCIA REGIONAL"       TO TBPLANO(07)
-           MOVE "EMERGENCIA NACIONAL"       TO TBPLANO(08)
-           MOVE "EMERGENCIA INTERNACIONAL"  TO TBPLANO(09)
-           MOVE "PLANO GLOBAL"              TO TBPLANO(10)
-           MOVE "PLANO INDIVIDUAL"          TO TBPLANO(11)
-           MOVE "PLANO FAMILIAR"            TO TBPLANO(12).
-      *--------------------------------Iniciando variáveis------------
-       INICIO.
-           MOVE ZEROS TO CPFPACIENTE ANOC CODMED CODCONV CODCID ANS ANO
-           MOVE ZEROS TO DIA MES DATACONS ESPECIALIDADE MESC DIAC PLANO
-           MOVE SPACES TO DESCRICAO1 DESCRICAO2 NOMEPACIENTE SEXO
-           MOVE SPACES TO MSGSEXO GENERO MSGGENERO MSGPLANO NOMEMEDICO
-           MOVE SPACES TO SEXOMEDICO MSGSEXOMEDICO MSGESPECIALIDADE
-           MOVE SPACES TO DENOMINACAO CONTAGIOSA MSGCONTAGIOSA RARIDADE
-           MOVE SPACES TO MSGRARIDADE.
-           DISPLAY TELA06.
-      *-------------------------ACEITANDO CPF E DATA CONSULTA--------
-       L1.
-           ACCEPT TCPFPACIENTE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO ROT-FIM.
-           IF CPFPACIENTE = ZEROS
-              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L1.
-       L2.
-           ACCEPT DATACONSD
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L1.
-           IF DIAC = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L2.
-           IF DIAC > 31
-              MOVE "O DIA INSERIDO NAO EXISTE" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L2.
-        L2A.
-           ACCEPT DATACONSM
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L2.
-           IF MESC = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L2A.
-           IF MESC > 12 
-              MOVE "O MES INSERIDO NAO EXISTE" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L2A.                        
-        L2B.
-           ACCEPT DATACONSA
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L2A.
-           IF ANOC = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L2B.
-           IF ANOC < 2020 
-              MOVE "O ANO INSERIDO NAO E COMPATIVEL" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L2B.
-      *-------------------------VERIFICANDO SE TEM UMA CONSULTA PRONTA-
-       LER-CADCONSULTA.
-           READ CADCONSU
-           IF ST-ERRO NOT = "23"
-              IF ST-ERRO = "00"
-                 PERFORM LER-PACIENTE
-                 PERFORM LER-CONVENIO
-                 PERFORM LER-MEDICO
-                 PERFORM LER-CID
-                 DISPLAY TELA06
-                 MOVE "** CONSULTADA JA CADASTRADA **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ACE-001
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONSU" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                MOVE "*** CONSULTA NAO CADASTRADA ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM.         
-      *-----------------------------VERIFICAR PACIENTE------------------
-       LER-PACIENTE.
-           MOVE CPFPACIENTE TO CPF
-           READ CADPACI
-           DISPLAY (20, 50) ST-ERRO 
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "23"
-                   MOVE "**PACIENTE DIGITADO NAO ENCONTRADO**" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1
-               ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-                PERFORM MENSAGEM-PACIENTE THRU FIM-MENSAGEM-PACIENTE
-                DISPLAY TELA06.
-      *---------------------------------------VERIFICAR CONVENIO-----------
-       L3.
-           ACCEPT TCODIGOCONV
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L2.
-           IF CODCONV = ZEROS
-              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L3.
-      *---------------------------LER CONVENIO-------------
-       LER-CONVENIO.
-           MOVE CODCONV TO CODIGOCONV
-           READ CADCONV
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "23"
-                   MOVE "**CONVENIO DIGITADO NAO ENCONTRADO**" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L3
-               ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-                PERFORM MENSAGEM-CONVENIO THRU FIM-MENSAGEM-CONVENIO
-                DISPLAY TELA06.
-      *-----------------------------------VERIFICAR MEDICO--------------
-       L4.
-           ACCEPT CRMT
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L3.
-           IF CODMED = ZEROS
-              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L4.
-      *---------------------------LER MEDICO-------------
-       LER-MEDICO.
-           MOVE CODMED TO CRM
-           READ CADMED
-           DISPLAY (20, 50) ST-ERRO 
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "23"
-                   MOVE "**MEDICO DIGITADO NAO ENCONTRADO**" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L4
-               ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-                PERFORM MENSAGEM-MEDICO THRU FIM-MENSAGEM-MEDICO
-                DISPLAY TELA06.
-      *--------------------------------VERIFICAR CID-------------------
-       L5.
-           ACCEPT TCODIGOCID
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L4.
-           IF CODCID = ZEROS
-              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L5.
-      *---------------------------LER CID-------------
-       LER-CID.
-           MOVE CODCID TO CODIGOCID
-           READ CADCID
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "23"
-                   MOVE "**CID DIGITADA NAO ENCONTRADO**" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L5
-               ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADCID" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-                PERFORM MENSAGEM-CID THRU FIM-MENSAGEM-CID
-                DISPLAY TELA06.       
-      *------------------------------------DESCRICOES----------
-       L6.
-           ACCEPT TDESCRICAO1
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L5.
-       L7.
-           ACCEPT TDESCRICAO2
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO L6.
-     
-      *-------------VERICAR SE E ALTERACAO-----------------
-           IF W-SEL = 1 
-                GO TO ALT-OPC.
-       INC-OPC.
-           MOVE "S" TO W-OPCAO
-           DISPLAY (23, 40) "DADOS OK (S/N) : ".
-           ACCEPT (23, 57) W-OPCAO WITH UPDATE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L7.
-           IF W-OPCAO = "N" OR "n"
-              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO INICIO.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO INC-OPC.
-       INC-WR1.
-           WRITE REGCONS
-           IF ST-ERRO = "00" OR "02"
-              MOVE "*** DADOS GRAVADOS *** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO INICIO.
-           IF ST-ERRO = "22"
-              MOVE "CONSULTA JA EXISTE,DADOS NAO GRAVADOS" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO INICIO
-           ELSE
-               MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PACIENTE" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO ROT-FIM.
-      *---------------- ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO------------
-       ACE-001.
-           DISPLAY (23, 12)"N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-           ACCEPT (23, 55) W-OPCAO
-           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
-              MOVE SPACES TO MENS
-              DISPLAY (23, 12) MENS
-           IF W-OPCAO = "N"
-              GO TO INICIO  
-           ELSE
-              IF W-OPCAO = "A"
-                 MOVE 1 TO W-SEL
-                 GO TO L3.
-      *
-       EXC-OPC.
-           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-           ACCEPT (23, 57) W-OPCAO
-           IF W-OPCAO = "N" OR "n"
-              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO INICIO.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO EXC-OPC.
-       EXC-DL1.
-           DELETE CADCONSU RECORD
-           IF ST-ERRO = "00"
-              MOVE "*** REGISTRO CONSULTA EXCLUIDO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO INICIO.
-           MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.
-      *
-       ALT-OPC.
-           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-           ACCEPT (23, 57) W-OPCAO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO L7.
-           IF W-OPCAO = "N" OR "n"
-              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO INICIO.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ALT-OPC.
-       ALT-RW1.
-           REWRITE REGCONS
-           IF ST-ERRO = "00" OR "02"
-              MOVE "*** REGISTRO ALTERADO *** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO INICIO.
-           MOVE "ERRO NA EXCLUSAO DA CONSULTA "   TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.
-
-      *-------------------------------------------------------------------------------------------------
-       ROT-FIM.
-           CLOSE CADCONV CADMED CADCID CADCONSU CADPACI. 
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-
-      *---------[ ROTINA DE MENSAGEM ]---------------------
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 12) MENS.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
-      *------------------------------------------------------
-      *----------------CARREGAR AS MENSAGENS-----------------
-       MENSAGEM-PACIENTE.
-       LP.
-           IF SEXO = "M" OR SEXO = "m"
-             MOVE "MASCULINO" TO MSGSEXO
-           ELSE
-             MOVE "FEMININO" TO MSGSEXO.
-       LQ.
-           MOVE TBGENERO(IND) TO TXTGENERO
-           IF TXTGENERO1 = GENERO
-              MOVE TXTGENERO2 TO MSGGENERO
-           ELSE
-              ADD 1 TO IND
-              IF IND < 8
-                 GO TO LQ.
-       FIM-MENSAGEM-PACIENTE.
-      *------------------------------------------------------
-       MENSAGEM-CONVENIO.
-           MOVE TBPLANO(PLANO) TO MSGPLANO.
-       FIM-MENSAGEM-CONVENIO.
-      *-------------------------------------------------------
-       MENSAGEM-MEDICO.
-       LX.
-           IF SEXOMEDICO = "M" OR SEXO = "m"
-              MOVE "MASCULINO" TO MSGSEXOMEDICO
-           ELSE
-              MOVE "FEMININO" TO MSGSEXOMEDICO.
-       LZ.
-           MOVE TBESPECIALIDADE(ESPECIALIDADE) TO MSGESPECIALIDADE.
-       FIM-MENSAGEM-MEDICO.  
-      *------------------------------------------------------
-       MENSAGEM-CID.
-        LT.
-           IF CONTAGIOSA = "S" OR CONTAGIOSA = "s"
-              MOVE "SIM" TO MSGCONTAGIOSA
-           ELSE
-              MOVE "NAO" TO MSGCONTAGIOSA.
-        LR.
-           IF RARIDADE = "S" OR RARIDADE = "s"
-              MOVE "SIM" TO MSGRARIDADE
-           ELSE
-              MOVE "NAO" TO MSGRARIDADE.
-       FIM-MENSAGEM-CID.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP006.
+      *AUTHOR. LUCAS DE LIMA.
+      ********************************************************
+      * CADASTRO DE CONSULTA                                 *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+              SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEMEDICO WITH DUPLICATES.
+      *
+              SELECT CADPACI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CPF
+                      ALTERNATE RECORD KEY IS NOMEPACIENTE 
+                                           WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.    
+      *
+              SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCONV
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMECONV WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+      *
+              SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGOCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                    WITH DUPLICATES.
+      *
+              SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESPEC
+                    FILE STATUS  IS ST-ERRO.
+      *
+              SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+              SELECT CADSALA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODSALAREG
+                    FILE STATUS  IS ST-ERRO.
+              SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+              SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+              SELECT CADCANCEL ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+              SELECT CADESPERA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT". 
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+              05 CPFPACIENTE    PIC 9(11).
+              05 DATACONS.
+                 07 DIAC        PIC 9(02).
+                 07 MESC        PIC 9(02).
+                 07 ANOC        PIC 9(04).
+              05 HORAC          PIC 9(04).
+          03 CODMED             PIC 9(06).
+          03 CODCONV            PIC 9(04).
+          03 CODCID             PIC X(07).
+          03 DESCRICAO1         PIC X(60).
+          03 DESCRICAO2         PIC X(60).
+          03 STATUSCONS         PIC X(01).
+             88 AGENDADA        VALUE "A".
+             88 REALIZADA       VALUE "R".
+             88 CANCELADA       VALUE "C".
+             88 FALTOU          VALUE "F".
+          03 VALOR              PIC 9(06)V99.
+          03 PAGO               PIC X(01).
+             88 PAGO-SIM        VALUE "S".
+             88 PAGO-NAO        VALUE "N".
+          03 PESO               PIC 9(03)V9.
+          03 ALTURA             PIC 9(03).
+          03 PRESSAOSIS         PIC 9(03).
+          03 PRESSAODIA         PIC 9(03).
+          03 TEMPERATURA        PIC 9(02)V9.
+          03 RETORNO.
+             05 DIARETORNO       PIC 9(02).
+             05 MESRETORNO       PIC 9(02).
+             05 ANORETORNO       PIC 9(04).
+          03 SEVERIDADE          PIC 9(01).
+             88 SEV-NAO-INFORMADA  VALUE 0.
+             88 SEV-EMERGENCIA     VALUE 1.
+             88 SEV-URGENCIA       VALUE 2.
+             88 SEV-SEMI-URGENCIA  VALUE 3.
+             88 SEV-NAO-URGENCIA   VALUE 4.
+          03 CODSALA             PIC 9(02).
+          03 UNIDADE              PIC 9(02).
+          03 LEMBRETEENVIADO      PIC X(01).
+      *-----------------------------PACIENTE---------------------------
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT". 
+       01 REGPACI.
+          03 CPF                  PIC 9(11).
+          03 NOMEPACIENTE         PIC X(30).
+          03 DATANASC. 
+              05 DIA              PIC 9(02).
+              05 MES              PIC 9(02).
+              05 ANO              PIC 9(04).
+          03 SEXO                 PIC X(01).
+          03 GENERO               PIC X(01).
+          03 CODIGOPACIENTE       PIC 9(04).
+          03 CEPPACIENTE          PIC 9(08).
+          03 NUMEROPACIENTE       PIC X(05).
+          03 COMPLEMENTOPACIENTE  PIC X(10).
+          03 TELEFONEPACIENTE.
+               05 DDDPACIENTE     PIC 9(02).
+               05 TNUMPACIENTE    PIC 9(09).
+          03 EMAILPACIENTE        PIC X(30).
+          03 NOMERESPPACIENTE     PIC X(30).
+          03 TELEFONERESPPACIENTE.
+               05 DDDRESPPACIENTE  PIC 9(02).
+               05 TNUMRESPPACIENTE PIC 9(09).
+          03 CONSENTIMENTOLGPDPACIENTE PIC X(01).
+          03 DATACONSENTPACIENTE.
+               05 DIACONSENTPACIENTE  PIC 9(02).
+               05 MESCONSENTPACIENTE  PIC 9(02).
+               05 ANOCONSENTPACIENTE  PIC 9(04).
+      *------------------------------CONVENIO--------------------------
+       FD CADCONV
+              LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03 CODIGOCONV          PIC 9(04).
+           03 NOMECONV            PIC X(30).           
+           03 PLANO               PIC 9(02).
+           03 ANS                 PIC 9(06).
+           03 ANSVALIDADE.
+              05 ANSVALDIA        PIC 9(02).
+              05 ANSVALMES        PIC 9(02).
+              05 ANSVALANO        PIC 9(04).
+      *----------------------MEDICO---------------------------------
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03 CRM                       PIC 9(06).
+           03 NOMEMEDICO                PIC X(30).
+           03 ESPECIALIDADE             PIC 9(02).
+           03 SEXOMEDICO                PIC X(01).
+           03 EMAIL                     PIC X(30).
+           03 TELEFONE.
+              05 DDD                    PIC 9(02).
+              05 NUMERO                 PIC 9(09).
+           03 DATANASCMEDICO.
+              05 DIAMEDICO              PIC 9(02).
+              05 MESMEDICO              PIC 9(02).
+              05 ANOMEDICO              PIC 9(04).
+      *------------------------CID-------------------------------
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01  REGCID.
+           03 CODIGOCID           PIC X(07).
+           03 DENOMINACAO         PIC X(30).
+           03 CLASSIFICACAO       PIC 9(01).
+           03 CONTAGIOSA          PIC X(01).
+           03 RARIDADE            PIC X(01).
+      *
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01  REGESPEC.
+           03 CODESPEC            PIC 9(02).
+           03 DESCESPEC           PIC X(20).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *------------------------SALA (CONSULTORIO/TURNO)-----------------
+       FD CADSALA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSALA.DAT".
+       01  REGSALA.
+           03 CODSALAREG          PIC 9(02).
+           03 DESCSALA            PIC X(20).
+           03 CRMSALA             PIC 9(06).
+           03 TURNOSALA           PIC 9(01).
+              88 TURNO-MANHA        VALUE 1.
+              88 TURNO-TARDE        VALUE 2.
+              88 TURNO-NOITE        VALUE 3.
+           03 DIASEMANASALA       PIC 9(01).
+      *------------------------UNIDADE (FILIAL/POSTO)--------------------
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
+      *
+       FD CADCANCEL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCANCEL.DAT".
+       01  REGCANCEL             PIC X(120).
+      *
+       FD CADESPERA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPERA.DAT".
+       01  REGESPERA             PIC X(60).
+      *--------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 IND           PIC 9(01) VALUE ZEROS.
+       01 MSGGENERO     PIC X(15) VALUE SPACES.
+      *---MEDICO-------------------------------------------
+       01 MSGESPECIALIDADE        PIC X(20) VALUE SPACES.
+       01 MSGSEXOMEDICO           PIC X(10) VALUE SPACES.
+       01 TABESPECIALIDADE.
+          03 TBESPECIALIDADE      PIC X(20) OCCURS 99 TIMES.
+      *--LISTA DE ESPERA POR AGENDA LOTADA---------------------
+       01 W-CAPACIDADEDIA         PIC 9(02) VALUE 20.
+       01 W-QTDEAGENDA            PIC 9(02) VALUE ZEROS.
+       01 W-CAPACHEIA             PIC X(01) VALUE "N".
+       01 W-DATAESPERA            PIC 9(08) VALUE ZEROS.
+       01 W-HORAESPERA            PIC 9(06) VALUE ZEROS.
+       01 ESPERATX.
+          03 DATAESPERATX         PIC 9(08).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 HORAESPERATX         PIC 9(06).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 CPFESPERATX          PIC 9(11).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 CODMEDESPERATX       PIC 9(06).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 DIACESPERATX         PIC 9(02).
+          03 MESCESPERATX         PIC 9(02).
+          03 ANOCESPERATX         PIC 9(04).
+      *--MOTIVO DE CANCELAMENTO/EXCLUSAO DA CONSULTA---------
+       01 W-MOTIVOCANCEL          PIC 9(01) VALUE ZEROS.
+       01 MSGMOTIVOCANCEL         PIC X(20) VALUE SPACES.
+       01 TABMOTIVOCANCEL.
+          03 TBMOTIVOCANCEL       PIC X(20) OCCURS 4 TIMES.
+       01 W-STATUSCANCEL          PIC X(01) VALUE SPACES.
+       01 W-DATACANCEL            PIC 9(08) VALUE ZEROS.
+       01 W-HORACANCEL            PIC 9(06) VALUE ZEROS.
+       01 CANCELTX.
+          03 DATACANCELTX         PIC 9(08).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 HORACANCELTX         PIC 9(06).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 CHAVECANCELTX        PIC X(23).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 CODMEDCANCELTX       PIC 9(06).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 CODCONVCANCELTX      PIC 9(04).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 STATUSORIGCANCELTX   PIC X(01).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 MOTIVOCANCELTX       PIC 9(01).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 DESCMOTIVOCANCELTX   PIC X(20).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 CODOPERCANCELTX      PIC 9(04).
+          03 FILLER               PIC X(01) VALUE " ".
+          03 NOMEOPERCANCELTX     PIC X(30).
+      *--STATUS DA CONSULTA---------------------------------
+       01 MSGSTATUSCONS           PIC X(10) VALUE SPACES.
+      *--PAGAMENTO DA CONSULTA-------------------------------
+       01 MSGPAGO                 PIC X(10) VALUE SPACES.
+      *--CID------------------------------------------------
+       01 MSGCONTAGIOSA           PIC X(03) VALUE SPACES.
+       01 MSGCLASSIFICACAO        PIC X(15) VALUE SPACES.
+       01 MSGRARIDADE             PIC X(03) VALUE SPACES.
+       01 TABCLASSIFICACAO.
+          03 TBCLASSIFICACAO      PIC X(15) OCCURS 4 TIMES.
+      *--CONV----------------------------------------------
+       01 MSGPLANO       PIC X(30) VALUE SPACES.
+       01 TABPLANO.
+          03 TBPLANO     PIC X(30) OCCURS 12 TIMES.
+      *--PACIENTE------------------------------------------
+       01 MSGSEXO       PIC X(10) VALUE SPACES.
+       01 TABGENEROX.
+          03 FILLER     PIC X(15) VALUE "AASSEXUAL".
+          03 FILLER     PIC X(15) VALUE "EHETEROSSEXUAL".
+          03 FILLER     PIC X(15) VALUE "HHOMOSSEXUAL".
+          03 FILLER     PIC X(15) VALUE "BBISSEXUAL".
+          03 FILLER     PIC X(15) VALUE "TTRANSEXUAL".
+          03 FILLER     PIC X(15) VALUE "PPANSEXUAL".
+          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
+       01 TABGENERO REDEFINES TABGENEROX.
+          03 TBGENERO  PIC X(15) OCCURS 7 TIMES.
+       01 TXTGENERO.
+          03 TXTGENERO1 PIC X(01) VALUE SPACES.
+          03 TXTGENERO2 PIC X(14) VALUE SPACES.
+      *---HORARIO DA CONSULTA-----------------------------------
+       01 W-HORAH        PIC 9(02) VALUE ZEROS.
+       01 W-HORAM        PIC 9(02) VALUE ZEROS.
+      *---LIMITE SUPERIOR DO ANO DA CONSULTA---------------------
+       01 W-ANOHOJE      PIC 9(04) VALUE ZEROS.
+       01 W-ANOLIMITE    PIC 9(04) VALUE ZEROS.
+      *---CONFLITO DE AGENDA DO MEDICO---------------------------
+       01 W-DBREGCONS    PIC X(200) VALUE SPACES.
+       01 W-DBCPF        PIC 9(11)  VALUE ZEROS.
+       01 W-DBCODMED     PIC 9(06)  VALUE ZEROS.
+       01 W-DBDIA        PIC 9(02)  VALUE ZEROS.
+       01 W-DBMES        PIC 9(02)  VALUE ZEROS.
+       01 W-DBANO        PIC 9(04)  VALUE ZEROS.
+       01 W-DBHORA       PIC 9(04)  VALUE ZEROS.
+       01 W-DBACHOU      PIC X(01)  VALUE "N".
+      *---CONFLITO DE SALA/CONSULTORIO-----------------------------
+       01 W-DBCODSALA    PIC 9(02)  VALUE ZEROS.
+       01 W-DBACHOUSALA  PIC X(01)  VALUE "N".
+      *---ANS-------------------------------------------------
+       01 W-DATAHOJE     PIC 9(08) VALUE ZEROS.
+       01 W-ANSVALIDADE8.
+          03 W-ANSVALANO8   PIC 9(04).
+          03 W-ANSVALMES8   PIC 9(02).
+          03 W-ANSVALDIA8   PIC 9(02).
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(23).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *------------------------------------
+      *-------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA06.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "                       CADASTRO DE CONSU".
+           05  LINE 02  COLUMN 41 
+               VALUE  "LTAS".
+           05  LINE 04  COLUMN 01
+               VALUE  "  PACIENTE :                     DATA DA".
+           05  LINE 04  COLUMN 41
+               VALUE  " CONSULTA :  /  /".
+           05  LINE 05  COLUMN 41
+               VALUE  "               HORA (HHMM) :".
+           05  LINE 06  COLUMN 01 
+               VALUE  "  NOME:".
+           05  LINE 06  COLUMN 41 
+               VALUE  "SEXO :   -".
+           05  LINE 07  COLUMN 01 
+               VALUE  "  DATA DE NASCIMENTO :   /  /         GE".
+           05  LINE 07  COLUMN 41 
+               VALUE  "NERO :   -".
+           05  LINE 09  COLUMN 01 
+               VALUE  "  CONVENIO :                     ANS :".
+           05  LINE 10  COLUMN 01
+               VALUE  "  PLANO :    -".
+           05  LINE 10  COLUMN 41
+               VALUE  "   RETORNO :  /  /".
+           05  LINE 12  COLUMN 01
+               VALUE  "  MEDICO".
+           05  LINE 13  COLUMN 01 
+               VALUE  "  CRM :          NOME DO MEDICO :".
+           05  LINE 14  COLUMN 01 
+               VALUE  "  SEXO :   -              ESPECIALIDADE".
+           05  LINE 14  COLUMN 41 
+               VALUE  ":    -".
+           05  LINE 15  COLUMN 01
+               VALUE  "  PESO (KG) :      ALTURA (CM) :".
+           05  LINE 15  COLUMN 41
+               VALUE  "   PA (mmHg) :    /      TEMP (C) :".
+           05  LINE 16  COLUMN 01
+               VALUE  "  CONSULTA".
+           05  LINE 16  COLUMN 20
+               VALUE  "SEVERIDADE MANUAL (1-4) :".
+           05  LINE 16  COLUMN 56
+               VALUE  "SALA :".
+           05  LINE 16  COLUMN 66
+               VALUE  "UNIDADE :".
+           05  LINE 17  COLUMN 01
+               VALUE  "  CID :         DENOMINACAO :".
+           05  LINE 18  COLUMN 01
+               VALUE  "  CONTAGIOSA :   -          RARA :   -".
+           05  LINE 19  COLUMN 01
+               VALUE  "  STATUS DA CONSULTA (A/R/C/F) :   -".
+           05  LINE 20  COLUMN 01
+               VALUE  "  DESCRICAO 1 :".
+           05  LINE 21  COLUMN 01
+               VALUE  "  DESCRICAO 2 :".
+           05  LINE 22  COLUMN 01
+               VALUE  "  VALOR (R$) :            PAGO (S/N) :   -".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM:".
+
+           05  TCPFPACIENTE
+               LINE 04  COLUMN 14  PIC 9(11)
+               USING  CPFPACIENTE
+               HIGHLIGHT.
+           05  DATACONSD
+               LINE 04  COLUMN 53  PIC 9(02)
+               USING  DIAC
+               HIGHLIGHT.
+           05  DATACONSM
+               LINE 04  COLUMN 56  PIC 9(02)
+               USING  MESC
+               HIGHLIGHT.
+           05  DATACONSA
+               LINE 04  COLUMN 59  PIC 9(04)
+               USING  ANOC
+               HIGHLIGHT.
+           05  HORACT
+               LINE 05  COLUMN 69  PIC 9(04)
+               USING  HORAC
+               HIGHLIGHT.
+
+           05  TNOMEPACIENTE
+               LINE 06  COLUMN 09  PIC X(30)
+               USING  NOMEPACIENTE
+               HIGHLIGHT.
+           05  SEXOT
+               LINE 06  COLUMN 48  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  TMSGSEXO
+               LINE 06  COLUMN 52  PIC X(10)
+               USING  MSGSEXO
+               HIGHLIGHT.
+           05  DIAT
+               LINE 07  COLUMN 24  PIC 9(02)
+               USING  DIA
+               HIGHLIGHT.
+           05  MEST
+               LINE 07  COLUMN 27  PIC 9(02)
+               USING  MES
+               HIGHLIGHT.
+           05  ANOT
+               LINE 07  COLUMN 30  PIC 9(04)
+               USING  ANO
+               HIGHLIGHT.
+           05  GENEROT
+               LINE 07  COLUMN 48  PIC X(01)
+               USING  GENERO
+               HIGHLIGHT.
+           05  TMSGGENERO
+               LINE 07  COLUMN 52  PIC X(15)
+               USING  MSGGENERO
+               HIGHLIGHT.
+
+           05  TCODIGOCONV
+               LINE 09  COLUMN 14  PIC 9(04)
+               USING  CODCONV
+               HIGHLIGHT.
+           05  ANST
+               LINE 09  COLUMN 40  PIC 9(06)
+               USING  ANS
+               HIGHLIGHT.
+           05  PLANOT
+               LINE 10  COLUMN 11  PIC 9(02)
+               USING  PLANO
+               HIGHLIGHT.
+           05  PLANOTT
+               LINE 10  COLUMN 16  PIC X(30)
+               USING  MSGPLANO
+               HIGHLIGHT.
+           05  RETORNODIAT
+               LINE 10  COLUMN 55  PIC 9(02)
+               USING  DIARETORNO
+               HIGHLIGHT.
+           05  RETORNOMEST
+               LINE 10  COLUMN 58  PIC 9(02)
+               USING  MESRETORNO
+               HIGHLIGHT.
+           05  RETORNOANOT
+               LINE 10  COLUMN 61  PIC 9(04)
+               USING  ANORETORNO
+               HIGHLIGHT.
+
+           05  CRMT
+               LINE 13  COLUMN 09  PIC 9(06)
+               USING  CODMED
+               HIGHLIGHT.
+           05  TNOMEMEDICO
+               LINE 13  COLUMN 35  PIC X(30)
+               USING  NOMEMEDICO
+               HIGHLIGHT.
+           05  TSEXOMEDICO
+               LINE 14  COLUMN 10  PIC X(01)
+               USING  SEXOMEDICO
+               HIGHLIGHT.
+           05  TTSEXOMEDICO
+               LINE 14  COLUMN 14  PIC X(10)
+               USING  MSGSEXOMEDICO
+               HIGHLIGHT.
+           05  TESPECIALIDADE
+               LINE 14  COLUMN 43  PIC 9(02)
+               USING  ESPECIALIDADE
+               HIGHLIGHT.
+           05  TTESPECIALIDADE
+               LINE 14  COLUMN 48  PIC X(20)
+               USING  MSGESPECIALIDADE
+               HIGHLIGHT.
+
+           05  TCODIGOCID
+               LINE 17  COLUMN 09  PIC X(07)
+               USING  CODCID
+               HIGHLIGHT.
+           05  TDENOMINACAO
+               LINE 17  COLUMN 31  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+           05  TCONTAGIOSA
+               LINE 18  COLUMN 16  PIC X(01)
+               USING  CONTAGIOSA
+               HIGHLIGHT.
+           05  TTCONTAGIOSA
+               LINE 18  COLUMN 20  PIC X(03)
+               USING  MSGCONTAGIOSA
+               HIGHLIGHT.
+           05  TRARIDADE
+               LINE 18  COLUMN 36  PIC X(01)
+               USING  RARIDADE
+               HIGHLIGHT.
+           05  TTRARIDADE
+               LINE 18  COLUMN 40  PIC X(03)
+               USING  MSGRARIDADE
+               HIGHLIGHT.
+
+           05  TSTATUSCONS
+               LINE 19  COLUMN 33  PIC X(01)
+               USING  STATUSCONS
+               HIGHLIGHT.
+           05  TTSTATUSCONS
+               LINE 19  COLUMN 37  PIC X(10)
+               USING  MSGSTATUSCONS
+               HIGHLIGHT.
+
+           05  VALORT
+               LINE 22  COLUMN 16  PIC 9(06)V99
+               USING  VALOR
+               HIGHLIGHT.
+           05  PAGOT
+               LINE 22  COLUMN 39  PIC X(01)
+               USING  PAGO
+               HIGHLIGHT.
+           05  TTPAGO
+               LINE 22  COLUMN 43  PIC X(10)
+               USING  MSGPAGO
+               HIGHLIGHT.
+
+           05  PESOT
+               LINE 15  COLUMN 15  PIC 9(03)V9
+               USING  PESO
+               HIGHLIGHT.
+           05  ALTURAT
+               LINE 15  COLUMN 34  PIC 9(03)
+               USING  ALTURA
+               HIGHLIGHT.
+           05  PRESSAOSIST
+               LINE 15  COLUMN 56  PIC 9(03)
+               USING  PRESSAOSIS
+               HIGHLIGHT.
+           05  PRESSAODIAT
+               LINE 15  COLUMN 60  PIC 9(03)
+               USING  PRESSAODIA
+               HIGHLIGHT.
+           05  TEMPERATURAT
+               LINE 15  COLUMN 77  PIC 9(02)V9
+               USING  TEMPERATURA
+               HIGHLIGHT.
+           05  SEVERIDADET
+               LINE 16  COLUMN 46  PIC 9(01)
+               USING  SEVERIDADE
+               HIGHLIGHT.
+           05  CODSALAT
+               LINE 16  COLUMN 63  PIC 9(02)
+               USING  CODSALA
+               HIGHLIGHT.
+           05  UNIDADET
+               LINE 16  COLUMN 76  PIC 9(02)
+               USING  UNIDADE
+               HIGHLIGHT.
+
+           05  TDESCRICAO1
+               LINE 20  COLUMN 17  PIC X(60)
+               USING  DESCRICAO1
+               HIGHLIGHT.
+           05  TDESCRICAO2
+               LINE 21  COLUMN 17  PIC X(60)
+               USING  DESCRICAO2
+               HIGHLIGHT.
+      *-----------------------------------------------------
+       PROCEDURE DIVISION.
+       ABRIR-CADCONSU.
+           OPEN I-O CADCONSU.
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCONSU
+                 CLOSE CADCONSU
+                 MOVE "*** ARQUIVO CADCONSULTA FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ABRIR-CADCONSU
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSULTA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE. 
+      *
+       ABRIR-CADPACI.
+           OPEN I-O CADPACI.
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADPACI NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE PACIENTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       ABRIR-CADMED.
+           OPEN INPUT CADMED.
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADMED NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE MEDICO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       ABRIR-CADCONV.
+           OPEN INPUT CADCONV.
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO DE CADCONV NAO ENCONTRADO *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONVENIO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       ABRIR-CADCID.
+           OPEN INPUT CADCID.
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO DE CADCID NAO ENCONTRADO *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+           PERFORM ABRIR-CADSALA.
+           PERFORM ABRIR-CADUNIDADE.
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
+           PERFORM ABRIR-CADCANCEL.
+           PERFORM ABRIR-CADESPERA.
+      *-------------------------CARREGANDO VETORES----------
+       ESPECIALIDADES.
+           OPEN INPUT CADESPEC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADESPEC NAO ENCONTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ESPECIALIDADES-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPEC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           MOVE ZEROS TO CODESPEC
+           START CADESPEC KEY IS NOT LESS CODESPEC INVALID KEY
+                 GO TO ESPECIALIDADES2.
+       ESPECIALIDADES1.
+           READ CADESPEC NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADESPEC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              MOVE DESCESPEC TO TBESPECIALIDADE(CODESPEC)
+              GO TO ESPECIALIDADES1.
+       ESPECIALIDADES2.
+           CLOSE CADESPEC.
+       ESPECIALIDADES-FIM.
+       PLANOS.
+           MOVE "ENFERMARIA REGIONAL"       TO TBPLANO(01)
+           MOVE "ENFERMARIA NACIONAL"       TO TBPLANO(02)
+           MOVE "ENFERMARIA INTERNACIONAL"  TO TBPLANO(03)
+           MOVE "APTO PADRAO REGIONAL"      TO TBPLANO(04)
+           MOVE "APTO PADRAO NACIONAL"      TO TBPLANO(05)
+           MOVE "APTO PADRAO INTERNACIONAL" TO TBPLANO(06)
+           MOVE "EMERGENCIA REGIONAL"       TO TBPLANO(07)
+           MOVE "EMERGENCIA NACIONAL"       TO TBPLANO(08)
+           MOVE "EMERGENCIA INTERNACIONAL"  TO TBPLANO(09)
+           MOVE "PLANO GLOBAL"              TO TBPLANO(10)
+           MOVE "PLANO INDIVIDUAL"          TO TBPLANO(11)
+           MOVE "PLANO FAMILIAR"            TO TBPLANO(12).
+       MOTIVOSCANCEL.
+           MOVE "ERRO DE CADASTRO"     TO TBMOTIVOCANCEL(1)
+           MOVE "PEDIDO DO PACIENTE"   TO TBMOTIVOCANCEL(2)
+           MOVE "CONSULTA DUPLICADA"   TO TBMOTIVOCANCEL(3)
+           MOVE "OUTRO MOTIVO"         TO TBMOTIVOCANCEL(4).
+      *--------------------------------Iniciando variáveis------------
+       INICIO.
+           MOVE ZEROS TO CPFPACIENTE ANOC CODMED CODCONV ANS ANO HORAC
+           MOVE ZEROS TO DIA MES DATACONS ESPECIALIDADE MESC DIAC PLANO
+           MOVE ZEROS TO VALOR PESO ALTURA PRESSAOSIS PRESSAODIA
+           MOVE ZEROS TO TEMPERATURA
+           MOVE ZEROS TO RETORNO SEVERIDADE CODSALA UNIDADE
+           MOVE SPACES TO CODCID
+           MOVE SPACES TO DESCRICAO1 DESCRICAO2 NOMEPACIENTE SEXO
+           MOVE SPACES TO MSGSEXO GENERO MSGGENERO MSGPLANO NOMEMEDICO
+           MOVE SPACES TO SEXOMEDICO MSGSEXOMEDICO MSGESPECIALIDADE
+           MOVE SPACES TO DENOMINACAO CONTAGIOSA MSGCONTAGIOSA RARIDADE
+           MOVE SPACES TO MSGRARIDADE STATUSCONS MSGSTATUSCONS
+           MOVE SPACES TO PAGO MSGPAGO.
+           MOVE "N" TO LEMBRETEENVIADO.
+           DISPLAY TELA06.
+      *-------------------------ACEITANDO CPF E DATA CONSULTA--------
+       L1.
+           ACCEPT TCPFPACIENTE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF CPFPACIENTE = ZEROS
+              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+       L2.
+           ACCEPT DATACONSD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L1.
+           IF DIAC = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+           IF DIAC > 31
+              MOVE "O DIA INSERIDO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+        L2A.
+           ACCEPT DATACONSM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L2.
+           IF MESC = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2A.
+           IF MESC > 12 
+              MOVE "O MES INSERIDO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2A.                        
+        L2B.
+           ACCEPT DATACONSA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L2A.
+           IF ANOC = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2B.
+           IF ANOC < 2020
+              MOVE "O ANO INSERIDO NAO E COMPATIVEL" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2B.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           DIVIDE W-DATAHOJE BY 10000 GIVING W-ANOHOJE
+           ADD 2 TO W-ANOHOJE GIVING W-ANOLIMITE
+           IF ANOC > W-ANOLIMITE
+              MOVE "O ANO INSERIDO E MUITO DISTANTE NO FUTURO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2B.
+        L2C.
+           ACCEPT HORACT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2B.
+           IF HORAC = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2C.
+           DIVIDE HORAC BY 100 GIVING W-HORAH REMAINDER W-HORAM
+           IF W-HORAH > 23 OR W-HORAM > 59
+              MOVE "O HORARIO INSERIDO NAO E VALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2C.
+      *-------------------------VERIFICANDO SE TEM UMA CONSULTA PRONTA-
+       LER-CADCONSULTA.
+           READ CADCONSU
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 PERFORM LER-PACIENTE
+                 PERFORM LER-CONVENIO
+                 PERFORM LER-MEDICO
+                 PERFORM LER-CID
+                 PERFORM MENSAGEM-STATUSCONS
+                    THRU FIM-MENSAGEM-STATUSCONS
+                 PERFORM MENSAGEM-PAGO THRU FIM-MENSAGEM-PAGO
+                 DISPLAY TELA06
+                 MOVE "** CONSULTADA JA CADASTRADA **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                MOVE "*** CONSULTA NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.         
+      *-----------------------------VERIFICAR PACIENTE------------------
+       LER-PACIENTE.
+           MOVE CPFPACIENTE TO CPF
+           READ CADPACI
+           DISPLAY (20, 50) ST-ERRO 
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "**PACIENTE DIGITADO NAO ENCONTRADO**" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                PERFORM MENSAGEM-PACIENTE THRU FIM-MENSAGEM-PACIENTE
+                DISPLAY TELA06.
+      *---------------------------------------VERIFICAR CONVENIO-----------
+       L3.
+           ACCEPT TCODIGOCONV
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L2.
+           IF CODCONV = ZEROS
+              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+      *---------------------------LER CONVENIO-------------
+       LER-CONVENIO.
+           MOVE CODCONV TO CODIGOCONV
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "**CONVENIO DIGITADO NAO ENCONTRADO**" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L3
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                PERFORM MENSAGEM-CONVENIO THRU FIM-MENSAGEM-CONVENIO
+                DISPLAY TELA06
+                PERFORM VERIFICA-ANSVALIDADE.
+      *-----------------------------------VERIFICAR MEDICO--------------
+       L4.
+           ACCEPT CRMT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L3.
+           IF CODMED = ZEROS
+              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L4.
+      *---------------------------LER MEDICO-------------
+       LER-MEDICO.
+           MOVE CODMED TO CRM
+           READ CADMED
+           DISPLAY (20, 50) ST-ERRO 
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "**MEDICO DIGITADO NAO ENCONTRADO**" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L4
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                PERFORM MENSAGEM-MEDICO THRU FIM-MENSAGEM-MEDICO
+                DISPLAY TELA06
+                PERFORM VERIFICA-DUPLO-AGENDAMENTO THRU FIM-VDA
+                IF W-SEL NOT = 1
+                   PERFORM VERIFICA-CAPACIDADE-MEDICO THRU FIM-VCM
+                   IF W-CAPACHEIA = "S"
+                      PERFORM OFERECE-ESPERA THRU FIM-OFERECE-ESPERA.
+      *--------------------------------VERIFICAR CID-------------------
+       L5.
+           ACCEPT TCODIGOCID
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L4.
+           IF CODCID = SPACES
+              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L5.
+      *---------------------------LER CID-------------
+       LER-CID.
+           MOVE CODCID TO CODIGOCID
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "**CID DIGITADA NAO ENCONTRADO**" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L5
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADCID" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                PERFORM MENSAGEM-CID THRU FIM-MENSAGEM-CID
+                DISPLAY TELA06.       
+      *------------------------------------DESCRICOES----------
+       L6.
+           ACCEPT TDESCRICAO1
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L5.
+       L7.
+           ACCEPT TDESCRICAO2
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L6.
+      *------------------------STATUS DA CONSULTA---------------
+       L8.
+           ACCEPT TSTATUSCONS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L7.
+           IF STATUSCONS = SPACES
+              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L8.
+           IF NOT AGENDADA AND NOT REALIZADA AND NOT CANCELADA
+                          AND NOT FALTOU
+              MOVE "STATUS INVALIDO (A/R/C/F)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L8.
+           PERFORM MENSAGEM-STATUSCONS THRU FIM-MENSAGEM-STATUSCONS
+           DISPLAY TELA06.
+      *------------------------VALOR DA CONSULTA-----------------
+       L9.
+           ACCEPT VALORT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L8.
+      *------------------------PAGAMENTO DA CONSULTA-------------
+       L10.
+           ACCEPT PAGOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L9.
+           IF PAGO = SPACES
+              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L10.
+           IF NOT PAGO-SIM AND NOT PAGO-NAO
+              MOVE "PAGO INVALIDO (S/N)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L10.
+           PERFORM MENSAGEM-PAGO THRU FIM-MENSAGEM-PAGO
+           DISPLAY TELA06.
+      *------------------------SINAIS VITAIS----------------------
+       L11.
+           ACCEPT PESOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L10.
+           IF PESO = ZEROS OR PESO > 300,0
+              MOVE "PESO INVALIDO (0 A 300,0 KG)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L11.
+       L12.
+           ACCEPT ALTURAT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L11.
+           IF ALTURA = ZEROS OR ALTURA > 250
+              MOVE "ALTURA INVALIDA (0 A 250 CM)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L12.
+       L13.
+           ACCEPT PRESSAOSIST
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L12.
+           IF PRESSAOSIS = ZEROS OR PRESSAOSIS > 300
+              MOVE "PRESSAO SISTOLICA INVALIDA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L13.
+       L14.
+           ACCEPT PRESSAODIAT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L13.
+           IF PRESSAODIA = ZEROS OR PRESSAODIA > 300
+              MOVE "PRESSAO DIASTOLICA INVALIDA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L14.
+       L15.
+           ACCEPT TEMPERATURAT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L14.
+           IF TEMPERATURA = ZEROS OR TEMPERATURA > 45,0
+              MOVE "TEMPERATURA INVALIDA (0 A 45,0 C)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L15.
+      *------------------------RETORNO (DATA DE RETORNO)----------
+       L16.
+           ACCEPT RETORNODIAT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L15.
+           IF DIARETORNO NOT = ZEROS AND DIARETORNO > 31
+              MOVE "O DIA DE RETORNO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L16.
+       L16A.
+           ACCEPT RETORNOMEST
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L16.
+           IF MESRETORNO NOT = ZEROS AND MESRETORNO > 12
+              MOVE "O MES DE RETORNO NAO EXISTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L16A.
+       L16B.
+           ACCEPT RETORNOANOT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L16A.
+           IF ANORETORNO NOT = ZEROS AND ANORETORNO < ANOC
+              MOVE "O ANO DE RETORNO E ANTERIOR A CONSULTA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L16B.
+      *------------------SEVERIDADE (SOBREPOE A CLASSIFICACAO DA CID)----
+       L17.
+           ACCEPT SEVERIDADET
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L16B.
+           IF SEVERIDADE NOT = ZEROS AND SEVERIDADE NOT = 1
+                       AND SEVERIDADE NOT = 2 AND SEVERIDADE NOT = 3
+                       AND SEVERIDADE NOT = 4
+              MOVE "SEVERIDADE INVALIDA (1-4 OU BRANCO)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L17.
+      *------------------SALA/CONSULTORIO DA CONSULTA--------------------
+       L17A.
+           ACCEPT CODSALAT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L17.
+           IF CODSALA = ZEROS
+              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L17A.
+           MOVE CODSALA TO CODSALAREG
+           READ CADSALA
+           IF ST-ERRO NOT = "00"
+              MOVE "** SALA/CONSULTORIO NAO CADASTRADO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L17A.
+           PERFORM VERIFICA-SALA-OCUPADA THRU FIM-VSO.
+      *------------------UNIDADE (FILIAL/POSTO) DA CONSULTA---------------
+       L17B.
+           ACCEPT UNIDADET
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO L17A.
+           IF UNIDADE = ZEROS
+              MOVE " ** PREENCHA O CAMPO PARA PROSSEGUIR ** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L17B.
+           MOVE UNIDADE TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              MOVE "** UNIDADE NAO CADASTRADA **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L17B.
+      *-------------VERICAR SE E ALTERACAO-----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L17B.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INICIO.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGCONS
+           IF ST-ERRO = "00" OR "02"
+              MOVE KEYPRINCIPAL TO CHAVELOGTX
+              MOVE "N" TO ACAOLOGTX
+              PERFORM ESCREVE-LOG
+              MOVE "*** DADOS GRAVADOS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INICIO.
+           IF ST-ERRO = "22"
+              MOVE "CONSULTA JA EXISTE,DADOS NAO GRAVADOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INICIO
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PACIENTE" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *---------------- ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO------------
+       ACE-001.
+           DISPLAY (23, 12)"N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS
+           IF W-OPCAO = "N"
+              GO TO INICIO  
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 GO TO L3.
+      *
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INICIO.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-MOTIVO.
+           MOVE ZEROS TO W-MOTIVOCANCEL
+           DISPLAY (23, 12)
+               "MOTIVO (1=ERRO 2=PACIENTE 3=DUPLICADA 4=OUTRO) : "
+           ACCEPT (23, 63) W-MOTIVOCANCEL
+           IF W-MOTIVOCANCEL = ZEROS OR W-MOTIVOCANCEL > 4
+              MOVE "* DIGITE UM MOTIVO DE 1 A 4 *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-MOTIVO.
+           MOVE TBMOTIVOCANCEL(W-MOTIVOCANCEL) TO MSGMOTIVOCANCEL.
+       EXC-DL1.
+           MOVE STATUSCONS TO W-STATUSCANCEL
+           DELETE CADCONSU RECORD
+           IF ST-ERRO = "00"
+              ACCEPT W-DATACANCEL FROM DATE YYYYMMDD
+              ACCEPT W-HORACANCEL FROM TIME
+              MOVE W-DATACANCEL      TO DATACANCELTX
+              MOVE W-HORACANCEL      TO HORACANCELTX
+              MOVE KEYPRINCIPAL      TO CHAVECANCELTX
+              MOVE CODMED            TO CODMEDCANCELTX
+              MOVE CODCONV           TO CODCONVCANCELTX
+              MOVE W-STATUSCANCEL    TO STATUSORIGCANCELTX
+              MOVE W-MOTIVOCANCEL    TO MOTIVOCANCELTX
+              MOVE MSGMOTIVOCANCEL   TO DESCMOTIVOCANCELTX
+              MOVE W-CODOPERLOG      TO CODOPERCANCELTX
+              MOVE W-NOMEOPERLOG     TO NOMEOPERCANCELTX
+              MOVE CANCELTX          TO REGCANCEL
+              WRITE REGCANCEL
+              MOVE KEYPRINCIPAL TO CHAVELOGTX
+              MOVE "E" TO ACAOLOGTX
+              PERFORM ESCREVE-LOG
+              PERFORM VERIFICA-ESPERA-LIVRE THRU FIM-VEL
+              MOVE "*** REGISTRO CONSULTA EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INICIO.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L17B.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INICIO.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGCONS
+           IF ST-ERRO = "00" OR "02"
+              MOVE KEYPRINCIPAL TO CHAVELOGTX
+              MOVE "A" TO ACAOLOGTX
+              PERFORM ESCREVE-LOG
+              IF CANCELADA
+                 PERFORM VERIFICA-ESPERA-LIVRE THRU FIM-VEL
+              MOVE "*** REGISTRO ALTERADO *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INICIO.
+           MOVE "ERRO NA EXCLUSAO DA CONSULTA "   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSALA.
+           OPEN INPUT CADSALA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO DE CADSALA NAO ENCONTRADO *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADSALA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       ABRIR-CADUNIDADE.
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO DE CADUNIDADE NAO ENCONTRADO *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADUNIDADE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ABRIR-CADCANCEL.
+           OPEN EXTEND CADCANCEL
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADCANCEL
+              CLOSE CADCANCEL
+              OPEN EXTEND CADCANCEL.
+       ABRIR-CADESPERA.
+           OPEN EXTEND CADESPERA
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADESPERA
+              CLOSE CADESPERA
+              OPEN EXTEND CADESPERA.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP006" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+
+      *-------------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADCONV CADMED CADCID CADCONSU CADPACI CADSALA CADLOG
+                 CADCANCEL CADESPERA CADUNIDADE.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+      *------------------------------------------------------
+      *----------------CARREGAR AS MENSAGENS-----------------
+       MENSAGEM-PACIENTE.
+       LP.
+           IF SEXO = "M" OR SEXO = "m"
+             MOVE "MASCULINO" TO MSGSEXO
+           ELSE
+             MOVE "FEMININO" TO MSGSEXO.
+       LQ.
+           MOVE TBGENERO(IND) TO TXTGENERO
+           IF TXTGENERO1 = GENERO
+              MOVE TXTGENERO2 TO MSGGENERO
+           ELSE
+              ADD 1 TO IND
+              IF IND < 8
+                 GO TO LQ.
+       FIM-MENSAGEM-PACIENTE.
+      *------------------------------------------------------
+       MENSAGEM-CONVENIO.
+           MOVE TBPLANO(PLANO) TO MSGPLANO.
+       FIM-MENSAGEM-CONVENIO.
+      *-------------------------------------------------------
+       VERIFICA-ANSVALIDADE.
+           IF ANSVALIDADE = ZEROS
+              GO TO FIM-VERIFICA-ANSVALIDADE.
+           MOVE ANSVALANO TO W-ANSVALANO8
+           MOVE ANSVALMES TO W-ANSVALMES8
+           MOVE ANSVALDIA TO W-ANSVALDIA8
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           IF W-DATAHOJE > W-ANSVALIDADE8
+              MOVE "** ATENCAO: REGISTRO ANS DO CONVENIO VENCIDO **"
+                 TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       FIM-VERIFICA-ANSVALIDADE.
+           EXIT.
+      *-------------------------------------------------------
+       VERIFICA-DUPLO-AGENDAMENTO.
+           MOVE REGCONS TO W-DBREGCONS
+           MOVE CPFPACIENTE TO W-DBCPF
+           MOVE CODMED TO W-DBCODMED
+           MOVE DIAC TO W-DBDIA
+           MOVE MESC TO W-DBMES
+           MOVE ANOC TO W-DBANO
+           MOVE HORAC TO W-DBHORA
+           MOVE "N" TO W-DBACHOU
+           MOVE ZEROS TO CPFPACIENTE
+           START CADCONSU KEY IS NOT LESS CPFPACIENTE INVALID KEY
+                 GO TO FIM-VDA.
+       VDA-LOOP.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FIM-VDA.
+           IF CPFPACIENTE = W-DBCPF AND DIAC = W-DBDIA
+                         AND MESC = W-DBMES AND ANOC = W-DBANO
+                         AND HORAC = W-DBHORA
+              GO TO VDA-LOOP.
+           IF CODMED = W-DBCODMED AND DIAC = W-DBDIA
+                         AND MESC = W-DBMES AND ANOC = W-DBANO
+                         AND HORAC = W-DBHORA
+              MOVE "S" TO W-DBACHOU
+              GO TO FIM-VDA.
+           GO TO VDA-LOOP.
+       FIM-VDA.
+           MOVE W-DBREGCONS TO REGCONS
+           IF W-DBACHOU = "S"
+              MOVE "** MEDICO JA TEM CONSULTA NESSE HORARIO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *----------------VERIFICAR LOTACAO DA AGENDA DO MEDICO--------------
+       VERIFICA-CAPACIDADE-MEDICO.
+           MOVE REGCONS TO W-DBREGCONS
+           MOVE CODMED TO W-DBCODMED
+           MOVE DIAC TO W-DBDIA
+           MOVE MESC TO W-DBMES
+           MOVE ANOC TO W-DBANO
+           MOVE ZEROS TO W-QTDEAGENDA
+           MOVE "N" TO W-CAPACHEIA
+           MOVE ZEROS TO CPFPACIENTE
+           START CADCONSU KEY IS NOT LESS CPFPACIENTE INVALID KEY
+                 GO TO VCM-FIM.
+       VCM-LOOP.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO VCM-CONTA.
+           IF CODMED = W-DBCODMED AND DIAC = W-DBDIA
+                         AND MESC = W-DBMES AND ANOC = W-DBANO
+                         AND AGENDADA
+              ADD 1 TO W-QTDEAGENDA.
+           GO TO VCM-LOOP.
+       VCM-CONTA.
+           IF W-QTDEAGENDA NOT < W-CAPACIDADEDIA
+              MOVE "S" TO W-CAPACHEIA.
+       VCM-FIM.
+           MOVE W-DBREGCONS TO REGCONS.
+       FIM-VCM.
+           EXIT.
+      *----------------OFERECER LISTA DE ESPERA QUANDO A AGENDA LOTAR------
+       OFERECE-ESPERA.
+           MOVE "** AGENDA DO MEDICO LOTADA NESTE DIA **" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           DISPLAY (23, 20) "COLOCAR NA LISTA DE ESPERA (S/N) : "
+           ACCEPT (23, 56) W-OPCAO
+           IF W-OPCAO = "S" OR "s"
+              PERFORM GRAVA-ESPERA THRU FIM-GRAVA-ESPERA
+              MOVE "*** PACIENTE COLOCADO NA LISTA DE ESPERA ***"
+                 TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INICIO.
+           MOVE "*** ESCOLHA OUTRA DATA PARA O MEDICO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO L2.
+       FIM-OFERECE-ESPERA.
+           EXIT.
+      *----------------GRAVAR REGISTRO NA LISTA DE ESPERA------------------
+       GRAVA-ESPERA.
+           ACCEPT W-DATAESPERA FROM DATE YYYYMMDD
+           ACCEPT W-HORAESPERA FROM TIME
+           MOVE W-DATAESPERA      TO DATAESPERATX
+           MOVE W-HORAESPERA      TO HORAESPERATX
+           MOVE CPFPACIENTE       TO CPFESPERATX
+           MOVE CODMED            TO CODMEDESPERATX
+           MOVE DIAC              TO DIACESPERATX
+           MOVE MESC              TO MESCESPERATX
+           MOVE ANOC              TO ANOCESPERATX
+           MOVE ESPERATX          TO REGESPERA
+           WRITE REGESPERA.
+       FIM-GRAVA-ESPERA.
+           EXIT.
+      *----------------AVISAR LISTA DE ESPERA QUANDO UMA VAGA LIBERAR------
+       VERIFICA-ESPERA-LIVRE.
+           CLOSE CADESPERA
+           OPEN INPUT CADESPERA
+           IF ST-ERRO NOT = "00"
+              OPEN EXTEND CADESPERA
+              GO TO FIM-VEL.
+       VEL-LOOP.
+           READ CADESPERA
+           IF ST-ERRO NOT = "00"
+              GO TO VEL-FECHA.
+           MOVE REGESPERA TO ESPERATX
+           IF CODMEDESPERATX = CODMED AND DIACESPERATX = DIAC
+                         AND MESCESPERATX = MESC AND ANOCESPERATX = ANOC
+              MOVE "** VAGA LIBERADA, HA PACIENTE NA LISTA DE ESPERA **"
+                 TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              DISPLAY (21, 12) "CPF NA ESPERA: " CPFESPERATX.
+           GO TO VEL-LOOP.
+       VEL-FECHA.
+           CLOSE CADESPERA
+           OPEN EXTEND CADESPERA.
+       FIM-VEL.
+           EXIT.
+      *----------------VERIFICAR SALA/CONSULTORIO OCUPADO----------------
+       VERIFICA-SALA-OCUPADA.
+           MOVE REGCONS TO W-DBREGCONS
+           MOVE CPFPACIENTE TO W-DBCPF
+           MOVE CODSALA TO W-DBCODSALA
+           MOVE DIAC TO W-DBDIA
+           MOVE MESC TO W-DBMES
+           MOVE ANOC TO W-DBANO
+           MOVE HORAC TO W-DBHORA
+           MOVE "N" TO W-DBACHOUSALA
+           MOVE ZEROS TO CPFPACIENTE
+           START CADCONSU KEY IS NOT LESS CPFPACIENTE INVALID KEY
+                 GO TO FIM-VSO.
+       VSO-LOOP.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FIM-VSO.
+           IF CPFPACIENTE = W-DBCPF AND DIAC = W-DBDIA
+                         AND MESC = W-DBMES AND ANOC = W-DBANO
+                         AND HORAC = W-DBHORA
+              GO TO VSO-LOOP.
+           IF CODSALA = W-DBCODSALA AND DIAC = W-DBDIA
+                         AND MESC = W-DBMES AND ANOC = W-DBANO
+                         AND HORAC = W-DBHORA
+              MOVE "S" TO W-DBACHOUSALA
+              GO TO FIM-VSO.
+           GO TO VSO-LOOP.
+       FIM-VSO.
+           MOVE W-DBREGCONS TO REGCONS
+           IF W-DBACHOUSALA = "S"
+              MOVE "** SALA JA OCUPADA NESSE HORARIO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *-------------------------------------------------------
+       MENSAGEM-STATUSCONS.
+           IF AGENDADA
+              MOVE "AGENDADA" TO MSGSTATUSCONS
+           ELSE
+              IF REALIZADA
+                 MOVE "REALIZADA" TO MSGSTATUSCONS
+              ELSE
+                 IF CANCELADA
+                    MOVE "CANCELADA" TO MSGSTATUSCONS
+                 ELSE
+                    MOVE "FALTOU" TO MSGSTATUSCONS.
+       FIM-MENSAGEM-STATUSCONS.
+      *------------------------------------------------------
+       MENSAGEM-PAGO.
+           IF PAGO-SIM
+              MOVE "PAGO" TO MSGPAGO
+           ELSE
+              MOVE "PENDENTE" TO MSGPAGO.
+       FIM-MENSAGEM-PAGO.
+      *------------------------------------------------------
+       MENSAGEM-MEDICO.
+       LX.
+           IF SEXOMEDICO = "M" OR SEXO = "m"
+              MOVE "MASCULINO" TO MSGSEXOMEDICO
+           ELSE
+              MOVE "FEMININO" TO MSGSEXOMEDICO.
+       LZ.
+           MOVE TBESPECIALIDADE(ESPECIALIDADE) TO MSGESPECIALIDADE.
+       FIM-MENSAGEM-MEDICO.  
+      *------------------------------------------------------
+       MENSAGEM-CID.
+        LT.
+           IF CONTAGIOSA = "S" OR CONTAGIOSA = "s"
+              MOVE "SIM" TO MSGCONTAGIOSA
+           ELSE
+              MOVE "NAO" TO MSGCONTAGIOSA.
+        LR.
+           IF RARIDADE = "S" OR RARIDADE = "s"
+              MOVE "SIM" TO MSGRARIDADE
+           ELSE
+              MOVE "NAO" TO MSGRARIDADE.
+       FIM-MENSAGEM-CID.
