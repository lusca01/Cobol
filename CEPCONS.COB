@@ -38,29 +38,43 @@
        01 ST-ERRO     PIC X(02) VALUE "00".
        01 W-ACT       PIC 9(02) VALUE ZEROS.
        01 MENS        PIC X(50) VALUE SPACES.
-       01 IND         PIC 9(05) VALUE ZEROS.
-       01 INDX        PIC 9(01) VALUE ZEROS.
+       01 INDX        PIC 9(02) VALUE ZEROS.
        01 ESTADO        PIC X(20) VALUE SPACES.
       *
        01 TABESTADOSX.
           03 FILLER     PIC X(20) VALUE "ACACRE".
+          03 FILLER     PIC X(20) VALUE "ALALAGOAS".
+          03 FILLER     PIC X(20) VALUE "APAMAPA".
           03 FILLER     PIC X(20) VALUE "AMAMAZONAS".
+          03 FILLER     PIC X(20) VALUE "BABAHIA".
+          03 FILLER     PIC X(20) VALUE "CECEARA".
+          03 FILLER     PIC X(20) VALUE "DFDISTRITO FEDERAL".
+          03 FILLER     PIC X(20) VALUE "ESESPIRITO SANTO".
+          03 FILLER     PIC X(20) VALUE "GOGOIAS".
+          03 FILLER     PIC X(20) VALUE "MAMARANHAO".
+          03 FILLER     PIC X(20) VALUE "MTMATO GROSSO".
+          03 FILLER     PIC X(20) VALUE "MSMATO GROSSO DO SUL".
+          03 FILLER     PIC X(20) VALUE "MGMINAS GERAIS".
           03 FILLER     PIC X(20) VALUE "PAPARA".
-          03 FILLER     PIC X(20) VALUE "SPSAO PAULO".
-          03 FILLER     PIC X(20) VALUE "RJRIO DE JANEIRO".
           03 FILLER     PIC X(20) VALUE "PBPARAIBA".
+          03 FILLER     PIC X(20) VALUE "PRPARANA".
           03 FILLER     PIC X(20) VALUE "PEPERNAMBUCO".
-          03 FILLER     PIC X(20) VALUE "BABAHIA".
-          03 FILLER     PIC X(20) VALUE "MGMINAS GERAIS".
+          03 FILLER     PIC X(20) VALUE "PIPIAUI".
+          03 FILLER     PIC X(20) VALUE "RJRIO DE JANEIRO".
+          03 FILLER     PIC X(20) VALUE "RNRIO GRANDE NORTE".
+          03 FILLER     PIC X(20) VALUE "RSRIO GRANDE DO SUL".
+          03 FILLER     PIC X(20) VALUE "RORONDONIA".
+          03 FILLER     PIC X(20) VALUE "RRRORAIMA".
+          03 FILLER     PIC X(20) VALUE "SCSANTA CATARINA".
+          03 FILLER     PIC X(20) VALUE "SPSAO PAULO".
+          03 FILLER     PIC X(20) VALUE "SESERGIPE".
+          03 FILLER     PIC X(20) VALUE "TOTOCANTINS".
        01 TABESTADOS REDEFINES TABESTADOSX.
-          03 TBESTADOS  PIC X(20) OCCURS 9 TIMES.
+          03 TBESTADOS  PIC X(20) OCCURS 27 TIMES.
        01 TXTESTADO.
           03 TXTESTADO1 PIC X(02) VALUE SPACES.
           03 TXTESTADO2 PIC X(18) VALUE SPACES.
 
-       01 TABCEP.
-          03 TBCEP   PIC 9(08) OCCURS 1000 TIMES.
-       01 REGN      PIC 9(08) VALUE ZEROS.  
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELACEP.
@@ -127,35 +141,6 @@
                  MOVE "ERRO ABERTURA DO ARQUIVO CADCEP"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
-           MOVE 1 TO IND
-           MOVE ZEROS TO CEP REGN.
-           START CADCEP KEY IS NOT LESS CEP INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM.
-      *
-       LER-CEP.           
-           READ CADCEP NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE IND TO REGN
-                 ADD -1 TO REGN
-                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCEP"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              MOVE CEP TO TBCEP(IND)
-              ADD 1 TO IND              
-              IF IND > 1000
-                 MOVE "*** TABELA ESTOURADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 GO TO LER-CEP.
        L0.
            MOVE SPACES TO ENDERECO BAIRRO CIDADE UF ESTADO
            MOVE ZEROS TO CEP
@@ -167,58 +152,48 @@
                       GO TO ROT-FIM.
            IF W-ACT > 01
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM   
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO L1.
-           MOVE 1 TO IND.
        L2.
-           IF TBCEP(IND) < CEP
-              ADD 1 TO IND
-              IF IND >1000
+           START CADCEP KEY IS NOT LESS CEP INVALID KEY
                  MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L1
-              ELSE
-                 GO TO L2.
-       L3.
-           MOVE TBCEP(IND) TO CEP.
+                 GO TO L1.
        L4.
-           READ CADCEP 
+           READ CADCEP NEXT
            IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "23"
-                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCEP"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
+              MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1
            ELSE
               PERFORM ESTADOS THRU ESTADOS-FIM.
       *
        ROT-MONTAR.
               DISPLAY TELACEP.
        OPCAO.
-           ACCEPT  TW-OPCAO  
+           ACCEPT  TW-OPCAO
            IF W-OPCAO = "E"
-                  GO TO ROT-FIM 
+                  GO TO ROT-FIM
            ELSE
              IF W-OPCAO = "P"
-                 IF IND < REGN
-                   ADD 1 TO IND
-                   GO TO L3
+                 READ CADCEP NEXT
+                 IF ST-ERRO NOT = "00"
+                    MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                            PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO OPCAO
                  ELSE
-                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
-                           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO OPCAO
+                    PERFORM ESTADOS THRU ESTADOS-FIM
+                    GO TO ROT-MONTAR
              ELSE
                 IF W-OPCAO = "A"
-                    IF IND > 1
-                       ADD -1 TO IND
-                       GO TO L3
-                    ELSE
+                    READ CADCEP PREVIOUS
+                    IF ST-ERRO NOT = "00"
                        MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
                            PERFORM ROT-MENS THRU ROT-MENS-FIM
                        GO TO OPCAO
+                    ELSE
+                       PERFORM ESTADOS THRU ESTADOS-FIM
+                       GO TO ROT-MONTAR
                 ELSE
                      MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -251,6 +226,6 @@
               MOVE TXTESTADO2 TO ESTADO 
            ELSE
               ADD 1 TO INDX
-              IF INDX < 10
+              IF INDX < 28
                  GO TO ESTADOS.
        ESTADOS-FIM.
\ No newline at end of file
