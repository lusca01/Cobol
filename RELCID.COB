@@ -1,42 +1,182 @@
-
-       01  CAB0.
-           05  FILLER                 PIC X(057) VALUE
-           "HOSPITAL MAINFRAME                          *** RELACAO D".
-           05  FILLER                 PIC X(011) VALUE
-           "E CID'S ***".
-
-       01  CAB1.
-           05  FILLER                 PIC X(057) VALUE
-           "CODIGO CID            DENOMINACAO               CLASSIFIC".
-           05  FILLER                 PIC X(029) VALUE
-           "ACAO    CONTAGIOSA   RARIDADE".
-
-       01  CAB2.
-           05  FILLER                 PIC X(057) VALUE
-           "   ----      ------------------------------           -  ".
-           05  FILLER                 PIC X(025) VALUE
-           "            -           -".
-
-       01  CIDTX.
-           05  FILLER                 PIC X(003) VALUE
-           "   ".
-           05  CODIGOTX  VALUE ZEROS  PIC 9(004).
-           05  FILLER                 PIC X(006) VALUE
-           "      ".
-           05  DENOMINACAOTX  VALUE SPACES PIC X(030).
-           05  FILLER                 PIC X(011) VALUE
-           "           ".
-           05  CLASSIFICACAOTX  VALUE ZEROS  PIC 9(001).
-           05  FILLER                 PIC X(014) VALUE
-           "              ".
-           05  CONTAGIOSATX  VALUE SPACES PIC X(001).
-           05  FILLER                 PIC X(011) VALUE
-           "           ".
-           05  RARIDADETX  VALUE SPACES PIC X(001).
-
-       01  TOTAL1.
-           05  FILLER                 PIC X(052) VALUE
-           "                           *** TOTAL DE REGISTROS : ".
-           05  VAR-0006  VALUE ZEROS  PIC ZZZ9.
-           05  FILLER                 PIC X(004) VALUE
-           " ***".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCID.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    RELACAO DE CID'S                                           *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                       WITH DUPLICATES.
+       SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELCIDTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01  REGCID.
+           03 CODIGO              PIC X(07).
+           03 DENOMINACAO         PIC X(30).
+           03 CLASSIFICACAO       PIC 9(01).
+           03 CONTAGIOSA          PIC X(01).
+           03 RARIDADE            PIC X(01).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *
+       FD RELCIDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCID.DOC".
+       01 REGRELCIDTX   PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+      *
+       01  CAB0.
+           05  CAB-NOMEUNIDADE        PIC X(20) VALUE
+           "HOSPITAL MAINFRAME".
+           05  FILLER                 PIC X(048) VALUE
+           "              *** RELACAO DE CID'S ***".
+
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "CODIGO CID            DENOMINACAO               CLASSIFIC".
+           05  FILLER                 PIC X(029) VALUE
+           "ACAO    CONTAGIOSA   RARIDADE".
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "   ----      ------------------------------           -  ".
+           05  FILLER                 PIC X(025) VALUE
+           "            -           -".
+
+       01  CIDTX.
+           05  FILLER                 PIC X(003) VALUE
+           "   ".
+           05  CODIGOTX  VALUE SPACES  PIC X(007).
+           05  FILLER                 PIC X(003) VALUE
+           "   ".
+           05  DENOMINACAOTX  VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(011) VALUE
+           "           ".
+           05  CLASSIFICACAOTX  VALUE ZEROS  PIC 9(001).
+           05  FILLER                 PIC X(014) VALUE
+           "              ".
+           05  CONTAGIOSATX  VALUE SPACES PIC X(001).
+           05  FILLER                 PIC X(011) VALUE
+           "           ".
+           05  RARIDADETX  VALUE SPACES PIC X(001).
+
+       01  TOTAL1.
+           05  FILLER                 PIC X(052) VALUE
+           "                           *** TOTAL DE REGISTROS : ".
+           05  VAR-0006  VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 DISPLAY "* ARQUIVO CID NAO EXISTE *"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCID"
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+      *
+           OPEN OUTPUT RELCIDTX
+           IF ST-ERRO NOT = "00"
+                      DISPLAY "ERRO ABERTURA DO ARQUIVO RELCIDTX"
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CABEC.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+       ROT-CABEC.
+           WRITE REGRELCIDTX FROM CAB0.
+           MOVE SPACES TO REGRELCIDTX
+           WRITE REGRELCIDTX.
+           WRITE REGRELCIDTX FROM CAB1.
+           WRITE REGRELCIDTX FROM CAB2.
+      *
+       LER-CID01.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE SPACES TO REGRELCIDTX
+                 WRITE REGRELCIDTX
+                 MOVE CONLIN1 TO VAR-0006
+                 WRITE REGRELCIDTX FROM TOTAL1
+                 DISPLAY "*** FIM DO CADCID ***"
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY "ERRO NA LEITURA CADCID"
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       INC-003.
+           MOVE CODIGO TO CODIGOTX.
+           MOVE DENOMINACAO TO DENOMINACAOTX.
+           MOVE CLASSIFICACAO TO CLASSIFICACAOTX.
+           MOVE CONTAGIOSA TO CONTAGIOSATX.
+           MOVE RARIDADE TO RARIDADETX.
+           MOVE CIDTX TO REGRELCIDTX.
+       INC-WR1.
+           WRITE REGRELCIDTX
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA GRAVACAO DO ARQUIVO RELCIDTX"
+               GO TO ROT-FIM.
+           ADD 1 TO CONLIN CONLIN1
+           IF CONLIN < 34
+               GO TO LER-CID01
+           ELSE
+               MOVE ZEROS TO CONLIN
+               GO TO ROT-CABEC.
+      *
+      * ROTINA DE FIM      *
+      *
+       ROT-FIM.
+           CLOSE CADCID RELCIDTX.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
