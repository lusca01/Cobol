@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXTPACI.
+       AUTHOR. LUCAS DE LIMA.
+      ************************
+      * RELATORIO DE PACIENTES *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMES WITH DUPLICATES.
+           SELECT CADPACITX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF       PIC X(11).
+          03 NOMES     PIC X(30).
+          03 DATANASC.
+              05 DIA   PIC 9(02).
+              05 MES   PIC 9(02).
+              05 ANO   PIC 9(04).
+          03 SEXO      PIC X(01).
+          03 GENERO    PIC X(01).
+          03 CODIGOR   PIC 9(04).
+          03 CEPZ      PIC 9(08).
+          03 NUMERO    PIC X(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TELEFONE.
+               05 DDD  PIC 9(02).
+               05 TNUM PIC 9(09).
+          03 EMAIL     PIC X(30).
+          03 NOMERESP  PIC X(30).
+          03 TELEFONERESP.
+               05 DDDRESP  PIC 9(02).
+               05 TNUMRESP PIC 9(09).
+          03 CONSENTIMENTOLGPD PIC X(01).
+          03 DATACONSENT.
+               05 DIACONSENT  PIC 9(02).
+               05 MESCONSENT  PIC 9(02).
+               05 ANOCONSENT  PIC 9(04).
+      *
+       FD CADPACITX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACITXT.DOC".
+       01 REGPACITX    PIC X(100).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+      *
+       01 PACITX1.
+           03 CPFTX          PIC X(11).
+           03 FILLER         PIC X(01) VALUE " ".
+           03 NOMESTX        PIC X(30).
+           03 FILLER         PIC X(01) VALUE " ".
+           03 DIATX          PIC 9(02).
+           03 FILLER         PIC X(01) VALUE "/".
+           03 MESTX          PIC 9(02).
+           03 FILLER         PIC X(01) VALUE "/".
+           03 ANOTX          PIC 9(04).
+           03 FILLER         PIC X(01) VALUE " ".
+           03 SEXOTX         PIC X(01).
+           03 FILLER         PIC X(01) VALUE " ".
+           03 GENEROTX       PIC X(01).
+       01 PACITX2.
+           03 FILLER         PIC X(08) VALUE "  CEP : ".
+           03 CEPTX          PIC 9(08).
+           03 FILLER         PIC X(11) VALUE "  TELEFONE:".
+           03 DDDTX          PIC 9(02).
+           03 FILLER         PIC X(03) VALUE " - ".
+           03 TNUMTX         PIC 9(09).
+           03 FILLER         PIC X(08) VALUE " EMAIL: ".
+           03 EMAILTX        PIC X(30).
+       01 CAB0.
+           03 CAB-NOMEUNIDADE PIC X(20) VALUE "HOSPITAL MAINFRAME".
+           03 FILLER      PIC X(30) VALUE
+              "*** RELACAO DE PACIENTES ***".
+       01 CAB1.
+           03 CAB-CPFTX       PIC X(12) VALUE "    CPF     ".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NOMESTX     PIC X(30) VALUE "   NOME".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NASCTX      PIC X(10) VALUE "NASCIMENTO".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-SEXOTX      PIC X(01) VALUE "S".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-GENTX       PIC X(01) VALUE "G".
+       01 CAB2.
+           03 CAB-CPFTX       PIC X(12) VALUE "  --------  ".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NOMESTX     PIC X(30) VALUE "   ----------".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NASCTX      PIC X(10) VALUE "----------".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-SEXOTX      PIC X(01) VALUE "-".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-GENTX       PIC X(01) VALUE "-".
+       01 TOTAL1.
+           03 FILLER          PIC X(20) VALUE SPACES.
+           03 FILLER          PIC X(22) VALUE "NUMERO DE REGISTROS : ".
+           03 TOTREG          PIC ZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TXTTELAPACI.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE PACIENTES PARA TXT ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *---------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TXTTELAPACI.
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO PACIENTE NAO EXISTE *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PACIENTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADPACITX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACITX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CABEC.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+       ROT-CABEC.
+           WRITE REGPACITX FROM CAB0.
+           MOVE SPACES TO REGPACITX
+           WRITE REGPACITX.
+           WRITE REGPACITX FROM CAB1.
+           WRITE REGPACITX FROM CAB2.
+      *
+       LER-PACI01.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE SPACES TO REGPACITX
+                 WRITE REGPACITX
+                 MOVE CONLIN1 TO TOTREG
+                 WRITE REGPACITX FROM TOTAL1
+                 MOVE "*** FIM DO CADPACI ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA CADPACI"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       INC-003.
+           MOVE CPF TO CPFTX.
+           MOVE NOMES TO NOMESTX.
+           MOVE DIA TO DIATX.
+           MOVE MES TO MESTX.
+           MOVE ANO TO ANOTX.
+           MOVE SEXO TO SEXOTX.
+           MOVE GENERO TO GENEROTX.
+           MOVE CEPZ TO CEPTX.
+           MOVE DDD TO DDDTX.
+           MOVE TNUM TO TNUMTX.
+           MOVE EMAIL TO EMAILTX.
+       INC-WR1.
+           WRITE REGPACITX FROM PACITX1
+           WRITE REGPACITX FROM PACITX2
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPACITX" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE "*** REGISTRO GRAVADOS *** " TO MENS
+           ADD 2 TO CONLIN
+           ADD 1 TO CONLIN1
+           IF CONLIN < 34
+               GO TO LER-PACI01
+           ELSE
+               MOVE ZEROS TO CONLIN
+               GO TO ROT-CABEC.
+      *
+      * ROTINA DE FIM      *
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADPACI CADPACITX.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      * ROTINA DE MENSAGEM *
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
