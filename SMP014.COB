@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP014.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    ENVIO DE LEMBRETE DE CONSULTA (EMAIL/SMS)                  *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+       SELECT LEMBRETETX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+              05 CPFPACIENTE    PIC 9(11).
+              05 DATACONS.
+                 07 DIAC        PIC 9(02).
+                 07 MESC        PIC 9(02).
+                 07 ANOC        PIC 9(04).
+              05 HORAC          PIC 9(04).
+          03 CODMED             PIC 9(06).
+          03 CODCONV            PIC 9(04).
+          03 CODCID             PIC X(07).
+          03 DESCRICAO1         PIC X(60).
+          03 DESCRICAO2         PIC X(60).
+          03 STATUSCONS         PIC X(01).
+             88 AGENDADA        VALUE "A".
+             88 REALIZADA       VALUE "R".
+             88 CANCELADA       VALUE "C".
+             88 FALTOU          VALUE "F".
+          03 VALOR              PIC 9(06)V99.
+          03 PAGO               PIC X(01).
+             88 PAGO-SIM        VALUE "S".
+             88 PAGO-NAO        VALUE "N".
+          03 PESO               PIC 9(03)V9.
+          03 ALTURA             PIC 9(03).
+          03 PRESSAOSIS         PIC 9(03).
+          03 PRESSAODIA         PIC 9(03).
+          03 TEMPERATURA        PIC 9(02)V9.
+          03 RETORNO.
+             05 DIARETORNO       PIC 9(02).
+             05 MESRETORNO       PIC 9(02).
+             05 ANORETORNO       PIC 9(04).
+          03 SEVERIDADE          PIC 9(01).
+             88 SEV-NAO-INFORMADA  VALUE 0.
+             88 SEV-EMERGENCIA     VALUE 1.
+             88 SEV-URGENCIA       VALUE 2.
+             88 SEV-SEMI-URGENCIA  VALUE 3.
+             88 SEV-NAO-URGENCIA   VALUE 4.
+          03 CODSALA             PIC 9(02).
+          03 UNIDADE              PIC 9(02).
+          03 LEMBRETEENVIADO      PIC X(01).
+      *-----------------------------PACIENTE---------------------------
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF       PIC X(11).
+          03 NOMES     PIC X(30).
+          03 DATANASC.
+              05 DIA   PIC 9(02).
+              05 MES   PIC 9(02).
+              05 ANO   PIC 9(04).
+          03 SEXO      PIC X(01).
+          03 GENERO    PIC X(01).
+          03 CODIGOR   PIC 9(04).
+          03 CEPZ      PIC 9(08).
+          03 NUMERO    PIC X(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TELEFONE.
+               05 DDD  PIC 9(02).
+               05 TNUM PIC 9(09).
+          03 EMAIL     PIC X(30).
+          03 NOMERESP  PIC X(30).
+          03 TELEFONERESP.
+               05 DDDRESP  PIC 9(02).
+               05 TNUMRESP PIC 9(09).
+          03 CONSENTIMENTOLGPD PIC X(01).
+          03 DATACONSENT.
+               05 DIACONSENT  PIC 9(02).
+               05 MESCONSENT  PIC 9(02).
+               05 ANOCONSENT  PIC 9(04).
+      *
+       FD LEMBRETETX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LEMBRETETXT.DOC".
+       01 REGLEMBRETX   PIC X(150).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-DIASANTECEDENCIA PIC 9(02) VALUE 2.
+       01 W-QTDELEMBRETE     PIC 9(06) VALUE ZEROS.
+       01 W-QTDELEMBRETEED   PIC ZZZZZ9.
+      *---DATA DO SISTEMA-----------------------------------------
+       01 W-DATASYS      PIC 9(08) VALUE ZEROS.
+       01 W-DATASYSR REDEFINES W-DATASYS.
+          03 W-ANOATUAL     PIC 9(04).
+          03 W-MESATUAL     PIC 9(02).
+          03 W-DIAATUAL     PIC 9(02).
+      *---CALCULO DE DIFERENCA DE DIAS (DATA DA CONSULTA x HOJE)---
+       01 W-DATACONSNUM  PIC 9(08) VALUE ZEROS.
+       01 W-JULHOJE      PIC 9(07) VALUE ZEROS.
+       01 W-JULCONS      PIC 9(07) VALUE ZEROS.
+       01 W-DIFDIAS       PIC S9(07) VALUE ZEROS.
+      *
+       01 LEMBRETX.
+           03 LMB-CPFTX        PIC 9(11).
+           03 FILLER           PIC X(01) VALUE " ".
+           03 LMB-NOMETX       PIC X(30).
+           03 FILLER           PIC X(01) VALUE " ".
+           03 LMB-DATACONSTX.
+              05 LMB-DIACTX    PIC 99.
+              05 FILLER        PIC X(01) VALUE "/".
+              05 LMB-MESCTX    PIC 99.
+              05 FILLER        PIC X(01) VALUE "/".
+              05 LMB-ANOCTX    PIC 9999.
+           03 FILLER           PIC X(01) VALUE " ".
+           03 LMB-EMAILTX      PIC X(30).
+           03 FILLER           PIC X(01) VALUE " ".
+           03 LMB-DDDTX        PIC 99.
+           03 FILLER           PIC X(01) VALUE " ".
+           03 LMB-TELTX        PIC 9(09).
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(20).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *--------------(INICIO)--------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       L0.
+           OPEN I-O CADCONSU
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONSU"
+              GO TO ROT-FIM.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI"
+              GO TO ROT-FIM.
+           OPEN OUTPUT LEMBRETETX
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO LEMBRETETX"
+              GO TO ROT-FIM.
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
+           ACCEPT W-DATASYS FROM DATE YYYYMMDD
+           COMPUTE W-JULHOJE = FUNCTION INTEGER-OF-DATE(W-DATASYS).
+       L1.
+           MOVE ZEROS TO KEYPRINCIPAL
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL
+           IF ST-ERRO NOT = "00"
+              MOVE "*** NAO HA CONSULTAS CADASTRADAS ***" TO REGLEMBRETX
+              WRITE REGLEMBRETX
+              GO TO ROT-FIM.
+       L2.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-FIM.
+           IF NOT AGENDADA
+              GO TO L2.
+           IF LEMBRETEENVIADO = "S"
+              GO TO L2.
+           COMPUTE W-DATACONSNUM = ANOC * 10000 + MESC * 100 + DIAC
+           COMPUTE W-JULCONS = FUNCTION INTEGER-OF-DATE(W-DATACONSNUM)
+           COMPUTE W-DIFDIAS = W-JULCONS - W-JULHOJE
+           IF W-DIFDIAS < 0 OR W-DIFDIAS > W-DIASANTECEDENCIA
+              GO TO L2.
+       L3.
+           MOVE CPFPACIENTE TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              GO TO L2.
+           MOVE CPFPACIENTE TO LMB-CPFTX
+           MOVE NOMES TO LMB-NOMETX
+           MOVE DIAC TO LMB-DIACTX
+           MOVE MESC TO LMB-MESCTX
+           MOVE ANOC TO LMB-ANOCTX
+           MOVE EMAIL TO LMB-EMAILTX
+           MOVE DDD TO LMB-DDDTX
+           MOVE TNUM TO LMB-TELTX
+           MOVE LEMBRETX TO REGLEMBRETX.
+       L4.
+           WRITE REGLEMBRETX
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA GRAVACAO DO ARQUIVO LEMBRETETX"
+              GO TO ROT-FIM.
+           ADD 1 TO W-QTDELEMBRETE
+           MOVE "S" TO LEMBRETEENVIADO
+           REWRITE REGCONS
+           IF ST-ERRO = "00"
+              MOVE KEYPRINCIPAL TO CHAVELOGTX
+              MOVE "L" TO ACAOLOGTX
+              PERFORM ESCREVE-LOG.
+           GO TO L2.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP014" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+      *
+       ROT-FIM.
+           MOVE W-QTDELEMBRETE TO W-QTDELEMBRETEED
+           DISPLAY "LEMBRETES ENVIADOS: " W-QTDELEMBRETEED
+           CLOSE CADCONSU CADPACI LEMBRETETX CADLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
