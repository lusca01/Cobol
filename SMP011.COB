@@ -0,0 +1,484 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP011.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    CADASTRO DE UNIDADE/FILIAL (MULTI-UNIDADE)                 *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01  REGUNIDADE.
+           03 CODUNIDADE          PIC 9(02).
+           03 NOMEUNIDADE         PIC X(30).
+           03 ENDERECOUNIDADE     PIC X(40).
+           03 CIDADEUNIDADE       PIC X(20).
+           03 UFUNIDADE           PIC X(02).
+           03 CEPUNIDADE          PIC 9(08).
+      *
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+              05 CPFPACIENTE    PIC 9(11).
+              05 DATACONS.
+                 07 DIAC        PIC 9(02).
+                 07 MESC        PIC 9(02).
+                 07 ANOC        PIC 9(04).
+              05 HORAC          PIC 9(04).
+          03 CODMED             PIC 9(06).
+          03 CODCONV            PIC 9(04).
+          03 CODCID             PIC X(07).
+          03 DESCRICAO1         PIC X(60).
+          03 DESCRICAO2         PIC X(60).
+          03 STATUSCONS         PIC X(01).
+             88 AGENDADA        VALUE "A".
+             88 REALIZADA       VALUE "R".
+             88 CANCELADA       VALUE "C".
+             88 FALTOU          VALUE "F".
+          03 VALOR              PIC 9(06)V99.
+          03 PAGO               PIC X(01).
+             88 PAGO-SIM        VALUE "S".
+             88 PAGO-NAO        VALUE "N".
+          03 PESO               PIC 9(03)V9.
+          03 ALTURA             PIC 9(03).
+          03 PRESSAOSIS         PIC 9(03).
+          03 PRESSAODIA         PIC 9(03).
+          03 TEMPERATURA        PIC 9(02)V9.
+          03 RETORNO.
+             05 DIARETORNO       PIC 9(02).
+             05 MESRETORNO       PIC 9(02).
+             05 ANORETORNO       PIC 9(04).
+          03 SEVERIDADE          PIC 9(01).
+             88 SEV-NAO-INFORMADA  VALUE 0.
+             88 SEV-EMERGENCIA     VALUE 1.
+             88 SEV-URGENCIA       VALUE 2.
+             88 SEV-SEMI-URGENCIA  VALUE 3.
+             88 SEV-NAO-URGENCIA   VALUE 4.
+          03 CODSALA             PIC 9(02).
+          03 UNIDADE             PIC 9(02).
+          03 LEMBRETEENVIADO      PIC X(01).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+      *---REFERENCIAL---------------------------------------------
+       01 W-CONSUABERTO PIC X(01) VALUE "N".
+       01 W-QTDECONSU    PIC 9(06) VALUE ZEROS.
+       01 W-QTDECONSUED  PIC ZZZZZ9.
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(20).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *------------------------------------
+       SCREEN SECTION.
+       01  TELAUNIDADE.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                CADASTRO DE UNIDADE/FILI".
+           05  LINE 03  COLUMN 41
+               VALUE  "AL".
+           05  LINE 05  COLUMN 01
+               VALUE  "     CODIGO DA UNIDADE       :".
+           05  LINE 07  COLUMN 01
+               VALUE  "     NOME DA UNIDADE          :".
+           05  LINE 09  COLUMN 01
+               VALUE  "     ENDERECO                  :".
+           05  LINE 11  COLUMN 01
+               VALUE  "     CIDADE                    :".
+           05  LINE 11  COLUMN 55
+               VALUE  "UF :".
+           05  LINE 13  COLUMN 01
+               VALUE  "     CEP                       :".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  TCODUNIDADE
+               LINE 05  COLUMN 33  PIC 9(02)
+               USING  CODUNIDADE
+               HIGHLIGHT.
+           05  TNOMEUNIDADE
+               LINE 07  COLUMN 33  PIC X(30)
+               USING  NOMEUNIDADE
+               HIGHLIGHT.
+           05  TENDERECOUNIDADE
+               LINE 09  COLUMN 33  PIC X(40)
+               USING  ENDERECOUNIDADE
+               HIGHLIGHT.
+           05  TCIDADEUNIDADE
+               LINE 11  COLUMN 33  PIC X(20)
+               USING  CIDADEUNIDADE
+               HIGHLIGHT.
+           05  TUFUNIDADE
+               LINE 11  COLUMN 59  PIC X(02)
+               USING  UFUNIDADE
+               HIGHLIGHT.
+           05  TCEPUNIDADE
+               LINE 13  COLUMN 33  PIC 9(08)
+               USING  CEPUNIDADE
+               HIGHLIGHT.
+      *
+      *--------------(INICIO)--------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       L0.
+           OPEN I-O CADUNIDADE
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                OPEN OUTPUT CADUNIDADE
+                CLOSE CADUNIDADE
+                MOVE " ARQUIVO CADUNIDADE FOI CRIADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO L0
+             ELSE
+                MOVE " ERRO NA ABERTURA DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE " ERRO NA ABERTURA DO ARQUIVO CADCONSU " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE "S" TO W-CONSUABERTO.
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
+       L1.
+           MOVE SPACES TO NOMEUNIDADE ENDERECOUNIDADE CIDADEUNIDADE
+           MOVE SPACES TO UFUNIDADE
+           MOVE ZEROS TO CODUNIDADE CEPUNIDADE
+           DISPLAY TELAUNIDADE.
+       L2.
+           ACCEPT TCODUNIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CODUNIDADE = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+        LER.
+           READ CADUNIDADE
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 DISPLAY TELAUNIDADE
+                 MOVE "** UNIDADE JA CADASTRADA **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADUNIDADE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+             MOVE "UNIDADE AINDA NAO CADASTRADA" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+        L3.
+           ACCEPT TNOMEUNIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2.
+           IF NOMEUNIDADE = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+        L4.
+           ACCEPT TENDERECOUNIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L3.
+           IF ENDERECOUNIDADE = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L4.
+        L5.
+           ACCEPT TCIDADEUNIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L4.
+           IF CIDADEUNIDADE = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L5.
+        L6.
+           ACCEPT TUFUNIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L5.
+           IF UFUNIDADE = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L6.
+        L7.
+           ACCEPT TCEPUNIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L6.
+           IF CEPUNIDADE = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L7.
+
+      *------------- VERFICAR SE E ALTERACAO --------
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+
+        INC-OPC.
+            MOVE "S" TO W-OPCAO
+            DISPLAY (23, 40) "DADOS OK (S/N) : ".
+            ACCEPT (23, 57) W-OPCAO WITH UPDATE
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+               GO TO L7.
+            IF W-OPCAO = "N" OR "n"
+               MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+        INC-WR1.
+            WRITE REGUNIDADE
+            IF ST-ERRO = "00" OR "02"
+               MOVE CODUNIDADE TO CHAVELOGTX
+               MOVE "N" TO ACAOLOGTX
+               PERFORM ESCREVE-LOG
+               MOVE "** DADOS GRAVADOS **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF ST-ERRO = "22"
+               MOVE "** UNIDADE JA CADASTRADA, DADOS NAO GRAVADOS **"
+                      TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO L1
+            ELSE
+               MOVE "* ERRO NA GRAVACAO DO ARQUIVO DE UNIDADE * "
+                            TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO L1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO L3.
+      *
+       VERIFICA-REFUNIDADE.
+           MOVE ZEROS TO W-QTDECONSU
+           IF W-CONSUABERTO NOT = "S"
+              GO TO EXC-OPC.
+           MOVE ZEROS TO CPFPACIENTE
+           START CADCONSU KEY IS NOT LESS CPFPACIENTE INVALID KEY
+                 GO TO EXC-OPC.
+       VERIFICA-REFUNIDADE1.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF UNIDADE = CODUNIDADE
+                 ADD 1 TO W-QTDECONSU
+                 GO TO VERIFICA-REFUNIDADE1
+              ELSE
+                 GO TO VERIFICA-REFUNIDADE1.
+           IF W-QTDECONSU > ZEROS
+              MOVE W-QTDECONSU TO W-QTDECONSUED
+              DISPLAY (24, 12) "QTDE DE CONSULTAS VINCULADAS: "
+              DISPLAY (24, 43) W-QTDECONSUED
+              MOVE "** UNIDADE TEM CONSULTAS,EXCLUSAO BLOQUEADA **"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADUNIDADE RECORD
+                IF ST-ERRO = "00"
+                   MOVE CODUNIDADE TO CHAVELOGTX
+                   MOVE "E" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO L7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGUNIDADE
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CODUNIDADE TO CHAVELOGTX
+                   MOVE "A" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE UNIDADE." TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP011" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+      *
+       ROT-FIM.
+           CLOSE CADUNIDADE CADCONSU CADLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
