@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXTCONV.
+       AUTHOR. LUCAS DE LIMA.
+      ************************
+      * RELATORIO DE CONVENIO *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+           SELECT CADCONVTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01  REGCONV.
+           03 CODIGO              PIC 9(04).
+           03 NOME                PIC X(30).
+           03 PLANO               PIC 9(02).
+           03 ANS                 PIC 9(06).
+           03 ANSVALIDADE.
+              05 ANSVALDIA        PIC 9(02).
+              05 ANSVALMES        PIC 9(02).
+              05 ANSVALANO        PIC 9(04).
+      *
+       FD CADCONVTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONVTXT.DOC".
+       01 REGCONVTX    PIC X(100).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+      *
+       01 CONVTX.
+           03 CODIGOTX        PIC 9(04).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 NOMETX          PIC X(30).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 PLANOTX         PIC 9(02).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 ANSTX           PIC 9(06).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 ANSVALDIATX     PIC 9(02).
+           03 FILLER          PIC X(01) VALUE "/".
+           03 ANSVALMESTX     PIC 9(02).
+           03 FILLER          PIC X(01) VALUE "/".
+           03 ANSVALANOTX     PIC 9(04).
+       01 CAB0.
+           03 CAB-NOMEUNIDADE PIC X(20) VALUE "HOSPITAL MAINFRAME".
+           03 FILLER      PIC X(31) VALUE
+              "   *** RELACAO DE CONVENIOS ***".
+       01 CAB1.
+           03 CAB-CODIGOTX    PIC X(07) VALUE " CODIGO".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NOMETX      PIC X(30) VALUE "   NOME".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-PLANOTX     PIC X(02) VALUE "PL".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-ANSTX       PIC X(06) VALUE "  ANS ".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-VALTX       PIC X(10) VALUE "VALIDADE".
+       01 CAB2.
+           03 CAB-CODIGOTX    PIC X(07) VALUE " ------".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NOMETX      PIC X(30) VALUE "   ----------".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-PLANOTX     PIC X(02) VALUE "--".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-ANSTX       PIC X(06) VALUE "------".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-VALTX       PIC X(10) VALUE "----------".
+       01 TOTAL1.
+           03 FILLER          PIC X(20) VALUE SPACES.
+           03 FILLER          PIC X(22) VALUE "NUMERO DE REGISTROS : ".
+           03 TOTREG          PIC ZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TXTTELACONV.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE CONVENIO PARA TXT ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *---------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TXTTELACONV.
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO CONVENIO NAO EXISTE *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CONVENIO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADCONVTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCONVTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CABEC.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+       ROT-CABEC.
+           WRITE REGCONVTX FROM CAB0.
+           MOVE SPACES TO REGCONVTX
+           WRITE REGCONVTX.
+           WRITE REGCONVTX FROM CAB1.
+           WRITE REGCONVTX FROM CAB2.
+      *
+       LER-CONV01.
+           READ CADCONV NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE SPACES TO REGCONVTX
+                 WRITE REGCONVTX
+                 MOVE CONLIN1 TO TOTREG
+                 WRITE REGCONVTX FROM TOTAL1
+                 MOVE "*** FIM DO CADCONV ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA CADCONV"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       INC-003.
+           MOVE CODIGO TO CODIGOTX.
+           MOVE NOME TO NOMETX.
+           MOVE PLANO TO PLANOTX.
+           MOVE ANS TO ANSTX.
+           MOVE ANSVALDIA TO ANSVALDIATX.
+           MOVE ANSVALMES TO ANSVALMESTX.
+           MOVE ANSVALANO TO ANSVALANOTX.
+           MOVE CONVTX TO REGCONVTX.
+       INC-WR1.
+           WRITE REGCONVTX
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCONVTX" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE "*** REGISTRO GRAVADOS *** " TO MENS
+           ADD 1 TO CONLIN CONLIN1
+           IF CONLIN < 34
+               GO TO LER-CONV01
+           ELSE
+               MOVE ZEROS TO CONLIN
+               GO TO ROT-CABEC.
+      *
+      * ROTINA DE FIM      *
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADCONV CADCONVTX.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      * ROTINA DE MENSAGEM *
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
