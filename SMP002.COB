@@ -1,350 +1,574 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP002.
-      *AUTHOR. LUCAS DE LIMA.
-      *****************************************************************
-      *    CADASTRO DE DOENÇA         *
-      *****************************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADCID ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGO
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS DENOMINACAO
-                       WITH DUPLICATES.     
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADCID
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCID.DAT".
-       01  REGCID.
-           03 CODIGO              PIC 9(04).
-           03 DENOMINACAO         PIC X(30).
-           03 CLASSIFICACAO       PIC 9(01).
-           03 CONTAGIOSA          PIC X(01).
-           03 RARIDADE            PIC X(01).
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 W-SEL         PIC 9(01) VALUE ZEROS.
-       77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES.
-       77 ST-ERRO       PIC X(02) VALUE "00".
-       77 IND           PIC 9(01) VALUE ZEROS.
-       01 MSGCONTAGIOSA     PIC X(03) VALUE SPACES.
-       01 MSGCLASSIFICACAO       PIC X(15) VALUE SPACES.
-       01 MSGRARIDADE   PIC X(03) VALUE SPACES.
-      *
-       01 TABCLASSIFICACAO.
-          03 TBCLASSIFICACAO     PIC X(15) OCCURS 4 TIMES.
-      *------------------------------------
-       SCREEN SECTION.
-       01  TELACID.
-           05  BLANK SCREEN.
-           05  LINE 03  COLUMN 01 
-               VALUE  "                         CADASTRO DA DOE".
-           05  LINE 03  COLUMN 41 
-               VALUE  "NCA".
-           05  LINE 05  COLUMN 01 
-               VALUE  "     CODIGO       :".
-           05  LINE 07  COLUMN 01 
-               VALUE  "     DENOMINACAO  :".
-           05  LINE 09  COLUMN 01 
-               VALUE  "     CLASSIFICACAO:".
-           05  LINE 11  COLUMN 01 
-               VALUE  "     CONTAGIOSA   :".
-           05  LINE 13  COLUMN 01 
-               VALUE  "     RARA         :".
-           05  LINE 23  COLUMN 01 
-               VALUE  "  MENSAGEM:".
-           05  TCODIGO
-               LINE 05  COLUMN 21  PIC 9(04)
-               USING  CODIGO
-               HIGHLIGHT.
-           05  TDENOMINACAO
-               LINE 07  COLUMN 21  PIC X(30)
-               USING  DENOMINACAO
-               HIGHLIGHT.
-           05  TCLASSIFICACAO
-               LINE 09  COLUMN 21  PIC 9(01)
-               USING  CLASSIFICACAO
-               HIGHLIGHT.
-           05  TTCLASSIFICACAO
-               LINE 09  COLUMN 25  PIC X(15)
-               USING  MSGCLASSIFICACAO
-               HIGHLIGHT.
-           05  TCONTAGIOSA
-               LINE 11  COLUMN 21  PIC X(01)
-               USING  CONTAGIOSA
-               HIGHLIGHT.
-           05  TTCONTAGIOSA
-               LINE 11  COLUMN 23  PIC X(03)
-               USING  MSGCONTAGIOSA
-               HIGHLIGHT.
-           05  TRARIDADE
-               LINE 13  COLUMN 21  PIC X(01)
-               USING  RARIDADE
-               HIGHLIGHT.
-           05  TTRARIDADE
-               LINE 13  COLUMN 23  PIC X(03)
-               USING  MSGRARIDADE
-               HIGHLIGHT.
-      *
-       01  TELACLASS.
-           05  LINE 10  COLUMN 35 
-               VALUE  "         1 - EMERGENCIA".
-           05  LINE 12  COLUMN 35 
-               VALUE  "         2 - URGENCIA".
-           05  LINE 14  COLUMN 35 
-               VALUE  "         3 - SEMI-URGENCIA".
-           05  LINE 16  COLUMN 35 
-               VALUE  "         4 - NAO-URGENCIA".
-      *
-      *--------------(INICIO)--------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-           MOVE "EMERGENCIA"    TO TBCLASSIFICACAO(01)
-           MOVE "URGENCIA"      TO TBCLASSIFICACAO(02)
-           MOVE "SEMI-URGENCIA" TO TBCLASSIFICACAO(03)
-           MOVE "NAO-URGENCIA"  TO TBCLASSIFICACAO(04).
-       L0.
-           OPEN I-O CADCID
-           IF ST-ERRO NOT = "00"
-             IF ST-ERRO = "30"
-                OPEN OUTPUT CADCID
-                CLOSE CADCID
-                MOVE " ARQUIVO CADCID FOI CRIADO " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO L0
-             ELSE
-                MOVE " ERRO NA ABERTURA DO ARQUIVO " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-       L1.
-           MOVE SPACES TO DENOMINACAO RARIDADE MSGCLASSIFICACAO 
-           MOVE SPACES TO CONTAGIOSA MSGCONTAGIOSA MSGRARIDADE
-           MOVE ZEROS TO CLASSIFICACAO CODIGO
-           DISPLAY TELACID.
-       L2.
-           ACCEPT TCODIGO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO ROT-FIM.
-           IF CODIGO = ZEROS
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L2. 
-        LER.
-           READ CADCID
-           IF ST-ERRO NOT = "23"
-              IF ST-ERRO = "00"
-                 PERFORM L5A            
-                 PERFORM L6A
-                 PERFORM L7A
-                 DISPLAY TELACID
-                 MOVE "** DOENCA JA CADASTRADA **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ACE-001
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCID" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-             MOVE "DOENCA AINDA NAO CADASTRADA" TO MENS
-             PERFORM ROT-MENS THRU ROT-MENS-FIM.
-        L3.
-           ACCEPT TDENOMINACAO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L2.
-           IF DENOMINACAO = SPACES
-              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO L3.
-        L5.
-           DISPLAY TELACLASS
-           ACCEPT TCLASSIFICACAO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L3.
-        L5A.
-           IF CLASSIFICACAO = 0 OR CLASSIFICACAO > 4 
-                 MOVE "*** DIGITE APENAS DE 1 ATE 4 ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L5.
-           MOVE TBCLASSIFICACAO(CLASSIFICACAO) TO MSGCLASSIFICACAO
-           DISPLAY TTCLASSIFICACAO.
-           DISPLAY TELACID.
-        L6.
-           PERFORM SIMNAO
-           ACCEPT TCONTAGIOSA
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L5.
-        L6A.
-           IF CONTAGIOSA = "S" OR CONTAGIOSA = "s"
-              MOVE "SIM" TO MSGCONTAGIOSA
-           ELSE
-              IF CONTAGIOSA = "N" OR CONTAGIOSA = "n"
-                 MOVE "NAO" TO MSGCONTAGIOSA
-              ELSE
-                 MOVE "*DIGITE S = SIM  N = NAO *" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L6.
-           DISPLAY TTCONTAGIOSA.
-        L7.
-           PERFORM SIMNAO
-           ACCEPT TRARIDADE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO L6.
-        L7A.
-           IF RARIDADE = "S" OR RARIDADE = "s"
-              MOVE "SIM" TO MSGRARIDADE
-           ELSE
-              IF RARIDADE = "N" OR RARIDADE = "n"
-                 MOVE "NAO" TO MSGRARIDADE
-              ELSE
-                 MOVE "*DIGITE S = SIM  N = NAO *" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L7.
-           DISPLAY TTRARIDADE.
-
-      *------------- VERFICAR SE E ALTERACAO --------
-           IF W-SEL = 1
-              GO TO ALT-OPC.
-
-        INC-OPC.
-            MOVE "S" TO W-OPCAO
-            DISPLAY (23, 40) "DADOS OK (S/N) : ".
-            ACCEPT (23, 57) W-OPCAO WITH UPDATE
-            ACCEPT W-ACT FROM ESCAPE KEY
-            IF W-ACT = 01 
-               GO TO L7.
-            IF W-OPCAO = "N" OR "n"
-               MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO L1.
-            IF W-OPCAO NOT = "S" AND "s"
-               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO INC-OPC.
-        INC-WR1.
-            WRITE REGCID
-            IF ST-ERRO = "00" OR "02"
-               MOVE "** DADOS GRAVADOS **" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO L1.
-            IF ST-ERRO = "22"
-               MOVE "** DOENCA JA CADASTRADA, DADOS NAO GRAVADOS **" 
-                      TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO L1
-            ELSE
-               MOVE "* ERRO NA GRAVACAO DO ARQUIVO DE DOENCA * "
-                            TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM.
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO L1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO L3.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE CADCID RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO MEDICO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO L7.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGCID
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO L1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO MEDICO"   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-       ROT-FIM.
-           CLOSE CADCID.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-
-      *---------[ ROTINA DE MENSAGEM ]---------------------
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 3000
-               GO TO ROT-MENS2
-           ELSE
-              MOVE SPACES TO MENS
-              DISPLAY (23, 12) MENS.
-       ROT-MENS-FIM.
-           EXIT.
-       FIM-ROT-TEMPO.   
-
-       SIMNAO. 
-           MOVE " S = SIM OU N = NAO " TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP002.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    CADASTRO DE DOENÇA         *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                       WITH DUPLICATES.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01  REGCID.
+           03 CODIGO              PIC X(07).
+           03 DENOMINACAO         PIC X(30).
+           03 CLASSIFICACAO       PIC 9(01).
+           03 CONTAGIOSA          PIC X(01).
+           03 RARIDADE            PIC X(01).
+      *
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01  REGCONS.
+           03 KEYPRINCIPAL.
+              05 CPFPACIENTE       PIC 9(11).
+              05 DATACONS.
+                 07 DIAC           PIC 9(02).
+                 07 MESC           PIC 9(02).
+                 07 ANOC           PIC 9(04).
+              05 HORAC             PIC 9(04).
+           03 CODMED               PIC 9(06).
+           03 CODCONV              PIC 9(04).
+           03 CODCID               PIC X(07).
+           03 DESCRICAO1           PIC X(60).
+           03 DESCRICAO2           PIC X(60).
+           03 STATUSCONS           PIC X(01).
+              88 AGENDADA          VALUE "A".
+              88 REALIZADA         VALUE "R".
+              88 CANCELADA         VALUE "C".
+              88 FALTOU            VALUE "F".
+           03 VALOR                PIC 9(06)V99.
+           03 PAGO                 PIC X(01).
+              88 PAGO-SIM          VALUE "S".
+              88 PAGO-NAO          VALUE "N".
+           03 PESO                 PIC 9(03)V9.
+           03 ALTURA               PIC 9(03).
+           03 PRESSAOSIS           PIC 9(03).
+           03 PRESSAODIA           PIC 9(03).
+           03 TEMPERATURA          PIC 9(02)V9.
+           03 RETORNO.
+              05 DIARETORNO        PIC 9(02).
+              05 MESRETORNO        PIC 9(02).
+              05 ANORETORNO        PIC 9(04).
+           03 SEVERIDADE           PIC 9(01).
+              88 SEV-NAO-INFORMADA  VALUE 0.
+              88 SEV-EMERGENCIA     VALUE 1.
+              88 SEV-URGENCIA       VALUE 2.
+              88 SEV-SEMI-URGENCIA  VALUE 3.
+              88 SEV-NAO-URGENCIA   VALUE 4.
+           03 CODSALA              PIC 9(02).
+           03 UNIDADE               PIC 9(02).
+           03 LEMBRETEENVIADO      PIC X(01).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 IND           PIC 9(01) VALUE ZEROS.
+       01 MSGCONTAGIOSA     PIC X(03) VALUE SPACES.
+       01 MSGCLASSIFICACAO       PIC X(15) VALUE SPACES.
+       01 MSGRARIDADE   PIC X(03) VALUE SPACES.
+      *
+       01 TABCLASSIFICACAO.
+          03 TBCLASSIFICACAO     PIC X(15) OCCURS 4 TIMES.
+      *---VERIFICACAO DE DENOMINACAO SEMELHANTE-------------------
+       01 W-DENOMDIG        PIC X(30) VALUE SPACES.
+       01 W-DENOMUPDIG      PIC X(30) VALUE SPACES.
+       01 W-DENOMUPEXIST    PIC X(30) VALUE SPACES.
+       01 W-DENOMSIMILAR    PIC X(01) VALUE "N".
+       01 W-CODIGODIG       PIC X(07) VALUE SPACES.
+       01 W-DBREGCID        PIC X(40) VALUE SPACES.
+      *---REFERENCIAL-------------------------------------------
+       01 W-QTDECONSU    PIC 9(06) VALUE ZEROS.
+       01 W-CONSUABERTO  PIC X(01) VALUE "N".
+       01 W-QTDECONSUED  PIC ZZZZZ9.
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(20).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *------------------------------------
+       SCREEN SECTION.
+       01  TELACID.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01 
+               VALUE  "                         CADASTRO DA DOE".
+           05  LINE 03  COLUMN 41 
+               VALUE  "NCA".
+           05  LINE 05  COLUMN 01 
+               VALUE  "     CODIGO       :".
+           05  LINE 07  COLUMN 01 
+               VALUE  "     DENOMINACAO  :".
+           05  LINE 09  COLUMN 01 
+               VALUE  "     CLASSIFICACAO:".
+           05  LINE 11  COLUMN 01 
+               VALUE  "     CONTAGIOSA   :".
+           05  LINE 13  COLUMN 01 
+               VALUE  "     RARA         :".
+           05  LINE 23  COLUMN 01 
+               VALUE  "  MENSAGEM:".
+           05  TCODIGO
+               LINE 05  COLUMN 21  PIC X(07)
+               USING  CODIGO
+               HIGHLIGHT.
+           05  TDENOMINACAO
+               LINE 07  COLUMN 21  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+           05  TCLASSIFICACAO
+               LINE 09  COLUMN 21  PIC 9(01)
+               USING  CLASSIFICACAO
+               HIGHLIGHT.
+           05  TTCLASSIFICACAO
+               LINE 09  COLUMN 25  PIC X(15)
+               USING  MSGCLASSIFICACAO
+               HIGHLIGHT.
+           05  TCONTAGIOSA
+               LINE 11  COLUMN 21  PIC X(01)
+               USING  CONTAGIOSA
+               HIGHLIGHT.
+           05  TTCONTAGIOSA
+               LINE 11  COLUMN 23  PIC X(03)
+               USING  MSGCONTAGIOSA
+               HIGHLIGHT.
+           05  TRARIDADE
+               LINE 13  COLUMN 21  PIC X(01)
+               USING  RARIDADE
+               HIGHLIGHT.
+           05  TTRARIDADE
+               LINE 13  COLUMN 23  PIC X(03)
+               USING  MSGRARIDADE
+               HIGHLIGHT.
+      *
+       01  TELACLASS.
+           05  LINE 10  COLUMN 35 
+               VALUE  "         1 - EMERGENCIA".
+           05  LINE 12  COLUMN 35 
+               VALUE  "         2 - URGENCIA".
+           05  LINE 14  COLUMN 35 
+               VALUE  "         3 - SEMI-URGENCIA".
+           05  LINE 16  COLUMN 35 
+               VALUE  "         4 - NAO-URGENCIA".
+      *
+      *--------------(INICIO)--------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "EMERGENCIA"    TO TBCLASSIFICACAO(01)
+           MOVE "URGENCIA"      TO TBCLASSIFICACAO(02)
+           MOVE "SEMI-URGENCIA" TO TBCLASSIFICACAO(03)
+           MOVE "NAO-URGENCIA"  TO TBCLASSIFICACAO(04).
+       L0.
+           OPEN I-O CADCID
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                OPEN OUTPUT CADCID
+                CLOSE CADCID
+                MOVE " ARQUIVO CADCID FOI CRIADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO L0
+             ELSE
+                MOVE " ERRO NA ABERTURA DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE " ERRO NA ABERTURA DO ARQUIVO CADCONSU " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE "S" TO W-CONSUABERTO.
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
+       L1.
+           MOVE SPACES TO DENOMINACAO RARIDADE MSGCLASSIFICACAO 
+           MOVE SPACES TO CONTAGIOSA MSGCONTAGIOSA MSGRARIDADE
+           MOVE SPACES TO CODIGO
+           MOVE ZEROS TO CLASSIFICACAO
+           DISPLAY TELACID.
+       L2.
+           ACCEPT TCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CODIGO = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+        LER.
+           READ CADCID
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 PERFORM L5A            
+                 PERFORM L6A
+                 PERFORM L7A
+                 DISPLAY TELACID
+                 MOVE "** DOENCA JA CADASTRADA **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+             MOVE "DOENCA AINDA NAO CADASTRADA" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+        L3.
+           ACCEPT TDENOMINACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L2.
+           IF DENOMINACAO = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+           IF W-SEL NOT = 1
+              PERFORM VERIFICA-CID-SIMILAR THRU VERIFICA-CID-SIMILAR-FIM
+              IF W-DENOMSIMILAR = "S"
+                 MOVE "** DOENCA COM NOME SEMELHANTE JA EXISTE **"
+                      TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           GO TO L5.
+      *
+      * ROTINA DE VERIFICACAO DE DENOMINACAO SEMELHANTE (CASE/ESPACOS)
+      *
+       VERIFICA-CID-SIMILAR.
+           MOVE "N" TO W-DENOMSIMILAR
+           MOVE REGCID TO W-DBREGCID
+           MOVE CODIGO TO W-CODIGODIG
+           MOVE DENOMINACAO TO W-DENOMDIG
+           MOVE FUNCTION UPPER-CASE(W-DENOMDIG) TO W-DENOMUPDIG
+           MOVE SPACES TO CODIGO
+           START CADCID KEY IS NOT LESS CODIGO INVALID KEY
+                 GO TO FIM-VERIFICA-CID-SIMILAR.
+       VERIFICA-CID-SIMILAR-LER.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FIM-VERIFICA-CID-SIMILAR.
+           MOVE FUNCTION UPPER-CASE(DENOMINACAO) TO W-DENOMUPEXIST
+           IF W-DENOMUPEXIST = W-DENOMUPDIG
+              MOVE "S" TO W-DENOMSIMILAR
+              GO TO FIM-VERIFICA-CID-SIMILAR.
+           GO TO VERIFICA-CID-SIMILAR-LER.
+       FIM-VERIFICA-CID-SIMILAR.
+           MOVE W-DBREGCID TO REGCID.
+       VERIFICA-CID-SIMILAR-FIM.
+           EXIT.
+      *
+        L5.
+           DISPLAY TELACLASS
+           ACCEPT TCLASSIFICACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L3.
+        L5A.
+           IF CLASSIFICACAO = 0 OR CLASSIFICACAO > 4 
+                 MOVE "*** DIGITE APENAS DE 1 ATE 4 ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO L5.
+           MOVE TBCLASSIFICACAO(CLASSIFICACAO) TO MSGCLASSIFICACAO
+           DISPLAY TTCLASSIFICACAO.
+           DISPLAY TELACID.
+        L6.
+           PERFORM SIMNAO
+           ACCEPT TCONTAGIOSA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L5.
+        L6A.
+           IF CONTAGIOSA = "S" OR CONTAGIOSA = "s"
+              MOVE "SIM" TO MSGCONTAGIOSA
+           ELSE
+              IF CONTAGIOSA = "N" OR CONTAGIOSA = "n"
+                 MOVE "NAO" TO MSGCONTAGIOSA
+              ELSE
+                 MOVE "*DIGITE S = SIM  N = NAO *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO L6.
+           DISPLAY TTCONTAGIOSA.
+        L7.
+           PERFORM SIMNAO
+           ACCEPT TRARIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO L6.
+        L7A.
+           IF RARIDADE = "S" OR RARIDADE = "s"
+              MOVE "SIM" TO MSGRARIDADE
+           ELSE
+              IF RARIDADE = "N" OR RARIDADE = "n"
+                 MOVE "NAO" TO MSGRARIDADE
+              ELSE
+                 MOVE "*DIGITE S = SIM  N = NAO *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO L7.
+           DISPLAY TTRARIDADE.
+
+      *------------- VERFICAR SE E ALTERACAO --------
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+
+        INC-OPC.
+            MOVE "S" TO W-OPCAO
+            DISPLAY (23, 40) "DADOS OK (S/N) : ".
+            ACCEPT (23, 57) W-OPCAO WITH UPDATE
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01 
+               GO TO L7.
+            IF W-OPCAO = "N" OR "n"
+               MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+        INC-WR1.
+            WRITE REGCID
+            IF ST-ERRO = "00" OR "02"
+               MOVE CODIGO TO CHAVELOGTX
+               MOVE "N" TO ACAOLOGTX
+               PERFORM ESCREVE-LOG
+               MOVE "** DADOS GRAVADOS **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF ST-ERRO = "22"
+               MOVE "** DOENCA JA CADASTRADA, DADOS NAO GRAVADOS **" 
+                      TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO L1
+            ELSE
+               MOVE "* ERRO NA GRAVACAO DO ARQUIVO DE DOENCA * "
+                            TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO L1  
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO L3.
+      *
+       VERIFICA-REFCID.
+           MOVE ZEROS TO W-QTDECONSU
+           IF W-CONSUABERTO NOT = "S"
+              GO TO EXC-OPC.
+           MOVE ZEROS TO KEYPRINCIPAL
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                 GO TO EXC-OPC.
+       VERIFICA-REFCID1.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF CODCID = CODIGO
+                 ADD 1 TO W-QTDECONSU
+                 GO TO VERIFICA-REFCID1
+              ELSE
+                 GO TO VERIFICA-REFCID1.
+           IF W-QTDECONSU > ZEROS
+              MOVE W-QTDECONSU TO W-QTDECONSUED
+              DISPLAY (24, 12) "QTDE DE CONSULTAS VINCULADAS: "
+              DISPLAY (24, 43) W-QTDECONSUED
+              MOVE "** DOENCA TEM CONSULTAS,EXCLUSAO BLOQUEADA **"
+                                                        TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADCID RECORD
+                IF ST-ERRO = "00"
+                   MOVE CODIGO TO CHAVELOGTX
+                   MOVE "E" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO MEDICO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO L7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCID
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO TO CHAVELOGTX
+                   MOVE "A" TO ACAOLOGTX
+                   PERFORM ESCREVE-LOG
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO MEDICO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP002" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+      *
+       ROT-FIM.
+           CLOSE CADCID CADCONSU CADLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.   
+
+       SIMNAO. 
+           MOVE " S = SIM OU N = NAO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+
