@@ -0,0 +1,371 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP012.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    UNIFICACAO DE CADASTRO DE PACIENTE (CPF DUPLICADO)         *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    ALTERNATE RECORD KEY IS NOMES WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADSESSAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVESESSAO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF       PIC X(11).
+          03 NOMES     PIC X(30).
+          03 DATANASC.
+              05 DIA   PIC 9(02).
+              05 MES   PIC 9(02).
+              05 ANO   PIC 9(04).
+          03 SEXO      PIC X(01).
+          03 GENERO    PIC X(01).
+          03 CODIGOR   PIC 9(04).
+          03 CEPZ      PIC 9(08).
+          03 NUMERO    PIC X(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TELEFONE.
+               05 DDD  PIC 9(02).
+               05 TNUM PIC 9(09).
+          03 EMAIL     PIC X(30).
+          03 NOMERESP  PIC X(30).
+          03 TELEFONERESP.
+               05 DDDRESP  PIC 9(02).
+               05 TNUMRESP PIC 9(09).
+          03 CONSENTIMENTOLGPD PIC X(01).
+          03 DATACONSENT.
+               05 DIACONSENT  PIC 9(02).
+               05 MESCONSENT  PIC 9(02).
+               05 ANOCONSENT  PIC 9(04).
+      *
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+              05 CPFPACIENTE    PIC 9(11).
+              05 DATACONS.
+                 07 DIAC        PIC 9(02).
+                 07 MESC        PIC 9(02).
+                 07 ANOC        PIC 9(04).
+              05 HORAC          PIC 9(04).
+          03 CODMED             PIC 9(06).
+          03 CODCONV            PIC 9(04).
+          03 CODCID             PIC X(07).
+          03 DESCRICAO1         PIC X(60).
+          03 DESCRICAO2         PIC X(60).
+          03 STATUSCONS         PIC X(01).
+             88 AGENDADA        VALUE "A".
+             88 REALIZADA       VALUE "R".
+             88 CANCELADA       VALUE "C".
+             88 FALTOU          VALUE "F".
+          03 VALOR              PIC 9(06)V99.
+          03 PAGO               PIC X(01).
+             88 PAGO-SIM        VALUE "S".
+             88 PAGO-NAO        VALUE "N".
+          03 PESO               PIC 9(03)V9.
+          03 ALTURA             PIC 9(03).
+          03 PRESSAOSIS         PIC 9(03).
+          03 PRESSAODIA         PIC 9(03).
+          03 TEMPERATURA        PIC 9(02)V9.
+          03 RETORNO.
+             05 DIARETORNO       PIC 9(02).
+             05 MESRETORNO       PIC 9(02).
+             05 ANORETORNO       PIC 9(04).
+          03 SEVERIDADE          PIC 9(01).
+             88 SEV-NAO-INFORMADA  VALUE 0.
+             88 SEV-EMERGENCIA     VALUE 1.
+             88 SEV-URGENCIA       VALUE 2.
+             88 SEV-SEMI-URGENCIA  VALUE 3.
+             88 SEV-NAO-URGENCIA   VALUE 4.
+          03 CODSALA             PIC 9(02).
+          03 UNIDADE             PIC 9(02).
+          03 LEMBRETEENVIADO      PIC X(01).
+      *
+       FD CADSESSAO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADSESSAO.DAT".
+       01  REGSESSAO.
+           03 CHAVESESSAO         PIC 9(01).
+           03 CODOPERSESSAO       PIC 9(04).
+           03 NOMEOPERSESSAO      PIC X(30).
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG                PIC X(90).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+      *---CHAVES DO MERGE-------------------------------------------
+       01 CPF-ORIGEM       PIC 9(11) VALUE ZEROS.
+       01 CPF-DESTINO      PIC 9(11) VALUE ZEROS.
+       01 NOME-ORIGEM      PIC X(30) VALUE SPACES.
+       01 NOME-DESTINO     PIC X(30) VALUE SPACES.
+       01 W-QTDEMERGE      PIC 9(06) VALUE ZEROS.
+       01 W-QTDEMERGEED    PIC ZZZZZ9.
+       01 W-QTDECONFLITO   PIC 9(06) VALUE ZEROS.
+       01 W-QTDECONFLITOED PIC ZZZZZ9.
+       01 W-MERGEREGCONS   PIC X(200).
+      *---AUDITORIA-------------------------------------------
+       01 W-CODOPERLOG   PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERLOG  PIC X(30) VALUE SPACES.
+       01 W-DATALOG      PIC 9(08) VALUE ZEROS.
+       01 W-HORALOG      PIC 9(06) VALUE ZEROS.
+       01 LOGTX.
+          03 DATALOGTX      PIC 9(08).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 HORALOGTX      PIC 9(06).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CODOPERLOGTX   PIC 9(04).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 NOMEOPERLOGTX  PIC X(30).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 PROGRAMALOGTX  PIC X(09).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 CHAVELOGTX     PIC X(20).
+          03 FILLER         PIC X(01) VALUE " ".
+          03 ACAOLOGTX      PIC X(01).
+      *------------------------------------
+       SCREEN SECTION.
+       01  TELAMERGE.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "        UNIFICACAO DE CADASTRO DE PACIEN".
+           05  LINE 03  COLUMN 41
+               VALUE  "TE (CPF DUPLICADO)".
+           05  LINE 05  COLUMN 01
+               VALUE  "     CPF A SER DESATIVADO (ORIGEM)     :".
+           05  LINE 05  COLUMN 60
+               VALUE  "NOME :".
+           05  LINE 07  COLUMN 01
+               VALUE  "     CPF A SER MANTIDO    (DESTINO)    :".
+           05  LINE 07  COLUMN 60
+               VALUE  "NOME :".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  TCPF-ORIGEM
+               LINE 05  COLUMN 43  PIC 9(11)
+               USING  CPF-ORIGEM
+               HIGHLIGHT.
+           05  TNOME-ORIGEM
+               LINE 05  COLUMN 66  PIC X(30)
+               USING  NOME-ORIGEM
+               HIGHLIGHT.
+           05  TCPF-DESTINO
+               LINE 07  COLUMN 43  PIC 9(11)
+               USING  CPF-DESTINO
+               HIGHLIGHT.
+           05  TNOME-DESTINO
+               LINE 07  COLUMN 66  PIC X(30)
+               USING  NOME-DESTINO
+               HIGHLIGHT.
+      *
+      *--------------(INICIO)--------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       L0.
+           OPEN I-O CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE " ERRO NA ABERTURA DO ARQUIVO CADPACI " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN I-O CADCONSU
+           IF ST-ERRO NOT = "00"
+              MOVE " ERRO NA ABERTURA DO ARQUIVO CADCONSU " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           PERFORM ABRIR-CADSESSAO.
+           PERFORM ABRIR-CADLOG.
+       L1.
+           MOVE ZEROS TO CPF-ORIGEM CPF-DESTINO
+           MOVE SPACES TO NOME-ORIGEM NOME-DESTINO
+           DISPLAY TELAMERGE.
+       L2.
+           ACCEPT TCPF-ORIGEM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CPF-ORIGEM = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+           MOVE CPF-ORIGEM TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "** CPF DE ORIGEM NAO CADASTRADO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+           MOVE NOMES TO NOME-ORIGEM
+           DISPLAY TELAMERGE.
+       L3.
+           ACCEPT TCPF-DESTINO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2.
+           IF CPF-DESTINO = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+           IF CPF-DESTINO = CPF-ORIGEM
+              MOVE "** DESTINO NAO PODE SER IGUAL A ORIGEM **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+           MOVE CPF-DESTINO TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "** CPF DE DESTINO NAO CADASTRADO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+           MOVE NOMES TO NOME-DESTINO
+           DISPLAY TELAMERGE.
+      *
+       MER-OPC.
+            MOVE "S" TO W-OPCAO
+            DISPLAY (23, 40) "CONFIRMA UNIFICACAO (S/N) : ".
+            ACCEPT (23, 69) W-OPCAO WITH UPDATE
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+               GO TO L3.
+            IF W-OPCAO = "N" OR "n"
+               MOVE "*** UNIFICACAO CANCELADA PELO OPERADOR ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO MER-OPC.
+      *
+       MERGE-CONSULTAS.
+           MOVE ZEROS TO W-QTDEMERGE W-QTDECONFLITO.
+       MERGE-CONSULTAS1.
+           MOVE CPF-ORIGEM TO CPFPACIENTE
+           MOVE ZEROS TO DIAC MESC ANOC HORAC
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                 GO TO FIM-MERGE-CONSULTAS.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FIM-MERGE-CONSULTAS.
+           IF CPFPACIENTE NOT = CPF-ORIGEM
+              GO TO FIM-MERGE-CONSULTAS.
+           MOVE REGCONS TO W-MERGEREGCONS
+           MOVE CPF-DESTINO TO CPFPACIENTE
+           WRITE REGCONS
+           IF ST-ERRO = "00" OR "02"
+              ADD 1 TO W-QTDEMERGE
+              MOVE W-MERGEREGCONS TO REGCONS
+              DELETE CADCONSU RECORD
+           ELSE
+              ADD 1 TO W-QTDECONFLITO
+              MOVE W-MERGEREGCONS TO REGCONS.
+           GO TO MERGE-CONSULTAS1.
+       FIM-MERGE-CONSULTAS.
+           MOVE CPF-ORIGEM TO CPF
+           DELETE CADPACI RECORD
+           IF ST-ERRO = "00"
+              MOVE CPF-ORIGEM TO CHAVELOGTX
+              MOVE "M" TO ACAOLOGTX
+              PERFORM ESCREVE-LOG
+              MOVE W-QTDEMERGE TO W-QTDEMERGEED
+              MOVE W-QTDECONFLITO TO W-QTDECONFLITOED
+              DISPLAY (24, 12) "CONSULTAS UNIFICADAS: "
+              DISPLAY (24, 35) W-QTDEMERGEED
+              DISPLAY (24, 45) "CONFLITOS: "
+              DISPLAY (24, 57) W-QTDECONFLITOED
+              MOVE "*** CADASTROS UNIFICADOS COM SUCESSO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1.
+           MOVE "ERRO NA EXCLUSAO DO CADASTRO ORIGEM" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO L1.
+      *
+      *****************************************
+      * ROTINA DE AUDITORIA                   *
+      *****************************************
+      *
+       ABRIR-CADSESSAO.
+           OPEN INPUT CADSESSAO
+           IF ST-ERRO = "00"
+              MOVE 1 TO CHAVESESSAO
+              READ CADSESSAO
+              IF ST-ERRO = "00"
+                 MOVE CODOPERSESSAO TO W-CODOPERLOG
+                 MOVE NOMEOPERSESSAO TO W-NOMEOPERLOG
+              ELSE
+                 MOVE ZEROS TO W-CODOPERLOG
+                 MOVE "DESCONHECIDO" TO W-NOMEOPERLOG
+              CLOSE CADSESSAO
+           ELSE
+              MOVE ZEROS TO W-CODOPERLOG
+              MOVE "DESCONHECIDO" TO W-NOMEOPERLOG.
+       ABRIR-CADLOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO NOT = "00"
+              OPEN OUTPUT CADLOG
+              CLOSE CADLOG
+              OPEN EXTEND CADLOG.
+       ESCREVE-LOG.
+           ACCEPT W-DATALOG FROM DATE YYYYMMDD
+           ACCEPT W-HORALOG FROM TIME
+           MOVE W-DATALOG TO DATALOGTX
+           MOVE W-HORALOG TO HORALOGTX
+           MOVE W-CODOPERLOG TO CODOPERLOGTX
+           MOVE W-NOMEOPERLOG TO NOMEOPERLOGTX
+           MOVE "SMP012" TO PROGRAMALOGTX
+           MOVE LOGTX TO REGLOG
+           WRITE REGLOG.
+      *
+       ROT-FIM.
+           CLOSE CADPACI CADCONSU CADLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
