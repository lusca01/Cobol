@@ -36,19 +36,29 @@
        01 ST-ERRO     PIC X(02) VALUE "00".
        01 W-ACT       PIC 9(02) VALUE ZEROS.
        01 MENS        PIC X(50) VALUE SPACES.
-       01 IND         PIC 9(05) VALUE ZEROS.
-       01 TABCONV.
-          03 TBCONV    PIC 9(04) OCCURS 1000 TIMES.
-       01 REGN      PIC 9(04) VALUE ZEROS.  
+       01 W-MODOBUSCA PIC X(01) VALUE SPACES.
+       01 W-NOMEBUSCA PIC X(30) VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELACONV.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01 
                VALUE  "                      CONSULTA DO CONVEN".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  "IO".
-           05  LINE 04  COLUMN 01 
+           05  LINE 03  COLUMN 01
+               VALUE  "   BUSCA (C=CODIGO  N=NOME) :".
+           05  TW-MODOBUSCA
+               LINE 03  COLUMN 31  PIC X(01)
+               USING  W-MODOBUSCA
+               HIGHLIGHT.
+           05  LINE 03  COLUMN 36
+               VALUE  "NOME :".
+           05  TW-NOMEBUSCA
+               LINE 03  COLUMN 43  PIC X(30)
+               USING  W-NOMEBUSCA
+               HIGHLIGHT.
+           05  LINE 04  COLUMN 01
                VALUE  "  CODIGO    :".
            05  LINE 06  COLUMN 01 
                VALUE  "  NOME      :".
@@ -99,98 +109,101 @@
                  MOVE "ERRO ABERTURA DO ARQUIVO CADCONV"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
-           MOVE 1 TO IND
-           MOVE ZEROS TO CODIGO REGN.
-           START CADCONV KEY IS NOT LESS CODIGO INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM.
-      *
-       LER-CONV.           
-           READ CADCONV NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE IND TO REGN
-                 ADD -1 TO REGN
-                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONV"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              MOVE CODIGO TO TBCONV(IND)
-              ADD 1 TO IND              
-              IF IND > 1000
-                 MOVE "*** TABELA ESTOURADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 GO TO LER-CONV.
        L0.
            MOVE ZEROS TO CODIGO PLANO ANS
            MOVE SPACES TO NOME
+           MOVE SPACES TO W-MODOBUSCA W-NOMEBUSCA
            DISPLAY TELACONV.
+       LM.
+           ACCEPT TW-MODOBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      GO TO ROT-FIM.
+           IF W-ACT > 01
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LM.
+           IF W-MODOBUSCA = "c"
+              MOVE "C" TO W-MODOBUSCA.
+           IF W-MODOBUSCA = "n"
+              MOVE "N" TO W-MODOBUSCA.
+           IF W-MODOBUSCA NOT = "C" AND NOT = "N"
+              MOVE "*** DIGITE C=CODIGO ou N=NOME ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LM.
+           IF W-MODOBUSCA = "N"
+              GO TO LN.
        L1.
            ACCEPT CODIGOT
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                      GO TO ROT-FIM.
+                      GO TO LM.
            IF W-ACT > 01
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM   
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO L1.
-           MOVE 1 TO IND.
        L2.
-           IF TBCONV(IND) < CODIGO
-              ADD 1 TO IND
-              IF IND >1000
-                 MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
+           START CADCONV KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** CONVENIO NAO ENCONTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L1
-              ELSE
-                 GO TO L2.
-       L3.
-           MOVE TBCONV(IND) TO CODIGO.
+                 GO TO L1.
+           GO TO L4.
+       LN.
+           ACCEPT TW-NOMEBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      GO TO LM.
+           IF W-ACT > 01
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LN.
+       LN1.
+           MOVE W-NOMEBUSCA TO NOME
+           START CADCONV KEY IS NOT LESS NOME INVALID KEY
+                 MOVE "*** CONVENIO NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LN.
+       LN2.
+           READ CADCONV NEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "*** CONVENIO NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LN
+           ELSE
+              GO TO ROT-MONTAR.
        L4.
-           READ CADCONV 
+           READ CADCONV NEXT
            IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "23"
-                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO L0
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONV"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
+              MOVE "*** CONVENIO NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L1
            ELSE
               NEXT SENTENCE.
       *
        ROT-MONTAR.
               DISPLAY TELACONV.
        OPCAO.
-           ACCEPT  TW-OPCAO  
+           ACCEPT  TW-OPCAO
            IF W-OPCAO = "E"
-                  GO TO ROT-FIM 
+                  GO TO ROT-FIM
            ELSE
              IF W-OPCAO = "P"
-                 IF IND < REGN
-                   ADD 1 TO IND
-                   GO TO L3
+                 READ CADCONV NEXT
+                 IF ST-ERRO NOT = "00"
+                    MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                            PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO OPCAO
                  ELSE
-                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
-                           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO OPCAO
+                    GO TO ROT-MONTAR
              ELSE
                 IF W-OPCAO = "A"
-                    IF IND > 1
-                       ADD -1 TO IND
-                       GO TO L3
-                    ELSE
+                    READ CADCONV PREVIOUS
+                    IF ST-ERRO NOT = "00"
                        MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
                            PERFORM ROT-MENS THRU ROT-MENS-FIM
                        GO TO OPCAO
+                    ELSE
+                       GO TO ROT-MONTAR
                 ELSE
                      MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
