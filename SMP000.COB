@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP000.
+      *AUTHOR. LUCAS DE LIMA.
+      *****************************************************************
+      *    CADASTRO DE OPERADOR         *
+      *****************************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODOPER
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEOPER
+                       WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01  REGOPER.
+           03 CODOPER             PIC 9(04).
+           03 NOMEOPER            PIC X(30).
+           03 SENHAOPER           PIC X(10).
+           03 ATIVOOPER           PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       01 MSGATIVO      PIC X(10) VALUE SPACES.
+      *------------------------------------
+       SCREEN SECTION.
+       01  TELAOPER.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                        CADASTRO DE OPER".
+           05  LINE 03  COLUMN 41
+               VALUE  "ADOR".
+           05  LINE 05  COLUMN 01
+               VALUE  "     CODIGO       :".
+           05  LINE 07  COLUMN 01
+               VALUE  "     NOME         :".
+           05  LINE 09  COLUMN 01
+               VALUE  "     SENHA        :".
+           05  LINE 11  COLUMN 01
+               VALUE  "     ATIVO        :".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  TCODOPER
+               LINE 05  COLUMN 21  PIC 9(04)
+               USING  CODOPER
+               HIGHLIGHT.
+           05  TNOMEOPER
+               LINE 07  COLUMN 21  PIC X(30)
+               USING  NOMEOPER
+               HIGHLIGHT.
+           05  TSENHAOPER
+               LINE 09  COLUMN 21  PIC X(10)
+               USING  SENHAOPER
+               HIGHLIGHT.
+           05  TATIVOOPER
+               LINE 11  COLUMN 21  PIC X(01)
+               USING  ATIVOOPER
+               HIGHLIGHT.
+           05  TMSGATIVO
+               LINE 11  COLUMN 23  PIC X(10)
+               USING  MSGATIVO
+               HIGHLIGHT.
+      *
+      *--------------(INICIO)--------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       L0.
+           OPEN I-O CADOPER
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                OPEN OUTPUT CADOPER
+                CLOSE CADOPER
+                MOVE " ARQUIVO CADOPER FOI CRIADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO L0
+             ELSE
+                MOVE " ERRO NA ABERTURA DO ARQUIVO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       L1.
+           MOVE SPACES TO NOMEOPER SENHAOPER ATIVOOPER MSGATIVO
+           MOVE ZEROS TO CODOPER
+           DISPLAY TELAOPER.
+       L2.
+           ACCEPT TCODOPER
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CODOPER = ZEROS
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L2.
+        LER.
+           READ CADOPER
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 PERFORM L6A
+                 DISPLAY TELAOPER
+                 MOVE "** OPERADOR JA CADASTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADOPER" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+             MOVE "OPERADOR AINDA NAO CADASTRADO" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM.
+        L3.
+           ACCEPT TNOMEOPER
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L2.
+           IF NOMEOPER = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L3.
+        L5.
+           ACCEPT TSENHAOPER
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L3.
+           IF SENHAOPER = SPACES
+              MOVE "PREENCHA O CAMPO PARA CONTINUAR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO L5.
+        L6.
+           PERFORM SIMNAO
+           ACCEPT TATIVOOPER
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO L5.
+        L6A.
+           IF ATIVOOPER = "S" OR ATIVOOPER = "s"
+              MOVE "ATIVO" TO MSGATIVO
+           ELSE
+              IF ATIVOOPER = "N" OR ATIVOOPER = "n"
+                 MOVE "INATIVO" TO MSGATIVO
+              ELSE
+                 MOVE "*DIGITE S = SIM  N = NAO *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO L6.
+           DISPLAY TMSGATIVO.
+
+      *------------- VERFICAR SE E ALTERACAO --------
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+
+        INC-OPC.
+            MOVE "S" TO W-OPCAO
+            DISPLAY (23, 40) "DADOS OK (S/N) : ".
+            ACCEPT (23, 57) W-OPCAO WITH UPDATE
+            ACCEPT W-ACT FROM ESCAPE KEY
+            IF W-ACT = 01
+               GO TO L6.
+            IF W-OPCAO = "N" OR "n"
+               MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+        INC-WR1.
+            WRITE REGOPER
+            IF ST-ERRO = "00" OR "02"
+               MOVE "** DADOS GRAVADOS **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO L1.
+            IF ST-ERRO = "22"
+               MOVE "** OPERADOR JA CADASTRADO, DADOS NAO GRAVADOS **"
+                      TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO L1
+            ELSE
+               MOVE "* ERRO NA GRAVACAO DO ARQUIVO DE OPERADOR * "
+                            TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO L1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO L3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADOPER RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO DE OPERADOR EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO L6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGOPER
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO L1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO OPERADOR"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+       ROT-FIM.
+           CLOSE CADOPER.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
+
+       SIMNAO.
+           MOVE " S = SIM OU N = NAO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
