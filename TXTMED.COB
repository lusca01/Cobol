@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXTMED.
+       AUTHOR. LUCAS DE LIMA.
+      ************************
+      * RELATORIO DE MEDICOS *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+           SELECT CADMEDTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADUNIDADE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUNIDADE
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01  REGMED.
+           03 CRM                 PIC 9(06).
+           03 NOME                PIC X(30).
+           03 ESPECIALIDADE       PIC 9(02).
+           03 SEXO                PIC X(01).
+           03 DATANASC.
+              05 DIA              PIC 9(02).
+              05 MES              PIC 9(02).
+              05 ANO              PIC 9(04).
+           03 EMAIL               PIC X(30).
+           03 TELEFONE.
+              05 DDD              PIC 9(02).
+              05 NUMERO           PIC 9(09).
+      *
+       FD CADMEDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDTXT.DOC".
+       01 REGMEDTX    PIC X(100).
+      *
+       FD CADUNIDADE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNIDADE.DAT".
+       01 REGUNIDADE.
+          03 CODUNIDADE           PIC 9(02).
+          03 NOMEUNIDADE          PIC X(30).
+          03 ENDERECOUNIDADE      PIC X(40).
+          03 CIDADEUNIDADE        PIC X(20).
+          03 UFUNIDADE            PIC X(02).
+          03 CEPUNIDADE           PIC 9(08).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+      *
+       01 MEDTX.
+           03 CRMTX           PIC 9(06).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 NOMETX          PIC X(30).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 ESPECIALIDADETX PIC 9(02).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 SEXOTX          PIC X(01).
+           03 FILLER          PIC X(01) VALUE " ".
+           03 DIATX           PIC 9(02).
+           03 FILLER          PIC X(01) VALUE "/".
+           03 MESTX           PIC 9(02).
+           03 FILLER          PIC X(01) VALUE "/".
+           03 ANOTX           PIC 9(04).
+       01 CAB0.
+           03 CAB-NOMEUNIDADE PIC X(20) VALUE "HOSPITAL MAINFRAME".
+           03 FILLER      PIC X(30) VALUE
+              "   *** RELACAO DE MEDICOS ***".
+       01 CAB1.
+           03 CAB-CRMTX       PIC X(09) VALUE "   CRM   ".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NOMETX      PIC X(30) VALUE "   NOME".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-ESPTX       PIC X(02) VALUE "ES".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-SEXOTX      PIC X(01) VALUE "S".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NASCTX      PIC X(10) VALUE "NASCIMENTO".
+       01 CAB2.
+           03 CAB-CRMTX       PIC X(09) VALUE "   ---   ".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NOMETX      PIC X(30) VALUE "   ----------".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-ESPTX       PIC X(02) VALUE "--".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-SEXOTX      PIC X(01) VALUE "-".
+           03 FILLER          PIC X(01) VALUE " ".
+           03 CAB-NASCTX      PIC X(10) VALUE "----------".
+       01 TOTAL1.
+           03 FILLER          PIC X(20) VALUE SPACES.
+           03 FILLER          PIC X(22) VALUE "NUMERO DE REGISTROS : ".
+           03 TOTREG          PIC ZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TXTTELAMED.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE MEDICOS PARA TXT ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *---------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TXTTELAMED.
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO MEDICO NAO EXISTE *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO MEDICO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADMEDTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADMEDTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN INPUT CADUNIDADE
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CABEC.
+           MOVE 1 TO CODUNIDADE
+           READ CADUNIDADE
+           IF ST-ERRO = "00"
+              MOVE NOMEUNIDADE TO CAB-NOMEUNIDADE.
+           CLOSE CADUNIDADE.
+       ROT-CABEC.
+           WRITE REGMEDTX FROM CAB0.
+           MOVE SPACES TO REGMEDTX
+           WRITE REGMEDTX.
+           WRITE REGMEDTX FROM CAB1.
+           WRITE REGMEDTX FROM CAB2.
+      *
+       LER-MED01.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE SPACES TO REGMEDTX
+                 WRITE REGMEDTX
+                 MOVE CONLIN1 TO TOTREG
+                 WRITE REGMEDTX FROM TOTAL1
+                 MOVE "*** FIM DO CADMED ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA CADMED"   TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       INC-003.
+           MOVE CRM TO CRMTX.
+           MOVE NOME TO NOMETX.
+           MOVE ESPECIALIDADE TO ESPECIALIDADETX.
+           MOVE SEXO TO SEXOTX.
+           MOVE DIA TO DIATX.
+           MOVE MES TO MESTX.
+           MOVE ANO TO ANOTX.
+           MOVE MEDTX TO REGMEDTX.
+       INC-WR1.
+           WRITE REGMEDTX
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDTX" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE "*** REGISTRO GRAVADOS *** " TO MENS
+           ADD 1 TO CONLIN CONLIN1
+           IF CONLIN < 34
+               GO TO LER-MED01
+           ELSE
+               MOVE ZEROS TO CONLIN
+               GO TO ROT-CABEC.
+      *
+      * ROTINA DE FIM      *
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE CADMED CADMEDTX.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      * ROTINA DE MENSAGEM *
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
